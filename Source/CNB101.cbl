@@ -0,0 +1,207 @@
+000100 IDENTIFICATION DIVISION.                                         CNB10100
+000200 PROGRAM-ID. CNB101.                                              CNB10100
+000300*AUTHOR.     JMC.                                                 CNB10100
+000400*DATE-WRITTEN. 08/08/26.                                          CNB10100
+000500*REMARKS.                                                         CNB10100
+000600*    NIGHTLY BATCH RECONCILIATION BETWEEN THE EMPLOYEE MASTER'S   CNB10100
+000700*    LAST-JOB-ASG/LAST-JOB-ASG-TYPE AND THE EXTRABOARD ASSIGNMENT CNB10100
+000800*    RECORDS CNP06 MAINTAINS.  WHEN AN EMPLOYEE'S MASTER RECORD SACNB10100
+000900*    THEY ARE WORKING AN EXTRABOARD TURN (LAST-JOB-ASG-XB-JOB) BUTCNB10100
+001000*    THE EXTRABOARD ASSIGNMENT FOR THAT TURN DOES NOT AGREE, THE  CNB10100
+001100*    MISMATCH IS WRITTEN TO THE EXCEPTION REPORT FOR THE DATA     CNB10100
+001200*    CONTROL DESK TO CORRECT BEFORE SHIFT CHANGE.  READS A NIGHTLYCNB10100
+001300*    SEQUENTIAL UNLOAD OF THE EMPLOYEE MASTER (NOT THE LIVE VSAM  CNB10100
+001400*    FILE) SO THE ONLINE SYSTEM IS NOT TIED UP DURING THE RUN.    CNB10100
+001500*                                                                 CNB10100
+001600*TBD  THE EXTRABOARD ASSIGNMENT RECORD (WSASGN) IS NOT  CNB10100
+001700*CHECKED OUT TO THIS LIBRARY.  THE KEY AND ASGN-EMP-NO FIELD      CNB10100
+001800*BELOW ARE BUILT FROM THE FIELD NAMES CNP06 IS SEEN MOVING TO/    CNB10100
+001900*FROM THAT RECORD -- VERIFY THE LAYOUT AGAINST THE PRODUCTION     CNB10100
+002000*WSASGN COPYBOOK BEFORE NEXT COMPILE.                             CNB10100
+002100*                                                                 CNB10100
+002200 ENVIRONMENT DIVISION.                                            CNB10100
+002300 CONFIGURATION SECTION.                                           CNB10100
+002400 SOURCE-COMPUTER.  IBM-370.                                       CNB10100
+002500 OBJECT-COMPUTER.  IBM-370.                                       CNB10100
+002600 INPUT-OUTPUT SECTION.                                            CNB10100
+002700 FILE-CONTROL.                                                    CNB10100
+002800     SELECT MASTER-FILE  ASSIGN TO MSTRSEQ                        CNB10100
+002900            ORGANIZATION  SEQUENTIAL                              CNB10100
+003000            FILE STATUS   WS-MSTR-STATUS.                         CNB10100
+003100     SELECT ASGN-FILE    ASSIGN TO ASGNFILE                       CNB10100
+003200            ORGANIZATION  INDEXED                                 CNB10100
+003300            ACCESS MODE   RANDOM                                  CNB10100
+003400            RECORD KEY    WK-ASGN-KEY                             CNB10100
+003500            FILE STATUS   WS-ASGN-STATUS.                         CNB10100
+003600     SELECT RPT-FILE     ASSIGN TO RPTFILE                        CNB10100
+003700            ORGANIZATION  LINE SEQUENTIAL                         CNB10100
+003800            FILE STATUS   WS-RPT-STATUS.                          CNB10100
+003900*                                                                 CNB10100
+004000 DATA DIVISION.                                                   CNB10100
+004100 FILE SECTION.                                                    CNB10100
+004200 FD  MASTER-FILE                                                  CNB10100
+004300     RECORD CONTAINS 500 CHARACTERS.                              CNB10100
+004400 01  MASTER-RECORD                 PIC X(500).                    CNB10100
+004500 FD  ASGN-FILE                                                    CNB10100
+004600     RECORD CONTAINS 40 CHARACTERS.                               CNB10100
+004700 01  WS-ASGN-RECORD.                                              CNB10100
+004800     05  WK-ASGN-KEY.                                             CNB10100
+004900         10  WK-ASGN-DIST          PIC XX.                        CNB10100
+005000         10  WK-ASGN-SUB-DIST      PIC XX.                        CNB10100
+005100         10  WK-ASGN-CC            PIC XX.                        CNB10100
+005200         10  WK-ASGN-XB-TURN       PIC X(4).                      CNB10100
+005300     05  ASGN-EMP-NO               PIC 9(9).                      CNB10100
+005400     05  FILLER                    PIC X(23).                     CNB10100
+005500 FD  RPT-FILE                                                     CNB10100
+005600     RECORD CONTAINS 132 CHARACTERS.                              CNB10100
+005700 01  RPT-LINE                      PIC X(132).                    CNB10100
+005800*                                                                 CNB10100
+005900 WORKING-STORAGE SECTION.                                         CNB10100
+006000 COPY WSMSTR.                                                     CNB10100
+006100*                                                                 CNB10100
+006200 01  WS-MSTR-STATUS                PIC XX VALUE SPACES.           CNB10100
+006300     88  WS-MSTR-OK                       VALUE '00'.             CNB10100
+006400 01  WS-ASGN-STATUS                PIC XX VALUE SPACES.           CNB10100
+006500     88  WS-ASGN-OK                       VALUE '00'.             CNB10100
+006600 01  WS-RPT-STATUS                 PIC XX VALUE SPACES.           CNB10100
+006650     88  WS-RPT-OK                        VALUE '00'.             CNB10100
+006660 01  WS-ABEND-PARAGRAPH            PIC X(15) VALUE SPACES.        CNB10100
+006670 01  WS-ABEND-STATUS               PIC XX VALUE SPACES.           CNB10100
+006700 01  WS-EOF-SW                     PIC X  VALUE 'N'.              CNB10100
+006800     88  WS-EOF-MASTER                    VALUE 'Y'.              CNB10100
+006900 01  WS-MSTR-COUNT                 PIC 9(7) VALUE ZEROS.          CNB10100
+007000 01  WS-XB-COUNT                   PIC 9(7) VALUE ZEROS.          CNB10100
+007100 01  WS-MISMATCH-COUNT             PIC 9(7) VALUE ZEROS.          CNB10100
+007200 01  WS-HDR-LINE.                                                 CNB10100
+007300     05  FILLER                PIC X(28)  VALUE                   CNB10100
+007400         'CNB101 - WSMSTR / EXTRABOARD'.                          CNB10100
+007500     05  FILLER                PIC X(28)  VALUE                   CNB10100
+007600         ' RECONCILIATION EXCEPTION RE'.                          CNB10100
+007700     05  FILLER                PIC X(4)  VALUE                    CNB10100
+007800         'PORT'.                                                  CNB10100
+007900     05  FILLER                PIC X(72)  VALUE SPACES.           CNB10100
+008000 01  WS-COL-HDR-LINE.                                             CNB10100
+008100     05  FILLER                PIC X(28)  VALUE                   CNB10100
+008200         '  EMP-NBR  DIST SD CC TURN  '.                          CNB10100
+008300     05  FILLER                PIC X(28)  VALUE                   CNB10100
+008400         '    MASTER-SAYS    XB-SAYS  '.                          CNB10100
+008500     05  FILLER                PIC X(8)  VALUE                    CNB10100
+008600         '  REASON'.                                              CNB10100
+008700     05  FILLER                PIC X(68)  VALUE SPACES.           CNB10100
+008800 01  WS-DETAIL-LINE.                                              CNB10100
+008900     05  FILLER                    PIC X(2)   VALUE SPACES.       CNB10100
+009000     05  DL-EMP-NBR                PIC X(9).                      CNB10100
+009100     05  FILLER                    PIC X(2)   VALUE SPACES.       CNB10100
+009200     05  DL-DIST                   PIC X(2).                      CNB10100
+009300     05  FILLER                    PIC X(1)   VALUE SPACES.       CNB10100
+009400     05  DL-SUB-DIST               PIC X(2).                      CNB10100
+009500     05  FILLER                    PIC X(1)   VALUE SPACES.       CNB10100
+009600     05  DL-CC                     PIC X(2).                      CNB10100
+009700     05  FILLER                    PIC X(1)   VALUE SPACES.       CNB10100
+009800     05  DL-TURN                   PIC X(4).                      CNB10100
+009900     05  FILLER                    PIC X(4)   VALUE SPACES.       CNB10100
+010000     05  DL-MSTR-EMP               PIC X(9).                      CNB10100
+010100     05  FILLER                    PIC X(4)   VALUE SPACES.       CNB10100
+010200     05  DL-XB-EMP                 PIC X(9).                      CNB10100
+010300     05  FILLER                    PIC X(4)   VALUE SPACES.       CNB10100
+010400     05  DL-REASON                 PIC X(30).                     CNB10100
+010500 01  WS-FTR-LINE.                                                 CNB10100
+010600     05  FTR-LABEL1                PIC X(30)  VALUE               CNB10100
+010700         'MASTER RECORDS READ .......'.                           CNB10100
+010800     05  FTR-MSTR-COUNT            PIC ZZZ,ZZ9.                   CNB10100
+010900 01  WS-FTR-LINE2.                                                CNB10100
+011000     05  FTR-LABEL2                PIC X(30)  VALUE               CNB10100
+011100         'EXCEPTIONS WRITTEN ........'.                           CNB10100
+011200     05  FTR-MISMATCH-COUNT        PIC ZZZ,ZZ9.                   CNB10100
+011300*                                                                 CNB10100
+011400 PROCEDURE DIVISION.                                              CNB10100
+011500 P0000-MAINLINE.                                                  CNB10100
+011600     PERFORM P1000-INITIALIZE                                     CNB10100
+011700     PERFORM P2000-PROCESS-MASTER UNTIL WS-EOF-MASTER             CNB10100
+011800     PERFORM P9000-TERMINATE                                      CNB10100
+011900     STOP RUN.                                                    CNB10100
+012000*                                                                 CNB10100
+012100 P1000-INITIALIZE.                                                CNB10100
+012200     OPEN INPUT  MASTER-FILE                                      CNB10100
+012210     IF NOT WS-MSTR-OK                                            CNB10100
+012220        MOVE 'P1000-OPEN-MSTR'      TO WS-ABEND-PARAGRAPH         CNB10100
+012230        MOVE WS-MSTR-STATUS         TO WS-ABEND-STATUS            CNB10100
+012240        PERFORM P9999-GOT-PROBLEM                                 CNB10100
+012250     END-IF                                                       CNB10100
+012300     OPEN INPUT  ASGN-FILE                                        CNB10100
+012310     IF NOT WS-ASGN-OK                                            CNB10100
+012320        MOVE 'P1000-OPEN-ASGN'      TO WS-ABEND-PARAGRAPH         CNB10100
+012330        MOVE WS-ASGN-STATUS         TO WS-ABEND-STATUS            CNB10100
+012340        PERFORM P9999-GOT-PROBLEM                                 CNB10100
+012350     END-IF                                                       CNB10100
+012400     OPEN OUTPUT RPT-FILE                                         CNB10100
+012410     IF NOT WS-RPT-OK                                             CNB10100
+012420        MOVE 'P1000-OPEN-RPT'       TO WS-ABEND-PARAGRAPH         CNB10100
+012430        MOVE WS-RPT-STATUS          TO WS-ABEND-STATUS            CNB10100
+012440        PERFORM P9999-GOT-PROBLEM                                 CNB10100
+012450     END-IF                                                       CNB10100
+012500     WRITE RPT-LINE FROM WS-HDR-LINE                              CNB10100
+012600     WRITE RPT-LINE FROM WS-COL-HDR-LINE                          CNB10100
+012700     PERFORM P2010-READ-MASTER.                                   CNB10100
+012800*                                                                 CNB10100
+012900 P2000-PROCESS-MASTER.                                            CNB10100
+013000     ADD 1 TO WS-MSTR-COUNT                                       CNB10100
+013100     IF LAST-JOB-ASG-XB-JOB                                       CNB10100
+013200        PERFORM P2100-CHECK-XB-AGREEMENT                          CNB10100
+013300     END-IF                                                       CNB10100
+013400     PERFORM P2010-READ-MASTER.                                   CNB10100
+013500*                                                                 CNB10100
+013600 P2010-READ-MASTER.                                               CNB10100
+013700     READ MASTER-FILE INTO WS-MSTR                                CNB10100
+013800          AT END                                                  CNB10100
+013900             SET WS-EOF-MASTER TO TRUE                            CNB10100
+014000     END-READ.                                                    CNB10100
+014100*                                                                 CNB10100
+014200 P2100-CHECK-XB-AGREEMENT.                                        CNB10100
+014300     MOVE DIST     OF WS-MSTR     TO WK-ASGN-DIST                 CNB10100
+014400     MOVE SUB-DIST OF WS-MSTR     TO WK-ASGN-SUB-DIST             CNB10100
+014500     MOVE CRAFT    OF WS-MSTR     TO WK-ASGN-CC                   CNB10100
+014600     MOVE LAST-JOB-ASG(9:4)       TO WK-ASGN-XB-TURN              CNB10100
+014700     READ ASGN-FILE                                               CNB10100
+014800     IF WS-ASGN-OK                                                CNB10100
+014900        ADD 1 TO WS-XB-COUNT                                      CNB10100
+015000        IF ASGN-EMP-NO NOT = EMP-NBR                              CNB10100
+015100           PERFORM P2200-WRITE-EXCEPTION                          CNB10100
+015200        END-IF                                                    CNB10100
+015300     ELSE                                                         CNB10100
+015400        MOVE ZEROS               TO ASGN-EMP-NO                   CNB10100
+015500        PERFORM P2200-WRITE-EXCEPTION                             CNB10100
+015600     END-IF.                                                      CNB10100
+015700*                                                                 CNB10100
+015800 P2200-WRITE-EXCEPTION.                                           CNB10100
+015900     ADD 1 TO WS-MISMATCH-COUNT                                   CNB10100
+016000     MOVE SPACES                  TO WS-DETAIL-LINE               CNB10100
+016100     MOVE EMP-NBR                 TO DL-EMP-NBR                   CNB10100
+016200     MOVE DIST     OF WS-MSTR     TO DL-DIST                      CNB10100
+016300     MOVE SUB-DIST OF WS-MSTR     TO DL-SUB-DIST                  CNB10100
+016400     MOVE CRAFT    OF WS-MSTR     TO DL-CC                        CNB10100
+016500     MOVE WK-ASGN-XB-TURN         TO DL-TURN                      CNB10100
+016600     MOVE EMP-NBR                 TO DL-MSTR-EMP                  CNB10100
+016700     IF WS-ASGN-OK                                                CNB10100
+016800        MOVE ASGN-EMP-NO          TO DL-XB-EMP                    CNB10100
+016900        MOVE 'EMP-NBR MISMATCH'   TO DL-REASON                    CNB10100
+017000     ELSE                                                         CNB10100
+017100        MOVE ZEROS                TO DL-XB-EMP                    CNB10100
+017200        MOVE 'NO XB ASSIGNMENT FOUND' TO DL-REASON                CNB10100
+017300     END-IF                                                       CNB10100
+017400     WRITE RPT-LINE FROM WS-DETAIL-LINE.                          CNB10100
+017500*                                                                 CNB10100
+017600 P9000-TERMINATE.                                                 CNB10100
+017700     MOVE WS-MSTR-COUNT           TO FTR-MSTR-COUNT               CNB10100
+017800     MOVE WS-MISMATCH-COUNT       TO FTR-MISMATCH-COUNT           CNB10100
+017900     WRITE RPT-LINE FROM WS-FTR-LINE                              CNB10100
+018000     WRITE RPT-LINE FROM WS-FTR-LINE2                             CNB10100
+018100     CLOSE MASTER-FILE                                            CNB10100
+018200     CLOSE ASGN-FILE                                              CNB10100
+018300     CLOSE RPT-FILE.                                              CNB10100
+018400*                                                                 CNB10100
+018500 P9999-GOT-PROBLEM.                                               CNB10100
+018600     DISPLAY 'CNB101 ABEND IN ' WS-ABEND-PARAGRAPH                CNB10100
+018700              ' FILE STATUS = ' WS-ABEND-STATUS                   CNB10100
+018800     MOVE 16 TO RETURN-CODE                                       CNB10100
+018900     STOP RUN.                                                    CNB10100
