@@ -0,0 +1,200 @@
+000100 IDENTIFICATION DIVISION.                                         CNB10200
+000200 PROGRAM-ID. CNB102.                                              CNB10200
+000300*AUTHOR.     JMC.                                                 CNB10200
+000400*DATE-WRITTEN. 08/08/26.                                          CNB10200
+000500*REMARKS.                                                         CNB10200
+000600*    STANDALONE DCAN PENALTY AUDIT LISTING, PER EMPLOYEE PER      CNB10200
+000700*    MONTH.  CNP943 (P2050-WRITE-JOB-HISTORY) NOW WRITES A        CNB10200
+000800*    SECOND, DISTINCT JOB HISTORY RECORD -- FUNCTION '54',        CNB10200
+000900*    JHIST-FUN54-PENALTY-AMT -- WHENEVER CNP919 COMPUTES A DCAN   CNB10200
+001000*    (DECLINED-CALL) PENALTY (SEE TBD IN CNP919/CNP943). CNB10200
+001100*    CNP943 IS A LINKED WRITE-ROUTINE SUBPROGRAM WITH NO REPORT   CNB10200
+001200*    OR SCREEN CAPABILITY OF ITS OWN, SO THIS NIGHTLY/MONTHLY     CNB10200
+001300*    BATCH COMPANION READS A SEQUENTIAL EXTRACT OF THE JOB        CNB10200
+001400*    HISTORY FILE (NOT THE LIVE VSAM FILE), SELECTS ONLY THE      CNB10200
+001500*    FUNCTION-54 RECORDS, AND PRODUCES A PER-EMPLOYEE, PER-MONTH  CNB10200
+001600*    LISTING SO THE UNION CAN BE ANSWERED WITHOUT HAND-SEARCHING  CNB10200
+001700*    JOB HISTORY.  RUN MONTHLY OR ON DEMAND AGAINST A JHIST       CNB10200
+001800*    EXTRACT FOR THE PERIOD IN QUESTION.                          CNB10200
+001900*                                                                 CNB10200
+002000*TBD  WSJHIST IS NOT AMONG THE COPYBOOKS PRESENT IN     CNB10200
+002100*THIS COPY LIBRARY.  THE JOB HISTORY RECORD LAYOUT BELOW IS BUILT CNB10200
+002200*FROM THE FIELD NAMES CNP943 IS SEEN MOVING TO -- JHIST-EMP-NBR,  CNB10200
+002300*JHIST-EFF-DATE-TIME, JHIST-FUNCTION, JHIST-FUN54-PENALTY-AMT --  CNB10200
+002400*VERIFY OFFSETS AGAINST THE REAL WSJHIST COPYBOOK BEFORE THIS     CNB10200
+002500*PROGRAM'S NEXT COMPILE.                                          CNB10200
+002600*                                                                 CNB10200
+002700 ENVIRONMENT DIVISION.                                            CNB10200
+002800 CONFIGURATION SECTION.                                           CNB10200
+002900 SOURCE-COMPUTER.  IBM-370.                                       CNB10200
+003000 OBJECT-COMPUTER.  IBM-370.                                       CNB10200
+003100 INPUT-OUTPUT SECTION.                                            CNB10200
+003200 FILE-CONTROL.                                                    CNB10200
+003300     SELECT JHIST-FILE   ASSIGN TO JHISTSEQ                       CNB10200
+003400            ORGANIZATION  SEQUENTIAL                              CNB10200
+003500            FILE STATUS   WS-JHIST-STATUS.                        CNB10200
+003600     SELECT RPT-FILE     ASSIGN TO RPTFILE                        CNB10200
+003700            ORGANIZATION  LINE SEQUENTIAL                         CNB10200
+003800            FILE STATUS   WS-RPT-STATUS.                          CNB10200
+003900*                                                                 CNB10200
+004000 DATA DIVISION.                                                   CNB10200
+004100 FILE SECTION.                                                    CNB10200
+004200 FD  JHIST-FILE                                                   CNB10200
+004300     RECORD CONTAINS 200 CHARACTERS.                              CNB10200
+004400 01  WS-JHIST-RECORD.                                             CNB10200
+004500     05  JHIST-EMP-NBR             PIC X(9).                      CNB10200
+004600     05  JHIST-EFF-DATE-TIME       PIC X(14).                     CNB10200
+004700     05  JHIST-FUNCTION            PIC XX.                        CNB10200
+004800         88  JHIST-DCAN-PENALTY-FUN      VALUE '54'.               CNB1020
+004900     05  JHIST-EMP-NBR-AFFECTED    PIC X(9).                      CNB10200
+005000     05  JHIST-IN-OUT              PIC X.                         CNB10200
+005100     05  JHIST-FUN54-PENALTY-AMT   PIC S9(5)V99.                  CNB10200
+005200     05  FILLER                    PIC X(154).                    CNB10200
+005300 FD  RPT-FILE                                                     CNB10200
+005400     RECORD CONTAINS 132 CHARACTERS.                              CNB10200
+005500 01  RPT-LINE                      PIC X(132).                    CNB10200
+005600*                                                                 CNB10200
+005700 WORKING-STORAGE SECTION.                                         CNB10200
+005800 01  WS-JHIST-STATUS               PIC XX VALUE SPACES.           CNB10200
+005900     88  WS-JHIST-OK                      VALUE '00'.             CNB10200
+006000 01  WS-RPT-STATUS                 PIC XX VALUE SPACES.           CNB10200
+006000     88  WS-RPT-OK           VALUE '00'.                          CNB10200
+006000 01  WS-ABEND-PARAGRAPH            PIC X(15) VALUE SPACES.        CNB10200
+006000 01  WS-ABEND-STATUS               PIC XX VALUE SPACES.           CNB10200
+006100 01  WS-EOF-SW                     PIC X  VALUE 'N'.              CNB10200
+006200     88  WS-EOF-JHIST                     VALUE 'Y'.              CNB10200
+006300 01  WS-JHIST-COUNT                PIC 9(7) VALUE ZEROS.          CNB10200
+006400 01  WS-DCAN-COUNT                 PIC 9(7) VALUE ZEROS.          CNB10200
+006500 01  WS-LINE-COUNT                 PIC 9(3) VALUE ZEROS.          CNB10200
+006600 01  WS-PRIOR-EMP-NBR              PIC X(9) VALUE SPACES.         CNB10200
+006700 01  WS-PRIOR-YR-MO                PIC X(6) VALUE SPACES.         CNB10200
+006800 01  WS-CUR-YR-MO                  PIC X(6) VALUE SPACES.         CNB10200
+006900 01  WS-EMP-TOTAL-PENALTY          PIC S9(7)V99 VALUE ZEROS.      CNB10200
+007000 01  WS-GRAND-TOTAL-PENALTY        PIC S9(9)V99 VALUE ZEROS.      CNB10200
+007100 01  WS-HDR-LINE.                                                 CNB10200
+007200     05  FILLER                PIC X(28)  VALUE                   CNB10200
+007300         'CNB102 - DCAN PENALTY AUDIT '.                          CNB10200
+007400     05  FILLER                PIC X(28)  VALUE                   CNB10200
+007500         'LISTING - PER EMPLOYEE / MON'.                          CNB10200
+007600     05  FILLER                PIC X(4)  VALUE                    CNB10200
+007700         'TH  '.                                                  CNB10200
+007800     05  FILLER                PIC X(72)  VALUE SPACES.           CNB10200
+007900 01  WS-COL-HDR-LINE.                                             CNB10200
+008000     05  FILLER                PIC X(28)  VALUE                   CNB10200
+008100         '  EMP-NBR     YR-MO   EFF-D'.                           CNB10200
+008200     05  FILLER                PIC X(28)  VALUE                   CNB10200
+008300         'T-TIME           PENALTY AMT'.                          CNB10200
+008400     05  FILLER                PIC X(68)  VALUE SPACES.           CNB10200
+008500 01  WS-DETAIL-LINE.                                              CNB10200
+008600     05  FILLER                    PIC X(2)   VALUE SPACES.       CNB10200
+008700     05  DL-EMP-NBR                PIC X(9).                      CNB10200
+008800     05  FILLER                    PIC X(3)   VALUE SPACES.       CNB10200
+008900     05  DL-YR-MO                  PIC X(6).                      CNB10200
+009000     05  FILLER                    PIC X(3)   VALUE SPACES.       CNB10200
+009100     05  DL-EFF-DATE-TIME          PIC X(14).                     CNB10200
+009200     05  FILLER                    PIC X(4)   VALUE SPACES.       CNB10200
+009300     05  DL-PENALTY-AMT            PIC Z,ZZZ,ZZ9.99-.             CNB10200
+009400 01  WS-EMP-SUBTOTAL-LINE.                                        CNB10200
+009500     05  FILLER                PIC X(16)  VALUE                   CNB10200
+009600         '  EMPLOYEE TOTAL'.                                      CNB10200
+009700     05  FILLER                    PIC X(33)  VALUE SPACES.       CNB10200
+009800     05  SL-SUBTOTAL-AMT           PIC Z,ZZZ,ZZ9.99-.             CNB10200
+009900 01  WS-FTR-LINE.                                                 CNB10200
+010000     05  FTR-LABEL1                PIC X(30)  VALUE               CNB10200
+010100         'DCAN PENALTY RECORDS READ..'.                           CNB10200
+010200     05  FTR-JHIST-COUNT           PIC ZZZ,ZZ9.                   CNB10200
+010300 01  WS-FTR-LINE2.                                                CNB10200
+010400     05  FTR-LABEL2                PIC X(30)  VALUE               CNB10200
+010500         'GRAND TOTAL PENALTY AMOUNT.'.                           CNB10200
+010600     05  FTR-GRAND-TOTAL           PIC Z,ZZZ,ZZ9.99-.             CNB10200
+010700*                                                                 CNB10200
+010800 PROCEDURE DIVISION.                                              CNB10200
+010900 P0000-MAINLINE.                                                  CNB10200
+011000     PERFORM P1000-INITIALIZE                                     CNB10200
+011100     PERFORM P2000-PROCESS-JHIST UNTIL WS-EOF-JHIST                CNB1020
+011200     PERFORM P9000-TERMINATE                                      CNB10200
+011300     STOP RUN.                                                    CNB10200
+011400*                                                                 CNB10200
+011500 P1000-INITIALIZE.                                                CNB10200
+011600     OPEN INPUT  JHIST-FILE                                       CNB10200
+011600     IF NOT WS-JHIST-OK                                           CNB10200
+011600        MOVE 'P1000-OPEN-JHIS' TO WS-ABEND-PARAGRAPH              CNB10200
+011600        MOVE WS-JHIST-STATUS TO WS-ABEND-STATUS                   CNB10200
+011600        PERFORM P9999-GOT-PROBLEM                                 CNB10200
+011600     END-IF                                                       CNB10200
+011700     OPEN OUTPUT RPT-FILE                                         CNB10200
+011700     IF NOT WS-RPT-OK                                             CNB10200
+011700        MOVE 'P1000-OPEN-RPT' TO WS-ABEND-PARAGRAPH               CNB10200
+011700        MOVE WS-RPT-STATUS TO WS-ABEND-STATUS                     CNB10200
+011700        PERFORM P9999-GOT-PROBLEM                                 CNB10200
+011700     END-IF                                                       CNB10200
+011800     WRITE RPT-LINE FROM WS-HDR-LINE                              CNB10200
+011900     WRITE RPT-LINE FROM WS-COL-HDR-LINE                          CNB10200
+012000     ADD 2 TO WS-LINE-COUNT                                       CNB10200
+012100     PERFORM P2010-READ-JHIST.                                    CNB10200
+012200*                                                                 CNB10200
+012300 P2000-PROCESS-JHIST.                                             CNB10200
+012350     IF JHIST-DCAN-PENALTY-FUN                                    CNB10200
+012400        ADD 1 TO WS-DCAN-COUNT                                    CNB10200
+012450        MOVE JHIST-EFF-DATE-TIME(1:6) TO WS-CUR-YR-MO             CNB10200
+012500        IF JHIST-EMP-NBR NOT = WS-PRIOR-EMP-NBR                    CNB1020
+012600           PERFORM P2100-WRITE-EMP-SUBTOTAL                       CNB10200
+012700        ELSE                                                      CNB10200
+012750           IF WS-CUR-YR-MO NOT = WS-PRIOR-YR-MO                   CNB10200
+012800              PERFORM P2100-WRITE-EMP-SUBTOTAL                    CNB10200
+012850           END-IF                                                 CNB10200
+012900        END-IF                                                    CNB10200
+012950        PERFORM P2200-WRITE-DETAIL                                CNB10200
+013000        MOVE JHIST-EMP-NBR         TO WS-PRIOR-EMP-NBR            CNB10200
+013050        MOVE WS-CUR-YR-MO          TO WS-PRIOR-YR-MO              CNB10200
+013100     END-IF                                                       CNB10200
+013200     PERFORM P2010-READ-JHIST.                                    CNB10200
+013300*                                                                 CNB10200
+013400 P2010-READ-JHIST.                                                CNB10200
+013500     READ JHIST-FILE INTO WS-JHIST-RECORD                         CNB10200
+013600          AT END                                                  CNB10200
+013700             SET WS-EOF-JHIST TO TRUE                             CNB10200
+013800     END-READ                                                     CNB10200
+013900     IF NOT WS-EOF-JHIST                                          CNB10200
+014000        ADD 1 TO WS-JHIST-COUNT                                   CNB10200
+014100     END-IF.                                                      CNB10200
+014200*                                                                 CNB10200
+014300 P2100-WRITE-EMP-SUBTOTAL.                                        CNB10200
+014400     IF WS-PRIOR-EMP-NBR > SPACES                                 CNB10200
+014500        MOVE WS-EMP-TOTAL-PENALTY  TO SL-SUBTOTAL-AMT             CNB10200
+014600        WRITE RPT-LINE FROM WS-EMP-SUBTOTAL-LINE                  CNB10200
+014700        ADD 1 TO WS-LINE-COUNT                                    CNB10200
+014800     END-IF                                                       CNB10200
+014900     MOVE ZEROS                    TO WS-EMP-TOTAL-PENALTY        CNB10200
+015000     IF WS-LINE-COUNT > 55                                        CNB10200
+015100        WRITE RPT-LINE FROM WS-HDR-LINE                           CNB10200
+015200        WRITE RPT-LINE FROM WS-COL-HDR-LINE                       CNB10200
+015300        MOVE ZEROS                 TO WS-LINE-COUNT               CNB10200
+015400        ADD 2 TO WS-LINE-COUNT                                    CNB10200
+015500     END-IF.                                                      CNB10200
+015600*                                                                 CNB10200
+015700 P2200-WRITE-DETAIL.                                              CNB10200
+015800     ADD JHIST-FUN54-PENALTY-AMT TO WS-EMP-TOTAL-PENALTY          CNB10200
+015900     ADD JHIST-FUN54-PENALTY-AMT TO WS-GRAND-TOTAL-PENALTY        CNB10200
+016000     MOVE SPACES                   TO WS-DETAIL-LINE              CNB10200
+016100     MOVE JHIST-EMP-NBR            TO DL-EMP-NBR                  CNB10200
+016200     MOVE WS-CUR-YR-MO             TO DL-YR-MO                    CNB10200
+016300     MOVE JHIST-EFF-DATE-TIME      TO DL-EFF-DATE-TIME            CNB10200
+016400     MOVE JHIST-FUN54-PENALTY-AMT  TO DL-PENALTY-AMT              CNB10200
+016500     WRITE RPT-LINE FROM WS-DETAIL-LINE                           CNB10200
+016600     ADD 1 TO WS-LINE-COUNT.                                      CNB10200
+016700*                                                                 CNB10200
+016800 P9000-TERMINATE.                                                 CNB10200
+016900     PERFORM P2100-WRITE-EMP-SUBTOTAL                             CNB10200
+017000     MOVE WS-JHIST-COUNT           TO FTR-JHIST-COUNT             CNB10200
+017100     MOVE WS-GRAND-TOTAL-PENALTY   TO FTR-GRAND-TOTAL             CNB10200
+017200     WRITE RPT-LINE FROM WS-FTR-LINE                              CNB10200
+017300     WRITE RPT-LINE FROM WS-FTR-LINE2                             CNB10200
+017400     CLOSE JHIST-FILE                                             CNB10200
+017500     CLOSE RPT-FILE.                                              CNB10200
+017500*                                                                 CNB10200
+017500 P9999-GOT-PROBLEM.                                               CNB10200
+017500     DISPLAY 'CNB102 ABEND IN ' WS-ABEND-PARAGRAPH                CNB10200
+017500              ' FILE STATUS = ' WS-ABEND-STATUS                   CNB10200
+017500     MOVE 16 TO RETURN-CODE                                       CNB10200
+017500     STOP RUN.                                                    CNB10200
