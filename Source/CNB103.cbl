@@ -0,0 +1,235 @@
+000100 IDENTIFICATION DIVISION.                                         CNB10300
+000200 PROGRAM-ID. CNB103.                                              CNB10300
+000300*AUTHOR.     JMC.                                                 CNB10300
+000400*DATE-WRITTEN. 08/08/26.                                          CNB10300
+000500*REMARKS.                                                         CNB10300
+000600*    FASTSLOW SPAREBOARD UTILIZATION REPORT.  CNP919 ALREADY      CNB10300
+000700*    TAGS EACH 'CALL' JOB HISTORY RECORD WITH WHICH SIDE OF A     CNB10300
+000800*    FASTSLOW BOARD THE CALL CAME FROM (JHIST-FUN01-FS-SIDE --    CNB10300
+000900*    SEE TBD IN CNP919/CNP943).  THIS BATCH REPORT       CNB10300
+001000*    READS A SEQUENTIAL EXTRACT OF JOB HISTORY FOR THE PERIOD     CNB10300
+001100*    IN QUESTION, ACCUMULATES CALLS-PER-SIDE INTO AN IN-MEMORY    CNB10300
+001200*    TABLE KEYED BY DIST/SUB-DIST/POOL (ONE ENTRY PER FASTSLOW    CNB10300
+001300*    SPAREBOARD), AND PRINTS A SIDE-BY-SIDE TOTAL AND PERCENT     CNB10300
+001400*    SPLIT SO THE UNION CAN BE SHOWN THAT SIDE-BALANCING IS       CNB10300
+001500*    WORKING.  BOARDS WITH NO FAST/SLOW ACTIVITY IN THE PERIOD    CNB10300
+001600*    (I.E. NOT A FASTSLOW BOARD) NEVER GET A TABLE ENTRY, SINCE   CNB10300
+001700*    JHIST-FUN01-FS-SIDE IS LEFT AT SPACE FOR ORDINARY BOARDS.    CNB10300
+001800*                                                                 CNB10300
+001900*TBD  WSJHIST IS NOT AMONG THE COPYBOOKS PRESENT IN     CNB10300
+002000*THIS COPY LIBRARY.  THE JOB HISTORY RECORD LAYOUT BELOW IS       CNB10300
+002100*BUILT FROM THE SAME FIELD NAMES AS CNB102'S EXTRACT, PLUS THE    CNB10300
+002200*NEW JHIST-DIST/JHIST-SDIST/JHIST-POOL-ASG/JHIST-FUN01-FS-SIDE    CNB10300
+002300*FIELDS -- VERIFY OFFSETS AGAINST THE REAL WSJHIST COPYBOOK       CNB10300
+002400*BEFORE THIS PROGRAM'S NEXT COMPILE.                              CNB10300
+002500*                                                                 CNB10300
+002600 ENVIRONMENT DIVISION.                                            CNB10300
+002700 CONFIGURATION SECTION.                                           CNB10300
+002800 SOURCE-COMPUTER.  IBM-370.                                       CNB10300
+002900 OBJECT-COMPUTER.  IBM-370.                                       CNB10300
+003000 INPUT-OUTPUT SECTION.                                            CNB10300
+003100 FILE-CONTROL.                                                    CNB10300
+003200     SELECT JHIST-FILE   ASSIGN TO JHISTSEQ                       CNB10300
+003300            ORGANIZATION  SEQUENTIAL                              CNB10300
+003400            FILE STATUS   WS-JHIST-STATUS.                        CNB10300
+003500     SELECT RPT-FILE     ASSIGN TO RPTFILE                        CNB10300
+003600            ORGANIZATION  LINE SEQUENTIAL                         CNB10300
+003700            FILE STATUS   WS-RPT-STATUS.                          CNB10300
+003800*                                                                 CNB10300
+003900 DATA DIVISION.                                                   CNB10300
+004000 FILE SECTION.                                                    CNB10300
+004100 FD  JHIST-FILE                                                   CNB10300
+004200     RECORD CONTAINS 200 CHARACTERS.                              CNB10300
+004300 01  WS-JHIST-RECORD.                                             CNB10300
+004400     05  JHIST-EMP-NBR             PIC X(9).                      CNB10300
+004500     05  JHIST-EFF-DATE-TIME       PIC X(14).                     CNB10300
+004600     05  JHIST-FUNCTION            PIC XX.                        CNB10300
+004700         88  JHIST-CALL-FUN              VALUE '01'.              CNB10300
+004800     05  JHIST-EMP-NBR-AFFECTED    PIC X(9).                      CNB10300
+004900     05  JHIST-IN-OUT              PIC X.                         CNB10300
+005000     05  JHIST-DIST                PIC X(2).                      CNB10300
+005100     05  JHIST-SDIST               PIC X(2).                      CNB10300
+005200     05  JHIST-POOL-ASG            PIC X(10).                     CNB10300
+005300     05  JHIST-FUN01-FS-SIDE       PIC X.                         CNB10300
+005400     05  FILLER                    PIC X(147).                    CNB10300
+005500 FD  RPT-FILE                                                     CNB10300
+005600     RECORD CONTAINS 132 CHARACTERS.                              CNB10300
+005700 01  RPT-LINE                      PIC X(132).                    CNB10300
+005800*                                                                 CNB10300
+005900 WORKING-STORAGE SECTION.                                         CNB10300
+006000 01  WS-JHIST-STATUS               PIC XX VALUE SPACES.           CNB10300
+006100     88  WS-JHIST-OK                      VALUE '00'.             CNB10300
+006200 01  WS-RPT-STATUS                 PIC XX VALUE SPACES.           CNB10300
+006200     88  WS-RPT-OK           VALUE '00'.                          CNB10300
+006200 01  WS-ABEND-PARAGRAPH            PIC X(15) VALUE SPACES.        CNB10300
+006200 01  WS-ABEND-STATUS               PIC XX VALUE SPACES.           CNB10300
+006300 01  WS-EOF-SW                     PIC X  VALUE 'N'.              CNB10300
+006400     88  WS-EOF-JHIST                     VALUE 'Y'.              CNB10300
+006500 01  WS-JHIST-COUNT                PIC 9(7) VALUE ZEROS.          CNB10300
+006600 01  WS-BOARD-CNT                  PIC 9(3) VALUE ZEROS.          CNB10300
+006700 01  WS-BD-SUB                     PIC 9(3) VALUE ZEROS.          CNB10300
+006800 01  WS-BD-FOUND-SW                PIC X  VALUE 'N'.              CNB10300
+006900     88  WS-BD-FOUND                      VALUE 'Y'.              CNB10300
+007000 01  WS-GRAND-FAST-COUNT           PIC 9(7) VALUE ZEROS.          CNB10300
+007100 01  WS-GRAND-SLOW-COUNT           PIC 9(7) VALUE ZEROS.          CNB10300
+007200 01  WS-BOARD-TABLE.                                              CNB10300
+007300     05  BD-ENTRY OCCURS 200 TIMES INDEXED BY BD-IDX.             CNB10300
+007400         10  BD-DIST               PIC X(2).                      CNB10300
+007500         10  BD-SDIST              PIC X(2).                      CNB10300
+007600         10  BD-POOL               PIC X(10).                     CNB10300
+007700         10  BD-FAST-COUNT         PIC 9(5).                      CNB10300
+007800         10  BD-SLOW-COUNT         PIC 9(5).                      CNB10300
+007900 01  WS-TOTAL-COUNT                 PIC 9(7) VALUE ZEROS.         CNB10300
+008000 01  WS-PCT-FAST                   PIC 999V99.                    CNB10300
+008100 01  WS-PCT-SLOW                   PIC 999V99.                    CNB10300
+008200 01  WS-PCT-WORK                   PIC 9(7)V99.                   CNB10300
+008300 01  WS-HDR-LINE.                                                 CNB10300
+008400     05  FILLER                PIC X(28)  VALUE                   CNB10300
+008500         'CNB103 - FASTSLOW SPAREBOARD'.                          CNB10300
+008600     05  FILLER                PIC X(28)  VALUE                   CNB10300
+008700         ' UTILIZATION REPORT         '.                          CNB10300
+008800     05  FILLER                PIC X(76)  VALUE SPACES.           CNB10300
+008900 01  WS-COL-HDR-LINE.                                             CNB10300
+009000     05  FILLER                PIC X(28)  VALUE                   CNB10300
+009100         'DIST SD POOL         FAST-CT'.                          CNB10300
+009200     05  FILLER                PIC X(28)  VALUE                   CNB10300
+009300         ' SLOW-CT  TOTAL  PCT-F  PCT-'.                          CNB10300
+009400     05  FILLER                PIC X(4)  VALUE                    CNB10300
+009500         'S   '.                                                  CNB10300
+009600     05  FILLER                PIC X(72)  VALUE SPACES.           CNB10300
+009700 01  WS-DETAIL-LINE.                                              CNB10300
+009800     05  FILLER                    PIC X(2)   VALUE SPACES.       CNB10300
+009900     05  DL-DIST                   PIC X(2).                      CNB10300
+010000     05  FILLER                    PIC X(1)   VALUE SPACES.       CNB10300
+010100     05  DL-SDIST                  PIC X(2).                      CNB10300
+010200     05  FILLER                    PIC X(1)   VALUE SPACES.       CNB10300
+010300     05  DL-POOL                   PIC X(10).                     CNB10300
+010400     05  FILLER                    PIC X(2)   VALUE SPACES.       CNB10300
+010500     05  DL-FAST-COUNT             PIC ZZ,ZZ9.                    CNB10300
+010600     05  FILLER                    PIC X(2)   VALUE SPACES.       CNB10300
+010700     05  DL-SLOW-COUNT             PIC ZZ,ZZ9.                    CNB10300
+010800     05  FILLER                    PIC X(2)   VALUE SPACES.       CNB10300
+010900     05  DL-TOTAL-COUNT            PIC ZZZ,ZZ9.                   CNB10300
+011000     05  FILLER                    PIC X(2)   VALUE SPACES.       CNB10300
+011100     05  DL-PCT-FAST               PIC ZZ9.99.                    CNB10300
+011200     05  FILLER                    PIC X(2)   VALUE SPACES.       CNB10300
+011300     05  DL-PCT-SLOW               PIC ZZ9.99.                    CNB10300
+011400 01  WS-FTR-LINE.                                                 CNB10300
+011500     05  FTR-LABEL1                PIC X(30)  VALUE               CNB10300
+011600         'TOTAL FAST-SIDE CALLS......'.                           CNB10300
+011700     05  FTR-GRAND-FAST            PIC ZZZ,ZZ9.                   CNB10300
+011800 01  WS-FTR-LINE2.                                                CNB10300
+011900     05  FTR-LABEL2                PIC X(30)  VALUE               CNB10300
+012000         'TOTAL SLOW-SIDE CALLS......'.                           CNB10300
+012100     05  FTR-GRAND-SLOW            PIC ZZZ,ZZ9.                   CNB10300
+012200*                                                                 CNB10300
+012300 PROCEDURE DIVISION.                                              CNB10300
+012400 P0000-MAINLINE.                                                  CNB10300
+012500     PERFORM P1000-INITIALIZE                                     CNB10300
+012600     PERFORM P2000-PROCESS-JHIST UNTIL WS-EOF-JHIST               CNB10300
+012700     PERFORM P3000-WRITE-REPORT                                   CNB10300
+012800     PERFORM P9000-TERMINATE                                      CNB10300
+012900     STOP RUN.                                                    CNB10300
+013000*                                                                 CNB10300
+013100 P1000-INITIALIZE.                                                CNB10300
+013200     OPEN INPUT  JHIST-FILE                                       CNB10300
+013200     IF NOT WS-JHIST-OK                                           CNB10300
+013200        MOVE 'P1000-OPEN-JHIS' TO WS-ABEND-PARAGRAPH              CNB10300
+013200        MOVE WS-JHIST-STATUS TO WS-ABEND-STATUS                   CNB10300
+013200        PERFORM P9999-GOT-PROBLEM                                 CNB10300
+013200     END-IF                                                       CNB10300
+013300     OPEN OUTPUT RPT-FILE                                         CNB10300
+013300     IF NOT WS-RPT-OK                                             CNB10300
+013300        MOVE 'P1000-OPEN-RPT' TO WS-ABEND-PARAGRAPH               CNB10300
+013300        MOVE WS-RPT-STATUS TO WS-ABEND-STATUS                     CNB10300
+013300        PERFORM P9999-GOT-PROBLEM                                 CNB10300
+013300     END-IF                                                       CNB10300
+013400     PERFORM P2010-READ-JHIST.                                    CNB10300
+013500*                                                                 CNB10300
+013600 P2000-PROCESS-JHIST.                                             CNB10300
+013700     IF JHIST-CALL-FUN AND JHIST-FUN01-FS-SIDE > SPACE            CNB10300
+013800        PERFORM P2100-ACCUM-BOARD                                 CNB10300
+013900     END-IF                                                       CNB10300
+014000     PERFORM P2010-READ-JHIST.                                    CNB10300
+014100*                                                                 CNB10300
+014200 P2010-READ-JHIST.                                                CNB10300
+014300     READ JHIST-FILE INTO WS-JHIST-RECORD                         CNB10300
+014400          AT END                                                  CNB10300
+014500             SET WS-EOF-JHIST TO TRUE                             CNB10300
+014600     END-READ                                                     CNB10300
+014700     IF NOT WS-EOF-JHIST                                          CNB10300
+014800        ADD 1 TO WS-JHIST-COUNT                                   CNB10300
+014900     END-IF.                                                      CNB10300
+015000*                                                                 CNB10300
+015100 P2100-ACCUM-BOARD.                                               CNB10300
+015200     SET WS-BD-FOUND-SW       TO 'N'                              CNB10300
+015300     SET BD-IDX               TO 1                                CNB10300
+015400     PERFORM VARYING WS-BD-SUB FROM 1 BY 1                        CNB10300
+015500        UNTIL WS-BD-SUB > WS-BOARD-CNT OR WS-BD-FOUND             CNB10300
+015600        SET BD-IDX            TO WS-BD-SUB                        CNB10300
+015700        IF BD-DIST(BD-IDX)  = JHIST-DIST                          CNB10300
+015800        AND BD-SDIST(BD-IDX) = JHIST-SDIST                        CNB10300
+015900        AND BD-POOL(BD-IDX)  = JHIST-POOL-ASG                     CNB10300
+016000           SET WS-BD-FOUND-SW TO 'Y'                              CNB10300
+016100        END-IF                                                    CNB10300
+016200     END-PERFORM                                                  CNB10300
+016300     IF NOT WS-BD-FOUND                                           CNB10300
+016400        ADD 1 TO WS-BOARD-CNT                                     CNB10300
+016500        SET BD-IDX            TO WS-BOARD-CNT                     CNB10300
+016600        MOVE JHIST-DIST        TO BD-DIST(BD-IDX)                 CNB10300
+016700        MOVE JHIST-SDIST       TO BD-SDIST(BD-IDX)                CNB10300
+016800        MOVE JHIST-POOL-ASG    TO BD-POOL(BD-IDX)                 CNB10300
+016900        MOVE ZEROS             TO BD-FAST-COUNT(BD-IDX)           CNB10300
+017000        MOVE ZEROS             TO BD-SLOW-COUNT(BD-IDX)           CNB10300
+017100     END-IF                                                       CNB10300
+017200     IF JHIST-FUN01-FS-SIDE = 'F'                                 CNB10300
+017300        ADD 1 TO BD-FAST-COUNT(BD-IDX)                            CNB10300
+017400        ADD 1 TO WS-GRAND-FAST-COUNT                              CNB10300
+017500     ELSE                                                         CNB10300
+017600        ADD 1 TO BD-SLOW-COUNT(BD-IDX)                            CNB10300
+017700        ADD 1 TO WS-GRAND-SLOW-COUNT                              CNB10300
+017800     END-IF.                                                      CNB10300
+017900*                                                                 CNB10300
+018000 P3000-WRITE-REPORT.                                              CNB10300
+018100     WRITE RPT-LINE FROM WS-HDR-LINE                              CNB10300
+018200     WRITE RPT-LINE FROM WS-COL-HDR-LINE                          CNB10300
+018300     PERFORM VARYING WS-BD-SUB FROM 1 BY 1                        CNB10300
+018400        UNTIL WS-BD-SUB > WS-BOARD-CNT                            CNB10300
+018500        SET BD-IDX            TO WS-BD-SUB                        CNB10300
+018600        PERFORM P3100-WRITE-BOARD-DETAIL                          CNB10300
+018700     END-PERFORM.                                                 CNB10300
+018800*                                                                 CNB10300
+018900 P3100-WRITE-BOARD-DETAIL.                                        CNB10300
+019000     MOVE SPACES                   TO WS-DETAIL-LINE              CNB10300
+019100     MOVE BD-DIST(BD-IDX)          TO DL-DIST                     CNB10300
+019200     MOVE BD-SDIST(BD-IDX)         TO DL-SDIST                    CNB10300
+019300     MOVE BD-POOL(BD-IDX)          TO DL-POOL                     CNB10300
+019400     MOVE BD-FAST-COUNT(BD-IDX)    TO DL-FAST-COUNT               CNB10300
+019500     MOVE BD-SLOW-COUNT(BD-IDX)    TO DL-SLOW-COUNT               CNB10300
+019600     COMPUTE WS-TOTAL-COUNT =                                     CNB10300
+019700        BD-FAST-COUNT(BD-IDX) + BD-SLOW-COUNT(BD-IDX)             CNB10300
+019800     MOVE WS-TOTAL-COUNT            TO DL-TOTAL-COUNT             CNB10300
+019900     MOVE ZEROS                    TO WS-PCT-FAST WS-PCT-SLOW     CNB10300
+020000     IF WS-TOTAL-COUNT > ZEROS                                    CNB10300
+020100        COMPUTE WS-PCT-FAST ROUNDED =                             CNB10300
+020200           (BD-FAST-COUNT(BD-IDX) * 100) / WS-TOTAL-COUNT         CNB10300
+020300        COMPUTE WS-PCT-SLOW ROUNDED =                             CNB10300
+020400           (BD-SLOW-COUNT(BD-IDX) * 100) / WS-TOTAL-COUNT         CNB10300
+020500     END-IF                                                       CNB10300
+020600     MOVE WS-PCT-FAST              TO DL-PCT-FAST                 CNB10300
+020700     MOVE WS-PCT-SLOW              TO DL-PCT-SLOW                 CNB10300
+020800     WRITE RPT-LINE FROM WS-DETAIL-LINE.                          CNB10300
+020900*                                                                 CNB10300
+021000 P9000-TERMINATE.                                                 CNB10300
+021100     MOVE WS-GRAND-FAST-COUNT      TO FTR-GRAND-FAST              CNB10300
+021200     MOVE WS-GRAND-SLOW-COUNT      TO FTR-GRAND-SLOW              CNB10300
+021300     WRITE RPT-LINE FROM WS-FTR-LINE                              CNB10300
+021400     WRITE RPT-LINE FROM WS-FTR-LINE2                             CNB10300
+021500     CLOSE JHIST-FILE                                             CNB10300
+021600     CLOSE RPT-FILE.                                              CNB10300
+021600*                                                                 CNB10300
+021600 P9999-GOT-PROBLEM.                                               CNB10300
+021600     DISPLAY 'CNB103 ABEND IN ' WS-ABEND-PARAGRAPH                CNB10300
+021600              ' FILE STATUS = ' WS-ABEND-STATUS                   CNB10300
+021600     MOVE 16 TO RETURN-CODE                                       CNB10300
+021600     STOP RUN.                                                    CNB10300
