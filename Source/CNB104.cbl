@@ -0,0 +1,276 @@
+000100 IDENTIFICATION DIVISION.                                         CNB10400
+000200 PROGRAM-ID. CNB104.                                              CNB10400
+000300*AUTHOR.     JMC.                                                 CNB10400
+000400*DATE-WRITTEN. 08/08/26.                                          CNB10400
+000500*REMARKS.                                                         CNB10400
+000600*    BULK ANNUL-FROM/TO DATE MAINTENANCE COMPANION TO CNP12'S     CNB10400
+000700*    P2000-UPDATE.  CNP12 EDITS AND APPLIES SCR12-A-FROM-DATE/    CNB10400
+000800*    SCR12-A-TO-DATE ONE ASSIGNED JOB AT A TIME OFF THE TEN-LINE  CNB10400
+000900*    SCREEN.  THIS BATCH COMPANION READS A SEQUENTIAL DECK OF     CNB10400
+001000*    PARM CARDS, EACH NAMING A DISTRICT/SUB-DISTRICT AND AN       CNB10400
+001100*    ANNUL-FROM/TO DATE PAIR, AND APPLIES THAT SAME UPDATE TO     CNB10400
+001200*    EVERY ASSIGNED JOB RECORD IN THAT DISTRICT/SUB-DISTRICT IN   CNB10400
+001300*    ONE SUBMISSION -- NO SCREEN-BY-SCREEN RE-ENTRY FOR A WHOLE   CNB10400
+001400*    SUB-DISTRICT ANNULMENT OVER A HOLIDAY WEEKEND.  THE LIVE AJ  CNB10400
+001500*    FILE IS OPENED I-O (INDEXED, DYNAMIC ACCESS) AND REWRITTEN   CNB10400
+001600*    DIRECTLY, THE SAME WAY CNP12/P922 MAINTAIN IT ONLINE -- RUN  CNB10400
+001700*    THIS JOB WHEN THE ONLINE REGION IS QUIET (E.G. OVERNIGHT)    CNB10400
+001800*    SINCE IT UPDATES THE SAME DATASET CNP12 READS/WRITES.        CNB10400
+001900*    EACH JOB UPDATED IS LISTED ON THE REPORT WITH THE SAME       CNB10400
+002000*    'U001' UPDATE-CONFIRMATION CODE CNP12's P2000-UPDATE USES    CNB10400
+002100*    FOR A SCREEN-DRIVEN CHANGE.                                  CNB10400
+002200*                                                                 CNB10400
+002300*TBD  WSAJ IS NOT AMONG THE COPYBOOKS PRESENT IN THIS   CNB10400
+002400*COPY LIBRARY.  THE KEY AND ANNUL-DATE FIELDS BELOW ARE BUILT     CNB10400
+002500*FROM THE FIELD NAMES CNP12 IS SEEN MOVING TO/FROM THAT RECORD    CNB10400
+002600*(AJ-JOB-DIST, AJ-JOB-SUB-DIST, AJ-JOB-ASGN-ID, AJ-JOB-ASGN-CC,   CNB10400
+002700*AJ-ANNUL-FROM-DATE, AJ-ANNUL-TO-DATE) -- VERIFY THE FULL RECORD  CNB10400
+002800*LAYOUT, LENGTH AND RECORD KEY AGAINST THE REAL WSAJ COPYBOOK     CNB10400
+002900*BEFORE THIS PROGRAM'S NEXT COMPILE.                              CNB10400
+003000*                                                                 CNB10400
+003100 ENVIRONMENT DIVISION.                                            CNB10400
+003200 CONFIGURATION SECTION.                                           CNB10400
+003300 SOURCE-COMPUTER.  IBM-370.                                       CNB10400
+003400 OBJECT-COMPUTER.  IBM-370.                                       CNB10400
+003500 INPUT-OUTPUT SECTION.                                            CNB10400
+003600 FILE-CONTROL.                                                    CNB10400
+003700     SELECT PARM-FILE    ASSIGN TO PARMFILE                       CNB10400
+003800            ORGANIZATION  SEQUENTIAL                              CNB10400
+003900            FILE STATUS   WS-PARM-STATUS.                         CNB10400
+004000     SELECT AJ-FILE      ASSIGN TO AJFILE                         CNB10400
+004100            ORGANIZATION  INDEXED                                 CNB10400
+004200            ACCESS MODE   DYNAMIC                                 CNB10400
+004300            RECORD KEY    WK-AJ-KEY                               CNB10400
+004400            FILE STATUS   WS-AJ-STATUS.                           CNB10400
+004500     SELECT RPT-FILE     ASSIGN TO RPTFILE                        CNB10400
+004600            ORGANIZATION  LINE SEQUENTIAL                         CNB10400
+004700            FILE STATUS   WS-RPT-STATUS.                          CNB10400
+004800*                                                                 CNB10400
+004900 DATA DIVISION.                                                   CNB10400
+005000 FILE SECTION.                                                    CNB10400
+005100 FD  PARM-FILE                                                    CNB10400
+005200     RECORD CONTAINS 80 CHARACTERS.                               CNB10400
+005300 01  WS-PARM-RECORD.                                              CNB10400
+005400     05  PARM-DIST                 PIC XX.                        CNB10400
+005500     05  PARM-SUB-DIST             PIC XX.                        CNB10400
+005600     05  PARM-FROM-DATE            PIC X(6).                      CNB10400
+005700     05  PARM-TO-DATE              PIC X(6).                      CNB10400
+005800     05  FILLER                    PIC X(64).                     CNB10400
+005900 FD  AJ-FILE                                                      CNB10400
+006000     RECORD CONTAINS 80 CHARACTERS.                               CNB10400
+006100 01  WS-AJ-RECORD.                                                CNB10400
+006200     05  WK-AJ-KEY.                                               CNB10400
+006300         10  AJ-JOB-DIST           PIC XX.                        CNB10400
+006400         10  AJ-JOB-SUB-DIST       PIC XX.                        CNB10400
+006500         10  AJ-JOB-ASGN-CC        PIC XX.                        CNB10400
+006600         10  AJ-JOB-ASGN-ID        PIC X(4).                      CNB10400
+006700     05  AJ-ANNUL-FROM-DATE        PIC X(6).                      CNB10400
+006800     05  AJ-ANNUL-TO-DATE          PIC X(6).                      CNB10400
+006900     05  FILLER                    PIC X(60).                     CNB10400
+007000 FD  RPT-FILE                                                     CNB10400
+007100     RECORD CONTAINS 132 CHARACTERS.                              CNB10400
+007200 01  RPT-LINE                      PIC X(132).                    CNB10400
+007300*                                                                 CNB10400
+007400 WORKING-STORAGE SECTION.                                         CNB10400
+007500 01  WS-PARM-STATUS                PIC XX VALUE SPACES.           CNB10400
+007600     88  WS-PARM-OK                       VALUE '00'.             CNB10400
+007700 01  WS-AJ-STATUS                  PIC XX VALUE SPACES.           CNB10400
+007800     88  WS-AJ-OK                         VALUE '00'.             CNB10400
+007900     88  WS-AJ-NOTFND                     VALUE '23'.             CNB10400
+008000 01  WS-RPT-STATUS                 PIC XX VALUE SPACES.           CNB10400
+008000     88  WS-RPT-OK           VALUE '00'.                          CNB10400
+008000 01  WS-ABEND-PARAGRAPH            PIC X(15) VALUE SPACES.        CNB10400
+008000 01  WS-ABEND-STATUS               PIC XX VALUE SPACES.           CNB10400
+008100 01  WS-PARM-EOF-SW                PIC X  VALUE 'N'.              CNB10400
+008200     88  WS-EOF-PARM                      VALUE 'Y'.              CNB10400
+008300 01  WS-AJ-EOF-SW                  PIC X  VALUE 'N'.              CNB10400
+008400     88  WS-EOF-AJ-RANGE                  VALUE 'Y'.              CNB10400
+008500     88  WS-NOT-EOF-AJ-RANGE              VALUE 'N'.              CNB10400
+008600 01  WK-START-KEY.                                                CNB10400
+008700     05  WK-START-DIST             PIC XX.                        CNB10400
+008800     05  WK-START-SUB-DIST         PIC XX.                        CNB10400
+008900     05  WK-START-CC               PIC XX.                        CNB10400
+009000     05  WK-START-ASGN-ID          PIC X(4).                      CNB10400
+009100 01  WS-PARM-COUNT                 PIC 9(5) VALUE ZEROS.          CNB10400
+009200 01  WS-UPDATE-COUNT               PIC 9(7) VALUE ZEROS.          CNB10400
+009300 01  WS-GRAND-UPDATE-COUNT         PIC 9(7) VALUE ZEROS.          CNB10400
+009400 01  WS-HDR-LINE.                                                 CNB10400
+009500     05  FILLER                PIC X(28)  VALUE                   CNB10400
+009600         'CNB104 - BULK ANNUL DATE UP'.                           CNB10400
+009700     05  FILLER                PIC X(28)  VALUE                   CNB10400
+009800         'DATE - ASSIGNED JOB FILE   '.                           CNB10400
+009900     05  FILLER                PIC X(76)  VALUE SPACES.           CNB10400
+010000 01  WS-PARM-LINE.                                                CNB10400
+010100     05  FILLER                PIC X(17)  VALUE                   CNB10400
+010200         'PARM: DIST/SDIST '.                                     CNB10400
+010300     05  PL-DIST                   PIC XX.                        CNB10400
+010400     05  FILLER                PIC X(1)   VALUE '/'.              CNB10400
+010500     05  PL-SUB-DIST               PIC XX.                        CNB10400
+010600     05  FILLER                PIC X(13)  VALUE                   CNB10400
+010700         '  NEW ANNUL: '.                                         CNB10400
+010800     05  PL-FROM-DATE              PIC X(6).                      CNB10400
+010900     05  FILLER                PIC X(4)   VALUE ' TO '.           CNB10400
+011000     05  PL-TO-DATE                PIC X(6).                      CNB10400
+011100     05  FILLER                PIC X(81)  VALUE SPACES.           CNB10400
+011200 01  WS-COL-HDR-LINE.                                             CNB10400
+011300     05  FILLER                PIC X(28)  VALUE                   CNB10400
+011400         '  DIST SD CC ASGN-ID  OLD-F'.                           CNB10400
+011500     05  FILLER                PIC X(28)  VALUE                   CNB10400
+011600         'ROM OLD-TO  NEW-FROM NEW-TO '.                          CNB10400
+011700     05  FILLER                PIC X(4)   VALUE                   CNB10400
+011800         'CONF'.                                                  CNB10400
+011900     05  FILLER                PIC X(72)  VALUE SPACES.           CNB10400
+012000 01  WS-DETAIL-LINE.                                              CNB10400
+012100     05  FILLER                    PIC X(2)   VALUE SPACES.       CNB10400
+012200     05  DL-DIST                   PIC X(2).                      CNB10400
+012300     05  FILLER                    PIC X(1)   VALUE SPACES.       CNB10400
+012400     05  DL-SUB-DIST               PIC X(2).                      CNB10400
+012500     05  FILLER                    PIC X(1)   VALUE SPACES.       CNB10400
+012600     05  DL-CC                     PIC X(2).                      CNB10400
+012700     05  FILLER                    PIC X(1)   VALUE SPACES.       CNB10400
+012800     05  DL-ASGN-ID                PIC X(4).                      CNB10400
+012900     05  FILLER                    PIC X(2)   VALUE SPACES.       CNB10400
+013000     05  DL-OLD-FROM-DATE          PIC X(6).                      CNB10400
+013100     05  FILLER                    PIC X(1)   VALUE SPACES.       CNB10400
+013200     05  DL-OLD-TO-DATE            PIC X(6).                      CNB10400
+013300     05  FILLER                    PIC X(2)   VALUE SPACES.       CNB10400
+013400     05  DL-NEW-FROM-DATE          PIC X(6).                      CNB10400
+013500     05  FILLER                    PIC X(1)   VALUE SPACES.       CNB10400
+013600     05  DL-NEW-TO-DATE            PIC X(6).                      CNB10400
+013700     05  FILLER                    PIC X(2)   VALUE SPACES.       CNB10400
+013800     05  DL-CONF-CODE              PIC X(4).                      CNB10400
+013900     05  FILLER                    PIC X(81)  VALUE SPACES.       CNB10400
+014000 01  WS-PARM-FTR-LINE.                                            CNB10400
+014100     05  FTR-LABEL3                PIC X(24)  VALUE               CNB10400
+014200         'NO ASSIGNED JOBS FOUND.'.                               CNB10400
+014300     05  FILLER                    PIC X(108) VALUE SPACES.       CNB10400
+014400 01  WS-FTR-LINE.                                                 CNB10400
+014500     05  FTR-LABEL1                PIC X(30)  VALUE               CNB10400
+014600         'PARM CARDS PROCESSED ......'.                           CNB10400
+014700     05  FTR-PARM-COUNT            PIC ZZ,ZZ9.                    CNB10400
+014800     05  FILLER                    PIC X(96)  VALUE SPACES.       CNB10400
+014900 01  WS-FTR-LINE2.                                                CNB10400
+015000     05  FTR-LABEL2                PIC X(30)  VALUE               CNB10400
+015100         'ASSIGNED JOBS UPDATED ......'.                          CNB10400
+015200     05  FTR-GRAND-COUNT           PIC ZZZ,ZZ9.                   CNB10400
+015300     05  FILLER                    PIC X(95)  VALUE SPACES.       CNB10400
+015400*                                                                 CNB10400
+015500 PROCEDURE DIVISION.                                              CNB10400
+015600 P0000-MAINLINE.                                                  CNB10400
+015700     PERFORM P1000-INITIALIZE                                     CNB10400
+015800     PERFORM P2000-PROCESS-PARM UNTIL WS-EOF-PARM                 CNB10400
+015900     PERFORM P9000-TERMINATE                                      CNB10400
+016000     STOP RUN.                                                    CNB10400
+016100*                                                                 CNB10400
+016200 P1000-INITIALIZE.                                                CNB10400
+016300     OPEN INPUT  PARM-FILE                                        CNB10400
+016300     IF NOT WS-PARM-OK                                            CNB10400
+016300        MOVE 'P1000-OPEN-PARM' TO WS-ABEND-PARAGRAPH              CNB10400
+016300        MOVE WS-PARM-STATUS TO WS-ABEND-STATUS                    CNB10400
+016300        PERFORM P9999-GOT-PROBLEM                                 CNB10400
+016300     END-IF                                                       CNB10400
+016400     OPEN I-O    AJ-FILE                                          CNB10400
+016400     IF NOT WS-AJ-OK                                              CNB10400
+016400        MOVE 'P1000-OPEN-AJ' TO WS-ABEND-PARAGRAPH                CNB10400
+016400        MOVE WS-AJ-STATUS TO WS-ABEND-STATUS                      CNB10400
+016400        PERFORM P9999-GOT-PROBLEM                                 CNB10400
+016400     END-IF                                                       CNB10400
+016500     OPEN OUTPUT RPT-FILE                                         CNB10400
+016500     IF NOT WS-RPT-OK                                             CNB10400
+016500        MOVE 'P1000-OPEN-RPT' TO WS-ABEND-PARAGRAPH               CNB10400
+016500        MOVE WS-RPT-STATUS TO WS-ABEND-STATUS                     CNB10400
+016500        PERFORM P9999-GOT-PROBLEM                                 CNB10400
+016500     END-IF                                                       CNB10400
+016600     WRITE RPT-LINE FROM WS-HDR-LINE                              CNB10400
+016700     WRITE RPT-LINE FROM WS-COL-HDR-LINE                          CNB10400
+016800     PERFORM P2010-READ-PARM.                                     CNB10400
+016900*                                                                 CNB10400
+017000 P2000-PROCESS-PARM.                                              CNB10400
+017100     ADD 1 TO WS-PARM-COUNT                                       CNB10400
+017200     MOVE SPACES                   TO WS-PARM-LINE                CNB10400
+017300     MOVE PARM-DIST                TO PL-DIST                     CNB10400
+017400     MOVE PARM-SUB-DIST            TO PL-SUB-DIST                 CNB10400
+017500     MOVE PARM-FROM-DATE           TO PL-FROM-DATE                CNB10400
+017600     MOVE PARM-TO-DATE             TO PL-TO-DATE                  CNB10400
+017700     WRITE RPT-LINE FROM WS-PARM-LINE                             CNB10400
+017800     MOVE ZEROS                    TO WS-UPDATE-COUNT             CNB10400
+017900     PERFORM P2100-UPDATE-RANGE                                   CNB10400
+018000     IF WS-UPDATE-COUNT = ZEROS                                   CNB10400
+018100        WRITE RPT-LINE FROM WS-PARM-FTR-LINE                      CNB10400
+018200     END-IF                                                       CNB10400
+018300     PERFORM P2010-READ-PARM.                                     CNB10400
+018400*                                                                 CNB10400
+018500 P2010-READ-PARM.                                                 CNB10400
+018600     READ PARM-FILE INTO WS-PARM-RECORD                           CNB10400
+018700          AT END                                                  CNB10400
+018800             SET WS-EOF-PARM TO TRUE                              CNB10400
+018900     END-READ.                                                    CNB10400
+019000*                                                                 CNB10400
+019100 P2100-UPDATE-RANGE.                                              CNB10400
+019200     MOVE PARM-DIST                TO WK-START-DIST               CNB10400
+019300     MOVE PARM-SUB-DIST            TO WK-START-SUB-DIST           CNB10400
+019400     MOVE LOW-VALUES               TO WK-START-CC                 CNB10400
+019500                                      WK-START-ASGN-ID            CNB10400
+019600     MOVE WK-START-KEY             TO WK-AJ-KEY                   CNB10400
+019700     MOVE 'N'                      TO WS-AJ-EOF-SW                CNB10400
+019800     START AJ-FILE KEY NOT LESS THAN WK-AJ-KEY                    CNB10400
+019900           INVALID KEY                                            CNB10400
+020000              SET WS-EOF-AJ-RANGE  TO TRUE                        CNB10400
+020100     END-START                                                    CNB10400
+020200     IF NOT WS-EOF-AJ-RANGE                                       CNB10400
+020300        PERFORM P2110-READ-NEXT-AJ                                CNB10400
+020400     END-IF                                                       CNB10400
+020500     PERFORM UNTIL WS-EOF-AJ-RANGE                                CNB10400
+020600        PERFORM P2200-APPLY-UPDATE                                CNB10400
+020700        PERFORM P2110-READ-NEXT-AJ                                CNB10400
+020800     END-PERFORM.                                                 CNB10400
+020900*                                                                 CNB10400
+021000 P2110-READ-NEXT-AJ.                                              CNB10400
+021100     READ AJ-FILE NEXT RECORD INTO WS-AJ-RECORD                   CNB10400
+021200          AT END                                                  CNB10400
+021300             SET WS-EOF-AJ-RANGE  TO TRUE                         CNB10400
+021400     END-READ                                                     CNB10400
+021500     IF NOT WS-EOF-AJ-RANGE                                       CNB10400
+021600        IF AJ-JOB-DIST NOT = PARM-DIST OR                         CNB10400
+021700           AJ-JOB-SUB-DIST NOT = PARM-SUB-DIST                    CNB10400
+021800           SET WS-EOF-AJ-RANGE    TO TRUE                         CNB10400
+021900        END-IF                                                    CNB10400
+022000     END-IF.                                                      CNB10400
+022100*                                                                 CNB10400
+022200 P2200-APPLY-UPDATE.                                              CNB10400
+022300     MOVE SPACES                   TO WS-DETAIL-LINE              CNB10400
+022400     MOVE AJ-JOB-DIST              TO DL-DIST                     CNB10400
+022500     MOVE AJ-JOB-SUB-DIST          TO DL-SUB-DIST                 CNB10400
+022600     MOVE AJ-JOB-ASGN-CC           TO DL-CC                       CNB10400
+022700     MOVE AJ-JOB-ASGN-ID           TO DL-ASGN-ID                  CNB10400
+022800     MOVE AJ-ANNUL-FROM-DATE       TO DL-OLD-FROM-DATE            CNB10400
+022900     MOVE AJ-ANNUL-TO-DATE         TO DL-OLD-TO-DATE              CNB10400
+023000     MOVE PARM-FROM-DATE           TO AJ-ANNUL-FROM-DATE          CNB10400
+023100     MOVE PARM-TO-DATE             TO AJ-ANNUL-TO-DATE            CNB10400
+023200     REWRITE WS-AJ-RECORD                                         CNB10400
+023300     MOVE WS-AJ-STATUS              TO WS-RPT-STATUS              CNB10400
+023400     MOVE AJ-ANNUL-FROM-DATE       TO DL-NEW-FROM-DATE            CNB10400
+023500     MOVE AJ-ANNUL-TO-DATE         TO DL-NEW-TO-DATE              CNB10400
+023600     IF WS-AJ-OK                                                  CNB10400
+023700        MOVE 'U001'                TO DL-CONF-CODE                CNB10400
+023800        ADD 1 TO WS-UPDATE-COUNT                                  CNB10400
+023900        ADD 1 TO WS-GRAND-UPDATE-COUNT                            CNB10400
+024000     ELSE                                                         CNB10400
+024100        MOVE 'E001'                TO DL-CONF-CODE                CNB10400
+024200     END-IF                                                       CNB10400
+024300     WRITE RPT-LINE FROM WS-DETAIL-LINE.                          CNB10400
+024400*                                                                 CNB10400
+024500 P9000-TERMINATE.                                                 CNB10400
+024600     MOVE WS-PARM-COUNT            TO FTR-PARM-COUNT              CNB10400
+024700     MOVE WS-GRAND-UPDATE-COUNT    TO FTR-GRAND-COUNT             CNB10400
+024800     WRITE RPT-LINE FROM WS-FTR-LINE                              CNB10400
+024900     WRITE RPT-LINE FROM WS-FTR-LINE2                             CNB10400
+025000     CLOSE PARM-FILE                                              CNB10400
+025100     CLOSE AJ-FILE                                                CNB10400
+025200     CLOSE RPT-FILE.                                              CNB10400
+025200*                                                                 CNB10400
+025200 P9999-GOT-PROBLEM.                                               CNB10400
+025200     DISPLAY 'CNB104 ABEND IN ' WS-ABEND-PARAGRAPH                CNB10400
+025200              ' FILE STATUS = ' WS-ABEND-STATUS                   CNB10400
+025200     MOVE 16 TO RETURN-CODE                                       CNB10400
+025200     STOP RUN.                                                    CNB10400
