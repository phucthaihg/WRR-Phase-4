@@ -0,0 +1,330 @@
+000100 IDENTIFICATION DIVISION.                                         CNB10500
+000200 PROGRAM-ID. CNB105.                                              CNB10500
+000300*AUTHOR.     JMC.                                                 CNB10500
+000400*DATE-WRITTEN. 08/08/26.                                          CNB10500
+000500*REMARKS.                                                         CNB10500
+000600*    CROSS-CRAFT SPAREBOARD BORROW REPORT.  CNP06 BUILDS          CNB10500
+000700*    TURN, SENIORITY, POSITION AND QUAL BOARDS PER CRAFT          CNB10500
+000800*    (P1100-BUILD-TURN-BOARD, P1200-BUILD-SENIORITY-BOARD,        CNB10500
+000900*    P1400-BUILD-QUAL-BOARD) BUT TREATS EACH CRAFT'S              CNB10500
+001000*    EXTRABOARD INDEPENDENTLY -- THERE IS NO SCREEN OR            CNB10500
+001100*    REPORT THAT SHOWS WHETHER ONE CRAFT HAS SURPLUS              CNB10500
+001200*    QUALIFIED PEOPLE WHILE ANOTHER'S BOARD IS EXHAUSTED.         CNB10500
+001300*    THIS NIGHTLY/ON-DEMAND BATCH REPORT READS A SEQUENTIAL       CNB10500
+001400*    EXTRACT OF THE EXTRABOARD FILE (ONE RECORD PER               CNB10500
+001500*    EXTRABOARD TURN, THE SAME EB-DIST/EB-SDIST/EB-CC/            CNB10500
+001600*    EB-ON-BOARD GROUPING CNP06/CNP02D ALREADY KEY THEIR          CNB10500
+001700*    EXTRABOARD RECORD (EBTURN) BY) TO COUNT TODAY'S              CNB10500
+001800*    EXTRABOARD HEADCOUNT PER CRAFT, AND A SEQUENTIAL             CNB10500
+001900*    EXTRACT OF JOB HISTORY (CALL-FUNCTION RECORDS ONLY) TO       CNB10500
+002000*    COUNT TODAY'S CALL VOLUME PER CRAFT, THEN PRINTS THEM        CNB10500
+002100*    SIDE BY SIDE FOR ONE DISTRICT/SUB-DISTRICT SO THE CHIEF      CNB10500
+002200*    DISPATCHER CAN SEE BORROWING OPPORTUNITIES AT A GLANCE       CNB10500
+002300*    INSTEAD OF WORKING THE PHONES.  THE DISTRICT/SUB-            CNB10500
+002400*    DISTRICT TO RUN FOR IS SUPPLIED ON A SINGLE PARM CARD,       CNB10500
+002500*    THE SAME WAY CNB104 TAKES ITS DISTRICT/SUB-DISTRICT          CNB10500
+002600*    PARAMETER.                                                   CNB10500
+002700*                                                                 CNB10500
+002800*TBD  WSEB AND WSJHIST ARE NOT AMONG THE COPYBOOKS      CNB10500
+002900*PRESENT IN THIS COPY LIBRARY.  THE EXTRABOARD EXTRACT BELOW      CNB10500
+003000*IS BUILT FROM THE SAME DIST/SUBDIST/CRAFT-CODE/EB-TURN-NBR       CNB10500
+003100*KEY FIELDS CNP02D/CNP06 ARE SEEN MOVING TO/FROM EBTURN, PLUS     CNB10500
+003200*AN ON-BOARD STATUS (SEE CNP06'S EB-ON-BOARD CONDITION).  THE     CNB10500
+003300*JOB HISTORY EXTRACT REUSES JHIST-JOB-DIST/JHIST-JOB-SUB-         CNB10500
+003400*DIST/JHIST-JOB-CRAFT, NOW POPULATED FOR CALL-FUN RECORDS BY      CNB10500
+003500*THE TBD BLOCK ADDED TO CNP943'S P2050-WRITE-JOB-            CNB10500
+003600*HISTORY.  VERIFY BOTH RECORD LAYOUTS, KEYS AND LENGTHS           CNB10500
+003700*AGAINST THE REAL WSEB/WSJHIST COPYBOOKS BEFORE THIS PROGRAM'S    CNB10500
+003800*NEXT COMPILE.                                                    CNB10500
+003900*                                                                 CNB10500
+004000 ENVIRONMENT DIVISION.                                            CNB10500
+004100 CONFIGURATION SECTION.                                           CNB10500
+004200 SOURCE-COMPUTER.  IBM-370.                                       CNB10500
+004300 OBJECT-COMPUTER.  IBM-370.                                       CNB10500
+004400 INPUT-OUTPUT SECTION.                                            CNB10500
+004500 FILE-CONTROL.                                                    CNB10500
+004600     SELECT PARM-FILE    ASSIGN TO PARMFILE                       CNB10500
+004700            ORGANIZATION  SEQUENTIAL                              CNB10500
+004800            FILE STATUS   WS-PARM-STATUS.                         CNB10500
+004900     SELECT EB-FILE      ASSIGN TO EBSEQ                          CNB10500
+005000            ORGANIZATION  SEQUENTIAL                              CNB10500
+005100            FILE STATUS   WS-EB-STATUS.                           CNB10500
+005200     SELECT JHIST-FILE   ASSIGN TO JHISTSEQ                       CNB10500
+005300            ORGANIZATION  SEQUENTIAL                              CNB10500
+005400            FILE STATUS   WS-JHIST-STATUS.                        CNB10500
+005500     SELECT RPT-FILE     ASSIGN TO RPTFILE                        CNB10500
+005600            ORGANIZATION  LINE SEQUENTIAL                         CNB10500
+005700            FILE STATUS   WS-RPT-STATUS.                          CNB10500
+005800*                                                                 CNB10500
+005900 DATA DIVISION.                                                   CNB10500
+006000 FILE SECTION.                                                    CNB10500
+006100 FD  PARM-FILE                                                    CNB10500
+006200     RECORD CONTAINS 80 CHARACTERS.                               CNB10500
+006300 01  WS-PARM-RECORD.                                              CNB10500
+006400     05  PARM-DIST             PIC X(2).                          CNB10500
+006500     05  PARM-SUB-DIST         PIC X(2).                          CNB10500
+006600     05  FILLER                PIC X(76).                         CNB10500
+006700 FD  EB-FILE                                                      CNB10500
+006800     RECORD CONTAINS 80 CHARACTERS.                               CNB10500
+006900 01  WS-EB-RECORD.                                                CNB10500
+007000     05  EB-EXT-DIST           PIC X(2).                          CNB10500
+007100     05  EB-EXT-SDIST          PIC X(2).                          CNB10500
+007200     05  EB-EXT-CC             PIC X(2).                          CNB10500
+007300     05  EB-EXT-TURN-NBR       PIC X(2).                          CNB10500
+007400     05  EB-EXT-STATUS         PIC X.                             CNB10500
+007500         88  EB-EXT-ON-BOARD         VALUE 'Y'.                   CNB10500
+007600     05  FILLER                PIC X(71).                         CNB10500
+007700 FD  JHIST-FILE                                                   CNB10500
+007800     RECORD CONTAINS 200 CHARACTERS.                              CNB10500
+007900 01  WS-JHIST-RECORD.                                             CNB10500
+008000     05  JHIST-EMP-NBR             PIC X(9).                      CNB10500
+008100     05  JHIST-EFF-DATE-TIME       PIC X(14).                     CNB10500
+008200     05  JHIST-FUNCTION            PIC XX.                        CNB10500
+008300         88  JHIST-CALL-FUN              VALUE '01'.              CNB10500
+008400     05  JHIST-EMP-NBR-AFFECTED    PIC X(9).                      CNB10500
+008500     05  JHIST-IN-OUT              PIC X.                         CNB10500
+008600     05  JHIST-JOB-DIST            PIC X(2).                      CNB10500
+008700     05  JHIST-JOB-SUB-DIST        PIC X(2).                      CNB10500
+008800     05  JHIST-JOB-CRAFT           PIC X(2).                      CNB10500
+008900     05  FILLER                    PIC X(159).                    CNB10500
+009000 FD  RPT-FILE                                                     CNB10500
+009100     RECORD CONTAINS 132 CHARACTERS.                              CNB10500
+009200 01  RPT-LINE                      PIC X(132).                    CNB10500
+009300*                                                                 CNB10500
+009400 WORKING-STORAGE SECTION.                                         CNB10500
+009500 01  WS-PARM-STATUS            PIC XX VALUE SPACES.               CNB10500
+009500     88  WS-PARM-OK          VALUE '00'.                          CNB10500
+009600 01  WS-EB-STATUS              PIC XX VALUE SPACES.               CNB10500
+009600     88  WS-EB-OK            VALUE '00'.                          CNB10500
+009700 01  WS-JHIST-STATUS           PIC XX VALUE SPACES.               CNB10500
+009800     88  WS-JHIST-OK                  VALUE '00'.                 CNB10500
+009900 01  WS-RPT-STATUS             PIC XX VALUE SPACES.               CNB10500
+009900     88  WS-RPT-OK           VALUE '00'.                          CNB10500
+009900 01  WS-ABEND-PARAGRAPH            PIC X(15) VALUE SPACES.        CNB10500
+009900 01  WS-ABEND-STATUS               PIC XX VALUE SPACES.           CNB10500
+010000 01  WS-EOF-SW                 PIC X  VALUE 'N'.                  CNB10500
+010100     88  WS-EOF-EB                   VALUE 'Y'.                   CNB10500
+010200 01  WS-EOF-JHIST-SW           PIC X  VALUE 'N'.                  CNB10500
+010300     88  WS-EOF-JHIST                VALUE 'Y'.                   CNB10500
+010400 01  WS-RUN-DIST               PIC X(2) VALUE SPACES.             CNB10500
+010500 01  WS-RUN-SUB-DIST           PIC X(2) VALUE SPACES.             CNB10500
+010600 01  WS-BOARD-CNT              PIC 9(3) VALUE ZEROS.              CNB10500
+010700 01  WS-BD-SUB                 PIC 9(3) VALUE ZEROS.              CNB10500
+010800 01  WS-BD-FOUND-SW            PIC X  VALUE 'N'.                  CNB10500
+010900     88  WS-BD-FOUND                  VALUE 'Y'.                  CNB10500
+011000 01  WS-GRAND-EB-COUNT         PIC 9(5) VALUE ZEROS.              CNB10500
+011100 01  WS-GRAND-CALL-COUNT       PIC 9(5) VALUE ZEROS.              CNB10500
+011200 01  WS-BOARD-TABLE.                                              CNB10500
+011300     05  BD-ENTRY OCCURS 50 TIMES INDEXED BY BD-IDX.              CNB10500
+011400         10  BD-CRAFT              PIC X(2).                      CNB10500
+011500         10  BD-EB-COUNT           PIC 9(3).                      CNB10500
+011600         10  BD-CALL-COUNT         PIC 9(5).                      CNB10500
+011700 01  WS-RATIO                  PIC Z9.99.                         CNB10500
+011800 01  WS-RATIO-WORK             PIC 9(5)V99.                       CNB10500
+011900 01  WS-HDR-LINE.                                                 CNB10500
+012000     05  FILLER                PIC X(28)  VALUE                   CNB10500
+012100         'CNB105 - CROSS-CRAFT SPARE- '.                          CNB10500
+012200     05  FILLER                PIC X(28)  VALUE                   CNB10500
+012300         'BOARD BORROW REPORT        '.                           CNB10500
+012400     05  FILLER                PIC X(76)  VALUE SPACES.           CNB10500
+012500 01  WS-SUBHDR-LINE.                                              CNB10500
+012600     05  FILLER                PIC X(10)  VALUE 'DIST/SD: '.      CNB10500
+012700     05  SH-DIST               PIC X(2).                          CNB10500
+012800     05  FILLER                PIC X(1)   VALUE '/'.              CNB10500
+012900     05  SH-SUB-DIST           PIC X(2).                          CNB10500
+013000     05  FILLER                PIC X(107) VALUE SPACES.           CNB10500
+013100 01  WS-COL-HDR-LINE.                                             CNB10500
+013200     05  FILLER                PIC X(28)  VALUE                   CNB10500
+013300         'CRAFT  EB-HEADCOUNT  CALLS-T'.                          CNB10500
+013400     05  FILLER                PIC X(28)  VALUE                   CNB10500
+013500         'ODAY   CALLS-PER-EB  STATUS '.                          CNB10500
+013600     05  FILLER                PIC X(76)  VALUE SPACES.           CNB10500
+013700 01  WS-DETAIL-LINE.                                              CNB10500
+013800     05  FILLER                    PIC X(3)   VALUE SPACES.       CNB10500
+013900     05  DL-CRAFT                  PIC X(2).                      CNB10500
+014000     05  FILLER                    PIC X(5)   VALUE SPACES.       CNB10500
+014100     05  DL-EB-COUNT               PIC ZZ9.                       CNB10500
+014200     05  FILLER                    PIC X(10)  VALUE SPACES.       CNB10500
+014300     05  DL-CALL-COUNT             PIC ZZZZ9.                     CNB10500
+014400     05  FILLER                    PIC X(5)   VALUE SPACES.       CNB10500
+014500     05  DL-RATIO                  PIC Z9.99.                     CNB10500
+014600     05  FILLER                    PIC X(3)   VALUE SPACES.       CNB10500
+014700     05  DL-STATUS                 PIC X(20).                     CNB10500
+014800     05  FILLER                    PIC X(57)  VALUE SPACES.       CNB10500
+014900 01  WS-FTR-LINE.                                                 CNB10500
+015000     05  FTR-LABEL1                PIC X(30)  VALUE               CNB10500
+015100         'TOTAL EXTRABOARD HEADCOUNT...'.                         CNB10500
+015200     05  FTR-GRAND-EB              PIC ZZZ,ZZ9.                   CNB10500
+015300 01  WS-FTR-LINE2.                                                CNB10500
+015400     05  FTR-LABEL2                PIC X(30)  VALUE               CNB10500
+015500         'TOTAL CALLS TODAY...........'.                          CNB10500
+015600     05  FTR-GRAND-CALL            PIC ZZZ,ZZ9.                   CNB10500
+015700*                                                                 CNB10500
+015800 PROCEDURE DIVISION.                                              CNB10500
+015900 P0000-MAINLINE.                                                  CNB10500
+016000     PERFORM P1000-INITIALIZE                                     CNB10500
+016100     PERFORM P2000-PROCESS-EB UNTIL WS-EOF-EB                     CNB10500
+016200     PERFORM P2500-PROCESS-JHIST UNTIL WS-EOF-JHIST               CNB10500
+016300     PERFORM P3000-WRITE-REPORT                                   CNB10500
+016400     PERFORM P9000-TERMINATE                                      CNB10500
+016500     STOP RUN.                                                    CNB10500
+016600*                                                                 CNB10500
+016700 P1000-INITIALIZE.                                                CNB10500
+016800     OPEN INPUT  PARM-FILE                                        CNB10500
+016800     IF NOT WS-PARM-OK                                            CNB10500
+016800        MOVE 'P1000-OPEN-PARM' TO WS-ABEND-PARAGRAPH              CNB10500
+016800        MOVE WS-PARM-STATUS TO WS-ABEND-STATUS                    CNB10500
+016800        PERFORM P9999-GOT-PROBLEM                                 CNB10500
+016800     END-IF                                                       CNB10500
+016900     READ PARM-FILE INTO WS-PARM-RECORD                           CNB10500
+017000          AT END                                                  CNB10500
+017100             MOVE SPACES TO WS-PARM-RECORD                        CNB10500
+017200     END-READ                                                     CNB10500
+017300     MOVE PARM-DIST          TO WS-RUN-DIST                       CNB10500
+017400     MOVE PARM-SUB-DIST      TO WS-RUN-SUB-DIST                   CNB10500
+017500     CLOSE PARM-FILE                                              CNB10500
+017600     OPEN INPUT  EB-FILE                                          CNB10500
+017600     IF NOT WS-EB-OK                                              CNB10500
+017600        MOVE 'P1000-OPEN-EB' TO WS-ABEND-PARAGRAPH                CNB10500
+017600        MOVE WS-EB-STATUS TO WS-ABEND-STATUS                      CNB10500
+017600        PERFORM P9999-GOT-PROBLEM                                 CNB10500
+017600     END-IF                                                       CNB10500
+017700     OPEN INPUT  JHIST-FILE                                       CNB10500
+017700     IF NOT WS-JHIST-OK                                           CNB10500
+017700        MOVE 'P1000-OPEN-JHIS' TO WS-ABEND-PARAGRAPH              CNB10500
+017700        MOVE WS-JHIST-STATUS TO WS-ABEND-STATUS                   CNB10500
+017700        PERFORM P9999-GOT-PROBLEM                                 CNB10500
+017700     END-IF                                                       CNB10500
+017800     OPEN OUTPUT RPT-FILE                                         CNB10500
+017800     IF NOT WS-RPT-OK                                             CNB10500
+017800        MOVE 'P1000-OPEN-RPT' TO WS-ABEND-PARAGRAPH               CNB10500
+017800        MOVE WS-RPT-STATUS TO WS-ABEND-STATUS                     CNB10500
+017800        PERFORM P9999-GOT-PROBLEM                                 CNB10500
+017800     END-IF                                                       CNB10500
+017900     PERFORM P2010-READ-EB                                        CNB10500
+018000     PERFORM P2510-READ-JHIST.                                    CNB10500
+018100*                                                                 CNB10500
+018200 P2000-PROCESS-EB.                                                CNB10500
+018300     IF EB-EXT-DIST  = WS-RUN-DIST                                CNB10500
+018400        AND EB-EXT-SDIST = WS-RUN-SUB-DIST                        CNB10500
+018500        AND EB-EXT-ON-BOARD                                       CNB10500
+018600        PERFORM P2100-ACCUM-EB-BOARD                              CNB10500
+018700     END-IF                                                       CNB10500
+018800     PERFORM P2010-READ-EB.                                       CNB10500
+018900*                                                                 CNB10500
+019000 P2010-READ-EB.                                                   CNB10500
+019100     READ EB-FILE INTO WS-EB-RECORD                               CNB10500
+019200          AT END                                                  CNB10500
+019300             SET WS-EOF-EB TO TRUE                                CNB10500
+019400     END-READ.                                                    CNB10500
+019500*                                                                 CNB10500
+019600 P2100-ACCUM-EB-BOARD.                                            CNB10500
+019700     PERFORM P2200-FIND-BOARD                                     CNB10500
+019800     ADD 1 TO BD-EB-COUNT(BD-IDX)                                 CNB10500
+019900     ADD 1 TO WS-GRAND-EB-COUNT.                                  CNB10500
+020000*                                                                 CNB10500
+020100 P2200-FIND-BOARD.                                                CNB10500
+020200     SET WS-BD-FOUND-SW       TO 'N'                              CNB10500
+020300     SET BD-IDX               TO 1                                CNB10500
+020400     PERFORM VARYING WS-BD-SUB FROM 1 BY 1                        CNB10500
+020500        UNTIL WS-BD-SUB > WS-BOARD-CNT OR WS-BD-FOUND             CNB10500
+020600        SET BD-IDX            TO WS-BD-SUB                        CNB10500
+020700        IF BD-CRAFT(BD-IDX) = EB-EXT-CC                           CNB10500
+020800           SET WS-BD-FOUND-SW TO 'Y'                              CNB10500
+020900        END-IF                                                    CNB10500
+021000     END-PERFORM                                                  CNB10500
+021100     IF NOT WS-BD-FOUND                                           CNB10500
+021200        ADD 1 TO WS-BOARD-CNT                                     CNB10500
+021300        SET BD-IDX            TO WS-BOARD-CNT                     CNB10500
+021400        MOVE EB-EXT-CC         TO BD-CRAFT(BD-IDX)                CNB10500
+021500        MOVE ZEROS             TO BD-EB-COUNT(BD-IDX)             CNB10500
+021600        MOVE ZEROS             TO BD-CALL-COUNT(BD-IDX)           CNB10500
+021700     END-IF.                                                      CNB10500
+021800*                                                                 CNB10500
+021900 P2500-PROCESS-JHIST.                                             CNB10500
+022000     IF JHIST-CALL-FUN                                            CNB10500
+022100        AND JHIST-JOB-DIST  = WS-RUN-DIST                         CNB10500
+022200        AND JHIST-JOB-SUB-DIST = WS-RUN-SUB-DIST                  CNB10500
+022300        PERFORM P2600-ACCUM-CALL-BOARD                            CNB10500
+022400     END-IF                                                       CNB10500
+022500     PERFORM P2510-READ-JHIST.                                    CNB10500
+022600*                                                                 CNB10500
+022700 P2510-READ-JHIST.                                                CNB10500
+022800     READ JHIST-FILE INTO WS-JHIST-RECORD                         CNB10500
+022900          AT END                                                  CNB10500
+023000             SET WS-EOF-JHIST TO TRUE                             CNB10500
+023100     END-READ.                                                    CNB10500
+023200*                                                                 CNB10500
+023300 P2600-ACCUM-CALL-BOARD.                                          CNB10500
+023400     SET WS-BD-FOUND-SW       TO 'N'                              CNB10500
+023500     SET BD-IDX               TO 1                                CNB10500
+023600     PERFORM VARYING WS-BD-SUB FROM 1 BY 1                        CNB10500
+023700        UNTIL WS-BD-SUB > WS-BOARD-CNT OR WS-BD-FOUND             CNB10500
+023800        SET BD-IDX            TO WS-BD-SUB                        CNB10500
+023900        IF BD-CRAFT(BD-IDX) = JHIST-JOB-CRAFT                     CNB10500
+024000           SET WS-BD-FOUND-SW TO 'Y'                              CNB10500
+024100        END-IF                                                    CNB10500
+024200     END-PERFORM                                                  CNB10500
+024300     IF NOT WS-BD-FOUND                                           CNB10500
+024400        ADD 1 TO WS-BOARD-CNT                                     CNB10500
+024500        SET BD-IDX            TO WS-BOARD-CNT                     CNB10500
+024600        MOVE JHIST-JOB-CRAFT   TO BD-CRAFT(BD-IDX)                CNB10500
+024700        MOVE ZEROS             TO BD-EB-COUNT(BD-IDX)             CNB10500
+024800        MOVE ZEROS             TO BD-CALL-COUNT(BD-IDX)           CNB10500
+024900     END-IF                                                       CNB10500
+025000     ADD 1 TO BD-CALL-COUNT(BD-IDX)                               CNB10500
+025100     ADD 1 TO WS-GRAND-CALL-COUNT.                                CNB10500
+025200*                                                                 CNB10500
+025300 P3000-WRITE-REPORT.                                              CNB10500
+025400     WRITE RPT-LINE FROM WS-HDR-LINE                              CNB10500
+025500     MOVE WS-RUN-DIST         TO SH-DIST                          CNB10500
+025600     MOVE WS-RUN-SUB-DIST     TO SH-SUB-DIST                      CNB10500
+025700     WRITE RPT-LINE FROM WS-SUBHDR-LINE                           CNB10500
+025800     WRITE RPT-LINE FROM WS-COL-HDR-LINE                          CNB10500
+025900     PERFORM VARYING WS-BD-SUB FROM 1 BY 1                        CNB10500
+026000        UNTIL WS-BD-SUB > WS-BOARD-CNT                            CNB10500
+026100        SET BD-IDX            TO WS-BD-SUB                        CNB10500
+026200        PERFORM P3100-WRITE-BOARD-DETAIL                          CNB10500
+026300     END-PERFORM.                                                 CNB10500
+026400*                                                                 CNB10500
+026500 P3100-WRITE-BOARD-DETAIL.                                        CNB10500
+026600     MOVE SPACES                   TO WS-DETAIL-LINE              CNB10500
+026700     MOVE BD-CRAFT(BD-IDX)         TO DL-CRAFT                    CNB10500
+026800     MOVE BD-EB-COUNT(BD-IDX)      TO DL-EB-COUNT                 CNB10500
+026900     MOVE BD-CALL-COUNT(BD-IDX)    TO DL-CALL-COUNT               CNB10500
+027000     MOVE ZEROS                    TO WS-RATIO-WORK               CNB10500
+027100     IF BD-EB-COUNT(BD-IDX) > ZEROS                               CNB10500
+027200        COMPUTE WS-RATIO-WORK ROUNDED =                           CNB10500
+027300           BD-CALL-COUNT(BD-IDX) / BD-EB-COUNT(BD-IDX)            CNB10500
+027400     END-IF                                                       CNB10500
+027500     MOVE WS-RATIO-WORK            TO WS-RATIO                    CNB10500
+027600     MOVE WS-RATIO                 TO DL-RATIO                    CNB10500
+027700     IF BD-EB-COUNT(BD-IDX) = ZEROS                               CNB10500
+027800        MOVE 'NO EXTRABOARD'        TO DL-STATUS                  CNB10500
+027900     ELSE                                                         CNB10500
+028000        IF WS-RATIO-WORK > 1.5                                    CNB10500
+028100           MOVE 'NEEDS BORROWED HELP' TO DL-STATUS                CNB10500
+028200        ELSE                                                      CNB10500
+028300           IF WS-RATIO-WORK < 0.5                                 CNB10500
+028400              MOVE 'CAN LEND'         TO DL-STATUS                CNB10500
+028500           ELSE                                                   CNB10500
+028600              MOVE 'BALANCED'         TO DL-STATUS                CNB10500
+028700           END-IF                                                 CNB10500
+028800        END-IF                                                    CNB10500
+028900     END-IF                                                       CNB10500
+029000     WRITE RPT-LINE FROM WS-DETAIL-LINE.                          CNB10500
+029100*                                                                 CNB10500
+029200 P9000-TERMINATE.                                                 CNB10500
+029300     MOVE WS-GRAND-EB-COUNT        TO FTR-GRAND-EB                CNB10500
+029400     MOVE WS-GRAND-CALL-COUNT      TO FTR-GRAND-CALL              CNB10500
+029500     WRITE RPT-LINE FROM WS-FTR-LINE                              CNB10500
+029600     WRITE RPT-LINE FROM WS-FTR-LINE2                             CNB10500
+029700     CLOSE EB-FILE                                                CNB10500
+029800     CLOSE JHIST-FILE                                             CNB10500
+029900     CLOSE RPT-FILE.                                              CNB10500
+029900*                                                                 CNB10500
+029900 P9999-GOT-PROBLEM.                                               CNB10500
+029900     DISPLAY 'CNB105 ABEND IN ' WS-ABEND-PARAGRAPH                CNB10500
+029900              ' FILE STATUS = ' WS-ABEND-STATUS                   CNB10500
+029900     MOVE 16 TO RETURN-CODE                                       CNB10500
+029900     STOP RUN.                                                    CNB10500
