@@ -0,0 +1,223 @@
+000100 IDENTIFICATION DIVISION.                                         CNB10600
+000200 PROGRAM-ID. CNB106.                                              CNB10600
+000300*AUTHOR.     JMC.                                                 CNB10600
+000400*DATE-WRITTEN. 08/08/26.                                          CNB10600
+000500*REMARKS.                                                         CNB10600
+000600*    LOST-WORK REASON-CODE SUMMARY REPORT.  CNP943 WRITES A       CNB10600
+000700*    FUNCTION-39 JOB HISTORY RECORD (HIST-FUN39-LW-REASON) EACH   CNB10600
+000800*    TIME A LOST-WORK CLAIM IS FILED OR UPDATED AGAINST AN        CNB10600
+000900*    EMPLOYEE'S TRACKING RECORD (SEE P4000-UPDATE-LOST-WORK AND   CNB10600
+001000*    P4500-UPDATE-LOST-WORK2).  THIS BATCH REPORT READS A         CNB10600
+001100*    SEQUENTIAL EXTRACT OF JOB HISTORY FOR THE PERIOD IN          CNB10600
+001200*    QUESTION, SELECTS ONLY THE FUNCTION-39 RECORDS, ACCUMULATES  CNB10600
+001300*    A CLAIM COUNT PER REASON CODE INTO AN IN-MEMORY TABLE, AND   CNB10600
+001400*    PRINTS THE REASON CODES IN DESCENDING CLAIM-COUNT ORDER SO   CNB10600
+001500*    THE UNION CAN SEE WHICH LOST-WORK REASONS ARE DRIVING THE    CNB10600
+001600*    MOST CLAIMS WITHOUT HAND-TALLYING JOB HISTORY.               CNB10600
+001700*                                                                 CNB10600
+001800*TBD  WSJHIST IS NOT AMONG THE COPYBOOKS PRESENT IN     CNB10600
+001900*THIS COPY LIBRARY.  THE JOB HISTORY RECORD LAYOUT BELOW IS       CNB10600
+002000*BUILT FROM THE SAME FIELD NAMES AS CNB102/CNB103'S EXTRACTS,     CNB10600
+002100*PLUS THE NEW HIST-FUN39-LW-REASON FIELD CNP943 IS SEEN MOVING    CNB10600
+002200*TO -- VERIFY OFFSETS AGAINST THE REAL WSJHIST COPYBOOK BEFORE    CNB10600
+002300*THIS PROGRAM'S NEXT COMPILE.                                     CNB10600
+002400*                                                                 CNB10600
+002500 ENVIRONMENT DIVISION.                                            CNB10600
+002600 CONFIGURATION SECTION.                                           CNB10600
+002700 SOURCE-COMPUTER.  IBM-370.                                       CNB10600
+002800 OBJECT-COMPUTER.  IBM-370.                                       CNB10600
+002900 INPUT-OUTPUT SECTION.                                            CNB10600
+003000 FILE-CONTROL.                                                    CNB10600
+003100     SELECT JHIST-FILE   ASSIGN TO JHISTSEQ                       CNB10600
+003200            ORGANIZATION  SEQUENTIAL                              CNB10600
+003300            FILE STATUS   WS-JHIST-STATUS.                        CNB10600
+003400     SELECT RPT-FILE     ASSIGN TO RPTFILE                        CNB10600
+003500            ORGANIZATION  LINE SEQUENTIAL                         CNB10600
+003600            FILE STATUS   WS-RPT-STATUS.                          CNB10600
+003700*                                                                 CNB10600
+003800 DATA DIVISION.                                                   CNB10600
+003900 FILE SECTION.                                                    CNB10600
+004000 FD  JHIST-FILE                                                   CNB10600
+004100     RECORD CONTAINS 200 CHARACTERS.                              CNB10600
+004200 01  WS-JHIST-RECORD.                                             CNB10600
+004300     05  JHIST-EMP-NBR             PIC X(9).                      CNB10600
+004400     05  JHIST-EFF-DATE-TIME       PIC X(14).                     CNB10600
+004500     05  JHIST-FUNCTION            PIC XX.                        CNB10600
+004600         88  JHIST-LOST-WORK-FUN  VALUE '39'.                     CNB10600
+004700     05  JHIST-EMP-NBR-AFFECTED    PIC X(9).                      CNB10600
+004800     05  JHIST-IN-OUT              PIC X.                         CNB10600
+004900     05  HIST-FUN39-LW-REASON      PIC X(4).                      CNB10600
+005000     05  FILLER                    PIC X(161).                    CNB10600
+005100 FD  RPT-FILE                                                     CNB10600
+005200     RECORD CONTAINS 132 CHARACTERS.                              CNB10600
+005300 01  RPT-LINE                      PIC X(132).                    CNB10600
+005400*                                                                 CNB10600
+005500 WORKING-STORAGE SECTION.                                         CNB10600
+005600 01  WS-JHIST-STATUS               PIC XX VALUE SPACES.           CNB10600
+005700     88  WS-JHIST-OK                      VALUE '00'.             CNB10600
+005800 01  WS-RPT-STATUS                 PIC XX VALUE SPACES.           CNB10600
+005800     88  WS-RPT-OK           VALUE '00'.                          CNB10600
+005800 01  WS-ABEND-PARAGRAPH            PIC X(15) VALUE SPACES.        CNB10600
+005800 01  WS-ABEND-STATUS               PIC XX VALUE SPACES.           CNB10600
+005900 01  WS-EOF-SW                     PIC X  VALUE 'N'.              CNB10600
+006000     88  WS-EOF-JHIST                     VALUE 'Y'.              CNB10600
+006100 01  WS-JHIST-COUNT                PIC 9(7) VALUE ZEROS.          CNB10600
+006200 01  WS-CLAIM-COUNT                PIC 9(7) VALUE ZEROS.          CNB10600
+006300 01  WS-RSN-CNT                    PIC 9(3) VALUE ZEROS.          CNB10600
+006400 01  WS-RS-SUB                     PIC 9(3) VALUE ZEROS.          CNB10600
+006500 01  WS-RS-SUB2                    PIC 9(3) VALUE ZEROS.          CNB10600
+006600 01  WS-RS-FOUND-SW                PIC X  VALUE 'N'.              CNB10600
+006700     88  WS-RS-FOUND                      VALUE 'Y'.              CNB10600
+006800 01  WS-RS-HOLD-REASON             PIC X(4) VALUE SPACES.         CNB10600
+006900 01  WS-RS-HOLD-COUNT              PIC 9(7) VALUE ZEROS.          CNB10600
+007000 01  WS-REASON-TABLE.                                             CNB10600
+007100     05  RS-ENTRY OCCURS 200 TIMES INDEXED BY RS-IDX.             CNB10600
+007200         10  RS-REASON-CODE        PIC X(4).                      CNB10600
+007300         10  RS-CLAIM-COUNT        PIC 9(7).                      CNB10600
+007400 01  WS-HDR-LINE.                                                 CNB10600
+007500     05  FILLER                PIC X(28)  VALUE                   CNB10600
+007600         'CNB106 - LOST-WORK REASON-CO'.                          CNB10600
+007700     05  FILLER                PIC X(28)  VALUE                   CNB10600
+007800         'DE SUMMARY REPORT           '.                          CNB10600
+007900     05  FILLER                PIC X(76)  VALUE SPACES.           CNB10600
+008000 01  WS-COL-HDR-LINE.                                             CNB10600
+008100     05  FILLER                PIC X(28)  VALUE                   CNB10600
+008200         'REASON-CODE       CLAIM-CNT '.                          CNB10600
+008300     05  FILLER                PIC X(8)  VALUE                    CNB10600
+008400         'PCT-OF-T'.                                              CNB10600
+008500     05  FILLER                PIC X(96)  VALUE SPACES.           CNB10600
+008600 01  WS-DETAIL-LINE.                                              CNB10600
+008700     05  FILLER                    PIC X(3)   VALUE SPACES.       CNB10600
+008800     05  DL-REASON-CODE            PIC X(4).                      CNB10600
+008900     05  FILLER                    PIC X(13)  VALUE SPACES.       CNB10600
+009000     05  DL-CLAIM-COUNT            PIC ZZZ,ZZ9.                   CNB10600
+009100     05  FILLER                    PIC X(3)   VALUE SPACES.       CNB10600
+009200     05  DL-PCT-OF-TOTAL           PIC ZZ9.99.                    CNB10600
+009300 01  WS-PCT-OF-TOTAL               PIC 999V99.                    CNB10600
+009400 01  WS-FTR-LINE.                                                 CNB10600
+009500     05  FTR-LABEL1                PIC X(30)  VALUE               CNB10600
+009600         'TOTAL LOST-WORK CLAIMS.....'.                           CNB10600
+009700     05  FTR-GRAND-COUNT           PIC ZZZ,ZZ9.                   CNB10600
+009800*                                                                 CNB10600
+009900 PROCEDURE DIVISION.                                              CNB10600
+010000 P0000-MAINLINE.                                                  CNB10600
+010100     PERFORM P1000-INITIALIZE                                     CNB10600
+010200     PERFORM P2000-PROCESS-JHIST UNTIL WS-EOF-JHIST               CNB10600
+010300     PERFORM P3000-SORT-TABLE                                     CNB10600
+010400     PERFORM P4000-WRITE-REPORT                                   CNB10600
+010500     PERFORM P9000-TERMINATE                                      CNB10600
+010600     STOP RUN.                                                    CNB10600
+010700*                                                                 CNB10600
+010800 P1000-INITIALIZE.                                                CNB10600
+010900     OPEN INPUT  JHIST-FILE                                       CNB10600
+010900     IF NOT WS-JHIST-OK                                           CNB10600
+010900        MOVE 'P1000-OPEN-JHIS' TO WS-ABEND-PARAGRAPH              CNB10600
+010900        MOVE WS-JHIST-STATUS TO WS-ABEND-STATUS                   CNB10600
+010900        PERFORM P9999-GOT-PROBLEM                                 CNB10600
+010900     END-IF                                                       CNB10600
+011000     OPEN OUTPUT RPT-FILE                                         CNB10600
+011000     IF NOT WS-RPT-OK                                             CNB10600
+011000        MOVE 'P1000-OPEN-RPT' TO WS-ABEND-PARAGRAPH               CNB10600
+011000        MOVE WS-RPT-STATUS TO WS-ABEND-STATUS                     CNB10600
+011000        PERFORM P9999-GOT-PROBLEM                                 CNB10600
+011000     END-IF                                                       CNB10600
+011100     PERFORM P2010-READ-JHIST.                                    CNB10600
+011200*                                                                 CNB10600
+011300 P2000-PROCESS-JHIST.                                             CNB10600
+011400     IF JHIST-LOST-WORK-FUN AND HIST-FUN39-LW-REASON > SPACES     CNB10600
+011500        PERFORM P2100-ACCUM-REASON                                CNB10600
+011600     END-IF                                                       CNB10600
+011700     PERFORM P2010-READ-JHIST.                                    CNB10600
+011800*                                                                 CNB10600
+011900 P2010-READ-JHIST.                                                CNB10600
+012000     READ JHIST-FILE INTO WS-JHIST-RECORD                         CNB10600
+012100          AT END                                                  CNB10600
+012200             SET WS-EOF-JHIST TO TRUE                             CNB10600
+012300     END-READ                                                     CNB10600
+012400     IF NOT WS-EOF-JHIST                                          CNB10600
+012500        ADD 1 TO WS-JHIST-COUNT                                   CNB10600
+012600     END-IF.                                                      CNB10600
+012700*                                                                 CNB10600
+012800 P2100-ACCUM-REASON.                                              CNB10600
+012900     SET WS-RS-FOUND-SW       TO 'N'                              CNB10600
+013000     SET RS-IDX               TO 1                                CNB10600
+013100     PERFORM VARYING WS-RS-SUB FROM 1 BY 1                        CNB10600
+013200        UNTIL WS-RS-SUB > WS-RSN-CNT OR WS-RS-FOUND               CNB10600
+013300        SET RS-IDX            TO WS-RS-SUB                        CNB10600
+013400        IF RS-REASON-CODE(RS-IDX) = HIST-FUN39-LW-REASON          CNB10600
+013500           SET WS-RS-FOUND-SW TO 'Y'                              CNB10600
+013600        END-IF                                                    CNB10600
+013700     END-PERFORM                                                  CNB10600
+013800     IF NOT WS-RS-FOUND                                           CNB10600
+013900        ADD 1 TO WS-RSN-CNT                                       CNB10600
+014000        SET RS-IDX            TO WS-RSN-CNT                       CNB10600
+014100        MOVE HIST-FUN39-LW-REASON                                 CNB10600
+014200                            TO RS-REASON-CODE(RS-IDX)             CNB10600
+014300        MOVE ZEROS             TO RS-CLAIM-COUNT(RS-IDX)          CNB10600
+014400     END-IF                                                       CNB10600
+014500     ADD 1 TO RS-CLAIM-COUNT(RS-IDX)                              CNB10600
+014600     ADD 1 TO WS-CLAIM-COUNT.                                     CNB10600
+014700*                                                                 CNB10600
+014800 P3000-SORT-TABLE.                                                CNB10600
+014900*    BUBBLE SORT THE REASON-CODE TABLE BY DESCENDING CLAIM COUNT  CNB10600
+015000*    (NO SORT VERB IS USED ANYWHERE IN THIS SHOP'S BATCH SUITE -  CNB10600
+015100*    THE TABLE IS SMALL ENOUGH FOR AN IN-MEMORY SWAP-PASS).       CNB10600
+015200     IF WS-RSN-CNT > 1                                            CNB10600
+015300        PERFORM VARYING WS-RS-SUB FROM 1 BY 1                     CNB10600
+015400           UNTIL WS-RS-SUB > WS-RSN-CNT - 1                       CNB10600
+015500           PERFORM P3100-SORT-PASS                                CNB10600
+015600        END-PERFORM                                               CNB10600
+015700     END-IF.                                                      CNB10600
+015800*                                                                 CNB10600
+015900 P3100-SORT-PASS.                                                 CNB10600
+016000     PERFORM VARYING WS-RS-SUB2 FROM 1 BY 1                       CNB10600
+016100        UNTIL WS-RS-SUB2 > WS-RSN-CNT - WS-RS-SUB                 CNB10600
+016200        IF RS-CLAIM-COUNT(WS-RS-SUB2) <                           CNB10600
+016300           RS-CLAIM-COUNT(WS-RS-SUB2 + 1)                         CNB10600
+016400           MOVE RS-REASON-CODE(WS-RS-SUB2)                        CNB10600
+016500                               TO WS-RS-HOLD-REASON               CNB10600
+016600           MOVE RS-CLAIM-COUNT(WS-RS-SUB2)                        CNB10600
+016700                               TO WS-RS-HOLD-COUNT                CNB10600
+016800           MOVE RS-REASON-CODE(WS-RS-SUB2 + 1)                    CNB10600
+016900                       TO RS-REASON-CODE(WS-RS-SUB2)              CNB10600
+017000           MOVE RS-CLAIM-COUNT(WS-RS-SUB2 + 1)                    CNB10600
+017100                       TO RS-CLAIM-COUNT(WS-RS-SUB2)              CNB10600
+017200           MOVE WS-RS-HOLD-REASON                                 CNB10600
+017300                       TO RS-REASON-CODE(WS-RS-SUB2 + 1)          CNB10600
+017400           MOVE WS-RS-HOLD-COUNT                                  CNB10600
+017500                       TO RS-CLAIM-COUNT(WS-RS-SUB2 + 1)          CNB10600
+017600        END-IF                                                    CNB10600
+017700     END-PERFORM.                                                 CNB10600
+017800*                                                                 CNB10600
+017900 P4000-WRITE-REPORT.                                              CNB10600
+018000     WRITE RPT-LINE FROM WS-HDR-LINE                              CNB10600
+018100     WRITE RPT-LINE FROM WS-COL-HDR-LINE                          CNB10600
+018200     PERFORM VARYING WS-RS-SUB FROM 1 BY 1                        CNB10600
+018300        UNTIL WS-RS-SUB > WS-RSN-CNT                              CNB10600
+018400        SET RS-IDX            TO WS-RS-SUB                        CNB10600
+018500        PERFORM P4100-WRITE-REASON-DETAIL                         CNB10600
+018600     END-PERFORM.                                                 CNB10600
+018700*                                                                 CNB10600
+018800 P4100-WRITE-REASON-DETAIL.                                       CNB10600
+018900     MOVE SPACES                TO WS-DETAIL-LINE                 CNB10600
+019000     MOVE RS-REASON-CODE(RS-IDX) TO DL-REASON-CODE                CNB10600
+019100     MOVE RS-CLAIM-COUNT(RS-IDX) TO DL-CLAIM-COUNT                CNB10600
+019200     MOVE ZEROS                  TO WS-PCT-OF-TOTAL               CNB10600
+019300     IF WS-CLAIM-COUNT > ZEROS                                    CNB10600
+019400        COMPUTE WS-PCT-OF-TOTAL ROUNDED =                         CNB10600
+019500           (RS-CLAIM-COUNT(RS-IDX) * 100) / WS-CLAIM-COUNT        CNB10600
+019600     END-IF                                                       CNB10600
+019700     MOVE WS-PCT-OF-TOTAL        TO DL-PCT-OF-TOTAL               CNB10600
+019800     WRITE RPT-LINE FROM WS-DETAIL-LINE.                          CNB10600
+019900*                                                                 CNB10600
+020000 P9000-TERMINATE.                                                 CNB10600
+020100     MOVE WS-CLAIM-COUNT         TO FTR-GRAND-COUNT               CNB10600
+020200     WRITE RPT-LINE FROM WS-FTR-LINE                              CNB10600
+020300     CLOSE JHIST-FILE                                             CNB10600
+020400     CLOSE RPT-FILE.                                              CNB10600
+020400*                                                                 CNB10600
+020400 P9999-GOT-PROBLEM.                                               CNB10600
+020400     DISPLAY 'CNB106 ABEND IN ' WS-ABEND-PARAGRAPH                CNB10600
+020400              ' FILE STATUS = ' WS-ABEND-STATUS                   CNB10600
+020400     MOVE 16 TO RETURN-CODE                                       CNB10600
+020400     STOP RUN.                                                    CNB10600
