@@ -0,0 +1,285 @@
+000100 IDENTIFICATION DIVISION.                                         CNB10700
+000200 PROGRAM-ID. CNB107.                                              CNB10700
+000300*AUTHOR.     JMC.                                                 CNB10700
+000400*DATE-WRITTEN. 08/08/26.                                          CNB10700
+000500*REMARKS.                                                         CNB10700
+000600*    JOB-HISTORY-BY-FUNCTION-CODE DRILL-DOWN REPORT.  CNP943      CNB10700
+000700*    WRITES MANY DISTINCT FUNCTION-CODE JOB HISTORY RECORDS (01   CNB10700
+000800*    ASSIGN, 02 TIE-UP, 04 CALL-REL, 06 ADJ-TIE-UP, 35/39 LOST    CNB10700
+000900*    WORK, 54 DCAN PENALTY, ETC.) BUT NOTHING ONLINE LETS A USER  CNB10700
+001000*    BROWSE EVERY RECORD FOR A SINGLE FUNCTION CODE ACROSS ALL    CNB10700
+001100*    EMPLOYEES.  THIS STANDALONE BATCH REPORT READS A SEQUENTIAL  CNB10700
+001200*    EXTRACT OF JOB HISTORY TWICE -- ONCE TO FIND EVERY DISTINCT  CNB10700
+001300*    FUNCTION CODE PRESENT AND COUNT ITS RECORDS, ONCE PER        CNB10700
+001400*    FUNCTION CODE (IN ASCENDING CODE ORDER) TO LIST EVERY        CNB10700
+001500*    MATCHING RECORD'S DETAIL -- SO THE UNION OR OPERATIONS DESK  CNB10700
+001600*    CAN DRILL DOWN INTO ANY ONE FUNCTION CODE'S FULL HISTORY     CNB10700
+001700*    WITHOUT HAND-FILTERING THE LIVE FILE.                        CNB10700
+001800*                                                                 CNB10700
+001900*TBD  WSJHIST IS NOT AMONG THE COPYBOOKS PRESENT IN     CNB10700
+002000*THIS COPY LIBRARY.  THE JOB HISTORY RECORD LAYOUT BELOW IS       CNB10700
+002100*BUILT FROM THE SAME FIELD NAMES AS CNB102/CNB103/CNB106'S        CNB10700
+002200*EXTRACTS -- VERIFY OFFSETS AGAINST THE REAL WSJHIST COPYBOOK     CNB10700
+002300*BEFORE THIS PROGRAM'S NEXT COMPILE.                              CNB10700
+002400*                                                                 CNB10700
+002500 ENVIRONMENT DIVISION.                                            CNB10700
+002600 CONFIGURATION SECTION.                                           CNB10700
+002700 SOURCE-COMPUTER.  IBM-370.                                       CNB10700
+002800 OBJECT-COMPUTER.  IBM-370.                                       CNB10700
+002900 INPUT-OUTPUT SECTION.                                            CNB10700
+003000 FILE-CONTROL.                                                    CNB10700
+003100     SELECT JHIST-FILE   ASSIGN TO JHISTSEQ                       CNB10700
+003200            ORGANIZATION  SEQUENTIAL                              CNB10700
+003300            FILE STATUS   WS-JHIST-STATUS.                        CNB10700
+003400     SELECT RPT-FILE     ASSIGN TO RPTFILE                        CNB10700
+003500            ORGANIZATION  LINE SEQUENTIAL                         CNB10700
+003600            FILE STATUS   WS-RPT-STATUS.                          CNB10700
+003700*                                                                 CNB10700
+003800 DATA DIVISION.                                                   CNB10700
+003900 FILE SECTION.                                                    CNB10700
+004000 FD  JHIST-FILE                                                   CNB10700
+004100     RECORD CONTAINS 200 CHARACTERS.                              CNB10700
+004200 01  WS-JHIST-RECORD.                                             CNB10700
+004300     05  JHIST-EMP-NBR             PIC X(9).                      CNB10700
+004400     05  JHIST-EFF-DATE-TIME       PIC X(14).                     CNB10700
+004500     05  JHIST-FUNCTION            PIC XX.                        CNB10700
+004600     05  JHIST-EMP-NBR-AFFECTED    PIC X(9).                      CNB10700
+004700     05  JHIST-IN-OUT              PIC X.                         CNB10700
+004800     05  FILLER                    PIC X(165).                    CNB10700
+004900 FD  RPT-FILE                                                     CNB10700
+005000     RECORD CONTAINS 132 CHARACTERS.                              CNB10700
+005100 01  RPT-LINE                      PIC X(132).                    CNB10700
+005200*                                                                 CNB10700
+005300 WORKING-STORAGE SECTION.                                         CNB10700
+005400 01  WS-JHIST-STATUS               PIC XX VALUE SPACES.           CNB10700
+005500     88  WS-JHIST-OK                      VALUE '00'.             CNB10700
+005600 01  WS-RPT-STATUS                 PIC XX VALUE SPACES.           CNB10700
+005600     88  WS-RPT-OK           VALUE '00'.                          CNB10700
+005600 01  WS-ABEND-PARAGRAPH            PIC X(15) VALUE SPACES.        CNB10700
+005600 01  WS-ABEND-STATUS               PIC XX VALUE SPACES.           CNB10700
+005700 01  WS-EOF-SW                     PIC X  VALUE 'N'.              CNB10700
+005800     88  WS-EOF-JHIST                     VALUE 'Y'.              CNB10700
+005900 01  WS-JHIST-COUNT                PIC 9(7) VALUE ZEROS.          CNB10700
+006000 01  WS-LINE-COUNT                 PIC 9(3) VALUE ZEROS.          CNB10700
+006100 01  WS-FUN-CNT                    PIC 9(3) VALUE ZEROS.          CNB10700
+006200 01  WS-FUN-SUB                     PIC 9(3) VALUE ZEROS.         CNB10700
+006300 01  WS-FUN-SUB2                    PIC 9(3) VALUE ZEROS.         CNB10700
+006400 01  WS-FUN-FOUND-SW                PIC X  VALUE 'N'.             CNB10700
+006500     88  WS-FUN-FOUND                      VALUE 'Y'.             CNB10700
+006600 01  WS-FUN-HOLD-CODE                PIC X(2) VALUE SPACES.       CNB10700
+006700 01  WS-FUN-HOLD-COUNT               PIC 9(7) VALUE ZEROS.        CNB10700
+006800 01  WS-CUR-FUN-SUB                  PIC 9(3) VALUE ZEROS.        CNB10700
+006900 01  WS-FUN-TABLE.                                                CNB10700
+007000     05  FUN-ENTRY OCCURS 100 TIMES INDEXED BY FUN-IDX.           CNB10700
+007100         10  FUN-CODE              PIC X(2).                      CNB10700
+007200         10  FUN-REC-COUNT         PIC 9(7).                      CNB10700
+007300 01  WS-HDR-LINE.                                                 CNB10700
+007400     05  FILLER                PIC X(28)  VALUE                   CNB10700
+007500         'CNB107 - JOB HISTORY BY FUN'.                           CNB10700
+007600     05  FILLER                PIC X(28)  VALUE                   CNB10700
+007700         'CTION CODE - DRILL-DOWN RPT '.                          CNB10700
+007800     05  FILLER                PIC X(76)  VALUE SPACES.           CNB10700
+007900 01  WS-SUMM-COL-HDR-LINE.                                        CNB10700
+008000     05  FILLER                PIC X(28)  VALUE                   CNB10700
+008100         'FUNCTION CODE     RECORD-CN'.                           CNB10700
+008200     05  FILLER                PIC X(4)  VALUE                    CNB10700
+008300         'T   '.                                                  CNB10700
+008400     05  FILLER                PIC X(100)  VALUE SPACES.          CNB10700
+008500 01  WS-SUMM-DETAIL-LINE.                                         CNB10700
+008600     05  FILLER                    PIC X(3)   VALUE SPACES.       CNB10700
+008700     05  SD-FUN-CODE               PIC X(2).                      CNB10700
+008800     05  FILLER                    PIC X(13)  VALUE SPACES.       CNB10700
+008900     05  SD-REC-COUNT              PIC ZZZ,ZZ9.                   CNB10700
+009000 01  WS-FUN-HDR-LINE.                                             CNB10700
+009100     05  FILLER                    PIC X(2)   VALUE SPACES.       CNB10700
+009200     05  FILLER                    PIC X(16)  VALUE               CNB10700
+009300         'FUNCTION CODE: '.                                       CNB10700
+009400     05  FH-FUN-CODE               PIC X(2).                      CNB10700
+009500     05  FILLER                    PIC X(4)   VALUE SPACES.       CNB10700
+009600     05  FILLER                    PIC X(1)   VALUE '('.          CNB10700
+009700     05  FH-REC-COUNT              PIC ZZZ,ZZ9.                   CNB10700
+009800     05  FILLER                    PIC X(10)  VALUE               CNB10700
+009900         ' RECORDS)'.                                             CNB10700
+010000     05  FILLER                    PIC X(87)  VALUE SPACES.       CNB10700
+010100 01  WS-DTL-COL-HDR-LINE.                                         CNB10700
+010200     05  FILLER                PIC X(28)  VALUE                   CNB10700
+010300         '  EMP-NBR     EFF-DATE-TIME '.                          CNB10700
+010400     05  FILLER                PIC X(28)  VALUE                   CNB10700
+010500         ' EMP-AFFECTED  I/O        '.                            CNB10700
+010600     05  FILLER                PIC X(76)  VALUE SPACES.           CNB10700
+010700 01  WS-DETAIL-LINE.                                              CNB10700
+010800     05  FILLER                    PIC X(2)   VALUE SPACES.       CNB10700
+010900     05  DL-EMP-NBR                PIC X(9).                      CNB10700
+011000     05  FILLER                    PIC X(3)   VALUE SPACES.       CNB10700
+011100     05  DL-EFF-DATE-TIME          PIC X(14).                     CNB10700
+011200     05  FILLER                    PIC X(3)   VALUE SPACES.       CNB10700
+011300     05  DL-EMP-NBR-AFFECTED       PIC X(9).                      CNB10700
+011400     05  FILLER                    PIC X(3)   VALUE SPACES.       CNB10700
+011500     05  DL-IN-OUT                 PIC X.                         CNB10700
+011600 01  WS-FTR-LINE.                                                 CNB10700
+011700     05  FTR-LABEL1                PIC X(30)  VALUE               CNB10700
+011800         'TOTAL JOB HISTORY RECS READ.'.                          CNB10700
+011900     05  FTR-JHIST-COUNT           PIC ZZZ,ZZ9.                   CNB10700
+012000*                                                                 CNB10700
+012100 PROCEDURE DIVISION.                                              CNB10700
+012200 P0000-MAINLINE.                                                  CNB10700
+012300     PERFORM P1000-INITIALIZE                                     CNB10700
+012400     PERFORM P2000-PROCESS-JHIST UNTIL WS-EOF-JHIST               CNB10700
+012500     PERFORM P3000-SORT-FUN-TABLE                                 CNB10700
+012600     PERFORM P4000-WRITE-SUMMARY                                  CNB10700
+012700     PERFORM P5000-DRILL-DOWN-ALL-FUN                             CNB10700
+012800     PERFORM P9000-TERMINATE                                      CNB10700
+012900     STOP RUN.                                                    CNB10700
+013000*                                                                 CNB10700
+013100 P1000-INITIALIZE.                                                CNB10700
+013200     OPEN INPUT  JHIST-FILE                                       CNB10700
+013200     IF NOT WS-JHIST-OK                                           CNB10700
+013200        MOVE 'P1000-OPEN-JHIS' TO WS-ABEND-PARAGRAPH              CNB10700
+013200        MOVE WS-JHIST-STATUS TO WS-ABEND-STATUS                   CNB10700
+013200        PERFORM P9999-GOT-PROBLEM                                 CNB10700
+013200     END-IF                                                       CNB10700
+013300     OPEN OUTPUT RPT-FILE                                         CNB10700
+013300     IF NOT WS-RPT-OK                                             CNB10700
+013300        MOVE 'P1000-OPEN-RPT' TO WS-ABEND-PARAGRAPH               CNB10700
+013300        MOVE WS-RPT-STATUS TO WS-ABEND-STATUS                     CNB10700
+013300        PERFORM P9999-GOT-PROBLEM                                 CNB10700
+013300     END-IF                                                       CNB10700
+013400     WRITE RPT-LINE FROM WS-HDR-LINE                              CNB10700
+013500     PERFORM P2010-READ-JHIST.                                    CNB10700
+013600*                                                                 CNB10700
+013700 P2000-PROCESS-JHIST.                                             CNB10700
+013800     PERFORM P2100-ACCUM-FUNCTION                                 CNB10700
+013900     PERFORM P2010-READ-JHIST.                                    CNB10700
+014000*                                                                 CNB10700
+014100 P2010-READ-JHIST.                                                CNB10700
+014200     READ JHIST-FILE INTO WS-JHIST-RECORD                         CNB10700
+014300          AT END                                                  CNB10700
+014400             SET WS-EOF-JHIST TO TRUE                             CNB10700
+014500     END-READ                                                     CNB10700
+014600     IF NOT WS-EOF-JHIST                                          CNB10700
+014700        ADD 1 TO WS-JHIST-COUNT                                   CNB10700
+014800     END-IF.                                                      CNB10700
+014900*                                                                 CNB10700
+015000 P2100-ACCUM-FUNCTION.                                            CNB10700
+015100     SET WS-FUN-FOUND-SW      TO 'N'                              CNB10700
+015200     SET FUN-IDX              TO 1                                CNB10700
+015300     PERFORM VARYING WS-FUN-SUB FROM 1 BY 1                       CNB10700
+015400        UNTIL WS-FUN-SUB > WS-FUN-CNT OR WS-FUN-FOUND             CNB10700
+015500        SET FUN-IDX           TO WS-FUN-SUB                       CNB10700
+015600        IF FUN-CODE(FUN-IDX) = JHIST-FUNCTION                     CNB10700
+015700           SET WS-FUN-FOUND-SW TO 'Y'                             CNB10700
+015800        END-IF                                                    CNB10700
+015900     END-PERFORM                                                  CNB10700
+016000     IF NOT WS-FUN-FOUND                                          CNB10700
+016100        ADD 1 TO WS-FUN-CNT                                       CNB10700
+016200        SET FUN-IDX           TO WS-FUN-CNT                       CNB10700
+016300        MOVE JHIST-FUNCTION   TO FUN-CODE(FUN-IDX)                CNB10700
+016400        MOVE ZEROS            TO FUN-REC-COUNT(FUN-IDX)           CNB10700
+016500     END-IF                                                       CNB10700
+016600     ADD 1 TO FUN-REC-COUNT(FUN-IDX).                             CNB10700
+016700*                                                                 CNB10700
+016800 P3000-SORT-FUN-TABLE.                                            CNB10700
+016900*    BUBBLE SORT THE FUNCTION-CODE TABLE INTO ASCENDING CODE      CNB10700
+017000*    ORDER (NO SORT VERB IS USED ANYWHERE IN THIS SHOP'S BATCH    CNB10700
+017100*    SUITE -- THE TABLE IS SMALL ENOUGH FOR AN IN-MEMORY          CNB10700
+017200*    SWAP-PASS).                                                  CNB10700
+017300     IF WS-FUN-CNT > 1                                            CNB10700
+017400        PERFORM VARYING WS-FUN-SUB FROM 1 BY 1                    CNB10700
+017500           UNTIL WS-FUN-SUB > WS-FUN-CNT - 1                      CNB10700
+017600           PERFORM P3100-SORT-PASS                                CNB10700
+017700        END-PERFORM                                               CNB10700
+017800     END-IF.                                                      CNB10700
+017900*                                                                 CNB10700
+018000 P3100-SORT-PASS.                                                 CNB10700
+018100     PERFORM VARYING WS-FUN-SUB2 FROM 1 BY 1                      CNB10700
+018200        UNTIL WS-FUN-SUB2 > WS-FUN-CNT - WS-FUN-SUB               CNB10700
+018300        IF FUN-CODE(WS-FUN-SUB2) >                                CNB10700
+018400           FUN-CODE(WS-FUN-SUB2 + 1)                              CNB10700
+018500           MOVE FUN-CODE(WS-FUN-SUB2)                             CNB10700
+018600                               TO WS-FUN-HOLD-CODE                CNB10700
+018700           MOVE FUN-REC-COUNT(WS-FUN-SUB2)                        CNB10700
+018800                               TO WS-FUN-HOLD-COUNT               CNB10700
+018900           MOVE FUN-CODE(WS-FUN-SUB2 + 1)                         CNB10700
+019000                       TO FUN-CODE(WS-FUN-SUB2)                   CNB10700
+019100           MOVE FUN-REC-COUNT(WS-FUN-SUB2 + 1)                    CNB10700
+019200                       TO FUN-REC-COUNT(WS-FUN-SUB2)              CNB10700
+019300           MOVE WS-FUN-HOLD-CODE                                  CNB10700
+019400                       TO FUN-CODE(WS-FUN-SUB2 + 1)               CNB10700
+019500           MOVE WS-FUN-HOLD-COUNT                                 CNB10700
+019600                       TO FUN-REC-COUNT(WS-FUN-SUB2 + 1)          CNB10700
+019700        END-IF                                                    CNB10700
+019800     END-PERFORM.                                                 CNB10700
+019900*                                                                 CNB10700
+020000 P4000-WRITE-SUMMARY.                                             CNB10700
+020100     WRITE RPT-LINE FROM WS-SUMM-COL-HDR-LINE                     CNB10700
+020200     PERFORM VARYING WS-FUN-SUB FROM 1 BY 1                       CNB10700
+020300        UNTIL WS-FUN-SUB > WS-FUN-CNT                             CNB10700
+020400        SET FUN-IDX           TO WS-FUN-SUB                       CNB10700
+020500        PERFORM P4100-WRITE-SUMMARY-LINE                          CNB10700
+020600     END-PERFORM.                                                 CNB10700
+020700*                                                                 CNB10700
+020800 P4100-WRITE-SUMMARY-LINE.                                        CNB10700
+020900     MOVE SPACES                TO WS-SUMM-DETAIL-LINE            CNB10700
+021000     MOVE FUN-CODE(FUN-IDX)      TO SD-FUN-CODE                   CNB10700
+021100     MOVE FUN-REC-COUNT(FUN-IDX) TO SD-REC-COUNT                  CNB10700
+021200     WRITE RPT-LINE FROM WS-SUMM-DETAIL-LINE.                     CNB10700
+021300*                                                                 CNB10700
+021400 P5000-DRILL-DOWN-ALL-FUN.                                        CNB10700
+021500     PERFORM VARYING WS-CUR-FUN-SUB FROM 1 BY 1                   CNB10700
+021600        UNTIL WS-CUR-FUN-SUB > WS-FUN-CNT                         CNB10700
+021700        PERFORM P5100-DRILL-DOWN-ONE-FUN                          CNB10700
+021800     END-PERFORM.                                                 CNB10700
+021900*                                                                 CNB10700
+022000 P5100-DRILL-DOWN-ONE-FUN.                                        CNB10700
+022100*    RE-READS THE EXTRACT FROM THE TOP FOR EACH FUNCTION CODE     CNB10700
+022200*    IN THE SORTED TABLE SO EVERY MATCHING RECORD'S FULL DETAIL   CNB10700
+022300*    CAN BE LISTED -- THE EXTRACT IS A MODEST, PERIOD-BOUNDED     CNB10700
+022400*    FILE, SO RE-OPENING IT ONCE PER DISTINCT CODE IS             CNB10700
+022500*    ACCEPTABLE HERE.                                             CNB10700
+022600     CLOSE JHIST-FILE                                             CNB10700
+022700     OPEN INPUT JHIST-FILE                                        CNB10700
+022700     IF NOT WS-JHIST-OK                                           CNB10700
+022700        MOVE 'P1000-OPEN-JHIS' TO WS-ABEND-PARAGRAPH              CNB10700
+022700        MOVE WS-JHIST-STATUS TO WS-ABEND-STATUS                   CNB10700
+022700        PERFORM P9999-GOT-PROBLEM                                 CNB10700
+022700     END-IF                                                       CNB10700
+022800     SET FUN-IDX                TO WS-CUR-FUN-SUB                 CNB10700
+022900     MOVE SPACES                TO WS-FUN-HDR-LINE                CNB10700
+023000     MOVE FUN-CODE(FUN-IDX)      TO FH-FUN-CODE                   CNB10700
+023100     MOVE FUN-REC-COUNT(FUN-IDX) TO FH-REC-COUNT                  CNB10700
+023200     WRITE RPT-LINE FROM WS-FUN-HDR-LINE                          CNB10700
+023300     WRITE RPT-LINE FROM WS-DTL-COL-HDR-LINE                      CNB10700
+023400     MOVE 'N'                   TO WS-EOF-SW                      CNB10700
+023500     PERFORM P5110-READ-JHIST-NOCOUNT                             CNB10700
+023600     PERFORM UNTIL WS-EOF-JHIST                                   CNB10700
+023700        IF JHIST-FUNCTION = FUN-CODE(FUN-IDX)                     CNB10700
+023800           PERFORM P5200-WRITE-DRILLDOWN-DETAIL                   CNB10700
+023900        END-IF                                                    CNB10700
+024000        PERFORM P5110-READ-JHIST-NOCOUNT                          CNB10700
+024100     END-PERFORM.                                                 CNB10700
+024200*                                                                 CNB10700
+024300 P5110-READ-JHIST-NOCOUNT.                                        CNB10700
+024400     READ JHIST-FILE INTO WS-JHIST-RECORD                         CNB10700
+024500          AT END                                                  CNB10700
+024600             SET WS-EOF-JHIST TO TRUE                             CNB10700
+024700     END-READ.                                                    CNB10700
+024800*                                                                 CNB10700
+024900 P5200-WRITE-DRILLDOWN-DETAIL.                                    CNB10700
+025000     MOVE SPACES                   TO WS-DETAIL-LINE              CNB10700
+025100     MOVE JHIST-EMP-NBR             TO DL-EMP-NBR                 CNB10700
+025200     MOVE JHIST-EFF-DATE-TIME       TO DL-EFF-DATE-TIME           CNB10700
+025300     MOVE JHIST-EMP-NBR-AFFECTED    TO DL-EMP-NBR-AFFECTED        CNB10700
+025400     MOVE JHIST-IN-OUT              TO DL-IN-OUT                  CNB10700
+025500     WRITE RPT-LINE FROM WS-DETAIL-LINE.                          CNB10700
+025600*                                                                 CNB10700
+025700 P9000-TERMINATE.                                                 CNB10700
+025800     MOVE WS-JHIST-COUNT            TO FTR-JHIST-COUNT            CNB10700
+025900     WRITE RPT-LINE FROM WS-FTR-LINE                              CNB10700
+026000     CLOSE JHIST-FILE                                             CNB10700
+026100     CLOSE RPT-FILE.                                              CNB10700
+026100*                                                                 CNB10700
+026100 P9999-GOT-PROBLEM.                                               CNB10700
+026100     DISPLAY 'CNB107 ABEND IN ' WS-ABEND-PARAGRAPH                CNB10700
+026100              ' FILE STATUS = ' WS-ABEND-STATUS                   CNB10700
+026100     MOVE 16 TO RETURN-CODE                                       CNB10700
+026100     STOP RUN.                                                    CNB10700
