@@ -0,0 +1,279 @@
+000100 IDENTIFICATION DIVISION.                                         CNB10800
+000200 PROGRAM-ID. CNB108.                                              CNB10800
+000300*AUTHOR.     JMC.                                                 CNB10800
+000400*DATE-WRITTEN. 08/08/26.                                          CNB10800
+000500*REMARKS.                                                         CNB10800
+000600*    POINTER-FILE INTEGRITY CHECKER.  CNP943'S                    CNB10800
+000700*    P2200-CREATE-POINTER/P8300-WRITE-POINTER-RECORD WRITE ONE    CNB10800
+000800*    POINTER RECORD PER JOB-HISTORY EVENT, CARRYING THE JOB-      CNB10800
+000900*    HISTORY RECORD'S OWN KEY (POINT-HIST-KEY) SO ONLINE          CNB10800
+001000*    INQUIRIES CAN CHASE FROM A POINTER STRAIGHT TO ITS HISTORY   CNB10800
+001100*    RECORD.  A POINTER WHOSE HISTORY RECORD HAS SINCE BEEN       CNB10800
+001200*    PURGED, OR A DUPLICATE POINTER KEY LEFT BEHIND BY A RETRY,   CNB10800
+001300*    SENDS THOSE INQUIRIES CHASING A DEAD END.  THIS STANDALONE   CNB10800
+001400*    BATCH REPORT READS SEQUENTIAL EXTRACTS OF BOTH FILES AND     CNB10800
+001500*    LISTS EVERY POINTER RECORD THAT FAILS EITHER CHECK.          CNB10800
+001600*                                                                 CNB10800
+001700*TBD  WSPOINTR IS NOT AMONG THE COPYBOOKS PRESENT IN    CNB10800
+001800*THIS COPY LIBRARY.  THE POINTER RECORD LAYOUT BELOW IS BUILT     CNB10800
+001900*FROM THE SAME FIELD NAMES CNP943/CNP919 ARE SEEN MOVING TO --    CNB10800
+002000*POINT-EMP-NBR, POINT-EFF-CE, POINT-SEQ, POINT-FUN,               CNB10800
+002100*POINT-HIST-KEY -- VERIFY OFFSETS AGAINST THE REAL WSPOINTR       CNB10800
+002200*COPYBOOK BEFORE THIS PROGRAM'S NEXT COMPILE.  THE JOB HISTORY    CNB10800
+002300*EXTRACT LAYOUT REUSES CNB102/CNB103/CNB104/CNB105/CNB106'S OWN   CNB10800
+002400*WSJHIST GAP FIELDS.                                              CNB10800
+002500*                                                                 CNB10800
+002600 ENVIRONMENT DIVISION.                                            CNB10800
+002700 CONFIGURATION SECTION.                                           CNB10800
+002800 SOURCE-COMPUTER.  IBM-370.                                       CNB10800
+002900 OBJECT-COMPUTER.  IBM-370.                                       CNB10800
+003000 INPUT-OUTPUT SECTION.                                            CNB10800
+003100 FILE-CONTROL.                                                    CNB10800
+003200     SELECT POINTR-FILE  ASSIGN TO POINTSEQ                       CNB10800
+003300            ORGANIZATION  SEQUENTIAL                              CNB10800
+003400            FILE STATUS   WS-POINTR-STATUS.                       CNB10800
+003500     SELECT JHIST-FILE   ASSIGN TO JHISTSEQ                       CNB10800
+003600            ORGANIZATION  SEQUENTIAL                              CNB10800
+003700            FILE STATUS   WS-JHIST-STATUS.                        CNB10800
+003800     SELECT RPT-FILE     ASSIGN TO RPTFILE                        CNB10800
+003900            ORGANIZATION  LINE SEQUENTIAL                         CNB10800
+004000            FILE STATUS   WS-RPT-STATUS.                          CNB10800
+004100*                                                                 CNB10800
+004200 DATA DIVISION.                                                   CNB10800
+004300 FILE SECTION.                                                    CNB10800
+004400 FD  POINTR-FILE                                                  CNB10800
+004500     RECORD CONTAINS 80 CHARACTERS.                               CNB10800
+004600 01  WS-POINTR-RECORD.                                            CNB10800
+004700     05  POINT-EMP-NBR             PIC X(9).                      CNB10800
+004800     05  POINT-EFF-CE              PIC 9(7).                      CNB10800
+004900     05  POINT-SEQ                 PIC 9(2).                      CNB10800
+005000     05  POINT-FUN                 PIC XX.                        CNB10800
+005100     05  POINT-HIST-KEY            PIC X(23).                     CNB10800
+005200     05  FILLER                    PIC X(37).                     CNB10800
+005300 FD  JHIST-FILE                                                   CNB10800
+005400     RECORD CONTAINS 200 CHARACTERS.                              CNB10800
+005500 01  WS-JHIST-RECORD.                                             CNB10800
+005600     05  JHIST-EMP-NBR             PIC X(9).                      CNB10800
+005700     05  JHIST-EFF-DATE-TIME       PIC X(14).                     CNB10800
+005800     05  JHIST-FUNCTION            PIC XX.                        CNB10800
+005900     05  FILLER                    PIC X(175).                    CNB10800
+006000 FD  RPT-FILE                                                     CNB10800
+006100     RECORD CONTAINS 132 CHARACTERS.                              CNB10800
+006200 01  RPT-LINE                      PIC X(132).                    CNB10800
+006300*                                                                 CNB10800
+006400 WORKING-STORAGE SECTION.                                         CNB10800
+006500 01  WS-POINTR-STATUS              PIC XX VALUE SPACES.           CNB10800
+006500     88  WS-POINTR-OK        VALUE '00'.                          CNB10800
+006600 01  WS-JHIST-STATUS                PIC XX VALUE SPACES.          CNB10800
+006600     88  WS-JHIST-OK         VALUE '00'.                          CNB10800
+006700 01  WS-RPT-STATUS                  PIC XX VALUE SPACES.          CNB10800
+006700     88  WS-RPT-OK           VALUE '00'.                          CNB10800
+006700 01  WS-ABEND-PARAGRAPH            PIC X(15) VALUE SPACES.        CNB10800
+006700 01  WS-ABEND-STATUS               PIC XX VALUE SPACES.           CNB10800
+006800 01  WS-JHIST-EOF-SW                PIC X  VALUE 'N'.             CNB10800
+006900     88  WS-EOF-JHIST                     VALUE 'Y'.              CNB10800
+007000 01  WS-POINTR-EOF-SW               PIC X  VALUE 'N'.             CNB10800
+007100     88  WS-EOF-POINTR                    VALUE 'Y'.              CNB10800
+007200 01  WS-JHIST-COUNT                 PIC 9(7) VALUE ZEROS.         CNB10800
+007300 01  WS-POINTR-COUNT                PIC 9(7) VALUE ZEROS.         CNB10800
+007400 01  WS-ORPHAN-COUNT                PIC 9(7) VALUE ZEROS.         CNB10800
+007500 01  WS-DUP-COUNT                   PIC 9(7) VALUE ZEROS.         CNB10800
+007600 01  WS-OK-COUNT                    PIC 9(7) VALUE ZEROS.         CNB10800
+007700 01  WS-HIST-KEY-CNT                PIC 9(4) VALUE ZEROS.         CNB10800
+007800 01  WS-PTR-KEY-CNT                 PIC 9(4) VALUE ZEROS.         CNB10800
+007900 01  WS-HK-SUB                      PIC 9(4) VALUE ZEROS.         CNB10800
+008000 01  WS-PK-SUB                      PIC 9(4) VALUE ZEROS.         CNB10800
+008100 01  WS-HK-FOUND-SW                 PIC X  VALUE 'N'.             CNB10800
+008200     88  WS-HK-FOUND                       VALUE 'Y'.             CNB10800
+008300 01  WS-PK-FOUND-SW                 PIC X  VALUE 'N'.             CNB10800
+008400     88  WS-PK-FOUND                       VALUE 'Y'.             CNB10800
+008500 01  WS-CUR-PTR-KEY                 PIC X(18) VALUE SPACES.       CNB10800
+008600 01  WS-HIST-KEY-TABLE.                                           CNB10800
+008700     05  HK-ENTRY OCCURS 2000 TIMES INDEXED BY HK-IDX.            CNB10800
+008800         10  HK-KEY                PIC X(23).                     CNB10800
+008900 01  WS-PTR-KEY-TABLE.                                            CNB10800
+009000     05  PK-ENTRY OCCURS 2000 TIMES INDEXED BY PK-IDX.            CNB10800
+009100         10  PK-KEY                PIC X(18).                     CNB10800
+009200 01  WS-HDR-LINE.                                                 CNB10800
+009300     05  FILLER                PIC X(28)  VALUE                   CNB10800
+009400         'CNB108 - POINTER-FILE INTEG'.                           CNB10800
+009500     05  FILLER                PIC X(28)  VALUE                   CNB10800
+009600         'RITY CHECKER               '.                           CNB10800
+009700     05  FILLER                PIC X(76)  VALUE SPACES.           CNB10800
+009800 01  WS-COL-HDR-LINE.                                             CNB10800
+009900     05  FILLER                PIC X(28)  VALUE                   CNB10800
+010000         'EMP-NBR     EFF-CE   SEQ FUN'.                          CNB10800
+010100     05  FILLER                PIC X(28)  VALUE                   CNB10800
+010200         'EXCEPTION                  '.                           CNB10800
+010300     05  FILLER                PIC X(76)  VALUE SPACES.           CNB10800
+010400 01  WS-DETAIL-LINE.                                              CNB10800
+010500     05  FILLER                    PIC X(1)   VALUE SPACES.       CNB10800
+010600     05  DL-EMP-NBR                PIC X(9).                      CNB10800
+010700     05  FILLER                    PIC X(2)   VALUE SPACES.       CNB10800
+010800     05  DL-EFF-CE                 PIC 9(7).                      CNB10800
+010900     05  FILLER                    PIC X(2)   VALUE SPACES.       CNB10800
+011000     05  DL-SEQ                    PIC 9(2).                      CNB10800
+011100     05  FILLER                    PIC X(2)   VALUE SPACES.       CNB10800
+011200     05  DL-FUN                    PIC XX.                        CNB10800
+011300     05  FILLER                    PIC X(3)   VALUE SPACES.       CNB10800
+011400     05  DL-EXCEPTION              PIC X(30).                     CNB10800
+011500 01  WS-FTR-LINE.                                                 CNB10800
+011600     05  FILLER                PIC X(30) VALUE                    CNB10800
+011700         'TOTAL JOB HISTORY RECS READ.'.                          CNB10800
+011800     05  FTR-JHIST-COUNT           PIC ZZZ,ZZ9.                   CNB10800
+011900 01  WS-FTR-LINE2.                                                CNB10800
+012000     05  FILLER                PIC X(30) VALUE                    CNB10800
+012100         'TOTAL POINTER RECS READ.....'.                          CNB10800
+012200     05  FTR-POINTR-COUNT          PIC ZZZ,ZZ9.                   CNB10800
+012300 01  WS-FTR-LINE3.                                                CNB10800
+012400     05  FILLER                PIC X(30) VALUE                    CNB10800
+012500         'ORPHANED POINTERS...........'.                          CNB10800
+012600     05  FTR-ORPHAN-COUNT          PIC ZZZ,ZZ9.                   CNB10800
+012700 01  WS-FTR-LINE4.                                                CNB10800
+012800     05  FILLER                PIC X(30) VALUE                    CNB10800
+012900         'DUPLICATE POINTER KEYS.......'.                         CNB10800
+013000     05  FTR-DUP-COUNT             PIC ZZZ,ZZ9.                   CNB10800
+013100 01  WS-FTR-LINE5.                                                CNB10800
+013200     05  FILLER                PIC X(30) VALUE                    CNB10800
+013300         'POINTERS PASSING BOTH CHECKS.'.                         CNB10800
+013400     05  FTR-OK-COUNT              PIC ZZZ,ZZ9.                   CNB10800
+013500*                                                                 CNB10800
+013600 PROCEDURE DIVISION.                                              CNB10800
+013700 P0000-MAINLINE.                                                  CNB10800
+013800     PERFORM P1000-INITIALIZE                                     CNB10800
+013900     PERFORM P2000-LOAD-HIST-KEYS UNTIL WS-EOF-JHIST              CNB10800
+014000     PERFORM P3000-CHECK-POINTERS UNTIL WS-EOF-POINTR             CNB10800
+014100     PERFORM P9000-TERMINATE                                      CNB10800
+014200     STOP RUN.                                                    CNB10800
+014300*                                                                 CNB10800
+014400 P1000-INITIALIZE.                                                CNB10800
+014500     OPEN INPUT  JHIST-FILE                                       CNB10800
+014500     IF NOT WS-JHIST-OK                                           CNB10800
+014500        MOVE 'P1000-OPEN-JHIS' TO WS-ABEND-PARAGRAPH              CNB10800
+014500        MOVE WS-JHIST-STATUS TO WS-ABEND-STATUS                   CNB10800
+014500        PERFORM P9999-GOT-PROBLEM                                 CNB10800
+014500     END-IF                                                       CNB10800
+014600     OPEN INPUT  POINTR-FILE                                      CNB10800
+014600     IF NOT WS-POINTR-OK                                          CNB10800
+014600        MOVE 'P1000-OPEN-POIN' TO WS-ABEND-PARAGRAPH              CNB10800
+014600        MOVE WS-POINTR-STATUS TO WS-ABEND-STATUS                  CNB10800
+014600        PERFORM P9999-GOT-PROBLEM                                 CNB10800
+014600     END-IF                                                       CNB10800
+014700     OPEN OUTPUT RPT-FILE                                         CNB10800
+014700     IF NOT WS-RPT-OK                                             CNB10800
+014700        MOVE 'P1000-OPEN-RPT' TO WS-ABEND-PARAGRAPH               CNB10800
+014700        MOVE WS-RPT-STATUS TO WS-ABEND-STATUS                     CNB10800
+014700        PERFORM P9999-GOT-PROBLEM                                 CNB10800
+014700     END-IF                                                       CNB10800
+014800     WRITE RPT-LINE FROM WS-HDR-LINE                              CNB10800
+014900     WRITE RPT-LINE FROM WS-COL-HDR-LINE                          CNB10800
+015000     PERFORM P2010-READ-JHIST.                                    CNB10800
+015100*                                                                 CNB10800
+015200 P2000-LOAD-HIST-KEYS.                                            CNB10800
+015300*    PASS 1 -- LOAD EVERY JOB-HISTORY RECORD'S OWN KEY INTO AN    CNB10800
+015400*    IN-MEMORY TABLE SO PASS 2 CAN CONFIRM, RECORD BY RECORD,     CNB10800
+015500*    THAT EVERY POINTER'S POINT-HIST-KEY STILL RESOLVES TO A      CNB10800
+015600*    REAL JOB-HISTORY RECORD.                                     CNB10800
+015700     ADD 1                       TO WS-HIST-KEY-CNT               CNB10800
+015800     SET HK-IDX                  TO WS-HIST-KEY-CNT               CNB10800
+015900     MOVE JHIST-EMP-NBR           TO HK-KEY(HK-IDX)               CNB10800
+016000     MOVE JHIST-EFF-DATE-TIME     TO HK-KEY(HK-IDX)(10:14)        CNB10800
+016100     PERFORM P2010-READ-JHIST.                                    CNB10800
+016200*                                                                 CNB10800
+016300 P2010-READ-JHIST.                                                CNB10800
+016400     READ JHIST-FILE INTO WS-JHIST-RECORD                         CNB10800
+016500          AT END                                                  CNB10800
+016600             SET WS-EOF-JHIST TO TRUE                             CNB10800
+016700     END-READ                                                     CNB10800
+016800     IF NOT WS-EOF-JHIST                                          CNB10800
+016900        ADD 1 TO WS-JHIST-COUNT                                   CNB10800
+017000     END-IF.                                                      CNB10800
+017100*                                                                 CNB10800
+017200 P3000-CHECK-POINTERS.                                            CNB10800
+017300*    PASS 2 -- EACH POINTER RECORD IS CHECKED TWO WAYS: ITS OWN   CNB10800
+017400*    KEY MUST NOT ALREADY BE IN THE PTR-KEY TABLE (A DUPLICATE    CNB10800
+017500*    LEFT BEHIND BY P8300-WRITE-POINTER-RECORD'S RETRY LOOP),     CNB10800
+017600*    AND ITS POINT-HIST-KEY MUST BE FOUND IN THE HIST-KEY         CNB10800
+017700*    TABLE LOADED IN PASS 1 (OTHERWISE THE HISTORY RECORD IT      CNB10800
+017800*    POINTS AT IS GONE).                                          CNB10800
+017900     READ POINTR-FILE INTO WS-POINTR-RECORD                       CNB10800
+018000          AT END                                                  CNB10800
+018100             SET WS-EOF-POINTR TO TRUE                            CNB10800
+018200     END-READ                                                     CNB10800
+018300     IF NOT WS-EOF-POINTR                                         CNB10800
+018400        ADD 1                    TO WS-POINTR-COUNT               CNB10800
+018500        PERFORM P3100-CHECK-DUP-KEY                               CNB10800
+018600        PERFORM P3200-CHECK-ORPHAN                                CNB10800
+018700        IF NOT WS-PK-FOUND AND WS-HK-FOUND                        CNB10800
+018800           ADD 1                 TO WS-OK-COUNT                   CNB10800
+018900        END-IF                                                    CNB10800
+019000     END-IF.                                                      CNB10800
+019100*                                                                 CNB10800
+019200 P3100-CHECK-DUP-KEY.                                             CNB10800
+019300     MOVE SPACES                  TO WS-CUR-PTR-KEY               CNB10800
+019400     MOVE POINT-EMP-NBR            TO WS-CUR-PTR-KEY(1:9)         CNB10800
+019500     MOVE POINT-EFF-CE             TO WS-CUR-PTR-KEY(10:7)        CNB10800
+019600     MOVE POINT-SEQ                TO WS-CUR-PTR-KEY(17:2)        CNB10800
+019700     SET WS-PK-FOUND-SW            TO 'N'                         CNB10800
+019800     SET PK-IDX                    TO 1                           CNB10800
+019900     PERFORM VARYING WS-PK-SUB FROM 1 BY 1                        CNB10800
+020000        UNTIL WS-PK-SUB > WS-PTR-KEY-CNT OR WS-PK-FOUND           CNB10800
+020100        SET PK-IDX                 TO WS-PK-SUB                   CNB10800
+020200        IF PK-KEY(PK-IDX) = WS-CUR-PTR-KEY                        CNB10800
+020300           SET WS-PK-FOUND-SW      TO 'Y'                         CNB10800
+020400        END-IF                                                    CNB10800
+020500     END-PERFORM                                                  CNB10800
+020600     IF WS-PK-FOUND                                               CNB10800
+020700        ADD 1                      TO WS-DUP-COUNT                CNB10800
+020800        MOVE 'DUPLICATE POINTER KEY'  TO DL-EXCEPTION             CNB10800
+020900        PERFORM P3300-WRITE-EXCEPTION                             CNB10800
+021000     ELSE                                                         CNB10800
+021100        ADD 1                      TO WS-PTR-KEY-CNT              CNB10800
+021200        SET PK-IDX                 TO WS-PTR-KEY-CNT              CNB10800
+021300        MOVE WS-CUR-PTR-KEY         TO PK-KEY(PK-IDX)             CNB10800
+021400     END-IF.                                                      CNB10800
+021500*                                                                 CNB10800
+021600 P3200-CHECK-ORPHAN.                                              CNB10800
+021700     SET WS-HK-FOUND-SW            TO 'N'                         CNB10800
+021800     SET HK-IDX                    TO 1                           CNB10800
+021900     PERFORM VARYING WS-HK-SUB FROM 1 BY 1                        CNB10800
+022000        UNTIL WS-HK-SUB > WS-HIST-KEY-CNT OR WS-HK-FOUND          CNB10800
+022100        SET HK-IDX                 TO WS-HK-SUB                   CNB10800
+022200        IF HK-KEY(HK-IDX) = POINT-HIST-KEY                        CNB10800
+022300           SET WS-HK-FOUND-SW      TO 'Y'                         CNB10800
+022400        END-IF                                                    CNB10800
+022500     END-PERFORM                                                  CNB10800
+022600     IF NOT WS-HK-FOUND                                           CNB10800
+022700        ADD 1                      TO WS-ORPHAN-COUNT             CNB10800
+022800        MOVE 'ORPHANED - NO HISTORY REC' TO DL-EXCEPTION          CNB10800
+022900        PERFORM P3300-WRITE-EXCEPTION                             CNB10800
+023000     END-IF.                                                      CNB10800
+023100*                                                                 CNB10800
+023200 P3300-WRITE-EXCEPTION.                                           CNB10800
+023300     MOVE SPACES                   TO WS-DETAIL-LINE              CNB10800
+023400     MOVE POINT-EMP-NBR             TO DL-EMP-NBR                 CNB10800
+023500     MOVE POINT-EFF-CE              TO DL-EFF-CE                  CNB10800
+023600     MOVE POINT-SEQ                 TO DL-SEQ                     CNB10800
+023700     MOVE POINT-FUN                 TO DL-FUN                     CNB10800
+023800     WRITE RPT-LINE FROM WS-DETAIL-LINE.                          CNB10800
+023900*                                                                 CNB10800
+024000 P9000-TERMINATE.                                                 CNB10800
+024100     MOVE WS-JHIST-COUNT            TO FTR-JHIST-COUNT            CNB10800
+024200     MOVE WS-POINTR-COUNT           TO FTR-POINTR-COUNT           CNB10800
+024300     MOVE WS-ORPHAN-COUNT           TO FTR-ORPHAN-COUNT           CNB10800
+024400     MOVE WS-DUP-COUNT              TO FTR-DUP-COUNT              CNB10800
+024500     MOVE WS-OK-COUNT               TO FTR-OK-COUNT               CNB10800
+024600     WRITE RPT-LINE FROM WS-FTR-LINE                              CNB10800
+024700     WRITE RPT-LINE FROM WS-FTR-LINE2                             CNB10800
+024800     WRITE RPT-LINE FROM WS-FTR-LINE3                             CNB10800
+024900     WRITE RPT-LINE FROM WS-FTR-LINE4                             CNB10800
+025000     WRITE RPT-LINE FROM WS-FTR-LINE5                             CNB10800
+025100     CLOSE JHIST-FILE                                             CNB10800
+025200     CLOSE POINTR-FILE                                            CNB10800
+025300     CLOSE RPT-FILE.                                              CNB10800
+025300*                                                                 CNB10800
+025300 P9999-GOT-PROBLEM.                                               CNB10800
+025300     DISPLAY 'CNB108 ABEND IN ' WS-ABEND-PARAGRAPH                CNB10800
+025300              ' FILE STATUS = ' WS-ABEND-STATUS                   CNB10800
+025300     MOVE 16 TO RETURN-CODE                                       CNB10800
+025300     STOP RUN.                                                    CNB10800
