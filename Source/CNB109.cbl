@@ -0,0 +1,313 @@
+000100 IDENTIFICATION DIVISION.                                         CNB10900
+000200 PROGRAM-ID. CNB109.                                              CNB10900
+000300*AUTHOR.     JMC.                                                 CNB10900
+000400*DATE-WRITTEN. 08/08/26.                                          CNB10900
+000500*REMARKS.                                                         CNB10900
+000600*    STATUS-TIMELINE INQUIRY.  AN EMPLOYEE'S JOB HISTORY          CNB10900
+000700*    (WSJHIST), ASSIGNMENT/EMPLOYEE HISTORY (WSAHIST), AND        CNB10900
+000800*    PHONE LOG (WSPHONLG) EACH CARRY THEIR OWN PIECE OF WHAT      CNB10900
+000900*    HAPPENED TO THAT EMPLOYEE AND WHEN, BUT EACH IS ONLY EVER    CNB10900
+001000*    LISTED ON ITS OWN REPORT.  THIS STANDALONE BATCH REPORT      CNB10900
+001100*    READS SEQUENTIAL EXTRACTS OF ALL THREE FOR ONE EMPLOYEE      CNB10900
+001200*    NUMBER (SUPPLIED ON A PARM CARD, SAME AS CNB105) AND         CNB10900
+001300*    MERGES THEM INTO A SINGLE CHRONOLOGICAL TIMELINE.            CNB10900
+001400*                                                                 CNB10900
+001500*TBD  NONE OF WSJHIST, WSAHIST, OR WSPHONLG ARE AMONG   CNB10900
+001600*THE COPYBOOKS PRESENT IN THIS COPY LIBRARY.  THE JOB-HISTORY     CNB10900
+001700*EXTRACT LAYOUT BELOW REUSES CNB102/CNB103/CNB104/CNB105/         CNB10900
+001800*CNB106/CNB107/CNB108'S OWN WSJHIST GAP FIELDS; THE ASSIGNMENT-   CNB10900
+001900*HISTORY AND PHONE-LOG LAYOUTS ARE BUILT FROM THE SAME AH-/PLOG-  CNB10900
+002000*FIELD NAMES CNP943 IS SEEN MOVING TO AND FROM (AH-EMP-NBR,       CNB10900
+002100*AH-DATE-TIME, AH-ASGN; PLOG-EMP-NBR, PLOG-CLOCK-TIME,            CNB10900
+002200*PLOG-PHONE-NUMBER, PLOG-FUNCTION) -- VERIFY OFFSETS AGAINST THE  CNB10900
+002300*REAL COPYBOOKS BEFORE THIS PROGRAM'S NEXT COMPILE.               CNB10900
+002400*                                                                 CNB10900
+002500 ENVIRONMENT DIVISION.                                            CNB10900
+002600 CONFIGURATION SECTION.                                           CNB10900
+002700 SOURCE-COMPUTER.  IBM-370.                                       CNB10900
+002800 OBJECT-COMPUTER.  IBM-370.                                       CNB10900
+002900 INPUT-OUTPUT SECTION.                                            CNB10900
+003000 FILE-CONTROL.                                                    CNB10900
+003100     SELECT PARM-FILE    ASSIGN TO PARMFILE                       CNB10900
+003200            ORGANIZATION  SEQUENTIAL                              CNB10900
+003300            FILE STATUS   WS-PARM-STATUS.                         CNB10900
+003400     SELECT JHIST-FILE   ASSIGN TO JHISTSEQ                       CNB10900
+003500            ORGANIZATION  SEQUENTIAL                              CNB10900
+003600            FILE STATUS   WS-JHIST-STATUS.                        CNB10900
+003700     SELECT AHIST-FILE   ASSIGN TO AHISTSEQ                       CNB10900
+003800            ORGANIZATION  SEQUENTIAL                              CNB10900
+003900            FILE STATUS   WS-AHIST-STATUS.                        CNB10900
+004000     SELECT PLOG-FILE    ASSIGN TO PLOGSEQ                        CNB10900
+004100            ORGANIZATION  SEQUENTIAL                              CNB10900
+004200            FILE STATUS   WS-PLOG-STATUS.                         CNB10900
+004300     SELECT RPT-FILE     ASSIGN TO RPTFILE                        CNB10900
+004400            ORGANIZATION  LINE SEQUENTIAL                         CNB10900
+004500            FILE STATUS   WS-RPT-STATUS.                          CNB10900
+004600*                                                                 CNB10900
+004700 DATA DIVISION.                                                   CNB10900
+004800 FILE SECTION.                                                    CNB10900
+004900 FD  PARM-FILE                                                    CNB10900
+005000     RECORD CONTAINS 80 CHARACTERS.                               CNB10900
+005100 01  WS-PARM-RECORD.                                              CNB10900
+005200     05  PARM-EMP-NBR              PIC X(9).                      CNB10900
+005300     05  FILLER                    PIC X(71).                     CNB10900
+005400 FD  JHIST-FILE                                                   CNB10900
+005500     RECORD CONTAINS 200 CHARACTERS.                              CNB10900
+005600 01  WS-JHIST-RECORD.                                             CNB10900
+005700     05  JHIST-EMP-NBR             PIC X(9).                      CNB10900
+005800     05  JHIST-EFF-DATE-TIME       PIC X(14).                     CNB10900
+005900     05  JHIST-FUNCTION            PIC XX.                        CNB10900
+006000     05  FILLER                    PIC X(175).                    CNB10900
+006100 FD  AHIST-FILE                                                   CNB10900
+006200     RECORD CONTAINS 100 CHARACTERS.                              CNB10900
+006300 01  WS-AHIST-RECORD.                                             CNB10900
+006400     05  AH-EMP-NBR                PIC X(9).                      CNB10900
+006500     05  AH-DATE-TIME              PIC X(14).                     CNB10900
+006600     05  AH-ASGN                   PIC X(10).                     CNB10900
+006700     05  FILLER                    PIC X(67).                     CNB10900
+006800 FD  PLOG-FILE                                                    CNB10900
+006900     RECORD CONTAINS 80 CHARACTERS.                               CNB10900
+007000 01  WS-PLOG-RECORD.                                              CNB10900
+007100     05  PLOG-EMP-NBR              PIC X(9).                      CNB10900
+007200     05  PLOG-CLOCK-TIME           PIC X(14).                     CNB10900
+007300     05  PLOG-PHONE-NUMBER         PIC X(10).                     CNB10900
+007400     05  PLOG-FUNCTION             PIC XX.                        CNB10900
+007500     05  FILLER                    PIC X(45).                     CNB10900
+007600 FD  RPT-FILE                                                     CNB10900
+007700     RECORD CONTAINS 132 CHARACTERS.                              CNB10900
+007800 01  RPT-LINE                      PIC X(132).                    CNB10900
+007900*                                                                 CNB10900
+008000 WORKING-STORAGE SECTION.                                         CNB10900
+008100 01  WS-PARM-STATUS                PIC XX VALUE SPACES.           CNB10900
+008100     88  WS-PARM-OK          VALUE '00'.                          CNB10900
+008200 01  WS-JHIST-STATUS               PIC XX VALUE SPACES.           CNB10900
+008200     88  WS-JHIST-OK         VALUE '00'.                          CNB10900
+008300 01  WS-AHIST-STATUS               PIC XX VALUE SPACES.           CNB10900
+008300     88  WS-AHIST-OK         VALUE '00'.                          CNB10900
+008400 01  WS-PLOG-STATUS                PIC XX VALUE SPACES.           CNB10900
+008400     88  WS-PLOG-OK          VALUE '00'.                          CNB10900
+008500 01  WS-RPT-STATUS                 PIC XX VALUE SPACES.           CNB10900
+008500     88  WS-RPT-OK           VALUE '00'.                          CNB10900
+008500 01  WS-ABEND-PARAGRAPH            PIC X(15) VALUE SPACES.        CNB10900
+008500 01  WS-ABEND-STATUS               PIC XX VALUE SPACES.           CNB10900
+008600 01  WS-JHIST-EOF-SW               PIC X  VALUE 'N'.              CNB10900
+008700     88  WS-EOF-JHIST                    VALUE 'Y'.               CNB10900
+008800 01  WS-AHIST-EOF-SW               PIC X  VALUE 'N'.              CNB10900
+008900     88  WS-EOF-AHIST                    VALUE 'Y'.               CNB10900
+009000 01  WS-PLOG-EOF-SW                PIC X  VALUE 'N'.              CNB10900
+009100     88  WS-EOF-PLOG                     VALUE 'Y'.               CNB10900
+009200 01  WS-RUN-EMP-NBR                PIC X(9) VALUE SPACES.         CNB10900
+009300 01  WS-JHIST-COUNT                PIC 9(7) VALUE ZEROS.          CNB10900
+009400 01  WS-AHIST-COUNT                PIC 9(7) VALUE ZEROS.          CNB10900
+009500 01  WS-PLOG-COUNT                 PIC 9(7) VALUE ZEROS.          CNB10900
+009600 01  WS-TL-COUNT                   PIC 9(4) VALUE ZEROS.          CNB10900
+009700 01  WS-TL-SUB                     PIC 9(4) VALUE ZEROS.          CNB10900
+009750 01  WS-TL-SUB2                    PIC 9(4) VALUE ZEROS.          CNB10900
+010000 01  WS-TL-HOLD-ENTRY              PIC X(40) VALUE SPACES.        CNB10900
+010100 01  WS-TIMELINE-TABLE.                                           CNB10900
+010200     05  TL-ENTRY OCCURS 3000 TIMES INDEXED BY TL-IDX.            CNB10900
+010300         10  TL-DATE-TIME          PIC X(14).                     CNB10900
+010400         10  TL-SOURCE             PIC X(5).                      CNB10900
+010500         10  TL-DESC               PIC X(21).                     CNB10900
+010600 01  WS-HDR-LINE.                                                 CNB10900
+010700     05  FILLER                PIC X(28)  VALUE                   CNB10900
+010800         'CNB109 - STATUS TIMELINE FOR'.                          CNB10900
+010900     05  HDR-EMP-NBR           PIC X(9)   VALUE SPACES.           CNB10900
+011000     05  FILLER                PIC X(95)  VALUE SPACES.           CNB10900
+011100 01  WS-COL-HDR-LINE.                                             CNB10900
+011200     05  FILLER                PIC X(20)  VALUE                   CNB10900
+011300         'DATE-TIME     SOURCE'.                                  CNB10900
+011400     05  FILLER                PIC X(21)  VALUE                   CNB10900
+011500         ' DESCRIPTION'.                                          CNB10900
+011600     05  FILLER                PIC X(91)  VALUE SPACES.           CNB10900
+011700 01  WS-DETAIL-LINE.                                              CNB10900
+011800     05  FILLER                    PIC X(1)   VALUE SPACES.       CNB10900
+011900     05  DL-DATE-TIME              PIC X(14).                     CNB10900
+012000     05  FILLER                    PIC X(2)   VALUE SPACES.       CNB10900
+012100     05  DL-SOURCE                 PIC X(5).                      CNB10900
+012200     05  FILLER                    PIC X(2)   VALUE SPACES.       CNB10900
+012300     05  DL-DESC                   PIC X(21).                     CNB10900
+012400 01  WS-FTR-LINE.                                                 CNB10900
+012500     05  FILLER                PIC X(30) VALUE                    CNB10900
+012600         'JOB HISTORY EVENTS MATCHED..'.                          CNB10900
+012700     05  FTR-JHIST-COUNT           PIC ZZZ,ZZ9.                   CNB10900
+012800 01  WS-FTR-LINE2.                                                CNB10900
+012900     05  FILLER                PIC X(30) VALUE                    CNB10900
+013000         'ASSIGNMENT HISTORY EVENTS...'.                          CNB10900
+013100     05  FTR-AHIST-COUNT           PIC ZZZ,ZZ9.                   CNB10900
+013200 01  WS-FTR-LINE3.                                                CNB10900
+013300     05  FILLER                PIC X(30) VALUE                    CNB10900
+013400         'PHONE LOG EVENTS............'.                          CNB10900
+013500     05  FTR-PLOG-COUNT            PIC ZZZ,ZZ9.                   CNB10900
+013600 01  WS-FTR-LINE4.                                                CNB10900
+013700     05  FILLER                PIC X(30) VALUE                    CNB10900
+013800         'TOTAL TIMELINE ENTRIES......'.                          CNB10900
+013900     05  FTR-TL-COUNT              PIC ZZZ,ZZ9.                   CNB10900
+014000*                                                                 CNB10900
+014100 PROCEDURE DIVISION.                                              CNB10900
+014200 P0000-MAINLINE.                                                  CNB10900
+014300     PERFORM P1000-INITIALIZE                                     CNB10900
+014400     PERFORM P2000-LOAD-JHIST UNTIL WS-EOF-JHIST                  CNB10900
+014500     PERFORM P2100-LOAD-AHIST UNTIL WS-EOF-AHIST                  CNB10900
+014600     PERFORM P2200-LOAD-PLOG  UNTIL WS-EOF-PLOG                   CNB10900
+014700     PERFORM P3000-SORT-TIMELINE                                  CNB10900
+014800     PERFORM P4000-WRITE-TIMELINE                                 CNB10900
+014900     PERFORM P9000-TERMINATE                                      CNB10900
+015000     STOP RUN.                                                    CNB10900
+015100*                                                                 CNB10900
+015200 P1000-INITIALIZE.                                                CNB10900
+015300     OPEN INPUT  PARM-FILE                                        CNB10900
+015300     IF NOT WS-PARM-OK                                            CNB10900
+015300        MOVE 'P1000-OPEN-PARM' TO WS-ABEND-PARAGRAPH              CNB10900
+015300        MOVE WS-PARM-STATUS TO WS-ABEND-STATUS                    CNB10900
+015300        PERFORM P9999-GOT-PROBLEM                                 CNB10900
+015300     END-IF                                                       CNB10900
+015400     READ PARM-FILE INTO WS-PARM-RECORD                           CNB10900
+015500          AT END                                                  CNB10900
+015600             MOVE SPACES TO WS-PARM-RECORD                        CNB10900
+015700     END-READ                                                     CNB10900
+015800     MOVE PARM-EMP-NBR       TO WS-RUN-EMP-NBR                    CNB10900
+015900     CLOSE PARM-FILE                                              CNB10900
+016000     OPEN INPUT  JHIST-FILE                                       CNB10900
+016000     IF NOT WS-JHIST-OK                                           CNB10900
+016000        MOVE 'P1000-OPEN-JHIS' TO WS-ABEND-PARAGRAPH              CNB10900
+016000        MOVE WS-JHIST-STATUS TO WS-ABEND-STATUS                   CNB10900
+016000        PERFORM P9999-GOT-PROBLEM                                 CNB10900
+016000     END-IF                                                       CNB10900
+016100     OPEN INPUT  AHIST-FILE                                       CNB10900
+016100     IF NOT WS-AHIST-OK                                           CNB10900
+016100        MOVE 'P1000-OPEN-AHIS' TO WS-ABEND-PARAGRAPH              CNB10900
+016100        MOVE WS-AHIST-STATUS TO WS-ABEND-STATUS                   CNB10900
+016100        PERFORM P9999-GOT-PROBLEM                                 CNB10900
+016100     END-IF                                                       CNB10900
+016200     OPEN INPUT  PLOG-FILE                                        CNB10900
+016200     IF NOT WS-PLOG-OK                                            CNB10900
+016200        MOVE 'P1000-OPEN-PLOG' TO WS-ABEND-PARAGRAPH              CNB10900
+016200        MOVE WS-PLOG-STATUS TO WS-ABEND-STATUS                    CNB10900
+016200        PERFORM P9999-GOT-PROBLEM                                 CNB10900
+016200     END-IF                                                       CNB10900
+016300     OPEN OUTPUT RPT-FILE                                         CNB10900
+016300     IF NOT WS-RPT-OK                                             CNB10900
+016300        MOVE 'P1000-OPEN-RPT' TO WS-ABEND-PARAGRAPH               CNB10900
+016300        MOVE WS-RPT-STATUS TO WS-ABEND-STATUS                     CNB10900
+016300        PERFORM P9999-GOT-PROBLEM                                 CNB10900
+016300     END-IF                                                       CNB10900
+016400     MOVE WS-RUN-EMP-NBR     TO HDR-EMP-NBR                       CNB10900
+016500     WRITE RPT-LINE FROM WS-HDR-LINE                              CNB10900
+016600     WRITE RPT-LINE FROM WS-COL-HDR-LINE                          CNB10900
+016700     PERFORM P2010-READ-JHIST                                     CNB10900
+016800     PERFORM P2110-READ-AHIST                                     CNB10900
+016900     PERFORM P2210-READ-PLOG.                                     CNB10900
+017000*                                                                 CNB10900
+017100 P2000-LOAD-JHIST.                                                CNB10900
+017200*    A MATCHING JOB-HISTORY RECORD BECOMES ONE TIMELINE ENTRY,    CNB10900
+017300*    TAGGED 'JOB  ' SO THE MERGED LISTING SHOWS WHERE EACH LINE   CNB10900
+017400*    CAME FROM.                                                   CNB10900
+017500     IF JHIST-EMP-NBR = WS-RUN-EMP-NBR                            CNB10900
+017600        ADD 1                       TO WS-JHIST-COUNT             CNB10900
+017700        ADD 1                       TO WS-TL-COUNT                CNB10900
+017800        SET TL-IDX                  TO WS-TL-COUNT                CNB10900
+017900        MOVE JHIST-EFF-DATE-TIME     TO TL-DATE-TIME(TL-IDX)      CNB10900
+018000        MOVE 'JOB  '                 TO TL-SOURCE(TL-IDX)         CNB10900
+018100        MOVE JHIST-FUNCTION          TO TL-DESC(TL-IDX)           CNB10900
+018200     END-IF                                                       CNB10900
+018300     PERFORM P2010-READ-JHIST.                                    CNB10900
+018400*                                                                 CNB10900
+018500 P2010-READ-JHIST.                                                CNB10900
+018600     READ JHIST-FILE INTO WS-JHIST-RECORD                         CNB10900
+018700          AT END                                                  CNB10900
+018800             SET WS-EOF-JHIST TO TRUE                             CNB10900
+018900     END-READ.                                                    CNB10900
+019000*                                                                 CNB10900
+019100 P2100-LOAD-AHIST.                                                CNB10900
+019200*    A MATCHING ASSIGNMENT-HISTORY RECORD BECOMES ONE TIMELINE    CNB10900
+019300*    ENTRY, TAGGED 'HIST '.                                       CNB10900
+019400     IF AH-EMP-NBR = WS-RUN-EMP-NBR                               CNB10900
+019500        ADD 1                       TO WS-AHIST-COUNT             CNB10900
+019600        ADD 1                       TO WS-TL-COUNT                CNB10900
+019700        SET TL-IDX                  TO WS-TL-COUNT                CNB10900
+019800        MOVE AH-DATE-TIME            TO TL-DATE-TIME(TL-IDX)      CNB10900
+019900        MOVE 'HIST '                 TO TL-SOURCE(TL-IDX)         CNB10900
+020000        MOVE AH-ASGN                 TO TL-DESC(TL-IDX)           CNB10900
+020100     END-IF                                                       CNB10900
+020200     PERFORM P2110-READ-AHIST.                                    CNB10900
+020300*                                                                 CNB10900
+020400 P2110-READ-AHIST.                                                CNB10900
+020500     READ AHIST-FILE INTO WS-AHIST-RECORD                         CNB10900
+020600          AT END                                                  CNB10900
+020700             SET WS-EOF-AHIST TO TRUE                             CNB10900
+020800     END-READ.                                                    CNB10900
+020900*                                                                 CNB10900
+021000 P2200-LOAD-PLOG.                                                 CNB10900
+021100*    A MATCHING PHONE-LOG RECORD BECOMES ONE TIMELINE ENTRY,      CNB10900
+021200*    TAGGED 'PHONE'.                                              CNB10900
+021300     IF PLOG-EMP-NBR = WS-RUN-EMP-NBR                             CNB10900
+021400        ADD 1                       TO WS-PLOG-COUNT              CNB10900
+021500        ADD 1                       TO WS-TL-COUNT                CNB10900
+021600        SET TL-IDX                  TO WS-TL-COUNT                CNB10900
+021700        MOVE PLOG-CLOCK-TIME         TO TL-DATE-TIME(TL-IDX)      CNB10900
+021800        MOVE 'PHONE'                 TO TL-SOURCE(TL-IDX)         CNB10900
+021900        MOVE PLOG-PHONE-NUMBER       TO TL-DESC(TL-IDX)           CNB10900
+022000     END-IF                                                       CNB10900
+022100     PERFORM P2210-READ-PLOG.                                     CNB10900
+022200*                                                                 CNB10900
+022300 P2210-READ-PLOG.                                                 CNB10900
+022400     READ PLOG-FILE INTO WS-PLOG-RECORD                           CNB10900
+022500          AT END                                                  CNB10900
+022600             SET WS-EOF-PLOG TO TRUE                              CNB10900
+022700     END-READ.                                                    CNB10900
+022800*                                                                 CNB10900
+022900 P3000-SORT-TIMELINE.                                             CNB10900
+023000*    IN-MEMORY ASCENDING BUBBLE SORT ON TL-DATE-TIME (NO SORT     CNB10900
+023100*    VERB IS USED ANYWHERE IN THIS SHOP'S BATCH SUITE -- SAME     CNB10900
+023200*    FIXED-PASS SWAP IDIOM AS CNB106'S REASON-CODE TABLE AND      CNB10900
+023300*    CNB107'S FUNCTION-CODE TABLE), SO THE THREE SOURCES COME     CNB10900
+023400*    OUT INTERLEAVED IN TRUE CHRONOLOGICAL ORDER.                 CNB10900
+023500     IF WS-TL-COUNT > 1                                           CNB10900
+023600        PERFORM VARYING WS-TL-SUB FROM 1 BY 1                     CNB10900
+023700           UNTIL WS-TL-SUB > WS-TL-COUNT - 1                      CNB10900
+023800           PERFORM P3100-SORT-PASS                                CNB10900
+023900        END-PERFORM                                               CNB10900
+024000     END-IF.                                                      CNB10900
+024100*                                                                 CNB10900
+024200 P3100-SORT-PASS.                                                 CNB10900
+024300     PERFORM VARYING WS-TL-SUB2 FROM 1 BY 1                       CNB10900
+024400        UNTIL WS-TL-SUB2 > WS-TL-COUNT - WS-TL-SUB                CNB10900
+024500        SET TL-IDX                TO WS-TL-SUB2                   CNB10900
+024600        IF TL-DATE-TIME(TL-IDX) > TL-DATE-TIME(TL-IDX + 1)        CNB10900
+024700           MOVE TL-ENTRY(TL-IDX)      TO WS-TL-HOLD-ENTRY         CNB10900
+024800           MOVE TL-ENTRY(TL-IDX + 1)  TO TL-ENTRY(TL-IDX)         CNB10900
+024900           MOVE WS-TL-HOLD-ENTRY      TO TL-ENTRY(TL-IDX + 1)     CNB10900
+025000        END-IF                                                    CNB10900
+025100     END-PERFORM.                                                 CNB10900
+025100*                                                                 CNB10900
+025200 P4000-WRITE-TIMELINE.                                            CNB10900
+025300     PERFORM VARYING WS-TL-SUB FROM 1 BY 1                        CNB10900
+025400        UNTIL WS-TL-SUB > WS-TL-COUNT                             CNB10900
+025500        SET TL-IDX                   TO WS-TL-SUB                 CNB10900
+025600        MOVE SPACES                  TO WS-DETAIL-LINE            CNB10900
+025700        MOVE TL-DATE-TIME(TL-IDX)     TO DL-DATE-TIME             CNB10900
+025800        MOVE TL-SOURCE(TL-IDX)        TO DL-SOURCE                CNB10900
+025900        MOVE TL-DESC(TL-IDX)          TO DL-DESC                  CNB10900
+026000        WRITE RPT-LINE FROM WS-DETAIL-LINE                        CNB10900
+026100     END-PERFORM.                                                 CNB10900
+026200*                                                                 CNB10900
+026300 P9000-TERMINATE.                                                 CNB10900
+026400     MOVE WS-JHIST-COUNT            TO FTR-JHIST-COUNT            CNB10900
+026500     MOVE WS-AHIST-COUNT            TO FTR-AHIST-COUNT            CNB10900
+026600     MOVE WS-PLOG-COUNT             TO FTR-PLOG-COUNT             CNB10900
+026700     MOVE WS-TL-COUNT               TO FTR-TL-COUNT               CNB10900
+026800     WRITE RPT-LINE FROM WS-FTR-LINE                              CNB10900
+026900     WRITE RPT-LINE FROM WS-FTR-LINE2                             CNB10900
+027000     WRITE RPT-LINE FROM WS-FTR-LINE3                             CNB10900
+027100     WRITE RPT-LINE FROM WS-FTR-LINE4                             CNB10900
+027200     CLOSE JHIST-FILE                                             CNB10900
+027300     CLOSE AHIST-FILE                                             CNB10900
+027400     CLOSE PLOG-FILE                                              CNB10900
+027500     CLOSE RPT-FILE.                                              CNB10900
+027500*                                                                 CNB10900
+027500 P9999-GOT-PROBLEM.                                               CNB10900
+027500     DISPLAY 'CNB109 ABEND IN ' WS-ABEND-PARAGRAPH                CNB10900
+027500              ' FILE STATUS = ' WS-ABEND-STATUS                   CNB10900
+027500     MOVE 16 TO RETURN-CODE                                       CNB10900
+027500     STOP RUN.                                                    CNB10900
