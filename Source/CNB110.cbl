@@ -0,0 +1,193 @@
+000100 IDENTIFICATION DIVISION.                                         CNB11000
+000200 PROGRAM-ID. CNB110.                                              CNB11000
+000300*AUTHOR.     JMC.                                                 CNB11000
+000400*DATE-WRITTEN. 08/08/26.                                          CNB11000
+000500*REMARKS.                                                         CNB11000
+000600*    BANKED-TIME BALANCE/PAYOUT FORECAST REPORT.  CNP917          CNB11000
+000700*    ALREADY MAINTAINS A CURRENT AND A TOTAL (MAXIMUM) BANKED     CNB11000
+000800*    TIME BALANCE PER EMPLOYEE (SEE BT-WORK-AREA -- WORK-         CNB11000
+000900*    CURRENT-BANKTIME, WORK-TOTAL-BANKTIME, WORK-BASIC-DAY-RATE   CNB11000
+001000*    -- AND THE CLAIM/PAYOUT LOGIC THAT MOVES A BANKTIME VALUE    CNB11000
+001100*    STRAIGHT INTO PS45-AMOUNT FOR AN EMSA CLAIM PAYOUT).  THIS   CNB11000
+001200*    BATCH REPORT READS A SEQUENTIAL EXTRACT OF THOSE SAME        CNB11000
+001300*    BALANCES, ONE RECORD PER EMPLOYEE, AND PROJECTS EACH         CNB11000
+001400*    EMPLOYEE'S BANKED-TIME BALANCE FORWARD BY A FIXED NUMBER     CNB11000
+001500*    OF FUTURE ACCRUAL PERIODS (WS-FORECAST-PERIODS) SO PAYROLL   CNB11000
+001600*    CAN SEE, BEFORE THE PERIODS ACTUALLY ROLL, WHICH EMPLOYEES   CNB11000
+001700*    ARE PROJECTED TO HIT THE TOTAL (MAXIMUM) BANKTIME CEILING    CNB11000
+001800*    AND HOW MANY DAYS OF PAY THE CURRENT BALANCE WOULD COVER     CNB11000
+001900*    IF CLAIMED TODAY.                                            CNB11000
+002000*                                                                 CNB11000
+002100*TBD  WSAHMISC/WSAHIST (WHICH WOULD NORMALLY CARRY      CNB11000
+002200*THE REAL BANKED-TIME EXTRACT LAYOUT) ARE NOT AMONG THE           CNB11000
+002300*COPYBOOKS PRESENT IN THIS COPY LIBRARY.  THE EXTRACT RECORD      CNB11000
+002400*LAYOUT BELOW IS BUILT FROM THE SAME FIELD NAMES AS CNP917'S      CNB11000
+002500*BT-WORK-AREA (WORK-CURRENT-BANKTIME, WORK-TOTAL-BANKTIME,        CNB11000
+002600*WORK-BASIC-DAY-RATE) PLUS A PER-PERIOD ACCRUAL AMOUNT -- VERIFY  CNB11000
+002700*OFFSETS AGAINST THE REAL EXTRACT LAYOUT BEFORE THIS PROGRAM IS   CNB11000
+002800*PROMOTED.                                                        CNB11000
+002900*                                                                 CNB11000
+003000 ENVIRONMENT DIVISION.                                            CNB11000
+003100 CONFIGURATION SECTION.                                           CNB11000
+003200 SOURCE-COMPUTER.  IBM-370.                                       CNB11000
+003300 OBJECT-COMPUTER.  IBM-370.                                       CNB11000
+003400 INPUT-OUTPUT SECTION.                                            CNB11000
+003500 FILE-CONTROL.                                                    CNB11000
+003600     SELECT BTEXT-FILE   ASSIGN TO BTEXTSEQ                       CNB11000
+003700            ORGANIZATION  SEQUENTIAL                              CNB11000
+003800            FILE STATUS   WS-BTEXT-STATUS.                        CNB11000
+003900     SELECT RPT-FILE     ASSIGN TO RPTFILE                        CNB11000
+004000            ORGANIZATION  LINE SEQUENTIAL                         CNB11000
+004100            FILE STATUS   WS-RPT-STATUS.                          CNB11000
+004200*                                                                 CNB11000
+004300 DATA DIVISION.                                                   CNB11000
+004400 FILE SECTION.                                                    CNB11000
+004500 FD  BTEXT-FILE                                                   CNB11000
+004600     RECORD CONTAINS 200 CHARACTERS.                              CNB11000
+004700 01  WS-BTEXT-RECORD.                                             CNB11000
+004800     05  BTEXT-EMP-NBR             PIC X(9).                      CNB11000
+004900     05  BTEXT-CURRENT-BANKTIME    PIC 9(7).                      CNB11000
+005000     05  BTEXT-TOTAL-BANKTIME      PIC 9(7).                      CNB11000
+005100     05  BTEXT-BASIC-DAY-RATE      PIC 9(6).                      CNB11000
+005200     05  BTEXT-ACCRUAL-RATE        PIC 9(7).                      CNB11000
+005300     05  FILLER                    PIC X(164).                    CNB11000
+005400 FD  RPT-FILE                                                     CNB11000
+005500     RECORD CONTAINS 132 CHARACTERS.                              CNB11000
+005600 01  RPT-LINE                      PIC X(132).                    CNB11000
+005700*                                                                 CNB11000
+005800 WORKING-STORAGE SECTION.                                         CNB11000
+005900 01  WS-BTEXT-STATUS               PIC XX VALUE SPACES.           CNB11000
+006000     88  WS-BTEXT-OK                      VALUE '00'.             CNB11000
+006100 01  WS-RPT-STATUS                 PIC XX VALUE SPACES.           CNB11000
+006100     88  WS-RPT-OK           VALUE '00'.                          CNB11000
+006100 01  WS-ABEND-PARAGRAPH            PIC X(15) VALUE SPACES.        CNB11000
+006100 01  WS-ABEND-STATUS               PIC XX VALUE SPACES.           CNB11000
+006200 01  WS-EOF-SW                     PIC X  VALUE 'N'.              CNB11000
+006300     88  WS-EOF-BTEXT                     VALUE 'Y'.              CNB11000
+006400 01  WS-BTEXT-COUNT                PIC 9(7) VALUE ZEROS.          CNB11000
+006500 01  WS-FORECAST-PERIODS           PIC 9(2) VALUE 6.              CNB11000
+006600 01  WS-CEILING-CNT                PIC 9(7) VALUE ZEROS.          CNB11000
+006700 01  WS-DAYS-COVERED               PIC 9(5) VALUE ZEROS.          CNB11000
+006800 01  WS-PROJ-BALANCE               PIC 9(7) VALUE ZEROS.          CNB11000
+006900 01  WS-AT-CEILING-SW              PIC X  VALUE 'N'.              CNB11000
+007000     88  WS-AT-CEILING                    VALUE 'Y'.              CNB11000
+007100 01  WS-HDR-LINE.                                                 CNB11000
+007200     05  FILLER                PIC X(28)  VALUE                   CNB11000
+007300         'CNB110 - BANKED-TIME BALANCE'.                          CNB11000
+007400     05  FILLER                PIC X(28)  VALUE                   CNB11000
+007500         '/PAYOUT FORECAST REPORT     '.                          CNB11000
+007600     05  FILLER                PIC X(76)  VALUE SPACES.           CNB11000
+007700 01  WS-COL-HDR-LINE.                                             CNB11000
+007800     05  FILLER                PIC X(28)  VALUE                   CNB11000
+007900         'EMP-NBR    CURRENT    TOTAL '.                          CNB11000
+008000     05  FILLER                PIC X(28)  VALUE                   CNB11000
+008100         'DAY-RATE DYS-CVD  PROJ-BAL  '.                          CNB11000
+008200     05  FILLER                PIC X(10)  VALUE                   CNB11000
+008300         'AT-CEILING'.                                            CNB11000
+008400     05  FILLER                PIC X(66)  VALUE SPACES.           CNB11000
+008500 01  WS-DETAIL-LINE.                                              CNB11000
+008600     05  FILLER                    PIC X(1)   VALUE SPACES.       CNB11000
+008700     05  DL-EMP-NBR                PIC X(9).                      CNB11000
+008800     05  FILLER                    PIC X(2)   VALUE SPACES.       CNB11000
+008900     05  DL-CURRENT                PIC Z,ZZZ,ZZ9.                 CNB11000
+009000     05  FILLER                    PIC X(2)   VALUE SPACES.       CNB11000
+009100     05  DL-TOTAL                  PIC Z,ZZZ,ZZ9.                 CNB11000
+009200     05  FILLER                    PIC X(2)   VALUE SPACES.       CNB11000
+009300     05  DL-DAY-RATE               PIC ZZ,ZZ9.                    CNB11000
+009400     05  FILLER                    PIC X(2)   VALUE SPACES.       CNB11000
+009500     05  DL-DAYS-COVERED           PIC ZZ,ZZ9.                    CNB11000
+009600     05  FILLER                    PIC X(2)   VALUE SPACES.       CNB11000
+009700     05  DL-PROJ-BALANCE           PIC Z,ZZZ,ZZ9.                 CNB11000
+009800     05  FILLER                    PIC X(2)   VALUE SPACES.       CNB11000
+009900     05  DL-AT-CEILING             PIC X(3).                      CNB11000
+010000 01  WS-FTR-LINE.                                                 CNB11000
+010100     05  FTR-LABEL1                PIC X(30)  VALUE               CNB11000
+010200         'EMPLOYEES PROCESSED........'.                           CNB11000
+010300     05  FTR-EMP-COUNT             PIC ZZZ,ZZ9.                   CNB11000
+010400 01  WS-FTR-LINE2.                                                CNB11000
+010500     05  FTR-LABEL2                PIC X(30)  VALUE               CNB11000
+010600         'PROJECTED TO HIT CEILING....'.                          CNB11000
+010700     05  FTR-CEILING-COUNT         PIC ZZZ,ZZ9.                   CNB11000
+010800*                                                                 CNB11000
+010900 PROCEDURE DIVISION.                                              CNB11000
+011000 P0000-MAINLINE.                                                  CNB11000
+011100     PERFORM P1000-INITIALIZE                                     CNB11000
+011200     PERFORM P2000-PROCESS-BTEXT UNTIL WS-EOF-BTEXT               CNB11000
+011300     PERFORM P9000-TERMINATE                                      CNB11000
+011400     STOP RUN.                                                    CNB11000
+011500*                                                                 CNB11000
+011600 P1000-INITIALIZE.                                                CNB11000
+011700     OPEN INPUT  BTEXT-FILE                                       CNB11000
+011700     IF NOT WS-BTEXT-OK                                           CNB11000
+011700        MOVE 'P1000-OPEN-BTEX' TO WS-ABEND-PARAGRAPH              CNB11000
+011700        MOVE WS-BTEXT-STATUS TO WS-ABEND-STATUS                   CNB11000
+011700        PERFORM P9999-GOT-PROBLEM                                 CNB11000
+011700     END-IF                                                       CNB11000
+011800     OPEN OUTPUT RPT-FILE                                         CNB11000
+011800     IF NOT WS-RPT-OK                                             CNB11000
+011800        MOVE 'P1000-OPEN-RPT' TO WS-ABEND-PARAGRAPH               CNB11000
+011800        MOVE WS-RPT-STATUS TO WS-ABEND-STATUS                     CNB11000
+011800        PERFORM P9999-GOT-PROBLEM                                 CNB11000
+011800     END-IF                                                       CNB11000
+011900     WRITE RPT-LINE FROM WS-HDR-LINE                              CNB11000
+012000     WRITE RPT-LINE FROM WS-COL-HDR-LINE                          CNB11000
+012100     PERFORM P2010-READ-BTEXT.                                    CNB11000
+012200*                                                                 CNB11000
+012300 P2000-PROCESS-BTEXT.                                             CNB11000
+012400     PERFORM P2100-FORECAST-BALANCE                               CNB11000
+012500     PERFORM P2200-WRITE-DETAIL                                   CNB11000
+012600     PERFORM P2010-READ-BTEXT.                                    CNB11000
+012700*                                                                 CNB11000
+012800 P2010-READ-BTEXT.                                                CNB11000
+012900     READ BTEXT-FILE INTO WS-BTEXT-RECORD                         CNB11000
+013000          AT END                                                  CNB11000
+013100             SET WS-EOF-BTEXT TO TRUE                             CNB11000
+013200     END-READ                                                     CNB11000
+013300     IF NOT WS-EOF-BTEXT                                          CNB11000
+013400        ADD 1 TO WS-BTEXT-COUNT                                   CNB11000
+013500     END-IF.                                                      CNB11000
+013600*                                                                 CNB11000
+013700 P2100-FORECAST-BALANCE.                                          CNB11000
+013800     SET WS-AT-CEILING-SW      TO 'N'                             CNB11000
+013900     MOVE ZEROS                TO WS-DAYS-COVERED                 CNB11000
+014000     IF BTEXT-BASIC-DAY-RATE > ZEROS                              CNB11000
+014100        DIVIDE BTEXT-CURRENT-BANKTIME BY BTEXT-BASIC-DAY-RATE     CNB11000
+014200           GIVING WS-DAYS-COVERED                                 CNB11000
+014300     END-IF                                                       CNB11000
+014400     COMPUTE WS-PROJ-BALANCE =                                    CNB11000
+014500        BTEXT-CURRENT-BANKTIME +                                  CNB11000
+014600        (BTEXT-ACCRUAL-RATE * WS-FORECAST-PERIODS)                CNB11000
+014700     IF WS-PROJ-BALANCE >= BTEXT-TOTAL-BANKTIME                   CNB11000
+014800        MOVE BTEXT-TOTAL-BANKTIME TO WS-PROJ-BALANCE              CNB11000
+014900        SET WS-AT-CEILING-SW   TO 'Y'                             CNB11000
+015000        ADD 1 TO WS-CEILING-CNT                                   CNB11000
+015100     END-IF.                                                      CNB11000
+015200*                                                                 CNB11000
+015300 P2200-WRITE-DETAIL.                                              CNB11000
+015400     MOVE SPACES                   TO WS-DETAIL-LINE              CNB11000
+015500     MOVE BTEXT-EMP-NBR            TO DL-EMP-NBR                  CNB11000
+015600     MOVE BTEXT-CURRENT-BANKTIME   TO DL-CURRENT                  CNB11000
+015700     MOVE BTEXT-TOTAL-BANKTIME     TO DL-TOTAL                    CNB11000
+015800     MOVE BTEXT-BASIC-DAY-RATE     TO DL-DAY-RATE                 CNB11000
+015900     MOVE WS-DAYS-COVERED          TO DL-DAYS-COVERED             CNB11000
+016000     MOVE WS-PROJ-BALANCE          TO DL-PROJ-BALANCE             CNB11000
+016100     IF WS-AT-CEILING                                             CNB11000
+016200        MOVE 'YES'                 TO DL-AT-CEILING               CNB11000
+016300     ELSE                                                         CNB11000
+016400        MOVE 'NO '                 TO DL-AT-CEILING               CNB11000
+016500     END-IF                                                       CNB11000
+016600     WRITE RPT-LINE FROM WS-DETAIL-LINE.                          CNB11000
+016700*                                                                 CNB11000
+016800 P9000-TERMINATE.                                                 CNB11000
+016900     MOVE WS-BTEXT-COUNT           TO FTR-EMP-COUNT               CNB11000
+017000     MOVE WS-CEILING-CNT           TO FTR-CEILING-COUNT           CNB11000
+017100     WRITE RPT-LINE FROM WS-FTR-LINE                              CNB11000
+017200     WRITE RPT-LINE FROM WS-FTR-LINE2                             CNB11000
+017300     CLOSE BTEXT-FILE                                             CNB11000
+017400     CLOSE RPT-FILE.                                              CNB11000
+017400*                                                                 CNB11000
+017400 P9999-GOT-PROBLEM.                                               CNB11000
+017400     DISPLAY 'CNB110 ABEND IN ' WS-ABEND-PARAGRAPH                CNB11000
+017400              ' FILE STATUS = ' WS-ABEND-STATUS                   CNB11000
+017400     MOVE 16 TO RETURN-CODE                                       CNB11000
+017400     STOP RUN.                                                    CNB11000
