@@ -0,0 +1,284 @@
+000100 IDENTIFICATION DIVISION.                                         CNB11100
+000200 PROGRAM-ID. CNB111.                                              CNB11100
+000300*AUTHOR.     JMC.                                                 CNB11100
+000400*DATE-WRITTEN. 08/08/26.                                          CNB11100
+000500*REMARKS.                                                         CNB11100
+000600*    HOLIDAY-PAY ELIGIBILITY PRE-CHECK INQUIRY.  CNP917'S         CNB11100
+000700*    P2608-READ-HOLIDAY-CNTL LOOKS UP A REC-TYPE '20' WSCNTL      CNB11100
+000800*    RECORD KEYED BY YARD/ROAD, DIST, SUB-DIST, AND HOLIDAY       CNB11100
+000900*    MONTH/DAY/YEAR, THEN COMPARES THE CLAIM'S EFFECTIVE TIME     CNB11100
+001000*    AGAINST THAT RECORD'S CNTL-HOLIDAY-FROM/CNTL-HOLIDAY-TO      CNB11100
+001100*    WINDOW -- OUTSIDE THE WINDOW IS ELIGIBLE FOR A HOLIDAY       CNB11100
+001200*    TIMESLIP (WRITE-TIMESLIP), INSIDE IT IS NOT (DONT-WRITE-     CNB11100
+001300*    TIMESLIP, ALREADY COVERED).  A CLAIM WHOSE DIST/SUB-DIST/    CNB11100
+001400*    DATE HAS NO MATCHING CNTL RECORD AT ALL IS ALSO ELIGIBLE,    CNB11100
+001500*    SINCE CNP917 LEAVES WRITE-TIMESLIP SET WHEN NO-RECORD-FND.   CNB11100
+001600*    THIS STANDALONE BATCH REPORT LETS SCHEDULING RUN THE SAME    CNB11100
+001700*    ELIGIBILITY CHECK AHEAD OF TIME, IN BULK, AGAINST A LIST OF  CNB11100
+001800*    PROPOSED CLAIM DATES, WITHOUT WAITING FOR CNP917 ITSELF TO   CNB11100
+001900*    PROCESS EACH ONE.                                            CNB11100
+002000*                                                                 CNB11100
+002100*TBD  WSCNTL IS NOT AMONG THE COPYBOOKS PRESENT IN      CNB11100
+002200*THIS COPY LIBRARY, SO THE HOLIDAY-CONTROL EXTRACT LAYOUT BELOW   CNB11100
+002300*IS BUILT FROM THE SAME CNTL-HOLIDAY-MO/DY/YR/FROM/TO AND         CNB11100
+002400*CNTL-YARD-ROAD/CNTL-DIST/CNTL-SUB-DIST FIELD NAMES CNP917 IS     CNB11100
+002500*SEEN MOVING TO AND TESTING -- VERIFY OFFSETS AGAINST THE REAL    CNB11100
+002600*WSCNTL COPYBOOK BEFORE THIS PROGRAM'S NEXT COMPILE.              CNB11100
+002700*                                                                 CNB11100
+002800 ENVIRONMENT DIVISION.                                            CNB11100
+002900 CONFIGURATION SECTION.                                           CNB11100
+003000 SOURCE-COMPUTER.  IBM-370.                                       CNB11100
+003100 OBJECT-COMPUTER.  IBM-370.                                       CNB11100
+003200 INPUT-OUTPUT SECTION.                                            CNB11100
+003300 FILE-CONTROL.                                                    CNB11100
+003400     SELECT CNTL-FILE    ASSIGN TO CNTLHSEQ                       CNB11100
+003500            ORGANIZATION  SEQUENTIAL                              CNB11100
+003600            FILE STATUS   WS-CNTL-STATUS.                         CNB11100
+003700     SELECT CLAIM-FILE   ASSIGN TO CLAIMSEQ                       CNB11100
+003800            ORGANIZATION  SEQUENTIAL                              CNB11100
+003900            FILE STATUS   WS-CLAIM-STATUS.                        CNB11100
+004000     SELECT RPT-FILE     ASSIGN TO RPTFILE                        CNB11100
+004100            ORGANIZATION  LINE SEQUENTIAL                         CNB11100
+004200            FILE STATUS   WS-RPT-STATUS.                          CNB11100
+004300*                                                                 CNB11100
+004400 DATA DIVISION.                                                   CNB11100
+004500 FILE SECTION.                                                    CNB11100
+004600 FD  CNTL-FILE                                                    CNB11100
+004700     RECORD CONTAINS 80 CHARACTERS.                               CNB11100
+004800 01  WS-CNTL-RECORD.                                              CNB11100
+004900     05  CNTL-YARD-ROAD            PIC X.                         CNB11100
+005000     05  CNTL-DIST                 PIC X(2).                      CNB11100
+005100     05  CNTL-SUB-DIST             PIC X(2).                      CNB11100
+005200     05  CNTL-HOLIDAY-MO           PIC X(2).                      CNB11100
+005300     05  CNTL-HOLIDAY-DY           PIC X(2).                      CNB11100
+005400     05  CNTL-HOLIDAY-YR           PIC X(2).                      CNB11100
+005500     05  CNTL-HOLIDAY-FROM         PIC X(4).                      CNB11100
+005600     05  CNTL-HOLIDAY-TO           PIC X(4).                      CNB11100
+005700     05  FILLER                    PIC X(64).                     CNB11100
+005800 FD  CLAIM-FILE                                                   CNB11100
+005900     RECORD CONTAINS 80 CHARACTERS.                               CNB11100
+006000 01  WS-CLAIM-RECORD.                                             CNB11100
+006100     05  CLAIM-EMP-NBR             PIC X(9).                      CNB11100
+006200     05  CLAIM-YARD-ROAD           PIC X.                         CNB11100
+006300     05  CLAIM-DIST                PIC X(2).                      CNB11100
+006400     05  CLAIM-SUB-DIST            PIC X(2).                      CNB11100
+006500     05  CLAIM-HOLIDAY-MO          PIC X(2).                      CNB11100
+006600     05  CLAIM-HOLIDAY-DY          PIC X(2).                      CNB11100
+006700     05  CLAIM-HOLIDAY-YR          PIC X(2).                      CNB11100
+006800     05  CLAIM-EFF-TIME            PIC X(4).                      CNB11100
+006900     05  FILLER                    PIC X(55).                     CNB11100
+007000 FD  RPT-FILE                                                     CNB11100
+007100     RECORD CONTAINS 132 CHARACTERS.                              CNB11100
+007200 01  RPT-LINE                      PIC X(132).                    CNB11100
+007300*                                                                 CNB11100
+007400 WORKING-STORAGE SECTION.                                         CNB11100
+007500 01  WS-CNTL-STATUS                PIC XX VALUE SPACES.           CNB11100
+007500     88  WS-CNTL-OK          VALUE '00'.                          CNB11100
+007600 01  WS-CLAIM-STATUS               PIC XX VALUE SPACES.           CNB11100
+007600     88  WS-CLAIM-OK         VALUE '00'.                          CNB11100
+007700 01  WS-RPT-STATUS                 PIC XX VALUE SPACES.           CNB11100
+007700     88  WS-RPT-OK           VALUE '00'.                          CNB11100
+007700 01  WS-ABEND-PARAGRAPH            PIC X(15) VALUE SPACES.        CNB11100
+007700 01  WS-ABEND-STATUS               PIC XX VALUE SPACES.           CNB11100
+007800 01  WS-CNTL-EOF-SW                PIC X  VALUE 'N'.              CNB11100
+007900     88  WS-EOF-CNTL                      VALUE 'Y'.              CNB11100
+008000 01  WS-CLAIM-EOF-SW               PIC X  VALUE 'N'.              CNB11100
+008100     88  WS-EOF-CLAIM                     VALUE 'Y'.              CNB11100
+008200 01  WS-CNTL-COUNT                 PIC 9(7) VALUE ZEROS.          CNB11100
+008300 01  WS-CLAIM-COUNT                PIC 9(7) VALUE ZEROS.          CNB11100
+008400 01  WS-ELIGIBLE-COUNT             PIC 9(7) VALUE ZEROS.          CNB11100
+008500 01  WS-NOTELIG-COUNT              PIC 9(7) VALUE ZEROS.          CNB11100
+008600 01  WS-CK-SUB                     PIC 9(4) VALUE ZEROS.          CNB11100
+008700 01  WS-CK-FOUND-SW                PIC X  VALUE 'N'.              CNB11100
+008800     88  WS-CK-FOUND                      VALUE 'Y'.              CNB11100
+008900 01  WS-ELIGIBLE-SW                PIC X  VALUE 'N'.              CNB11100
+009000     88  WS-ELIGIBLE                      VALUE 'Y'.              CNB11100
+009100 01  WS-CNTL-TABLE.                                               CNB11100
+009200     05  CK-ENTRY OCCURS 2000 TIMES INDEXED BY CK-IDX.            CNB11100
+009300         10  CK-YARD-ROAD          PIC X.                         CNB11100
+009400         10  CK-DIST               PIC X(2).                      CNB11100
+009500         10  CK-SUB-DIST           PIC X(2).                      CNB11100
+009600         10  CK-HOLIDAY-MO         PIC X(2).                      CNB11100
+009700         10  CK-HOLIDAY-DY         PIC X(2).                      CNB11100
+009800         10  CK-HOLIDAY-YR         PIC X(2).                      CNB11100
+009900         10  CK-HOLIDAY-FROM       PIC X(4).                      CNB11100
+010000         10  CK-HOLIDAY-TO         PIC X(4).                      CNB11100
+010100 01  WS-HDR-LINE.                                                 CNB11100
+010200     05  FILLER                PIC X(28)  VALUE                   CNB11100
+010300         'CNB111 - HOLIDAY-PAY ELIGIB'.                           CNB11100
+010400     05  FILLER                PIC X(28)  VALUE                   CNB11100
+010500         'ILITY PRE-CHECK INQUIRY     '.                          CNB11100
+010600     05  FILLER                PIC X(76)  VALUE SPACES.           CNB11100
+010700 01  WS-COL-HDR-LINE.                                             CNB11100
+010800     05  FILLER                PIC X(28)  VALUE                   CNB11100
+010900         'EMP-NBR   YR DIST SD HOL-MDY'.                          CNB11100
+011000     05  FILLER                PIC X(28)  VALUE                   CNB11100
+011100         ' EFF-TM  RESULT             '.                          CNB11100
+011200     05  FILLER                PIC X(76)  VALUE SPACES.           CNB11100
+011300 01  WS-DETAIL-LINE.                                              CNB11100
+011400     05  FILLER                    PIC X(1)   VALUE SPACES.       CNB11100
+011500     05  DL-EMP-NBR                PIC X(9).                      CNB11100
+011600     05  FILLER                    PIC X(2)   VALUE SPACES.       CNB11100
+011700     05  DL-YARD-ROAD              PIC X.                         CNB11100
+011800     05  FILLER                    PIC X(2)   VALUE SPACES.       CNB11100
+011900     05  DL-DIST                   PIC X(2).                      CNB11100
+012000     05  FILLER                    PIC X(1)   VALUE SPACES.       CNB11100
+012100     05  DL-SUB-DIST               PIC X(2).                      CNB11100
+012200     05  FILLER                    PIC X(2)   VALUE SPACES.       CNB11100
+012300     05  DL-HOLIDAY-MO             PIC X(2).                      CNB11100
+012400     05  FILLER                    PIC X(1)   VALUE '/'.          CNB11100
+012500     05  DL-HOLIDAY-DY             PIC X(2).                      CNB11100
+012600     05  FILLER                    PIC X(1)   VALUE '/'.          CNB11100
+012700     05  DL-HOLIDAY-YR             PIC X(2).                      CNB11100
+012800     05  FILLER                    PIC X(2)   VALUE SPACES.       CNB11100
+012900     05  DL-EFF-TIME               PIC X(4).                      CNB11100
+013000     05  FILLER                    PIC X(2)   VALUE SPACES.       CNB11100
+013100     05  DL-RESULT                 PIC X(20).                     CNB11100
+013200 01  WS-FTR-LINE.                                                 CNB11100
+013300     05  FILLER                PIC X(30) VALUE                    CNB11100
+013400         'CNTL HOLIDAY RECS READ......'.                          CNB11100
+013500     05  FTR-CNTL-COUNT            PIC ZZZ,ZZ9.                   CNB11100
+013600 01  WS-FTR-LINE2.                                                CNB11100
+013700     05  FILLER                PIC X(30) VALUE                    CNB11100
+013800         'CLAIMS PRE-CHECKED..........'.                          CNB11100
+013900     05  FTR-CLAIM-COUNT           PIC ZZZ,ZZ9.                   CNB11100
+014000 01  WS-FTR-LINE3.                                                CNB11100
+014100     05  FILLER                PIC X(30) VALUE                    CNB11100
+014200         'ELIGIBLE FOR HOLIDAY PAY....'.                          CNB11100
+014300     05  FTR-ELIGIBLE-COUNT        PIC ZZZ,ZZ9.                   CNB11100
+014400 01  WS-FTR-LINE4.                                                CNB11100
+014500     05  FILLER                PIC X(30) VALUE                    CNB11100
+014600         'NOT ELIGIBLE - ALREADY PAID..'.                         CNB11100
+014700     05  FTR-NOTELIG-COUNT         PIC ZZZ,ZZ9.                   CNB11100
+014800*                                                                 CNB11100
+014900 PROCEDURE DIVISION.                                              CNB11100
+015000 P0000-MAINLINE.                                                  CNB11100
+015100     PERFORM P1000-INITIALIZE                                     CNB11100
+015200     PERFORM P2000-LOAD-CNTL-TABLE UNTIL WS-EOF-CNTL              CNB11100
+015300     PERFORM P3000-PRECHECK-CLAIMS UNTIL WS-EOF-CLAIM             CNB11100
+015400     PERFORM P9000-TERMINATE                                      CNB11100
+015500     STOP RUN.                                                    CNB11100
+015600*                                                                 CNB11100
+015700 P1000-INITIALIZE.                                                CNB11100
+015800     OPEN INPUT  CNTL-FILE                                        CNB11100
+015800     IF NOT WS-CNTL-OK                                            CNB11100
+015800        MOVE 'P1000-OPEN-CNTL' TO WS-ABEND-PARAGRAPH              CNB11100
+015800        MOVE WS-CNTL-STATUS TO WS-ABEND-STATUS                    CNB11100
+015800        PERFORM P9999-GOT-PROBLEM                                 CNB11100
+015800     END-IF                                                       CNB11100
+015900     OPEN INPUT  CLAIM-FILE                                       CNB11100
+015900     IF NOT WS-CLAIM-OK                                           CNB11100
+015900        MOVE 'P1000-OPEN-CLAI' TO WS-ABEND-PARAGRAPH              CNB11100
+015900        MOVE WS-CLAIM-STATUS TO WS-ABEND-STATUS                   CNB11100
+015900        PERFORM P9999-GOT-PROBLEM                                 CNB11100
+015900     END-IF                                                       CNB11100
+016000     OPEN OUTPUT RPT-FILE                                         CNB11100
+016000     IF NOT WS-RPT-OK                                             CNB11100
+016000        MOVE 'P1000-OPEN-RPT' TO WS-ABEND-PARAGRAPH               CNB11100
+016000        MOVE WS-RPT-STATUS TO WS-ABEND-STATUS                     CNB11100
+016000        PERFORM P9999-GOT-PROBLEM                                 CNB11100
+016000     END-IF                                                       CNB11100
+016100     WRITE RPT-LINE FROM WS-HDR-LINE                              CNB11100
+016200     WRITE RPT-LINE FROM WS-COL-HDR-LINE                          CNB11100
+016300     PERFORM P2010-READ-CNTL.                                     CNB11100
+016400*                                                                 CNB11100
+016500 P2000-LOAD-CNTL-TABLE.                                           CNB11100
+016600*    LOADS EVERY REC-TYPE '20' HOLIDAY CONTROL RECORD IN THE      CNB11100
+016700*    EXTRACT SO PASS 2 CAN REPEAT CNP917'S OWN LOOKUP PURELY IN   CNB11100
+016800*    MEMORY, ONE LINEAR SEARCH PER CLAIM.                         CNB11100
+016900     ADD 1                       TO WS-CNTL-COUNT                 CNB11100
+017000     SET CK-IDX                  TO WS-CNTL-COUNT                 CNB11100
+017100     MOVE CNTL-YARD-ROAD          TO CK-YARD-ROAD(CK-IDX)         CNB11100
+017200     MOVE CNTL-DIST               TO CK-DIST(CK-IDX)              CNB11100
+017300     MOVE CNTL-SUB-DIST           TO CK-SUB-DIST(CK-IDX)          CNB11100
+017400     MOVE CNTL-HOLIDAY-MO         TO CK-HOLIDAY-MO(CK-IDX)        CNB11100
+017500     MOVE CNTL-HOLIDAY-DY         TO CK-HOLIDAY-DY(CK-IDX)        CNB11100
+017600     MOVE CNTL-HOLIDAY-YR         TO CK-HOLIDAY-YR(CK-IDX)        CNB11100
+017700     MOVE CNTL-HOLIDAY-FROM       TO CK-HOLIDAY-FROM(CK-IDX)      CNB11100
+017800     MOVE CNTL-HOLIDAY-TO         TO CK-HOLIDAY-TO(CK-IDX)        CNB11100
+017900     PERFORM P2010-READ-CNTL.                                     CNB11100
+018000*                                                                 CNB11100
+018100 P2010-READ-CNTL.                                                 CNB11100
+018200     READ CNTL-FILE INTO WS-CNTL-RECORD                           CNB11100
+018300          AT END                                                  CNB11100
+018400             SET WS-EOF-CNTL TO TRUE                              CNB11100
+018500     END-READ.                                                    CNB11100
+018600*                                                                 CNB11100
+018700 P3000-PRECHECK-CLAIMS.                                           CNB11100
+018800     READ CLAIM-FILE INTO WS-CLAIM-RECORD                         CNB11100
+018900          AT END                                                  CNB11100
+019000             SET WS-EOF-CLAIM TO TRUE                             CNB11100
+019100     END-READ                                                     CNB11100
+019200     IF NOT WS-EOF-CLAIM                                          CNB11100
+019300        ADD 1                    TO WS-CLAIM-COUNT                CNB11100
+019400        PERFORM P3100-CHECK-ONE-CLAIM                             CNB11100
+019500        PERFORM P3200-WRITE-DETAIL                                CNB11100
+019600     END-IF.                                                      CNB11100
+019700*                                                                 CNB11100
+019800 P3100-CHECK-ONE-CLAIM.                                           CNB11100
+019900*    MIRRORS CNP917'S P2608-READ-HOLIDAY-CNTL -- NO MATCHING      CNB11100
+020000*    CNTL RECORD LEAVES THE CLAIM ELIGIBLE, A MATCH IS ELIGIBLE   CNB11100
+021000*    ONLY WHEN THE CLAIM'S EFFECTIVE TIME FALLS OUTSIDE THE       CNB11100
+021100*    CNTL RECORD'S HOLIDAY-FROM/HOLIDAY-TO WINDOW.                CNB11100
+021200     SET WS-ELIGIBLE-SW           TO 'Y'                          CNB11100
+021300     SET WS-CK-FOUND-SW           TO 'N'                          CNB11100
+021400     SET CK-IDX                   TO 1                            CNB11100
+021500     PERFORM VARYING WS-CK-SUB FROM 1 BY 1                        CNB11100
+021600        UNTIL WS-CK-SUB > WS-CNTL-COUNT OR WS-CK-FOUND            CNB11100
+021700        SET CK-IDX                TO WS-CK-SUB                    CNB11100
+021800        IF CK-YARD-ROAD(CK-IDX)  = CLAIM-YARD-ROAD                CNB11100
+021900        AND CK-DIST(CK-IDX)      = CLAIM-DIST                     CNB11100
+022000        AND CK-SUB-DIST(CK-IDX)  = CLAIM-SUB-DIST                 CNB11100
+022100        AND CK-HOLIDAY-MO(CK-IDX) = CLAIM-HOLIDAY-MO              CNB11100
+022200        AND CK-HOLIDAY-DY(CK-IDX) = CLAIM-HOLIDAY-DY              CNB11100
+022300        AND CK-HOLIDAY-YR(CK-IDX) = CLAIM-HOLIDAY-YR              CNB11100
+022400           SET WS-CK-FOUND-SW     TO 'Y'                          CNB11100
+022500        END-IF                                                    CNB11100
+022600     END-PERFORM                                                  CNB11100
+022700     IF WS-CK-FOUND                                               CNB11100
+022800        IF CLAIM-EFF-TIME NOT < CK-HOLIDAY-FROM(CK-IDX)           CNB11100
+022900        AND CLAIM-EFF-TIME NOT > CK-HOLIDAY-TO(CK-IDX)            CNB11100
+023000           SET WS-ELIGIBLE-SW      TO 'N'                         CNB11100
+023100        END-IF                                                    CNB11100
+023200     END-IF                                                       CNB11100
+023300     IF WS-ELIGIBLE                                               CNB11100
+023400        ADD 1                     TO WS-ELIGIBLE-COUNT            CNB11100
+023500     ELSE                                                         CNB11100
+023600        ADD 1                     TO WS-NOTELIG-COUNT             CNB11100
+023700     END-IF.                                                      CNB11100
+023800*                                                                 CNB11100
+023900 P3200-WRITE-DETAIL.                                              CNB11100
+024000     MOVE SPACES                   TO WS-DETAIL-LINE              CNB11100
+024100     MOVE CLAIM-EMP-NBR            TO DL-EMP-NBR                  CNB11100
+024200     MOVE CLAIM-YARD-ROAD          TO DL-YARD-ROAD                CNB11100
+024300     MOVE CLAIM-DIST               TO DL-DIST                     CNB11100
+024400     MOVE CLAIM-SUB-DIST           TO DL-SUB-DIST                 CNB11100
+024500     MOVE CLAIM-HOLIDAY-MO         TO DL-HOLIDAY-MO               CNB11100
+024600     MOVE CLAIM-HOLIDAY-DY         TO DL-HOLIDAY-DY               CNB11100
+024700     MOVE CLAIM-HOLIDAY-YR         TO DL-HOLIDAY-YR               CNB11100
+024800     MOVE CLAIM-EFF-TIME           TO DL-EFF-TIME                 CNB11100
+024900     IF WS-ELIGIBLE                                               CNB11100
+025000        MOVE 'ELIGIBLE'            TO DL-RESULT                   CNB11100
+025100     ELSE                                                         CNB11100
+025200        MOVE 'NOT ELIGIBLE-ALREADY' TO DL-RESULT                  CNB11100
+025300     END-IF                                                       CNB11100
+025400     WRITE RPT-LINE FROM WS-DETAIL-LINE.                          CNB11100
+025500*                                                                 CNB11100
+025600 P9000-TERMINATE.                                                 CNB11100
+025700     MOVE WS-CNTL-COUNT             TO FTR-CNTL-COUNT             CNB11100
+025800     MOVE WS-CLAIM-COUNT            TO FTR-CLAIM-COUNT            CNB11100
+025900     MOVE WS-ELIGIBLE-COUNT         TO FTR-ELIGIBLE-COUNT         CNB11100
+026000     MOVE WS-NOTELIG-COUNT          TO FTR-NOTELIG-COUNT          CNB11100
+026100     WRITE RPT-LINE FROM WS-FTR-LINE                              CNB11100
+026200     WRITE RPT-LINE FROM WS-FTR-LINE2                             CNB11100
+026300     WRITE RPT-LINE FROM WS-FTR-LINE3                             CNB11100
+026400     WRITE RPT-LINE FROM WS-FTR-LINE4                             CNB11100
+026500     CLOSE CNTL-FILE                                              CNB11100
+026600     CLOSE CLAIM-FILE                                             CNB11100
+026700     CLOSE RPT-FILE.                                              CNB11100
+026700*                                                                 CNB11100
+026700 P9999-GOT-PROBLEM.                                               CNB11100
+026700     DISPLAY 'CNB111 ABEND IN ' WS-ABEND-PARAGRAPH                CNB11100
+026700              ' FILE STATUS = ' WS-ABEND-STATUS                   CNB11100
+026700     MOVE 16 TO RETURN-CODE                                       CNB11100
+026700     STOP RUN.                                                    CNB11100
