@@ -0,0 +1,184 @@
+000100 IDENTIFICATION DIVISION.                                         CNB11200
+000200 PROGRAM-ID. CNB112.                                              CNB11200
+000300*AUTHOR.     JMC.                                                 CNB11200
+000400*DATE-WRITTEN. 08/08/26.                                          CNB11200
+000500*REMARKS.                                                         CNB11200
+000600*    PERSONAL-LEAVE QUOTA DASHBOARD.  CNP917'S P1055-CHECK-VAC-   CNB11200
+000700*    CONFLICTS ALREADY CROSS-CHECKS A VACATION WINDOW AGAINST     CNB11200
+000800*    AN ALREADY-SCHEDULED PERSONAL LEAVE DAY (LAYOFF-CODE-1 =     CNB11200
+000900*    PERSONAL-LEAVE-DAY, DATED BY LAYOFF-DATE/LAYOFF-TIME ON      CNB11200
+001000*    THE MASTER THAT OWNS PERS-LEAVE-AREA) BUT ONLY ONE DAY AT    CNB11200
+001100*    A TIME, AS PART OF A VACATION REQUEST.  THIS STANDALONE      CNB11200
+001200*    BATCH REPORT INSTEAD READS A SEQUENTIAL EXTRACT OF EVERY     CNB11200
+001300*    EMPLOYEE'S OWN PERS-LEAVE-AREA QUOTA (DAYS DUE FOR THE       CNB11200
+001400*    YEAR, DAYS ALREADY TAKEN, DAYS SCHEDULED BUT NOT YET         CNB11200
+001500*    TAKEN) AND PRINTS A ONE-LINE-PER-EMPLOYEE DASHBOARD OF       CNB11200
+001600*    REMAINING QUOTA, FLAGGING ANYONE WHOSE TAKEN-PLUS-           CNB11200
+001700*    SCHEDULED DAYS HAVE ALREADY REACHED OR EXCEED THEIR DUE      CNB11200
+001800*    QUOTA FOR THE YEAR -- THE SAME OVER-QUOTA CONDITION          CNB11200
+001900*    CNP917'S OWN VACATION-DAYS CHECK (WS-VAC-DAYS-TAKEN >        CNB11200
+002000*    WS-VAC-DAYS-DUE, MESSAGE V007) GUARDS AGAINST FOR VACATION.  CNB11200
+002100*                                                                 CNB11200
+002200*TBD  THE MASTER-RECORD COPYBOOK THAT WOULD OWN         CNB11200
+002300*PERS-LEAVE-AREA (AND THE LAYOFF-CODE-1/LAYOFF-DATE/LAYOFF-TIME   CNB11200
+002400*FIELDS CNP917/CNP02B/CNP02D/CNP02E/CNP06/CNP27N/CNP779 ALREADY   CNB11200
+002500*REFERENCE) IS NOT AMONG THE COPYBOOKS PRESENT IN THIS COPY       CNB11200
+002600*LIBRARY.  THE EXTRACT RECORD LAYOUT BELOW IS BUILT TO MATCH      CNB11200
+002700*THE SAME DUE/TAKEN/SCHEDULED SHAPE CNP917 ALREADY USES FOR       CNB11200
+002800*VACATION DAYS (WS-VAC-DAYS-DUE, WS-VAC-DAYS-TAKEN) -- VERIFY     CNB11200
+002900*OFFSETS AGAINST THE REAL PERS-LEAVE-AREA LAYOUT BEFORE THIS      CNB11200
+003000*PROGRAM'S NEXT COMPILE.                                          CNB11200
+003100*                                                                 CNB11200
+003200 ENVIRONMENT DIVISION.                                            CNB11200
+003300 CONFIGURATION SECTION.                                           CNB11200
+003400 SOURCE-COMPUTER.  IBM-370.                                       CNB11200
+003500 OBJECT-COMPUTER.  IBM-370.                                       CNB11200
+003600 INPUT-OUTPUT SECTION.                                            CNB11200
+003700 FILE-CONTROL.                                                    CNB11200
+003800     SELECT PLEAVE-FILE  ASSIGN TO PLEAVSEQ                       CNB11200
+003900            ORGANIZATION  SEQUENTIAL                              CNB11200
+004000            FILE STATUS   WS-PLEAVE-STATUS.                       CNB11200
+004100     SELECT RPT-FILE     ASSIGN TO RPTFILE                        CNB11200
+004200            ORGANIZATION  LINE SEQUENTIAL                         CNB11200
+004300            FILE STATUS   WS-RPT-STATUS.                          CNB11200
+004400*                                                                 CNB11200
+004500 DATA DIVISION.                                                   CNB11200
+004600 FILE SECTION.                                                    CNB11200
+004700 FD  PLEAVE-FILE                                                  CNB11200
+004800     RECORD CONTAINS 80 CHARACTERS.                               CNB11200
+004900 01  WS-PLEAVE-RECORD.                                            CNB11200
+005000     05  PL-EMP-NBR                PIC X(9).                      CNB11200
+005100     05  PL-DAYS-DUE               PIC 9(2).                      CNB11200
+005200     05  PL-DAYS-TAKEN             PIC 9(2).                      CNB11200
+005300     05  PL-DAYS-SCHEDULED         PIC 9(2).                      CNB11200
+005400     05  FILLER                    PIC X(65).                     CNB11200
+005500 FD  RPT-FILE                                                     CNB11200
+005600     RECORD CONTAINS 132 CHARACTERS.                              CNB11200
+005700 01  RPT-LINE                      PIC X(132).                    CNB11200
+005800*                                                                 CNB11200
+005900 WORKING-STORAGE SECTION.                                         CNB11200
+006000 01  WS-PLEAVE-STATUS              PIC XX VALUE SPACES.           CNB11200
+006100     88  WS-PLEAVE-OK                     VALUE '00'.             CNB11200
+006200 01  WS-RPT-STATUS                 PIC XX VALUE SPACES.           CNB11200
+006200     88  WS-RPT-OK           VALUE '00'.                          CNB11200
+006200 01  WS-ABEND-PARAGRAPH            PIC X(15) VALUE SPACES.        CNB11200
+006200 01  WS-ABEND-STATUS               PIC XX VALUE SPACES.           CNB11200
+006300 01  WS-EOF-SW                     PIC X  VALUE 'N'.              CNB11200
+006400     88  WS-EOF-PLEAVE                    VALUE 'Y'.              CNB11200
+006500 01  WS-PLEAVE-COUNT               PIC 9(7) VALUE ZEROS.          CNB11200
+006600 01  WS-OVERQUOTA-COUNT            PIC 9(7) VALUE ZEROS.          CNB11200
+006700 01  WS-DAYS-USED                  PIC 9(3) VALUE ZEROS.          CNB11200
+006800 01  WS-DAYS-REMAINING             PIC S9(3) VALUE ZEROS.         CNB11200
+006900 01  WS-OVERQUOTA-SW               PIC X  VALUE 'N'.              CNB11200
+007000     88  WS-OVERQUOTA                     VALUE 'Y'.              CNB11200
+007100 01  WS-HDR-LINE.                                                 CNB11200
+007200     05  FILLER                PIC X(28)  VALUE                   CNB11200
+007300         'CNB112 - PERSONAL-LEAVE QUO'.                           CNB11200
+007400     05  FILLER                PIC X(28)  VALUE                   CNB11200
+007500         'TA DASHBOARD                '.                          CNB11200
+007600     05  FILLER                PIC X(76)  VALUE SPACES.           CNB11200
+007700 01  WS-COL-HDR-LINE.                                             CNB11200
+007800     05  FILLER                PIC X(28)  VALUE                   CNB11200
+007900         'EMP-NBR    DUE TAKEN SCHED U'.                          CNB11200
+008000     05  FILLER                PIC X(28)  VALUE                   CNB11200
+008100         'SED REMAIN  STATUS          '.                          CNB11200
+008200     05  FILLER                PIC X(76)  VALUE SPACES.           CNB11200
+008300 01  WS-DETAIL-LINE.                                              CNB11200
+008400     05  FILLER                    PIC X(1)   VALUE SPACES.       CNB11200
+008500     05  DL-EMP-NBR                PIC X(9).                      CNB11200
+008600     05  FILLER                    PIC X(2)   VALUE SPACES.       CNB11200
+008700     05  DL-DAYS-DUE               PIC Z9.                        CNB11200
+008800     05  FILLER                    PIC X(3)   VALUE SPACES.       CNB11200
+008900     05  DL-DAYS-TAKEN             PIC Z9.                        CNB11200
+009000     05  FILLER                    PIC X(3)   VALUE SPACES.       CNB11200
+009100     05  DL-DAYS-SCHEDULED         PIC Z9.                        CNB11200
+009200     05  FILLER                    PIC X(3)   VALUE SPACES.       CNB11200
+009300     05  DL-DAYS-USED              PIC Z9.                        CNB11200
+009400     05  FILLER                    PIC X(2)   VALUE SPACES.       CNB11200
+009500     05  DL-DAYS-REMAINING         PIC -99.                       CNB11200
+009600     05  FILLER                    PIC X(3)   VALUE SPACES.       CNB11200
+009700     05  DL-STATUS                 PIC X(18).                     CNB11200
+009800 01  WS-FTR-LINE.                                                 CNB11200
+009900     05  FILLER                PIC X(30) VALUE                    CNB11200
+010000         'EMPLOYEES ON DASHBOARD......'.                          CNB11200
+010100     05  FTR-PLEAVE-COUNT          PIC ZZZ,ZZ9.                   CNB11200
+010200 01  WS-FTR-LINE2.                                                CNB11200
+010300     05  FILLER                PIC X(30) VALUE                    CNB11200
+010400         'AT OR OVER QUOTA............'.                          CNB11200
+010500     05  FTR-OVERQUOTA-COUNT       PIC ZZZ,ZZ9.                   CNB11200
+010600*                                                                 CNB11200
+010700 PROCEDURE DIVISION.                                              CNB11200
+010800 P0000-MAINLINE.                                                  CNB11200
+010900     PERFORM P1000-INITIALIZE                                     CNB11200
+011000     PERFORM P2000-PROCESS-PLEAVE UNTIL WS-EOF-PLEAVE             CNB11200
+011100     PERFORM P9000-TERMINATE                                      CNB11200
+011200     STOP RUN.                                                    CNB11200
+011300*                                                                 CNB11200
+011400 P1000-INITIALIZE.                                                CNB11200
+011500     OPEN INPUT  PLEAVE-FILE                                      CNB11200
+011500     IF NOT WS-PLEAVE-OK                                          CNB11200
+011500        MOVE 'P1000-OPEN-PLEA' TO WS-ABEND-PARAGRAPH              CNB11200
+011500        MOVE WS-PLEAVE-STATUS TO WS-ABEND-STATUS                  CNB11200
+011500        PERFORM P9999-GOT-PROBLEM                                 CNB11200
+011500     END-IF                                                       CNB11200
+011600     OPEN OUTPUT RPT-FILE                                         CNB11200
+011600     IF NOT WS-RPT-OK                                             CNB11200
+011600        MOVE 'P1000-OPEN-RPT' TO WS-ABEND-PARAGRAPH               CNB11200
+011600        MOVE WS-RPT-STATUS TO WS-ABEND-STATUS                     CNB11200
+011600        PERFORM P9999-GOT-PROBLEM                                 CNB11200
+011600     END-IF                                                       CNB11200
+011700     WRITE RPT-LINE FROM WS-HDR-LINE                              CNB11200
+011800     WRITE RPT-LINE FROM WS-COL-HDR-LINE                          CNB11200
+011900     PERFORM P2010-READ-PLEAVE.                                   CNB11200
+012000*                                                                 CNB11200
+012100 P2000-PROCESS-PLEAVE.                                            CNB11200
+012200     PERFORM P2100-COMPUTE-QUOTA                                  CNB11200
+012300     PERFORM P2200-WRITE-DETAIL                                   CNB11200
+012400     PERFORM P2010-READ-PLEAVE.                                   CNB11200
+012500*                                                                 CNB11200
+012600 P2010-READ-PLEAVE.                                               CNB11200
+012700     READ PLEAVE-FILE INTO WS-PLEAVE-RECORD                       CNB11200
+012800          AT END                                                  CNB11200
+012900             SET WS-EOF-PLEAVE TO TRUE                            CNB11200
+013000     END-READ                                                     CNB11200
+013100     IF NOT WS-EOF-PLEAVE                                         CNB11200
+013200        ADD 1 TO WS-PLEAVE-COUNT                                  CNB11200
+013300     END-IF.                                                      CNB11200
+013400*                                                                 CNB11200
+013500 P2100-COMPUTE-QUOTA.                                             CNB11200
+013600     SET WS-OVERQUOTA-SW           TO 'N'                         CNB11200
+013700     COMPUTE WS-DAYS-USED = PL-DAYS-TAKEN + PL-DAYS-SCHEDULED     CNB11200
+013800     COMPUTE WS-DAYS-REMAINING = PL-DAYS-DUE - WS-DAYS-USED       CNB11200
+013900     IF WS-DAYS-USED NOT < PL-DAYS-DUE                            CNB11200
+014000        SET WS-OVERQUOTA-SW        TO 'Y'                         CNB11200
+014100        ADD 1                      TO WS-OVERQUOTA-COUNT          CNB11200
+014200     END-IF.                                                      CNB11200
+014300*                                                                 CNB11200
+014400 P2200-WRITE-DETAIL.                                              CNB11200
+014500     MOVE SPACES                   TO WS-DETAIL-LINE              CNB11200
+014600     MOVE PL-EMP-NBR               TO DL-EMP-NBR                  CNB11200
+014700     MOVE PL-DAYS-DUE              TO DL-DAYS-DUE                 CNB11200
+014800     MOVE PL-DAYS-TAKEN            TO DL-DAYS-TAKEN               CNB11200
+014900     MOVE PL-DAYS-SCHEDULED        TO DL-DAYS-SCHEDULED           CNB11200
+015000     MOVE WS-DAYS-USED             TO DL-DAYS-USED                CNB11200
+015100     MOVE WS-DAYS-REMAINING        TO DL-DAYS-REMAINING           CNB11200
+015200     IF WS-OVERQUOTA                                              CNB11200
+015300        MOVE 'AT OR OVER QUOTA' TO DL-STATUS                      CNB11200
+015400     ELSE                                                         CNB11200
+015500        MOVE 'OK'               TO DL-STATUS                      CNB11200
+015600     END-IF                                                       CNB11200
+015700     WRITE RPT-LINE FROM WS-DETAIL-LINE.                          CNB11200
+015800*                                                                 CNB11200
+015900 P9000-TERMINATE.                                                 CNB11200
+016000     MOVE WS-PLEAVE-COUNT          TO FTR-PLEAVE-COUNT            CNB11200
+016100     MOVE WS-OVERQUOTA-COUNT       TO FTR-OVERQUOTA-COUNT         CNB11200
+016200     WRITE RPT-LINE FROM WS-FTR-LINE                              CNB11200
+016300     WRITE RPT-LINE FROM WS-FTR-LINE2                             CNB11200
+016400     CLOSE PLEAVE-FILE                                            CNB11200
+016500     CLOSE RPT-FILE.                                              CNB11200
+016500*                                                                 CNB11200
+016500 P9999-GOT-PROBLEM.                                               CNB11200
+016500     DISPLAY 'CNB112 ABEND IN ' WS-ABEND-PARAGRAPH                CNB11200
+016500              ' FILE STATUS = ' WS-ABEND-STATUS                   CNB11200
+016500     MOVE 16 TO RETURN-CODE                                       CNB11200
+016500     STOP RUN.                                                    CNB11200
