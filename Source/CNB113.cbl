@@ -0,0 +1,211 @@
+000100 IDENTIFICATION DIVISION.                                         CNB11300
+000200 PROGRAM-ID. CNB113.                                              CNB11300
+000300*AUTHOR.     JMC.                                                 CNB11300
+000400*DATE-WRITTEN. 08/08/26.                                          CNB11300
+000500*REMARKS.                                                         CNB11300
+000600*    OFF-BOARD AGING EXCEPTION REPORT.  CNP02D'S P1400-BUILD-     CNB11300
+000700*    OFF-BOARD AND P1450-BUILD-SLOW-OFF-BOARD PARAGRAPHS CAN      CNB11300
+000800*    SCROLL THE LIST OF EXTRABOARD TURNS CURRENTLY SITTING        CNB11300
+000900*    OFF-BOARD (EB-OFF-BOARD/EB-SLOW-OFF-BOARD) ON THE SCREEN     CNB11300
+001000*    BUT HAVE NO WAY OF FLAGGING ONES THAT HAVE BEEN OFF-BOARD    CNB11300
+001100*    TOO LONG.  THIS STANDALONE BATCH REPORT READS A SEQUENTIAL   CNB11300
+001200*    EXTRACT OF EVERY TURN CURRENTLY OFF-BOARD, ONE RECORD PER    CNB11300
+001300*    TURN, CARRYING HOW MANY DAYS EACH HAS ALREADY BEEN OFF-      CNB11300
+001400*    BOARD AS OF THE EXTRACT RUN (THE SAME DIST/SUB-DIST/CRAFT-   CNB11300
+001500*    CODE/TURN-NBR GROUPING CNB105 ALREADY USES FOR THE           CNB11300
+001600*    EXTRABOARD FILE), AND LISTS AN EXCEPTION FOR EVERY TURN      CNB11300
+001700*    WHOSE AGE HAS REACHED OR EXCEEDED A THRESHOLD SUPPLIED ON    CNB11300
+001800*    A SINGLE PARM CARD -- THE SAME SINGLE-PARM-CARD CONVENTION   CNB11300
+001900*    CNB104/CNB105 ALREADY USE FOR THEIR OWN RUN PARAMETERS.      CNB11300
+002000*                                                                 CNB11300
+002100*TBD  WSEB IS NOT AMONG THE COPYBOOKS PRESENT IN THIS   CNB11300
+002200*COPY LIBRARY.  THE EXTRACT RECORD BELOW REUSES CNB105'S EB-EXT-  CNB11300
+002300*DIST/EB-EXT-SDIST/EB-EXT-CC/EB-EXT-TURN-NBR KEY FIELDS, ADDING   CNB11300
+002400*AN EMPLOYEE NUMBER AND AN AGE-IN-DAYS FIELD.  NONE OF THE        CNB11300
+002500*CNB1NN BATCH REPORTS LINK TO CICS, SO THE AGE IS ASSUMED TO BE   CNB11300
+002600*COMPUTED UPSTREAM, WHEN THE EXTRACT IS BUILT, BY THE SAME        CNB11300
+002700*P903-PGM DATE ROUTINE CNP02D ITSELF USES FOR DATE ARITHMETIC --  CNB11300
+002800*VERIFY THE REAL WSEB LAYOUT AND THE EXTRACT'S AGE CALCULATION    CNB11300
+002900*BEFORE THIS PROGRAM'S NEXT COMPILE.                              CNB11300
+003000*                                                                 CNB11300
+003100 ENVIRONMENT DIVISION.                                            CNB11300
+003200 CONFIGURATION SECTION.                                           CNB11300
+003300 SOURCE-COMPUTER.  IBM-370.                                       CNB11300
+003400 OBJECT-COMPUTER.  IBM-370.                                       CNB11300
+003500 INPUT-OUTPUT SECTION.                                            CNB11300
+003600 FILE-CONTROL.                                                    CNB11300
+003700     SELECT PARM-FILE    ASSIGN TO PARMFILE                       CNB11300
+003800            ORGANIZATION  SEQUENTIAL                              CNB11300
+003900            FILE STATUS   WS-PARM-STATUS.                         CNB11300
+004000     SELECT EBOFF-FILE   ASSIGN TO EBOFFSEQ                       CNB11300
+004100            ORGANIZATION  SEQUENTIAL                              CNB11300
+004200            FILE STATUS   WS-EBOFF-STATUS.                        CNB11300
+004300     SELECT RPT-FILE     ASSIGN TO RPTFILE                        CNB11300
+004400            ORGANIZATION  LINE SEQUENTIAL                         CNB11300
+004500            FILE STATUS   WS-RPT-STATUS.                          CNB11300
+004600*                                                                 CNB11300
+004700 DATA DIVISION.                                                   CNB11300
+004800 FILE SECTION.                                                    CNB11300
+004900 FD  PARM-FILE                                                    CNB11300
+005000     RECORD CONTAINS 80 CHARACTERS.                               CNB11300
+005100 01  WS-PARM-RECORD.                                              CNB11300
+005200     05  PARM-AGE-THRESHOLD-DAYS   PIC 9(3).                      CNB11300
+005300     05  FILLER                    PIC X(77).                     CNB11300
+005400 FD  EBOFF-FILE                                                   CNB11300
+005500     RECORD CONTAINS 80 CHARACTERS.                               CNB11300
+005600 01  WS-EBOFF-RECORD.                                             CNB11300
+005700     05  EBOFF-EMP-NBR             PIC X(9).                      CNB11300
+005800     05  EBOFF-DIST                PIC X(2).                      CNB11300
+005900     05  EBOFF-SDIST               PIC X(2).                      CNB11300
+006000     05  EBOFF-CC                  PIC X(2).                      CNB11300
+006100     05  EBOFF-TURN-NBR            PIC X(2).                      CNB11300
+006200     05  EBOFF-AGE-DAYS            PIC 9(3).                      CNB11300
+006300     05  FILLER                    PIC X(60).                     CNB11300
+006400 FD  RPT-FILE                                                     CNB11300
+006500     RECORD CONTAINS 132 CHARACTERS.                              CNB11300
+006600 01  RPT-LINE                      PIC X(132).                    CNB11300
+006700*                                                                 CNB11300
+006800 WORKING-STORAGE SECTION.                                         CNB11300
+006900 01  WS-PARM-STATUS                PIC XX VALUE SPACES.           CNB11300
+006900     88  WS-PARM-OK          VALUE '00'.                          CNB11300
+007000 01  WS-EBOFF-STATUS               PIC XX VALUE SPACES.           CNB11300
+007000     88  WS-EBOFF-OK         VALUE '00'.                          CNB11300
+007100 01  WS-RPT-STATUS                 PIC XX VALUE SPACES.           CNB11300
+007100     88  WS-RPT-OK           VALUE '00'.                          CNB11300
+007100 01  WS-ABEND-PARAGRAPH            PIC X(15) VALUE SPACES.        CNB11300
+007100 01  WS-ABEND-STATUS               PIC XX VALUE SPACES.           CNB11300
+007200 01  WS-EOF-SW                     PIC X  VALUE 'N'.              CNB11300
+007300     88  WS-EOF-EBOFF                     VALUE 'Y'.              CNB11300
+007400 01  WS-AGE-THRESHOLD-DAYS         PIC 9(3) VALUE ZEROS.          CNB11300
+007500 01  WS-EBOFF-COUNT                PIC 9(7) VALUE ZEROS.          CNB11300
+007600 01  WS-EXCEPTION-COUNT            PIC 9(7) VALUE ZEROS.          CNB11300
+007700 01  WS-EXCEPTION-SW               PIC X  VALUE 'N'.              CNB11300
+007800     88  WS-EXCEPTION                     VALUE 'Y'.              CNB11300
+007900 01  WS-HDR-LINE.                                                 CNB11300
+008000     05  FILLER                PIC X(28)  VALUE                   CNB11300
+008100         'CNB113 - OFF-BOARD AGING EX'.                           CNB11300
+008200     05  FILLER                PIC X(28)  VALUE                   CNB11300
+008300         'CEPTION REPORT              '.                          CNB11300
+008400     05  FILLER                PIC X(76)  VALUE SPACES.           CNB11300
+008500 01  WS-PARM-LINE.                                                CNB11300
+008600     05  FILLER                PIC X(28)  VALUE                   CNB11300
+008700         'AGE THRESHOLD (DAYS)....... '.                          CNB11300
+008800     05  PL-THRESHOLD          PIC ZZ9.                           CNB11300
+008900     05  FILLER                PIC X(73)  VALUE SPACES.           CNB11300
+009000 01  WS-COL-HDR-LINE.                                             CNB11300
+009100     05  FILLER                PIC X(28)  VALUE                   CNB11300
+009200         'EMP-NBR    DI SD CC TURN AGE'.                          CNB11300
+009300     05  FILLER                PIC X(28)  VALUE                   CNB11300
+009400         '-DAYS STATUS                '.                          CNB11300
+009500     05  FILLER                PIC X(76)  VALUE SPACES.           CNB11300
+009600 01  WS-DETAIL-LINE.                                              CNB11300
+009700     05  FILLER                    PIC X(1)   VALUE SPACES.       CNB11300
+009800     05  DL-EMP-NBR                PIC X(9).                      CNB11300
+009900     05  FILLER                    PIC X(2)   VALUE SPACES.       CNB11300
+010000     05  DL-DIST                   PIC X(2).                      CNB11300
+010100     05  FILLER                    PIC X(1)   VALUE SPACES.       CNB11300
+010200     05  DL-SDIST                  PIC X(2).                      CNB11300
+010300     05  FILLER                    PIC X(1)   VALUE SPACES.       CNB11300
+010400     05  DL-CC                     PIC X(2).                      CNB11300
+010500     05  FILLER                    PIC X(1)   VALUE SPACES.       CNB11300
+010600     05  DL-TURN-NBR               PIC X(2).                      CNB11300
+010700     05  FILLER                    PIC X(3)   VALUE SPACES.       CNB11300
+010800     05  DL-AGE-DAYS               PIC ZZ9.                       CNB11300
+010900     05  FILLER                    PIC X(2)   VALUE SPACES.       CNB11300
+011000     05  DL-STATUS                 PIC X(20).                     CNB11300
+011100 01  WS-FTR-LINE.                                                 CNB11300
+011200     05  FILLER                PIC X(30) VALUE                    CNB11300
+011300         'TURNS OFF-BOARD ON REPORT...'.                          CNB11300
+011400     05  FTR-EBOFF-COUNT           PIC ZZZ,ZZ9.                   CNB11300
+011500 01  WS-FTR-LINE2.                                                CNB11300
+011600     05  FILLER                PIC X(30) VALUE                    CNB11300
+011700         'AGING EXCEPTIONS............'.                          CNB11300
+011800     05  FTR-EXCEPTION-COUNT       PIC ZZZ,ZZ9.                   CNB11300
+011900*                                                                 CNB11300
+012000 PROCEDURE DIVISION.                                              CNB11300
+012100 P0000-MAINLINE.                                                  CNB11300
+012200     PERFORM P1000-INITIALIZE                                     CNB11300
+012300     PERFORM P2000-PROCESS-EBOFF UNTIL WS-EOF-EBOFF               CNB11300
+012400     PERFORM P9000-TERMINATE                                      CNB11300
+012500     STOP RUN.                                                    CNB11300
+012600*                                                                 CNB11300
+012700 P1000-INITIALIZE.                                                CNB11300
+012800     OPEN INPUT  PARM-FILE                                        CNB11300
+012800     IF NOT WS-PARM-OK                                            CNB11300
+012800        MOVE 'P1000-OPEN-PARM' TO WS-ABEND-PARAGRAPH              CNB11300
+012800        MOVE WS-PARM-STATUS TO WS-ABEND-STATUS                    CNB11300
+012800        PERFORM P9999-GOT-PROBLEM                                 CNB11300
+012800     END-IF                                                       CNB11300
+012900     READ PARM-FILE INTO WS-PARM-RECORD                           CNB11300
+013000          AT END                                                  CNB11300
+013100             MOVE SPACES TO WS-PARM-RECORD                        CNB11300
+013200     END-READ                                                     CNB11300
+013300     MOVE PARM-AGE-THRESHOLD-DAYS TO WS-AGE-THRESHOLD-DAYS        CNB11300
+013400     CLOSE PARM-FILE                                              CNB11300
+013500     OPEN INPUT  EBOFF-FILE                                       CNB11300
+013500     IF NOT WS-EBOFF-OK                                           CNB11300
+013500        MOVE 'P1000-OPEN-EBOF' TO WS-ABEND-PARAGRAPH              CNB11300
+013500        MOVE WS-EBOFF-STATUS TO WS-ABEND-STATUS                   CNB11300
+013500        PERFORM P9999-GOT-PROBLEM                                 CNB11300
+013500     END-IF                                                       CNB11300
+013600     OPEN OUTPUT RPT-FILE                                         CNB11300
+013600     IF NOT WS-RPT-OK                                             CNB11300
+013600        MOVE 'P1000-OPEN-RPT' TO WS-ABEND-PARAGRAPH               CNB11300
+013600        MOVE WS-RPT-STATUS TO WS-ABEND-STATUS                     CNB11300
+013600        PERFORM P9999-GOT-PROBLEM                                 CNB11300
+013600     END-IF                                                       CNB11300
+013700     WRITE RPT-LINE FROM WS-HDR-LINE                              CNB11300
+013800     MOVE WS-AGE-THRESHOLD-DAYS   TO PL-THRESHOLD                 CNB11300
+013900     WRITE RPT-LINE FROM WS-PARM-LINE                             CNB11300
+014000     WRITE RPT-LINE FROM WS-COL-HDR-LINE                          CNB11300
+014100     PERFORM P2010-READ-EBOFF.                                    CNB11300
+014200*                                                                 CNB11300
+014300 P2000-PROCESS-EBOFF.                                             CNB11300
+014400     PERFORM P2100-CHECK-AGE                                      CNB11300
+014500     PERFORM P2200-WRITE-DETAIL                                   CNB11300
+014600     PERFORM P2010-READ-EBOFF.                                    CNB11300
+014700*                                                                 CNB11300
+014800 P2010-READ-EBOFF.                                                CNB11300
+014900     READ EBOFF-FILE INTO WS-EBOFF-RECORD                         CNB11300
+015000          AT END                                                  CNB11300
+015100             SET WS-EOF-EBOFF TO TRUE                             CNB11300
+015200     END-READ                                                     CNB11300
+015300     IF NOT WS-EOF-EBOFF                                          CNB11300
+015400        ADD 1 TO WS-EBOFF-COUNT                                   CNB11300
+015500     END-IF.                                                      CNB11300
+015600*                                                                 CNB11300
+015700 P2100-CHECK-AGE.                                                 CNB11300
+015800     SET WS-EXCEPTION-SW           TO 'N'                         CNB11300
+015900     IF EBOFF-AGE-DAYS NOT < WS-AGE-THRESHOLD-DAYS                CNB11300
+016000        SET WS-EXCEPTION-SW        TO 'Y'                         CNB11300
+016100        ADD 1                      TO WS-EXCEPTION-COUNT          CNB11300
+016200     END-IF.                                                      CNB11300
+016300*                                                                 CNB11300
+016400 P2200-WRITE-DETAIL.                                              CNB11300
+016500     MOVE SPACES                   TO WS-DETAIL-LINE              CNB11300
+016600     MOVE EBOFF-EMP-NBR            TO DL-EMP-NBR                  CNB11300
+016700     MOVE EBOFF-DIST               TO DL-DIST                     CNB11300
+016800     MOVE EBOFF-SDIST              TO DL-SDIST                    CNB11300
+016900     MOVE EBOFF-CC                 TO DL-CC                       CNB11300
+017000     MOVE EBOFF-TURN-NBR           TO DL-TURN-NBR                 CNB11300
+017100     MOVE EBOFF-AGE-DAYS           TO DL-AGE-DAYS                 CNB11300
+017200     IF WS-EXCEPTION                                              CNB11300
+017300        MOVE 'AGING EXCEPTION'     TO DL-STATUS                   CNB11300
+017400     ELSE                                                         CNB11300
+017500        MOVE 'OK'                  TO DL-STATUS                   CNB11300
+017600     END-IF                                                       CNB11300
+017700     WRITE RPT-LINE FROM WS-DETAIL-LINE.                          CNB11300
+017800*                                                                 CNB11300
+017900 P9000-TERMINATE.                                                 CNB11300
+018000     MOVE WS-EBOFF-COUNT           TO FTR-EBOFF-COUNT             CNB11300
+018100     MOVE WS-EXCEPTION-COUNT       TO FTR-EXCEPTION-COUNT         CNB11300
+018200     WRITE RPT-LINE FROM WS-FTR-LINE                              CNB11300
+018300     WRITE RPT-LINE FROM WS-FTR-LINE2                             CNB11300
+018400     CLOSE EBOFF-FILE                                             CNB11300
+018500     CLOSE RPT-FILE.                                              CNB11300
+018500*                                                                 CNB11300
+018500 P9999-GOT-PROBLEM.                                               CNB11300
+018500     DISPLAY 'CNB113 ABEND IN ' WS-ABEND-PARAGRAPH                CNB11300
+018500              ' FILE STATUS = ' WS-ABEND-STATUS                   CNB11300
+018500     MOVE 16 TO RETURN-CODE                                       CNB11300
+018500     STOP RUN.                                                    CNB11300
