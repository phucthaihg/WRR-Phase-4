@@ -0,0 +1,271 @@
+000100 IDENTIFICATION DIVISION.                                         CNB11400
+000200 PROGRAM-ID. CNB114.                                              CNB11400
+000300*AUTHOR.     JMC.                                                 CNB11400
+000400*DATE-WRITTEN. 08/08/26.                                          CNB11400
+000500*REMARKS.                                                         CNB11400
+000600*    SYSTEMWIDE OVERLAY-CONFLICT OVERRIDE REPORT.  CNP02E'S OWN   CNB11400
+000700*    P1097-CHECK-FOR-OVERLAY DETECTS WHEN A TURN'S SCHEDULE       CNB11400
+000800*    DOESN'T BELONG TO THE CURRENT CYCLE AND WOULD NORMALLY       CNB11400
+000900*    SUPPRESS THE DISPLAY -- UNLESS SCR02E-OVERRIDE-REASON LETS   CNB11400
+001000*    THE USER OVERRIDE IT, IN WHICH CASE P1100-WRITE-OVERRIDE-    CNB11400
+001100*    AUDIT WRITES ONE WS-UFPOVRD-FILE RECORD (CHECK CODE 'OVRLY') CNB11400
+001200*    TO THE UFPOVRD-VIA-KEY DATASET.  THAT SCREEN ONLY EVER       CNB11400
+001300*    SHOWS ONE OVERRIDE AT A TIME FOR WHOEVER IS LOGGED ON --     CNB11400
+001400*    THIS STANDALONE BATCH REPORT READS A SEQUENTIAL EXTRACT OF   CNB11400
+001500*    THAT SAME AUDIT TRAIL, LISTS EVERY OVERLAY-CONFLICT          CNB11400
+001600*    OVERRIDE ACROSS THE WHOLE SYSTEM, AND TOTALS THEM BY         CNB11400
+001700*    DIST/SUB-DIST SO THE UNION OR OPERATIONS DESK CAN SEE WHERE  CNB11400
+001800*    OVERLAY OVERRIDES ARE HAPPENING MOST OFTEN.                  CNB11400
+001900*                                                                 CNB11400
+002000*TBD  THE UFPOVRD-VIA-KEY DATASET IS WRITTEN ONLINE BY  CNB11400
+002100*CNP02E (SEE ITS TBD BLOCKS) BUT NO BATCH EXTRACT OF IT       CNB11400
+002200*EXISTS YET -- THE EXTRACT RECORD BELOW IS BUILT FROM THE SAME    CNB11400
+002300*OVRD-DIST/SUB-DIST/TURN/BOARD/CC/USERID/DATE-TIME/REASON/        CNB11400
+002400*WS-OVRD-CHECK-CODE FIELD NAMES WS-UFPOVRD-FILE ALREADY USES IN   CNB11400
+002500*CNP02E; VERIFY OFFSETS AGAINST THE REAL EXTRACT LAYOUT BEFORE    CNB11400
+002600*THIS PROGRAM'S NEXT COMPILE.                                     CNB11400
+002700*                                                                 CNB11400
+002800 ENVIRONMENT DIVISION.                                            CNB11400
+002900 CONFIGURATION SECTION.                                           CNB11400
+003000 SOURCE-COMPUTER.  IBM-370.                                       CNB11400
+003100 OBJECT-COMPUTER.  IBM-370.                                       CNB11400
+003200 INPUT-OUTPUT SECTION.                                            CNB11400
+003300 FILE-CONTROL.                                                    CNB11400
+003400     SELECT OVRD-FILE    ASSIGN TO OVRDSEQ                        CNB11400
+003500            ORGANIZATION  SEQUENTIAL                              CNB11400
+003600            FILE STATUS   WS-OVRD-STATUS.                         CNB11400
+003700     SELECT RPT-FILE     ASSIGN TO RPTFILE                        CNB11400
+003800            ORGANIZATION  LINE SEQUENTIAL                         CNB11400
+003900            FILE STATUS   WS-RPT-STATUS.                          CNB11400
+004000*                                                                 CNB11400
+004100 DATA DIVISION.                                                   CNB11400
+004200 FILE SECTION.                                                    CNB11400
+004300 FD  OVRD-FILE                                                    CNB11400
+004400     RECORD CONTAINS 80 CHARACTERS.                               CNB11400
+004500 01  WS-OVRD-RECORD.                                              CNB11400
+004600     05  OVRDX-DIST                PIC XX.                        CNB11400
+004700     05  OVRDX-SUB-DIST            PIC XX.                        CNB11400
+004800     05  OVRDX-TURN                PIC X(4).                      CNB11400
+004900     05  OVRDX-BOARD               PIC X(2).                      CNB11400
+005000     05  OVRDX-CC                  PIC X(2).                      CNB11400
+005100     05  OVRDX-USERID              PIC X(8).                      CNB11400
+005200     05  OVRDX-DATE-TIME           PIC 9(10).                     CNB11400
+005300     05  OVRDX-CHECK-CODE          PIC X(5).                      CNB11400
+005400     05  OVRDX-REASON              PIC X(20).                     CNB11400
+005500     05  FILLER                    PIC X(23).                     CNB11400
+005600 FD  RPT-FILE                                                     CNB11400
+005700     RECORD CONTAINS 132 CHARACTERS.                              CNB11400
+005800 01  RPT-LINE                      PIC X(132).                    CNB11400
+005900*                                                                 CNB11400
+006000 WORKING-STORAGE SECTION.                                         CNB11400
+006100 01  WS-OVRD-STATUS                PIC XX VALUE SPACES.           CNB11400
+006200     88  WS-OVRD-OK                       VALUE '00'.             CNB11400
+006300 01  WS-RPT-STATUS                 PIC XX VALUE SPACES.           CNB11400
+006300     88  WS-RPT-OK           VALUE '00'.                          CNB11400
+006300 01  WS-ABEND-PARAGRAPH            PIC X(15) VALUE SPACES.        CNB11400
+006300 01  WS-ABEND-STATUS               PIC XX VALUE SPACES.           CNB11400
+006400 01  WS-EOF-SW                     PIC X  VALUE 'N'.              CNB11400
+006500     88  WS-EOF-OVRD                      VALUE 'Y'.              CNB11400
+006600 01  WS-OVRD-COUNT                 PIC 9(7) VALUE ZEROS.          CNB11400
+006700 01  WS-OVRLY-COUNT                PIC 9(7) VALUE ZEROS.          CNB11400
+006800 01  WS-DS-CNT                     PIC 9(3) VALUE ZEROS.          CNB11400
+006900 01  WS-DS-SUB                     PIC 9(3) VALUE ZEROS.          CNB11400
+007000 01  WS-DS-SUB2                    PIC 9(3) VALUE ZEROS.          CNB11400
+007100 01  WS-DS-FOUND-SW                PIC X  VALUE 'N'.              CNB11400
+007200     88  WS-DS-FOUND                      VALUE 'Y'.              CNB11400
+007300 01  WS-DS-HOLD-DIST               PIC X(2) VALUE SPACES.         CNB11400
+007400 01  WS-DS-HOLD-SUB-DIST           PIC X(2) VALUE SPACES.         CNB11400
+007500 01  WS-DS-HOLD-COUNT              PIC 9(7) VALUE ZEROS.          CNB11400
+007600 01  WS-CUR-DS-SUB                 PIC 9(3) VALUE ZEROS.          CNB11400
+007700 01  WS-DS-TABLE.                                                 CNB11400
+007800     05  DS-ENTRY OCCURS 50 TIMES INDEXED BY DS-IDX.              CNB11400
+007900         10  DS-DIST               PIC X(2).                      CNB11400
+008000         10  DS-SUB-DIST           PIC X(2).                      CNB11400
+008100         10  DS-REC-COUNT          PIC 9(7).                      CNB11400
+008200 01  WS-HDR-LINE.                                                 CNB11400
+008300     05  FILLER                PIC X(28)  VALUE                   CNB11400
+008400         'CNB114 - SYSTEMWIDE OVERLAY'.                           CNB11400
+008500     05  FILLER                PIC X(28)  VALUE                   CNB11400
+008600         '-CONFLICT OVERRIDE REPORT   '.                          CNB11400
+008700     05  FILLER                PIC X(76)  VALUE SPACES.           CNB11400
+008800 01  WS-DTL-COL-HDR-LINE.                                         CNB11400
+008900     05  FILLER                PIC X(28)  VALUE                   CNB11400
+009000         'DIST/SD TURN BOARD CC USERID'.                          CNB11400
+009100     05  FILLER                PIC X(28)  VALUE                   CNB11400
+009200         '  DATE-TIME    REASON       '.                          CNB11400
+009300     05  FILLER                PIC X(76)  VALUE SPACES.           CNB11400
+009400 01  WS-DETAIL-LINE.                                              CNB11400
+009500     05  DL-DIST                   PIC X(2).                      CNB11400
+009600     05  FILLER                    PIC X   VALUE '/'.             CNB11400
+009700     05  DL-SUB-DIST               PIC X(2).                      CNB11400
+009800     05  FILLER                    PIC X(2) VALUE SPACES.         CNB11400
+009900     05  DL-TURN                   PIC X(4).                      CNB11400
+010000     05  FILLER                    PIC X   VALUE SPACE.           CNB11400
+010100     05  DL-BOARD                  PIC X(2).                      CNB11400
+010200     05  FILLER                    PIC X(3) VALUE SPACES.         CNB11400
+010300     05  DL-CC                     PIC X(2).                      CNB11400
+010400     05  FILLER                    PIC X(3) VALUE SPACES.         CNB11400
+010500     05  DL-USERID                 PIC X(8).                      CNB11400
+010600     05  FILLER                    PIC X(2) VALUE SPACES.         CNB11400
+010700     05  DL-DATE-TIME              PIC 9(10).                     CNB11400
+010800     05  FILLER                    PIC X(2) VALUE SPACES.         CNB11400
+010900     05  DL-REASON                 PIC X(20).                     CNB11400
+011000 01  WS-SUMM-HDR-LINE.                                            CNB11400
+011100     05  FILLER                PIC X(28)  VALUE                   CNB11400
+011200         'DIST/SUB-DIST      OVERLAY-C'.                          CNB11400
+011300     05  FILLER                PIC X(28)  VALUE                   CNB11400
+011400         'ONFLICT OVERRIDE COUNT      '.                          CNB11400
+011500     05  FILLER                PIC X(76)  VALUE SPACES.           CNB11400
+011600 01  WS-SUMM-DETAIL-LINE.                                         CNB11400
+011700     05  FILLER                    PIC X(3)   VALUE SPACES.       CNB11400
+011800     05  SD-DIST                   PIC X(2).                      CNB11400
+011900     05  FILLER                    PIC X   VALUE '/'.             CNB11400
+012000     05  SD-SUB-DIST               PIC X(2).                      CNB11400
+012100     05  FILLER                    PIC X(13)  VALUE SPACES.       CNB11400
+012200     05  SD-REC-COUNT              PIC ZZZ,ZZ9.                   CNB11400
+012300 01  WS-FTR-LINE.                                                 CNB11400
+012400     05  FTR-LABEL1                PIC X(30)  VALUE               CNB11400
+012500         'TOTAL OVERRIDE RECS READ....'.                          CNB11400
+012600     05  FTR-OVRD-COUNT            PIC ZZZ,ZZ9.                   CNB11400
+012700 01  WS-FTR-LINE2.                                                CNB11400
+012800     05  FTR2-LABEL1               PIC X(30)  VALUE               CNB11400
+012900         'TOTAL OVERLAY-CONFLICT RECS..'.                         CNB11400
+013000     05  FTR2-OVRLY-COUNT          PIC ZZZ,ZZ9.                   CNB11400
+013100*                                                                 CNB11400
+013200 PROCEDURE DIVISION.                                              CNB11400
+013300 P0000-MAINLINE.                                                  CNB11400
+013400     PERFORM P1000-INITIALIZE                                     CNB11400
+013500     PERFORM P2000-PROCESS-OVRD UNTIL WS-EOF-OVRD                 CNB11400
+013600     PERFORM P3000-SORT-DS-TABLE                                  CNB11400
+013700     PERFORM P4000-WRITE-SUMMARY                                  CNB11400
+013800     PERFORM P9000-TERMINATE                                      CNB11400
+013900     STOP RUN.                                                    CNB11400
+014000*                                                                 CNB11400
+014100 P1000-INITIALIZE.                                                CNB11400
+014200     OPEN INPUT  OVRD-FILE                                        CNB11400
+014200     IF NOT WS-OVRD-OK                                            CNB11400
+014200        MOVE 'P1000-OPEN-OVRD' TO WS-ABEND-PARAGRAPH              CNB11400
+014200        MOVE WS-OVRD-STATUS TO WS-ABEND-STATUS                    CNB11400
+014200        PERFORM P9999-GOT-PROBLEM                                 CNB11400
+014200     END-IF                                                       CNB11400
+014300     OPEN OUTPUT RPT-FILE                                         CNB11400
+014300     IF NOT WS-RPT-OK                                             CNB11400
+014300        MOVE 'P1000-OPEN-RPT' TO WS-ABEND-PARAGRAPH               CNB11400
+014300        MOVE WS-RPT-STATUS TO WS-ABEND-STATUS                     CNB11400
+014300        PERFORM P9999-GOT-PROBLEM                                 CNB11400
+014300     END-IF                                                       CNB11400
+014400     WRITE RPT-LINE FROM WS-HDR-LINE                              CNB11400
+014500     WRITE RPT-LINE FROM WS-DTL-COL-HDR-LINE                      CNB11400
+014600     PERFORM P2010-READ-OVRD.                                     CNB11400
+014700*                                                                 CNB11400
+014800 P2000-PROCESS-OVRD.                                              CNB11400
+014900     IF OVRDX-CHECK-CODE = 'OVRLY'                                CNB11400
+015000        ADD 1 TO WS-OVRLY-COUNT                                   CNB11400
+015100        PERFORM P2100-ACCUM-DIST-SUB-DIST                         CNB11400
+015200        PERFORM P2200-WRITE-DETAIL                                CNB11400
+015300     END-IF                                                       CNB11400
+015400     PERFORM P2010-READ-OVRD.                                     CNB11400
+015500*                                                                 CNB11400
+015600 P2010-READ-OVRD.                                                 CNB11400
+015700     READ OVRD-FILE INTO WS-OVRD-RECORD                           CNB11400
+015800          AT END                                                  CNB11400
+015900             SET WS-EOF-OVRD TO TRUE                              CNB11400
+016000     END-READ                                                     CNB11400
+016100     IF NOT WS-EOF-OVRD                                           CNB11400
+016200        ADD 1 TO WS-OVRD-COUNT                                    CNB11400
+016300     END-IF.                                                      CNB11400
+016400*                                                                 CNB11400
+016500 P2100-ACCUM-DIST-SUB-DIST.                                       CNB11400
+016600     SET WS-DS-FOUND-SW        TO 'N'                             CNB11400
+016700     SET DS-IDX                TO 1                               CNB11400
+016800     PERFORM VARYING WS-DS-SUB FROM 1 BY 1                        CNB11400
+016900        UNTIL WS-DS-SUB > WS-DS-CNT OR WS-DS-FOUND                CNB11400
+017000        SET DS-IDX             TO WS-DS-SUB                       CNB11400
+017100        IF DS-DIST(DS-IDX)     = OVRDX-DIST                       CNB11400
+017200           AND DS-SUB-DIST(DS-IDX) = OVRDX-SUB-DIST               CNB11400
+017300           SET WS-DS-FOUND-SW  TO 'Y'                             CNB11400
+017400        END-IF                                                    CNB11400
+017500     END-PERFORM                                                  CNB11400
+017600     IF NOT WS-DS-FOUND                                           CNB11400
+017700        ADD 1 TO WS-DS-CNT                                        CNB11400
+017800        SET DS-IDX             TO WS-DS-CNT                       CNB11400
+017900        MOVE OVRDX-DIST        TO DS-DIST(DS-IDX)                 CNB11400
+018000        MOVE OVRDX-SUB-DIST    TO DS-SUB-DIST(DS-IDX)             CNB11400
+018100        MOVE ZEROS             TO DS-REC-COUNT(DS-IDX)            CNB11400
+018200     END-IF                                                       CNB11400
+018300     ADD 1 TO DS-REC-COUNT(DS-IDX).                               CNB11400
+018400*                                                                 CNB11400
+018500 P2200-WRITE-DETAIL.                                              CNB11400
+018600     MOVE SPACES                TO WS-DETAIL-LINE                 CNB11400
+018700     MOVE OVRDX-DIST            TO DL-DIST                        CNB11400
+018800     MOVE OVRDX-SUB-DIST        TO DL-SUB-DIST                    CNB11400
+018900     MOVE OVRDX-TURN            TO DL-TURN                        CNB11400
+019000     MOVE OVRDX-BOARD           TO DL-BOARD                       CNB11400
+019100     MOVE OVRDX-CC              TO DL-CC                          CNB11400
+019200     MOVE OVRDX-USERID          TO DL-USERID                      CNB11400
+019300     MOVE OVRDX-DATE-TIME       TO DL-DATE-TIME                   CNB11400
+019400     MOVE OVRDX-REASON          TO DL-REASON                      CNB11400
+019500     WRITE RPT-LINE FROM WS-DETAIL-LINE.                          CNB11400
+019600*                                                                 CNB11400
+019700 P3000-SORT-DS-TABLE.                                             CNB11400
+019800*    BUBBLE SORT THE DIST/SUB-DIST TABLE INTO ASCENDING ORDER     CNB11400
+019900*    (NO SORT VERB IS USED ANYWHERE IN THIS SHOP'S BATCH SUITE -- CNB11400
+020000*    THE TABLE IS SMALL ENOUGH FOR AN IN-MEMORY SWAP-PASS).       CNB11400
+020100     IF WS-DS-CNT > 1                                             CNB11400
+020200        PERFORM VARYING WS-DS-SUB FROM 1 BY 1                     CNB11400
+020300           UNTIL WS-DS-SUB > WS-DS-CNT - 1                        CNB11400
+020400           PERFORM P3100-SORT-PASS                                CNB11400
+020500        END-PERFORM                                               CNB11400
+020600     END-IF.                                                      CNB11400
+020700*                                                                 CNB11400
+020800 P3100-SORT-PASS.                                                 CNB11400
+020900     PERFORM VARYING WS-DS-SUB2 FROM 1 BY 1                       CNB11400
+021000        UNTIL WS-DS-SUB2 > WS-DS-CNT - WS-DS-SUB                  CNB11400
+021100        IF DS-DIST(WS-DS-SUB2) > DS-DIST(WS-DS-SUB2 + 1)          CNB11400
+021200           OR (DS-DIST(WS-DS-SUB2) = DS-DIST(WS-DS-SUB2 + 1)      CNB11400
+021300              AND DS-SUB-DIST(WS-DS-SUB2) >                       CNB11400
+021400                  DS-SUB-DIST(WS-DS-SUB2 + 1))                    CNB11400
+021500           MOVE DS-DIST(WS-DS-SUB2)     TO WS-DS-HOLD-DIST        CNB11400
+021600           MOVE DS-SUB-DIST(WS-DS-SUB2) TO WS-DS-HOLD-SUB-DIST    CNB11400
+021700           MOVE DS-REC-COUNT(WS-DS-SUB2) TO WS-DS-HOLD-COUNT      CNB11400
+021800           MOVE DS-DIST(WS-DS-SUB2 + 1)     TO DS-DIST(WS-DS-SUB2)CNB11400
+021900           MOVE DS-SUB-DIST(WS-DS-SUB2 + 1)                       CNB11400
+022000                               TO DS-SUB-DIST(WS-DS-SUB2)         CNB11400
+022100           MOVE DS-REC-COUNT(WS-DS-SUB2 + 1)                      CNB11400
+022200                               TO DS-REC-COUNT(WS-DS-SUB2)        CNB11400
+022300           MOVE WS-DS-HOLD-DIST    TO DS-DIST(WS-DS-SUB2 + 1)     CNB11400
+022400           MOVE WS-DS-HOLD-SUB-DIST                               CNB11400
+022500                               TO DS-SUB-DIST(WS-DS-SUB2 + 1)     CNB11400
+022600           MOVE WS-DS-HOLD-COUNT                                  CNB11400
+022700                               TO DS-REC-COUNT(WS-DS-SUB2 + 1)    CNB11400
+022800        END-IF                                                    CNB11400
+022900     END-PERFORM.                                                 CNB11400
+023000*                                                                 CNB11400
+023100 P4000-WRITE-SUMMARY.                                             CNB11400
+023200     WRITE RPT-LINE FROM WS-SUMM-HDR-LINE                         CNB11400
+023300     PERFORM VARYING WS-CUR-DS-SUB FROM 1 BY 1                    CNB11400
+023400        UNTIL WS-CUR-DS-SUB > WS-DS-CNT                           CNB11400
+023500        SET DS-IDX            TO WS-CUR-DS-SUB                    CNB11400
+023600        PERFORM P4100-WRITE-SUMMARY-LINE                          CNB11400
+023700     END-PERFORM.                                                 CNB11400
+023800*                                                                 CNB11400
+023900 P4100-WRITE-SUMMARY-LINE.                                        CNB11400
+024000     MOVE SPACES                TO WS-SUMM-DETAIL-LINE            CNB11400
+024100     MOVE DS-DIST(DS-IDX)       TO SD-DIST                        CNB11400
+024200     MOVE DS-SUB-DIST(DS-IDX)   TO SD-SUB-DIST                    CNB11400
+024300     MOVE DS-REC-COUNT(DS-IDX)  TO SD-REC-COUNT                   CNB11400
+024400     WRITE RPT-LINE FROM WS-SUMM-DETAIL-LINE.                     CNB11400
+024500*                                                                 CNB11400
+024600 P9000-TERMINATE.                                                 CNB11400
+024700     MOVE WS-OVRD-COUNT         TO FTR-OVRD-COUNT                 CNB11400
+024800     WRITE RPT-LINE FROM WS-FTR-LINE                              CNB11400
+024900     MOVE WS-OVRLY-COUNT        TO FTR2-OVRLY-COUNT               CNB11400
+025000     WRITE RPT-LINE FROM WS-FTR-LINE2                             CNB11400
+025100     CLOSE OVRD-FILE                                              CNB11400
+025200     CLOSE RPT-FILE.                                              CNB11400
+025200*                                                                 CNB11400
+025200 P9999-GOT-PROBLEM.                                               CNB11400
+025200     DISPLAY 'CNB114 ABEND IN ' WS-ABEND-PARAGRAPH                CNB11400
+025200              ' FILE STATUS = ' WS-ABEND-STATUS                   CNB11400
+025200     MOVE 16 TO RETURN-CODE                                       CNB11400
+025200     STOP RUN.                                                    CNB11400
