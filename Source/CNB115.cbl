@@ -0,0 +1,203 @@
+000100 IDENTIFICATION DIVISION.                                         CNB11500
+000200 PROGRAM-ID. CNB115.                                              CNB11500
+000300*AUTHOR.     JMC.                                                 CNB11500
+000400*DATE-WRITTEN. 08/08/26.                                          CNB11500
+000500*REMARKS.                                                         CNB11500
+000600*    CONSECUTIVE-MISSED-CALL DISCIPLINARY THRESHOLD ALERT.        CNB11500
+000700*    CNP917'S P2010-SETUP-MISSED-CALL ALREADY MAINTAINS EACH      CNB11500
+000800*    EMPLOYEE'S RUNNING CONSECUTIVE-MISSED-CALL COUNT (MSTR-      CNB11500
+000900*    CONS-MISSED-CALLS-NUM) AND APPLIES WHATEVER LAYOFF/TRACK/    CNB11500
+001000*    MARKUP PENALTY THE MATCHING CNTL-MC CONTROL RECORD CALLS     CNB11500
+001100*    FOR, ONE EMPLOYEE AT A TIME, AS EACH MISSED CALL HAPPENS.    CNB11500
+001200*    THIS STANDALONE BATCH REPORT INSTEAD READS A SEQUENTIAL      CNB11500
+001300*    EXTRACT OF EVERY EMPLOYEE'S CURRENT CONSECUTIVE-MISSED-      CNB11500
+001400*    CALL COUNT AND LISTS AN ALERT FOR ANYONE WHO HAS ALREADY     CNB11500
+001500*    REACHED OR PASSED A PARM-CARD-SUPPLIED DISCIPLINARY          CNB11500
+001600*    THRESHOLD, SO THE UNION OR OPERATIONS DESK CAN SEE AHEAD     CNB11500
+001700*    OF THE NEXT MISSED CALL WHO IS ABOUT TO DRAW A PENALTY,      CNB11500
+001800*    RATHER THAN FINDING OUT ONLY WHEN CNP917 APPLIES IT.         CNB11500
+001900*                                                                 CNB11500
+002000*TBD  THE MASTER-RECORD COPYBOOK THAT WOULD OWN         CNB11500
+002100*MSTR-CONS-MISSED-CALLS (WSMSTR) IS NOT AMONG THE COPYBOOKS       CNB11500
+002200*PRESENT IN THIS COPY LIBRARY -- THE EXTRACT RECORD LAYOUT        CNB11500
+002300*BELOW IS BUILT TO THE SAME EMP-NBR/EMP-NAME/CONS-MISSED-CALLS    CNB11500
+002400*SHAPE CNP917 ALREADY CARRIES ON WS-MSTR.  VERIFY OFFSETS         CNB11500
+002500*AGAINST THE REAL WSMSTR COPYBOOK BEFORE THIS PROGRAM IS          CNB11500
+002600*PROMOTED.                                                        CNB11500
+002700*                                                                 CNB11500
+003200 ENVIRONMENT DIVISION.                                            CNB11500
+003300 CONFIGURATION SECTION.                                           CNB11500
+003400 SOURCE-COMPUTER.  IBM-370.                                       CNB11500
+003500 OBJECT-COMPUTER.  IBM-370.                                       CNB11500
+003600 INPUT-OUTPUT SECTION.                                            CNB11500
+003700 FILE-CONTROL.                                                    CNB11500
+003800     SELECT PARM-FILE    ASSIGN TO PARMFILE                       CNB11500
+003850            ORGANIZATION  SEQUENTIAL                              CNB11500
+003900            FILE STATUS   WS-PARM-STATUS.                         CNB11500
+004000     SELECT MSTR-FILE    ASSIGN TO MSTRSEQ                        CNB11500
+004050            ORGANIZATION  SEQUENTIAL                              CNB11500
+004100            FILE STATUS   WS-MSTR-STATUS.                         CNB11500
+004200     SELECT RPT-FILE     ASSIGN TO RPTFILE                        CNB11500
+004300            ORGANIZATION  LINE SEQUENTIAL                         CNB11500
+004400            FILE STATUS   WS-RPT-STATUS.                          CNB11500
+004500*                                                                 CNB11500
+004600 DATA DIVISION.                                                   CNB11500
+004700 FILE SECTION.                                                    CNB11500
+004800 FD  PARM-FILE                                                    CNB11500
+004900     RECORD CONTAINS 80 CHARACTERS.                               CNB11500
+005000 01  WS-PARM-RECORD.                                              CNB11500
+005100     05  PARM-MC-THRESHOLD         PIC 9(2).                      CNB11500
+005200     05  FILLER                    PIC X(78).                     CNB11500
+005300 FD  MSTR-FILE                                                    CNB11500
+005400     RECORD CONTAINS 80 CHARACTERS.                               CNB11500
+005500 01  WS-MSTR-RECORD.                                              CNB11500
+005600     05  MX-EMP-NBR                PIC X(9).                      CNB11500
+005700     05  MX-EMP-NAME               PIC X(26).                     CNB11500
+005800     05  MX-DIST                   PIC X(2).                      CNB11500
+005900     05  MX-SUB-DIST               PIC X(2).                      CNB11500
+006000     05  MX-CONS-MISSED-CALLS      PIC 9(2).                      CNB11500
+006100     05  FILLER                    PIC X(39).                     CNB11500
+006200 FD  RPT-FILE                                                     CNB11500
+006300     RECORD CONTAINS 132 CHARACTERS.                              CNB11500
+006400 01  RPT-LINE                      PIC X(132).                    CNB11500
+006500*                                                                 CNB11500
+006600 WORKING-STORAGE SECTION.                                         CNB11500
+006700 01  WS-PARM-STATUS                PIC XX VALUE SPACES.           CNB11500
+006700     88  WS-PARM-OK          VALUE '00'.                          CNB11500
+006800 01  WS-MSTR-STATUS                PIC XX VALUE SPACES.           CNB11500
+006800     88  WS-MSTR-OK          VALUE '00'.                          CNB11500
+006900 01  WS-RPT-STATUS                 PIC XX VALUE SPACES.           CNB11500
+006900     88  WS-RPT-OK           VALUE '00'.                          CNB11500
+006900 01  WS-ABEND-PARAGRAPH            PIC X(15) VALUE SPACES.        CNB11500
+006900 01  WS-ABEND-STATUS               PIC XX VALUE SPACES.           CNB11500
+007000 01  WS-EOF-SW                     PIC X  VALUE 'N'.              CNB11500
+007100     88  WS-EOF-MSTR                      VALUE 'Y'.              CNB11500
+007200 01  WS-RUN-MC-THRESHOLD           PIC 9(2) VALUE ZEROS.          CNB11500
+007300 01  WS-MSTR-COUNT                 PIC 9(7) VALUE ZEROS.          CNB11500
+007400 01  WS-ALERT-COUNT                PIC 9(7) VALUE ZEROS.          CNB11500
+007500 01  WS-ALERT-SW                   PIC X  VALUE 'N'.              CNB11500
+007600     88  WS-ALERT-DUE                      VALUE 'Y'.             CNB11500
+007700 01  WS-HDR-LINE.                                                 CNB11500
+007800     05  FILLER                PIC X(28)  VALUE                   CNB11500
+007900         'CNB115 - CONSECUTIVE-MISSED'.                           CNB11500
+008000     05  FILLER                PIC X(28)  VALUE                   CNB11500
+008100         '-CALL THRESHOLD ALERT       '.                          CNB11500
+008200     05  FILLER                PIC X(76)  VALUE SPACES.           CNB11500
+008300 01  WS-COL-HDR-LINE.                                             CNB11500
+008400     05  FILLER                PIC X(28)  VALUE                   CNB11500
+008500         'EMP-NBR    NAME            D'.                          CNB11500
+008600     05  FILLER                PIC X(28)  VALUE                   CNB11500
+008700         'IST SD CONS-MC  STATUS      '.                          CNB11500
+008800     05  FILLER                PIC X(76)  VALUE SPACES.           CNB11500
+008900 01  WS-DETAIL-LINE.                                              CNB11500
+009000     05  FILLER                    PIC X(1)   VALUE SPACES.       CNB11500
+009100     05  DL-EMP-NBR                PIC X(9).                      CNB11500
+009200     05  FILLER                    PIC X(2)   VALUE SPACES.       CNB11500
+009300     05  DL-EMP-NAME               PIC X(26).                     CNB11500
+009400     05  FILLER                    PIC X(1)   VALUE SPACES.       CNB11500
+009500     05  DL-DIST                   PIC X(2).                      CNB11500
+009600     05  FILLER                    PIC X(1)   VALUE SPACES.       CNB11500
+009700     05  DL-SUB-DIST               PIC X(2).                      CNB11500
+009800     05  FILLER                    PIC X(3)   VALUE SPACES.       CNB11500
+009900     05  DL-CONS-MC                PIC Z9.                        CNB11500
+010000     05  FILLER                    PIC X(2)   VALUE SPACES.       CNB11500
+010100     05  DL-STATUS                 PIC X(24).                     CNB11500
+010200 01  WS-FTR-LINE.                                                 CNB11500
+010300     05  FILLER                PIC X(30) VALUE                    CNB11500
+010400         'EMPLOYEES SCANNED..........'.                           CNB11500
+010500     05  FTR-MSTR-COUNT            PIC ZZZ,ZZ9.                   CNB11500
+010600 01  WS-FTR-LINE2.                                                CNB11500
+010700     05  FILLER                PIC X(30) VALUE                    CNB11500
+010800         'AT OR OVER THRESHOLD.......'.                           CNB11500
+010900     05  FTR-ALERT-COUNT           PIC ZZZ,ZZ9.                   CNB11500
+011000*                                                                 CNB11500
+011100 PROCEDURE DIVISION.                                              CNB11500
+011200 P0000-MAINLINE.                                                  CNB11500
+011300     PERFORM P1000-INITIALIZE                                     CNB11500
+011400     PERFORM P2000-PROCESS-MSTR UNTIL WS-EOF-MSTR                 CNB11500
+011500     PERFORM P9000-TERMINATE                                      CNB11500
+011600     STOP RUN.                                                    CNB11500
+011700*                                                                 CNB11500
+011800 P1000-INITIALIZE.                                                CNB11500
+011900     OPEN INPUT  PARM-FILE                                        CNB11500
+011900     IF NOT WS-PARM-OK                                            CNB11500
+011900        MOVE 'P1000-OPEN-PARM' TO WS-ABEND-PARAGRAPH              CNB11500
+011900        MOVE WS-PARM-STATUS TO WS-ABEND-STATUS                    CNB11500
+011900        PERFORM P9999-GOT-PROBLEM                                 CNB11500
+011900     END-IF                                                       CNB11500
+012000     READ PARM-FILE INTO WS-PARM-RECORD                           CNB11500
+012100          AT END                                                  CNB11500
+012200             MOVE SPACES TO WS-PARM-RECORD                        CNB11500
+012300     END-READ                                                     CNB11500
+012400     MOVE PARM-MC-THRESHOLD  TO WS-RUN-MC-THRESHOLD               CNB11500
+012500     IF WS-RUN-MC-THRESHOLD = ZEROS                               CNB11500
+012600        MOVE 3               TO WS-RUN-MC-THRESHOLD               CNB11500
+012700     END-IF                                                       CNB11500
+012800     CLOSE PARM-FILE                                              CNB11500
+012900     OPEN INPUT  MSTR-FILE                                        CNB11500
+012900     IF NOT WS-MSTR-OK                                            CNB11500
+012900        MOVE 'P1000-OPEN-MSTR' TO WS-ABEND-PARAGRAPH              CNB11500
+012900        MOVE WS-MSTR-STATUS TO WS-ABEND-STATUS                    CNB11500
+012900        PERFORM P9999-GOT-PROBLEM                                 CNB11500
+012900     END-IF                                                       CNB11500
+013000     OPEN OUTPUT RPT-FILE                                         CNB11500
+013000     IF NOT WS-RPT-OK                                             CNB11500
+013000        MOVE 'P1000-OPEN-RPT' TO WS-ABEND-PARAGRAPH               CNB11500
+013000        MOVE WS-RPT-STATUS TO WS-ABEND-STATUS                     CNB11500
+013000        PERFORM P9999-GOT-PROBLEM                                 CNB11500
+013000     END-IF                                                       CNB11500
+013100     WRITE RPT-LINE FROM WS-HDR-LINE                              CNB11500
+013200     WRITE RPT-LINE FROM WS-COL-HDR-LINE                          CNB11500
+013300     PERFORM P2010-READ-MSTR.                                     CNB11500
+013400*                                                                 CNB11500
+013500 P2000-PROCESS-MSTR.                                              CNB11500
+013600     PERFORM P2100-CHECK-THRESHOLD                                CNB11500
+013700     IF WS-ALERT-DUE                                              CNB11500
+013800        PERFORM P2200-WRITE-DETAIL                                CNB11500
+013900     END-IF                                                       CNB11500
+014000     PERFORM P2010-READ-MSTR.                                     CNB11500
+014100*                                                                 CNB11500
+014200 P2010-READ-MSTR.                                                 CNB11500
+014300     READ MSTR-FILE INTO WS-MSTR-RECORD                           CNB11500
+014400          AT END                                                  CNB11500
+014500             SET WS-EOF-MSTR TO TRUE                              CNB11500
+014600     END-READ                                                     CNB11500
+014700     IF NOT WS-EOF-MSTR                                           CNB11500
+014800        ADD 1 TO WS-MSTR-COUNT                                    CNB11500
+014900     END-IF.                                                      CNB11500
+015000*                                                                 CNB11500
+015100 P2100-CHECK-THRESHOLD.                                           CNB11500
+015200     SET WS-ALERT-SW              TO 'N'                          CNB11500
+015300     IF MX-CONS-MISSED-CALLS > ZERO                               CNB11500
+015400        AND MX-CONS-MISSED-CALLS NOT < WS-RUN-MC-THRESHOLD        CNB11500
+015500        SET WS-ALERT-DUE          TO TRUE                         CNB11500
+015600        ADD 1                     TO WS-ALERT-COUNT               CNB11500
+015700     END-IF.                                                      CNB11500
+016200*                                                                 CNB11500
+016300 P2200-WRITE-DETAIL.                                              CNB11500
+016400     MOVE SPACES                   TO WS-DETAIL-LINE              CNB11500
+016500     MOVE MX-EMP-NBR               TO DL-EMP-NBR                  CNB11500
+016600     MOVE MX-EMP-NAME              TO DL-EMP-NAME                 CNB11500
+016700     MOVE MX-DIST                  TO DL-DIST                     CNB11500
+016800     MOVE MX-SUB-DIST              TO DL-SUB-DIST                 CNB11500
+016900     MOVE MX-CONS-MISSED-CALLS     TO DL-CONS-MC                  CNB11500
+017000     IF MX-CONS-MISSED-CALLS > WS-RUN-MC-THRESHOLD                CNB11500
+017100        MOVE 'OVER THRESHOLD'       TO DL-STATUS                  CNB11500
+017200     ELSE                                                         CNB11500
+017300        MOVE 'AT THRESHOLD'         TO DL-STATUS                  CNB11500
+017400     END-IF                                                       CNB11500
+017500     WRITE RPT-LINE FROM WS-DETAIL-LINE.                          CNB11500
+017600*                                                                 CNB11500
+017700 P9000-TERMINATE.                                                 CNB11500
+017800     MOVE WS-MSTR-COUNT            TO FTR-MSTR-COUNT              CNB11500
+017900     MOVE WS-ALERT-COUNT           TO FTR-ALERT-COUNT             CNB11500
+018000     WRITE RPT-LINE FROM WS-FTR-LINE                              CNB11500
+018100     WRITE RPT-LINE FROM WS-FTR-LINE2                             CNB11500
+018200     CLOSE MSTR-FILE                                              CNB11500
+018300     CLOSE RPT-FILE.                                              CNB11500
+018300*                                                                 CNB11500
+018300 P9999-GOT-PROBLEM.                                               CNB11500
+018300     DISPLAY 'CNB115 ABEND IN ' WS-ABEND-PARAGRAPH                CNB11500
+018300              ' FILE STATUS = ' WS-ABEND-STATUS                   CNB11500
+018300     MOVE 16 TO RETURN-CODE                                       CNB11500
+018300     STOP RUN.                                                    CNB11500
