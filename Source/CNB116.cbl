@@ -0,0 +1,251 @@
+000100 IDENTIFICATION DIVISION.                                         CNB11600
+000200 PROGRAM-ID. CNB116.                                              CNB11600
+000300*AUTHOR.     JMC.                                                 CNB11600
+000400*DATE-WRITTEN. 08/08/26.                                          CNB11600
+000500*REMARKS.                                                         CNB11600
+000600*    REJECTED-VACANCY TREND REPORT.  CNP943'S JOB HISTORY         CNB11600
+000700*    DISPATCH NOW WRITES A FUNCTION-16 RECORD EVERY TIME AN       CNB11600
+000800*    EMPLOYEE REJECTS AN OFFERED VACANCY (SEE TBD IN     CNB11600
+000900*    CNP943, WHICH ADDED THE MISSING WHEN P943-REJECT-EMPLOYEE-   CNB11600
+001000*    FUN BRANCH -- THE FUN16 FIELDS THEMSELVES WERE ALREADY       CNB11600
+001100*    BEING SET BY CNP917 BUT HAD NOWHERE TO GO).  THIS BATCH      CNB11600
+001200*    REPORT READS A SEQUENTIAL EXTRACT OF JOB HISTORY FOR THE     CNB11600
+001300*    PERIOD IN QUESTION, SELECTS ONLY THE FUNCTION-16 RECORDS,    CNB11600
+001400*    ACCUMULATES A REJECTION COUNT PER DIST/SUB-DIST/CRAFT INTO   CNB11600
+001500*    AN IN-MEMORY TABLE, AND PRINTS THE TABLE IN DESCENDING       CNB11600
+001600*    REJECTION-COUNT ORDER SO THE UNION OR OPERATIONS DESK CAN    CNB11600
+001700*    SEE WHERE VACANCY REJECTIONS ARE TRENDING HIGH WITHOUT       CNB11600
+001800*    HAND-TALLYING JOB HISTORY.                                   CNB11600
+001900*                                                                 CNB11600
+002000*TBD  WSJHIST IS NOT AMONG THE COPYBOOKS PRESENT IN     CNB11600
+002100*THIS COPY LIBRARY.  THE JOB HISTORY RECORD LAYOUT BELOW IS       CNB11600
+002200*BUILT FROM THE SAME FIELD NAMES AS CNB103'S EXTRACT (JHIST-      CNB11600
+002300*DIST/JHIST-SDIST), PLUS THE NEW JHIST-CRAFT AND JHIST-FUN16-     CNB11600
+002400*TYPE/-CALL-DATE-TIME/-RULE-NO FIELDS CNP943 IS NOW SEEN MOVING   CNB11600
+002500*TO -- VERIFY OFFSETS AGAINST THE REAL WSJHIST COPYBOOK BEFORE    CNB11600
+002600*THIS PROGRAM'S NEXT COMPILE.                                     CNB11600
+002700*                                                                 CNB11600
+002800 ENVIRONMENT DIVISION.                                            CNB11600
+002900 CONFIGURATION SECTION.                                           CNB11600
+003000 SOURCE-COMPUTER.  IBM-370.                                       CNB11600
+003100 OBJECT-COMPUTER.  IBM-370.                                       CNB11600
+003200 INPUT-OUTPUT SECTION.                                            CNB11600
+003300 FILE-CONTROL.                                                    CNB11600
+003400     SELECT JHIST-FILE   ASSIGN TO JHISTSEQ                       CNB11600
+003500            ORGANIZATION  SEQUENTIAL                              CNB11600
+003600            FILE STATUS   WS-JHIST-STATUS.                        CNB11600
+003700     SELECT RPT-FILE     ASSIGN TO RPTFILE                        CNB11600
+003800            ORGANIZATION  LINE SEQUENTIAL                         CNB11600
+003900            FILE STATUS   WS-RPT-STATUS.                          CNB11600
+004000*                                                                 CNB11600
+004100 DATA DIVISION.                                                   CNB11600
+004200 FILE SECTION.                                                    CNB11600
+004300 FD  JHIST-FILE                                                   CNB11600
+004400     RECORD CONTAINS 200 CHARACTERS.                              CNB11600
+004500 01  WS-JHIST-RECORD.                                             CNB11600
+004600     05  JHIST-EMP-NBR             PIC X(9).                      CNB11600
+004700     05  JHIST-EFF-DATE-TIME       PIC X(14).                     CNB11600
+004800     05  JHIST-FUNCTION            PIC XX.                        CNB11600
+004900         88  JHIST-REJECT-FUN             VALUE '16'.             CNB11600
+005000     05  JHIST-EMP-NBR-AFFECTED    PIC X(9).                      CNB11600
+005100     05  JHIST-IN-OUT              PIC X.                         CNB11600
+005200     05  JHIST-DIST                PIC X(2).                      CNB11600
+005300     05  JHIST-SDIST               PIC X(2).                      CNB11600
+005400     05  JHIST-CRAFT               PIC X(2).                      CNB11600
+005500     05  JHIST-FUN16-TYPE          PIC X(2).                      CNB11600
+005600     05  JHIST-FUN16-CALL-DATE-TIME                               CNB11600
+005700                                   PIC X(14).                     CNB11600
+005800     05  JHIST-FUN16-RULE-NO       PIC X(4).                      CNB11600
+005900     05  FILLER                    PIC X(139).                    CNB11600
+006000 FD  RPT-FILE                                                     CNB11600
+006100     RECORD CONTAINS 132 CHARACTERS.                              CNB11600
+006200 01  RPT-LINE                      PIC X(132).                    CNB11600
+006300*                                                                 CNB11600
+006400 WORKING-STORAGE SECTION.                                         CNB11600
+006500 01  WS-JHIST-STATUS               PIC XX VALUE SPACES.           CNB11600
+006600     88  WS-JHIST-OK                      VALUE '00'.             CNB11600
+006700 01  WS-RPT-STATUS                 PIC XX VALUE SPACES.           CNB11600
+006700     88  WS-RPT-OK           VALUE '00'.                          CNB11600
+006700 01  WS-ABEND-PARAGRAPH            PIC X(15) VALUE SPACES.        CNB11600
+006700 01  WS-ABEND-STATUS               PIC XX VALUE SPACES.           CNB11600
+006800 01  WS-EOF-SW                     PIC X  VALUE 'N'.              CNB11600
+006900     88  WS-EOF-JHIST                     VALUE 'Y'.              CNB11600
+007000 01  WS-JHIST-COUNT                PIC 9(7) VALUE ZEROS.          CNB11600
+007100 01  WS-REJECT-COUNT               PIC 9(7) VALUE ZEROS.          CNB11600
+007200 01  WS-RJ-CNT                     PIC 9(3) VALUE ZEROS.          CNB11600
+007300 01  WS-RJ-SUB                     PIC 9(3) VALUE ZEROS.          CNB11600
+007400 01  WS-RJ-SUB2                    PIC 9(3) VALUE ZEROS.          CNB11600
+007500 01  WS-RJ-FOUND-SW                PIC X  VALUE 'N'.              CNB11600
+007600     88  WS-RJ-FOUND                      VALUE 'Y'.              CNB11600
+007700 01  WS-RJ-HOLD-DIST               PIC X(2)  VALUE SPACES.        CNB11600
+007800 01  WS-RJ-HOLD-SDIST              PIC X(2)  VALUE SPACES.        CNB11600
+007900 01  WS-RJ-HOLD-CRAFT              PIC X(2)  VALUE SPACES.        CNB11600
+008000 01  WS-RJ-HOLD-COUNT              PIC 9(7) VALUE ZEROS.          CNB11600
+008100 01  WS-REJECT-TABLE.                                             CNB11600
+008200     05  RJ-ENTRY OCCURS 200 TIMES INDEXED BY RJ-IDX.             CNB11600
+008300         10  RJ-DIST               PIC X(2).                      CNB11600
+008400         10  RJ-SDIST              PIC X(2).                      CNB11600
+008500         10  RJ-CRAFT              PIC X(2).                      CNB11600
+008600         10  RJ-REJECT-COUNT       PIC 9(7).                      CNB11600
+008700 01  WS-HDR-LINE.                                                 CNB11600
+008800     05  FILLER                PIC X(28)  VALUE                   CNB11600
+008900         'CNB116 - REJECTED-VACANCY T'.                           CNB11600
+009000     05  FILLER                PIC X(28)  VALUE                   CNB11600
+009100         'REND REPORT                 '.                          CNB11600
+009200     05  FILLER                PIC X(76)  VALUE SPACES.           CNB11600
+009300 01  WS-COL-HDR-LINE.                                             CNB11600
+009400     05  FILLER                PIC X(28)  VALUE                   CNB11600
+009500         'DIST SD CR  REJECT-CNT  PCT-'.                          CNB11600
+009600     05  FILLER                PIC X(8)  VALUE                    CNB11600
+009700         'OF-TOTAL'.                                              CNB11600
+009800     05  FILLER                PIC X(96)  VALUE SPACES.           CNB11600
+009900 01  WS-DETAIL-LINE.                                              CNB11600
+010000     05  FILLER                    PIC X(1)   VALUE SPACES.       CNB11600
+010100     05  DL-DIST                   PIC X(2).                      CNB11600
+010200     05  FILLER                    PIC X(1)   VALUE SPACES.       CNB11600
+010300     05  DL-SDIST                  PIC X(2).                      CNB11600
+010400     05  FILLER                    PIC X(1)   VALUE SPACES.       CNB11600
+010500     05  DL-CRAFT                  PIC X(2).                      CNB11600
+010600     05  FILLER                    PIC X(2)   VALUE SPACES.       CNB11600
+010700     05  DL-REJECT-COUNT           PIC ZZZ,ZZ9.                   CNB11600
+010800     05  FILLER                    PIC X(4)   VALUE SPACES.       CNB11600
+010900     05  DL-PCT-OF-TOTAL           PIC ZZ9.99.                    CNB11600
+011000 01  WS-PCT-OF-TOTAL               PIC 999V99.                    CNB11600
+011100 01  WS-FTR-LINE.                                                 CNB11600
+011200     05  FTR-LABEL1                PIC X(30)  VALUE               CNB11600
+011300         'TOTAL VACANCY REJECTIONS....'.                          CNB11600
+011400     05  FTR-GRAND-COUNT           PIC ZZZ,ZZ9.                   CNB11600
+011500*                                                                 CNB11600
+011600 PROCEDURE DIVISION.                                              CNB11600
+011700 P0000-MAINLINE.                                                  CNB11600
+011800     PERFORM P1000-INITIALIZE                                     CNB11600
+011900     PERFORM P2000-PROCESS-JHIST UNTIL WS-EOF-JHIST               CNB11600
+012000     PERFORM P3000-SORT-TABLE                                     CNB11600
+012100     PERFORM P4000-WRITE-REPORT                                   CNB11600
+012200     PERFORM P9000-TERMINATE                                      CNB11600
+012300     STOP RUN.                                                    CNB11600
+012400*                                                                 CNB11600
+012500 P1000-INITIALIZE.                                                CNB11600
+012600     OPEN INPUT  JHIST-FILE                                       CNB11600
+012600     IF NOT WS-JHIST-OK                                           CNB11600
+012600        MOVE 'P1000-OPEN-JHIS' TO WS-ABEND-PARAGRAPH              CNB11600
+012600        MOVE WS-JHIST-STATUS TO WS-ABEND-STATUS                   CNB11600
+012600        PERFORM P9999-GOT-PROBLEM                                 CNB11600
+012600     END-IF                                                       CNB11600
+012700     OPEN OUTPUT RPT-FILE                                         CNB11600
+012700     IF NOT WS-RPT-OK                                             CNB11600
+012700        MOVE 'P1000-OPEN-RPT' TO WS-ABEND-PARAGRAPH               CNB11600
+012700        MOVE WS-RPT-STATUS TO WS-ABEND-STATUS                     CNB11600
+012700        PERFORM P9999-GOT-PROBLEM                                 CNB11600
+012700     END-IF                                                       CNB11600
+012800     PERFORM P2010-READ-JHIST.                                    CNB11600
+012900*                                                                 CNB11600
+013000 P2000-PROCESS-JHIST.                                             CNB11600
+013100     IF JHIST-REJECT-FUN                                          CNB11600
+013200        PERFORM P2100-ACCUM-REJECTION                             CNB11600
+013300     END-IF                                                       CNB11600
+013400     PERFORM P2010-READ-JHIST.                                    CNB11600
+013500*                                                                 CNB11600
+013600 P2010-READ-JHIST.                                                CNB11600
+013700     READ JHIST-FILE INTO WS-JHIST-RECORD                         CNB11600
+013800          AT END                                                  CNB11600
+013900             SET WS-EOF-JHIST TO TRUE                             CNB11600
+014000     END-READ                                                     CNB11600
+014100     IF NOT WS-EOF-JHIST                                          CNB11600
+014200        ADD 1 TO WS-JHIST-COUNT                                   CNB11600
+014300     END-IF.                                                      CNB11600
+014400*                                                                 CNB11600
+014500 P2100-ACCUM-REJECTION.                                           CNB11600
+014600     SET WS-RJ-FOUND-SW       TO 'N'                              CNB11600
+014700     SET RJ-IDX               TO 1                                CNB11600
+014800     PERFORM VARYING WS-RJ-SUB FROM 1 BY 1                        CNB11600
+014900        UNTIL WS-RJ-SUB > WS-RJ-CNT OR WS-RJ-FOUND                CNB11600
+015000        SET RJ-IDX            TO WS-RJ-SUB                        CNB11600
+015100        IF RJ-DIST(RJ-IDX)   = JHIST-DIST                         CNB11600
+015200        AND RJ-SDIST(RJ-IDX) = JHIST-SDIST                        CNB11600
+015300        AND RJ-CRAFT(RJ-IDX) = JHIST-CRAFT                        CNB11600
+015400           SET WS-RJ-FOUND-SW TO 'Y'                              CNB11600
+015500        END-IF                                                    CNB11600
+015600     END-PERFORM                                                  CNB11600
+015700     IF NOT WS-RJ-FOUND                                           CNB11600
+015800        ADD 1 TO WS-RJ-CNT                                        CNB11600
+015900        SET RJ-IDX            TO WS-RJ-CNT                        CNB11600
+016000        MOVE JHIST-DIST        TO RJ-DIST(RJ-IDX)                 CNB11600
+016100        MOVE JHIST-SDIST       TO RJ-SDIST(RJ-IDX)                CNB11600
+016200        MOVE JHIST-CRAFT       TO RJ-CRAFT(RJ-IDX)                CNB11600
+016300        MOVE ZEROS             TO RJ-REJECT-COUNT(RJ-IDX)         CNB11600
+016400     END-IF                                                       CNB11600
+016500     ADD 1 TO RJ-REJECT-COUNT(RJ-IDX)                             CNB11600
+016600     ADD 1 TO WS-REJECT-COUNT.                                    CNB11600
+016700*                                                                 CNB11600
+016800 P3000-SORT-TABLE.                                                CNB11600
+016900*    BUBBLE SORT THE TABLE BY DESCENDING REJECTION COUNT (NO      CNB11600
+017000*    SORT VERB IS USED ANYWHERE IN THIS SHOP'S BATCH SUITE --     CNB11600
+017100*    THE TABLE IS SMALL ENOUGH FOR AN IN-MEMORY SWAP-PASS).       CNB11600
+017200     IF WS-RJ-CNT > 1                                             CNB11600
+017300        PERFORM VARYING WS-RJ-SUB FROM 1 BY 1                     CNB11600
+017400           UNTIL WS-RJ-SUB > WS-RJ-CNT - 1                        CNB11600
+017500           PERFORM P3100-SORT-PASS                                CNB11600
+017600        END-PERFORM                                               CNB11600
+017700     END-IF.                                                      CNB11600
+017800*                                                                 CNB11600
+017900 P3100-SORT-PASS.                                                 CNB11600
+018000     PERFORM VARYING WS-RJ-SUB2 FROM 1 BY 1                       CNB11600
+018100        UNTIL WS-RJ-SUB2 > WS-RJ-CNT - WS-RJ-SUB                  CNB11600
+018200        IF RJ-REJECT-COUNT(WS-RJ-SUB2) <                          CNB11600
+018300           RJ-REJECT-COUNT(WS-RJ-SUB2 + 1)                        CNB11600
+018400           MOVE RJ-DIST(WS-RJ-SUB2)     TO WS-RJ-HOLD-DIST        CNB11600
+018500           MOVE RJ-SDIST(WS-RJ-SUB2)    TO WS-RJ-HOLD-SDIST       CNB11600
+018600           MOVE RJ-CRAFT(WS-RJ-SUB2)    TO WS-RJ-HOLD-CRAFT       CNB11600
+018700           MOVE RJ-REJECT-COUNT(WS-RJ-SUB2)                       CNB11600
+018800                               TO WS-RJ-HOLD-COUNT                CNB11600
+018900           MOVE RJ-DIST(WS-RJ-SUB2 + 1) TO RJ-DIST(WS-RJ-SUB2)    CNB11600
+019000           MOVE RJ-SDIST(WS-RJ-SUB2 + 1) TO RJ-SDIST(WS-RJ-SUB2)  CNB11600
+019100           MOVE RJ-CRAFT(WS-RJ-SUB2 + 1) TO RJ-CRAFT(WS-RJ-SUB2)  CNB11600
+019200           MOVE RJ-REJECT-COUNT(WS-RJ-SUB2 + 1)                   CNB11600
+019300                       TO RJ-REJECT-COUNT(WS-RJ-SUB2)             CNB11600
+019400           MOVE WS-RJ-HOLD-DIST                                   CNB11600
+019500                       TO RJ-DIST(WS-RJ-SUB2 + 1)                 CNB11600
+019600           MOVE WS-RJ-HOLD-SDIST                                  CNB11600
+019700                       TO RJ-SDIST(WS-RJ-SUB2 + 1)                CNB11600
+019800           MOVE WS-RJ-HOLD-CRAFT                                  CNB11600
+019900                       TO RJ-CRAFT(WS-RJ-SUB2 + 1)                CNB11600
+020000           MOVE WS-RJ-HOLD-COUNT                                  CNB11600
+020100                       TO RJ-REJECT-COUNT(WS-RJ-SUB2 + 1)         CNB11600
+020200        END-IF                                                    CNB11600
+020300     END-PERFORM.                                                 CNB11600
+020400*                                                                 CNB11600
+020500 P4000-WRITE-REPORT.                                              CNB11600
+020600     WRITE RPT-LINE FROM WS-HDR-LINE                              CNB11600
+020700     WRITE RPT-LINE FROM WS-COL-HDR-LINE                          CNB11600
+020800     PERFORM VARYING WS-RJ-SUB FROM 1 BY 1                        CNB11600
+020900        UNTIL WS-RJ-SUB > WS-RJ-CNT                               CNB11600
+021000        SET RJ-IDX            TO WS-RJ-SUB                        CNB11600
+021100        PERFORM P4100-WRITE-REJECT-DETAIL                         CNB11600
+021200     END-PERFORM.                                                 CNB11600
+021300*                                                                 CNB11600
+021400 P4100-WRITE-REJECT-DETAIL.                                       CNB11600
+021500     MOVE SPACES                  TO WS-DETAIL-LINE               CNB11600
+021600     MOVE RJ-DIST(RJ-IDX)          TO DL-DIST                     CNB11600
+021700     MOVE RJ-SDIST(RJ-IDX)         TO DL-SDIST                    CNB11600
+021800     MOVE RJ-CRAFT(RJ-IDX)         TO DL-CRAFT                    CNB11600
+021900     MOVE RJ-REJECT-COUNT(RJ-IDX)  TO DL-REJECT-COUNT             CNB11600
+022000     MOVE ZEROS                    TO WS-PCT-OF-TOTAL             CNB11600
+022100     IF WS-REJECT-COUNT > ZEROS                                   CNB11600
+022200        COMPUTE WS-PCT-OF-TOTAL ROUNDED =                         CNB11600
+022300           (RJ-REJECT-COUNT(RJ-IDX) * 100) / WS-REJECT-COUNT      CNB11600
+022400     END-IF                                                       CNB11600
+022500     MOVE WS-PCT-OF-TOTAL          TO DL-PCT-OF-TOTAL             CNB11600
+022600     WRITE RPT-LINE FROM WS-DETAIL-LINE.                          CNB11600
+022700*                                                                 CNB11600
+022800 P9000-TERMINATE.                                                 CNB11600
+022900     MOVE WS-REJECT-COUNT          TO FTR-GRAND-COUNT             CNB11600
+023000     WRITE RPT-LINE FROM WS-FTR-LINE                              CNB11600
+023100     CLOSE JHIST-FILE                                             CNB11600
+023200     CLOSE RPT-FILE.                                              CNB11600
+023200*                                                                 CNB11600
+023200 P9999-GOT-PROBLEM.                                               CNB11600
+023200     DISPLAY 'CNB116 ABEND IN ' WS-ABEND-PARAGRAPH                CNB11600
+023200              ' FILE STATUS = ' WS-ABEND-STATUS                   CNB11600
+023200     MOVE 16 TO RETURN-CODE                                       CNB11600
+023200     STOP RUN.                                                    CNB11600
