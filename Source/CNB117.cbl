@@ -0,0 +1,207 @@
+000100 IDENTIFICATION DIVISION.                                         CNB11700
+000200 PROGRAM-ID. CNB117.                                              CNB11700
+000300*AUTHOR.     JMC.                                                 CNB11700
+000400*DATE-WRITTEN. 08/09/26.                                          CNB11700
+000500*REMARKS.                                                         CNB11700
+000600*    "NOTIFIED BUT NOT YET MARKED UP" AGING REPORT.  WSMSTR SETS  CNB11700
+000700*    MSTR-NOTIFIED-DATE-TIME/MSTR-NOTIFIED-ASSIGNMENT WHEN AN     CNB11700
+000800*    EMPLOYEE IS NOTIFIED OF A CALL, BUT IF THE MARKUP NEVER      CNB11700
+000900*    FOLLOWS (A HUNG PROCESS, OR THE CLERK FORGETS TO COMPLETE    CNB11700
+001000*    THE TRANSACTION) THE NOTIFIED TIMESTAMP JUST SITS THERE      CNB11700
+001100*    WITH NO ALERT.  THIS REPORT READS A SEQUENTIAL EXTRACT OF    CNB11700
+001200*    EVERY EMPLOYEE STILL CARRYING A NOTIFIED TIMESTAMP WITH NO   CNB11700
+001300*    MARKUP SINCE, ONE RECORD PER EMPLOYEE, CARRYING HOW MANY     CNB11700
+001400*    MINUTES HAVE ELAPSED SINCE NOTIFICATION AS OF THE EXTRACT    CNB11700
+001500*    RUN, AND LISTS AN EXCEPTION FOR EVERY EMPLOYEE WHOSE AGE     CNB11700
+001600*    HAS REACHED OR EXCEEDED A THRESHOLD SUPPLIED ON A SINGLE     CNB11700
+001700*    PARM CARD -- THE SAME SINGLE-PARM-CARD CONVENTION CNB104/    CNB11700
+001800*    CNB105/CNB113 ALREADY USE FOR THEIR OWN RUN PARAMETERS.      CNB11700
+001900*                                                                 CNB11700
+002000*TBD  AS WITH CNB113'S OFF-BOARD-AGING EXTRACT, THE     CNB11700
+002100*ELAPSED-MINUTES FIGURE IS ASSUMED TO BE COMPUTED UPSTREAM, WHEN  CNB11700
+002200*THE EXTRACT IS BUILT, BY THE SAME DATE/TIME ROUTINES THE ONLINE  CNB11700
+002300*PROGRAMS USE -- NONE OF THE CNB1NN BATCH REPORTS LINK TO CICS OR CNB11700
+002400*CALL THE ONLINE DATE ROUTINES, SO NO DATE ARITHMETIC IS DONE     CNB11700
+002500*IN THIS PROGRAM ITSELF.  VERIFY THE REAL WSMSTR-DERIVED EXTRACT  CNB11700
+002600*LAYOUT AND THE AGE CALCULATION BEFORE THIS PROGRAM'S NEXT        CNB11700
+002650*COMPILE.                                                        CNB11700
+002700*                                                                 CNB11700
+002800 ENVIRONMENT DIVISION.                                            CNB11700
+002900 CONFIGURATION SECTION.                                           CNB11700
+003000 SOURCE-COMPUTER.  IBM-370.                                       CNB11700
+003100 OBJECT-COMPUTER.  IBM-370.                                       CNB11700
+003200 INPUT-OUTPUT SECTION.                                            CNB11700
+003300 FILE-CONTROL.                                                    CNB11700
+003400     SELECT PARM-FILE    ASSIGN TO PARMFILE                       CNB11700
+003500            ORGANIZATION  SEQUENTIAL                              CNB11700
+003600            FILE STATUS   WS-PARM-STATUS.                         CNB11700
+003700     SELECT NOTFY-FILE   ASSIGN TO NOTFYSEQ                       CNB11700
+003800            ORGANIZATION  SEQUENTIAL                              CNB11700
+003900            FILE STATUS   WS-NOTFY-STATUS.                        CNB11700
+004000     SELECT RPT-FILE     ASSIGN TO RPTFILE                        CNB11700
+004100            ORGANIZATION  LINE SEQUENTIAL                         CNB11700
+004200            FILE STATUS   WS-RPT-STATUS.                          CNB11700
+004300*                                                                 CNB11700
+004400 DATA DIVISION.                                                   CNB11700
+004500 FILE SECTION.                                                    CNB11700
+004600 FD  PARM-FILE                                                    CNB11700
+004700     RECORD CONTAINS 80 CHARACTERS.                               CNB11700
+004800 01  WS-PARM-RECORD.                                              CNB11700
+004900     05  PARM-AGE-THRESHOLD-MINS   PIC 9(5).                      CNB11700
+005000     05  FILLER                    PIC X(75).                     CNB11700
+005100 FD  NOTFY-FILE                                                   CNB11700
+005200     RECORD CONTAINS 80 CHARACTERS.                               CNB11700
+005300 01  WS-NOTFY-RECORD.                                             CNB11700
+005400     05  NOTFY-EMP-NBR             PIC X(9).                      CNB11700
+005500     05  NOTFY-DIST                PIC X(2).                      CNB11700
+005600     05  NOTFY-SDIST               PIC X(2).                      CNB11700
+005700     05  NOTFY-DATE-TIME           PIC X(10).                     CNB11700
+005800     05  NOTFY-ASGN-TYPE           PIC X(1).                      CNB11700
+005900     05  NOTFY-ASSIGN              PIC X(6).                      CNB11700
+006000     05  NOTFY-AGE-MINS            PIC 9(5).                      CNB11700
+006100     05  FILLER                    PIC X(44).                     CNB11700
+006200 FD  RPT-FILE                                                     CNB11700
+006300     RECORD CONTAINS 132 CHARACTERS.                              CNB11700
+006400 01  RPT-LINE                      PIC X(132).                    CNB11700
+006500*                                                                 CNB11700
+006600 WORKING-STORAGE SECTION.                                         CNB11700
+006700 01  WS-PARM-STATUS                PIC XX VALUE SPACES.           CNB11700
+006700     88  WS-PARM-OK          VALUE '00'.                          CNB11700
+006800 01  WS-NOTFY-STATUS               PIC XX VALUE SPACES.           CNB11700
+006800     88  WS-NOTFY-OK         VALUE '00'.                          CNB11700
+006900 01  WS-RPT-STATUS                 PIC XX VALUE SPACES.           CNB11700
+006900     88  WS-RPT-OK           VALUE '00'.                          CNB11700
+006900 01  WS-ABEND-PARAGRAPH            PIC X(15) VALUE SPACES.        CNB11700
+006900 01  WS-ABEND-STATUS               PIC XX VALUE SPACES.           CNB11700
+007000 01  WS-EOF-SW                     PIC X  VALUE 'N'.              CNB11700
+007100     88  WS-EOF-NOTFY                     VALUE 'Y'.              CNB11700
+007200 01  WS-AGE-THRESHOLD-MINS         PIC 9(5) VALUE ZEROS.          CNB11700
+007300 01  WS-NOTFY-COUNT                PIC 9(7) VALUE ZEROS.          CNB11700
+007400 01  WS-EXCEPTION-COUNT            PIC 9(7) VALUE ZEROS.          CNB11700
+007500 01  WS-EXCEPTION-SW               PIC X  VALUE 'N'.              CNB11700
+007600     88  WS-EXCEPTION                     VALUE 'Y'.              CNB11700
+007700 01  WS-HDR-LINE.                                                 CNB11700
+007800     05  FILLER                PIC X(28)  VALUE                   CNB11700
+007900         'CNB117 - NOTIFIED-NOT-MARKED'.                          CNB11700
+008000     05  FILLER                PIC X(28)  VALUE                   CNB11700
+008100         '-UP AGING REPORT            '.                          CNB11700
+008200     05  FILLER                PIC X(76)  VALUE SPACES.           CNB11700
+008300 01  WS-PARM-LINE.                                                CNB11700
+008400     05  FILLER                PIC X(28)  VALUE                   CNB11700
+008500         'AGE THRESHOLD (MINUTES).... '.                          CNB11700
+008600     05  PL-THRESHOLD          PIC ZZ,ZZ9.                        CNB11700
+008700     05  FILLER                PIC X(71)  VALUE SPACES.           CNB11700
+008800 01  WS-COL-HDR-LINE.                                             CNB11700
+008900     05  FILLER                PIC X(28)  VALUE                   CNB11700
+009000         'EMP-NBR    DI SD NOTIFIED-DT'.                          CNB11700
+009100     05  FILLER                PIC X(28)  VALUE                   CNB11700
+009200         '-TM        AGE-MIN STATUS   '.                          CNB11700
+009300     05  FILLER                PIC X(76)  VALUE SPACES.           CNB11700
+009400 01  WS-DETAIL-LINE.                                              CNB11700
+009500     05  FILLER                    PIC X(1)   VALUE SPACES.       CNB11700
+009600     05  DL-EMP-NBR                PIC X(9).                      CNB11700
+009700     05  FILLER                    PIC X(2)   VALUE SPACES.       CNB11700
+009800     05  DL-DIST                   PIC X(2).                      CNB11700
+009900     05  FILLER                    PIC X(1)   VALUE SPACES.       CNB11700
+010000     05  DL-SDIST                  PIC X(2).                      CNB11700
+010100     05  FILLER                    PIC X(1)   VALUE SPACES.       CNB11700
+010200     05  DL-NOTFY-DATE-TIME        PIC X(10).                     CNB11700
+010300     05  FILLER                    PIC X(2)   VALUE SPACES.       CNB11700
+010400     05  DL-AGE-MINS               PIC ZZ,ZZ9.                    CNB11700
+010500     05  FILLER                    PIC X(2)   VALUE SPACES.       CNB11700
+010600     05  DL-STATUS                 PIC X(20).                     CNB11700
+010700 01  WS-FTR-LINE.                                                 CNB11700
+010800     05  FILLER                PIC X(30) VALUE                    CNB11700
+010900         'PENDING NOTIFICATIONS READ..'.                          CNB11700
+011000     05  FTR-NOTFY-COUNT           PIC ZZZ,ZZ9.                   CNB11700
+011100 01  WS-FTR-LINE2.                                                CNB11700
+011200     05  FILLER                PIC X(30) VALUE                    CNB11700
+011300         'AGING EXCEPTIONS............'.                          CNB11700
+011400     05  FTR-EXCEPTION-COUNT       PIC ZZZ,ZZ9.                   CNB11700
+011500*                                                                 CNB11700
+011600 PROCEDURE DIVISION.                                              CNB11700
+011700 P0000-MAINLINE.                                                  CNB11700
+011800     PERFORM P1000-INITIALIZE                                     CNB11700
+011900     PERFORM P2000-PROCESS-NOTFY UNTIL WS-EOF-NOTFY                CNB11700
+012000     PERFORM P9000-TERMINATE                                      CNB11700
+012100     STOP RUN.                                                    CNB11700
+012200*                                                                 CNB11700
+012300 P1000-INITIALIZE.                                                CNB11700
+012400     OPEN INPUT  PARM-FILE                                        CNB11700
+012400     IF NOT WS-PARM-OK                                            CNB11700
+012400        MOVE 'P1000-OPEN-PARM' TO WS-ABEND-PARAGRAPH              CNB11700
+012400        MOVE WS-PARM-STATUS TO WS-ABEND-STATUS                    CNB11700
+012400        PERFORM P9999-GOT-PROBLEM                                 CNB11700
+012400     END-IF                                                       CNB11700
+012500     READ PARM-FILE INTO WS-PARM-RECORD                           CNB11700
+012600          AT END                                                  CNB11700
+012700             MOVE SPACES TO WS-PARM-RECORD                        CNB11700
+012800     END-READ                                                     CNB11700
+012900     MOVE PARM-AGE-THRESHOLD-MINS TO WS-AGE-THRESHOLD-MINS        CNB11700
+013000     CLOSE PARM-FILE                                              CNB11700
+013100     OPEN INPUT  NOTFY-FILE                                       CNB11700
+013100     IF NOT WS-NOTFY-OK                                           CNB11700
+013100        MOVE 'P1000-OPEN-NOTF' TO WS-ABEND-PARAGRAPH              CNB11700
+013100        MOVE WS-NOTFY-STATUS TO WS-ABEND-STATUS                   CNB11700
+013100        PERFORM P9999-GOT-PROBLEM                                 CNB11700
+013100     END-IF                                                       CNB11700
+013200     OPEN OUTPUT RPT-FILE                                         CNB11700
+013200     IF NOT WS-RPT-OK                                             CNB11700
+013200        MOVE 'P1000-OPEN-RPT' TO WS-ABEND-PARAGRAPH               CNB11700
+013200        MOVE WS-RPT-STATUS TO WS-ABEND-STATUS                     CNB11700
+013200        PERFORM P9999-GOT-PROBLEM                                 CNB11700
+013200     END-IF                                                       CNB11700
+013300     WRITE RPT-LINE FROM WS-HDR-LINE                              CNB11700
+013400     MOVE WS-AGE-THRESHOLD-MINS   TO PL-THRESHOLD                 CNB11700
+013500     WRITE RPT-LINE FROM WS-PARM-LINE                             CNB11700
+013600     WRITE RPT-LINE FROM WS-COL-HDR-LINE                          CNB11700
+013700     PERFORM P2010-READ-NOTFY.                                    CNB11700
+013800*                                                                 CNB11700
+013900 P2000-PROCESS-NOTFY.                                             CNB11700
+014000     PERFORM P2100-CHECK-AGE                                      CNB11700
+014100     PERFORM P2200-WRITE-DETAIL                                   CNB11700
+014200     PERFORM P2010-READ-NOTFY.                                    CNB11700
+014300*                                                                 CNB11700
+014400 P2010-READ-NOTFY.                                                CNB11700
+014500     READ NOTFY-FILE INTO WS-NOTFY-RECORD                         CNB11700
+014600          AT END                                                  CNB11700
+014700             SET WS-EOF-NOTFY TO TRUE                             CNB11700
+014800     END-READ                                                     CNB11700
+014900     IF NOT WS-EOF-NOTFY                                          CNB11700
+015000        ADD 1 TO WS-NOTFY-COUNT                                   CNB11700
+015100     END-IF.                                                      CNB11700
+015200*                                                                 CNB11700
+015300 P2100-CHECK-AGE.                                                 CNB11700
+015400     SET WS-EXCEPTION-SW           TO 'N'                         CNB11700
+015500     IF NOTFY-AGE-MINS NOT < WS-AGE-THRESHOLD-MINS                CNB11700
+015600        SET WS-EXCEPTION-SW        TO 'Y'                         CNB11700
+015700        ADD 1                      TO WS-EXCEPTION-COUNT          CNB11700
+015800     END-IF.                                                      CNB11700
+015900*                                                                 CNB11700
+016000 P2200-WRITE-DETAIL.                                              CNB11700
+016100     MOVE SPACES                   TO WS-DETAIL-LINE              CNB11700
+016200     MOVE NOTFY-EMP-NBR            TO DL-EMP-NBR                  CNB11700
+016300     MOVE NOTFY-DIST               TO DL-DIST                     CNB11700
+016400     MOVE NOTFY-SDIST              TO DL-SDIST                    CNB11700
+016500     MOVE NOTFY-DATE-TIME          TO DL-NOTFY-DATE-TIME          CNB11700
+016600     MOVE NOTFY-AGE-MINS           TO DL-AGE-MINS                 CNB11700
+016700     IF WS-EXCEPTION                                              CNB11700
+016800        MOVE 'AGING EXCEPTION'     TO DL-STATUS                   CNB11700
+016900     ELSE                                                         CNB11700
+017000        MOVE 'OK'                  TO DL-STATUS                   CNB11700
+017100     END-IF                                                       CNB11700
+017200     WRITE RPT-LINE FROM WS-DETAIL-LINE.                          CNB11700
+017300*                                                                 CNB11700
+017400 P9000-TERMINATE.                                                 CNB11700
+017500     MOVE WS-NOTFY-COUNT           TO FTR-NOTFY-COUNT             CNB11700
+017600     MOVE WS-EXCEPTION-COUNT       TO FTR-EXCEPTION-COUNT         CNB11700
+017700     WRITE RPT-LINE FROM WS-FTR-LINE                              CNB11700
+017800     WRITE RPT-LINE FROM WS-FTR-LINE2                             CNB11700
+017900     CLOSE NOTFY-FILE                                             CNB11700
+018000     CLOSE RPT-FILE.                                              CNB11700
+018000*                                                                 CNB11700
+018000 P9999-GOT-PROBLEM.                                               CNB11700
+018000     DISPLAY 'CNB117 ABEND IN ' WS-ABEND-PARAGRAPH                CNB11700
+018000              ' FILE STATUS = ' WS-ABEND-STATUS                   CNB11700
+018000     MOVE 16 TO RETURN-CODE                                       CNB11700
+018000     STOP RUN.                                                    CNB11700
