@@ -0,0 +1,210 @@
+000100 IDENTIFICATION DIVISION.                                         CNB11800
+000200 PROGRAM-ID. CNB118.                                              CNB11800
+000300*AUTHOR.     JMC.                                                 CNB11800
+000400*DATE-WRITTEN. 08/09/26.                                          CNB11800
+000500*REMARKS.                                                         CNB11800
+000600*    EXTENDED-RUN (EMP-XR) DURATION AND EXCEPTION REPORT.  WSMSTR CNB11800
+000700*    CARRIES EMP-EXTENDED-RUN-INFO (EMP-XR-ASGN-TYPE, EMP-XR-     CNB11800
+000800*    ASSIGNMENT, EMP-ON-EXTENDED-RUN) FOR EACH EMPLOYEE AWAY FROM CNB11800
+000900*    THEIR NORMAL ASSIGNMENT ON AN EXTENDED RUN, BUT NOTHING      CNB11800
+001000*    REPORTS ON HOW LONG THEY HAVE BEEN OUT THERE.  THIS REPORT   CNB11800
+001100*    READS A SEQUENTIAL EXTRACT OF EVERY EMPLOYEE CURRENTLY       CNB11800
+001200*    FLAGGED EMP-ON-EXTENDED-RUN, ONE RECORD PER EMPLOYEE,        CNB11800
+001300*    CARRYING HOW MANY DAYS THEY HAVE ALREADY BEEN OUT AS OF THE  CNB11800
+001400*    EXTRACT RUN, AND FLAGS AN EXCEPTION FOR EVERY EMPLOYEE WHOSE CNB11800
+001500*    ELAPSED TIME HAS REACHED OR EXCEEDED A THRESHOLD SUPPLIED ON CNB11800
+001600*    A SINGLE PARM CARD -- THE SAME SINGLE-PARM-CARD CONVENTION   CNB11800
+001700*    CNB104/CNB105/CNB113/CNB117 ALREADY USE FOR THEIR OWN RUN    CNB11800
+001800*    PARAMETERS -- SO CREW PLANNING CAN SCHEDULE A RELIEF BEFORE  CNB11800
+001900*    SOMEONE COMPLAINS.                                           CNB11800
+002000*                                                                 CNB11800
+002100*TBD  EMP-EXTENDED-RUN-INFO ON THE REAL WSMSTR CARRIES  CNB11800
+002200*NO DATE FIELD FOR WHEN THE EXTENDED RUN BEGAN -- EMP-XR-         CNB11800
+002300*ASSIGNMENT IS AN ASSIGNMENT IDENTIFIER, NOT A DATE.  AS WITH     CNB11800
+002400*CNB113/CNB117, THE ELAPSED-DAYS FIGURE BELOW IS ASSUMED TO BE    CNB11800
+002500*COMPUTED UPSTREAM WHEN THE EXTRACT IS BUILT (PRESUMABLY FROM A   CNB11800
+002600*JOB-HISTORY RECORD MARKING WHEN THE EMPLOYEE WENT ON THE RUN).   CNB11800
+002700*VERIFY THE REAL EXTRACT SOURCE AND ITS AGE CALCULATION BEFORE    CNB11800
+002800*THIS PROGRAM'S NEXT COMPILE.                                     CNB11800
+002900*                                                                 CNB11800
+003000 ENVIRONMENT DIVISION.                                            CNB11800
+003100 CONFIGURATION SECTION.                                           CNB11800
+003200 SOURCE-COMPUTER.  IBM-370.                                       CNB11800
+003300 OBJECT-COMPUTER.  IBM-370.                                       CNB11800
+003400 INPUT-OUTPUT SECTION.                                            CNB11800
+003500 FILE-CONTROL.                                                    CNB11800
+003600     SELECT PARM-FILE    ASSIGN TO PARMFILE                       CNB11800
+003700            ORGANIZATION  SEQUENTIAL                              CNB11800
+003800            FILE STATUS   WS-PARM-STATUS.                         CNB11800
+003900     SELECT XR-FILE      ASSIGN TO XRSEQ                          CNB11800
+004000            ORGANIZATION  SEQUENTIAL                              CNB11800
+004100            FILE STATUS   WS-XR-STATUS.                           CNB11800
+004200     SELECT RPT-FILE     ASSIGN TO RPTFILE                        CNB11800
+004300            ORGANIZATION  LINE SEQUENTIAL                         CNB11800
+004400            FILE STATUS   WS-RPT-STATUS.                          CNB11800
+004500*                                                                 CNB11800
+004600 DATA DIVISION.                                                   CNB11800
+004700 FILE SECTION.                                                    CNB11800
+004800 FD  PARM-FILE                                                    CNB11800
+004900     RECORD CONTAINS 80 CHARACTERS.                               CNB11800
+005000 01  WS-PARM-RECORD.                                              CNB11800
+005100     05  PARM-AGE-THRESHOLD-DAYS   PIC 9(3).                      CNB11800
+005200     05  FILLER                    PIC X(77).                     CNB11800
+005300 FD  XR-FILE                                                      CNB11800
+005400     RECORD CONTAINS 80 CHARACTERS.                               CNB11800
+005500 01  WS-XR-RECORD.                                                CNB11800
+005600     05  XR-EMP-NBR                PIC X(9).                      CNB11800
+005700     05  XR-DIST                   PIC X(2).                      CNB11800
+005800     05  XR-SDIST                  PIC X(2).                      CNB11800
+005900     05  XR-ASGN-TYPE              PIC X(1).                      CNB11800
+006000     05  XR-ASSIGNMENT             PIC X(12).                     CNB11800
+006100     05  XR-AGE-DAYS               PIC 9(3).                      CNB11800
+006200     05  FILLER                    PIC X(51).                     CNB11800
+006300 FD  RPT-FILE                                                     CNB11800
+006400     RECORD CONTAINS 132 CHARACTERS.                              CNB11800
+006500 01  RPT-LINE                      PIC X(132).                    CNB11800
+006600*                                                                 CNB11800
+006700 WORKING-STORAGE SECTION.                                         CNB11800
+006800 01  WS-PARM-STATUS                PIC XX VALUE SPACES.           CNB11800
+006800     88  WS-PARM-OK          VALUE '00'.                          CNB11800
+006900 01  WS-XR-STATUS                  PIC XX VALUE SPACES.           CNB11800
+006900     88  WS-XR-OK            VALUE '00'.                          CNB11800
+007000 01  WS-RPT-STATUS                 PIC XX VALUE SPACES.           CNB11800
+007000     88  WS-RPT-OK           VALUE '00'.                          CNB11800
+007000 01  WS-ABEND-PARAGRAPH            PIC X(15) VALUE SPACES.        CNB11800
+007000 01  WS-ABEND-STATUS               PIC XX VALUE SPACES.           CNB11800
+007100 01  WS-EOF-SW                     PIC X  VALUE 'N'.              CNB11800
+007200     88  WS-EOF-XR                        VALUE 'Y'.              CNB11800
+007300 01  WS-AGE-THRESHOLD-DAYS         PIC 9(3) VALUE ZEROS.          CNB11800
+007400 01  WS-XR-COUNT                   PIC 9(7) VALUE ZEROS.          CNB11800
+007500 01  WS-EXCEPTION-COUNT            PIC 9(7) VALUE ZEROS.          CNB11800
+007600 01  WS-EXCEPTION-SW               PIC X  VALUE 'N'.              CNB11800
+007700     88  WS-EXCEPTION                     VALUE 'Y'.              CNB11800
+007800 01  WS-HDR-LINE.                                                 CNB11800
+007900     05  FILLER                PIC X(28)  VALUE                   CNB11800
+008000         'CNB118 - EXTENDED-RUN DURATI'.                          CNB11800
+008100     05  FILLER                PIC X(28)  VALUE                   CNB11800
+008200         'ON EXCEPTION REPORT         '.                          CNB11800
+008300     05  FILLER                PIC X(76)  VALUE SPACES.           CNB11800
+008400 01  WS-PARM-LINE.                                                CNB11800
+008500     05  FILLER                PIC X(28)  VALUE                   CNB11800
+008600         'AGE THRESHOLD (DAYS)....... '.                          CNB11800
+008700     05  PL-THRESHOLD          PIC ZZ9.                           CNB11800
+008800     05  FILLER                PIC X(73)  VALUE SPACES.           CNB11800
+008900 01  WS-COL-HDR-LINE.                                             CNB11800
+009000     05  FILLER                PIC X(28)  VALUE                   CNB11800
+009100         'EMP-NBR    DI SD TY ASSIGNME'.                          CNB11800
+009200     05  FILLER                PIC X(28)  VALUE                   CNB11800
+009300         'NT      AGE-DAYS STATUS     '.                          CNB11800
+009400     05  FILLER                PIC X(76)  VALUE SPACES.           CNB11800
+009500 01  WS-DETAIL-LINE.                                              CNB11800
+009600     05  FILLER                    PIC X(1)   VALUE SPACES.       CNB11800
+009700     05  DL-EMP-NBR                PIC X(9).                      CNB11800
+009800     05  FILLER                    PIC X(2)   VALUE SPACES.       CNB11800
+009900     05  DL-DIST                   PIC X(2).                      CNB11800
+010000     05  FILLER                    PIC X(1)   VALUE SPACES.       CNB11800
+010100     05  DL-SDIST                  PIC X(2).                      CNB11800
+010200     05  FILLER                    PIC X(1)   VALUE SPACES.       CNB11800
+010300     05  DL-ASGN-TYPE              PIC X(2).                      CNB11800
+010400     05  FILLER                    PIC X(1)   VALUE SPACES.       CNB11800
+010500     05  DL-ASSIGNMENT             PIC X(12).                     CNB11800
+010600     05  FILLER                    PIC X(2)   VALUE SPACES.       CNB11800
+010700     05  DL-AGE-DAYS               PIC ZZ9.                       CNB11800
+010800     05  FILLER                    PIC X(2)   VALUE SPACES.       CNB11800
+010900     05  DL-STATUS                 PIC X(20).                     CNB11800
+011000 01  WS-FTR-LINE.                                                 CNB11800
+011100     05  FILLER                PIC X(30) VALUE                    CNB11800
+011200         'EMPLOYEES ON EXTENDED RUN...'.                          CNB11800
+011300     05  FTR-XR-COUNT              PIC ZZZ,ZZ9.                   CNB11800
+011400 01  WS-FTR-LINE2.                                                CNB11800
+011500     05  FILLER                PIC X(30) VALUE                    CNB11800
+011600         'DURATION EXCEPTIONS.........'.                          CNB11800
+011700     05  FTR-EXCEPTION-COUNT       PIC ZZZ,ZZ9.                   CNB11800
+011800*                                                                 CNB11800
+011900 PROCEDURE DIVISION.                                              CNB11800
+012000 P0000-MAINLINE.                                                  CNB11800
+012100     PERFORM P1000-INITIALIZE                                     CNB11800
+012200     PERFORM P2000-PROCESS-XR UNTIL WS-EOF-XR                     CNB11800
+012300     PERFORM P9000-TERMINATE                                      CNB11800
+012400     STOP RUN.                                                    CNB11800
+012500*                                                                 CNB11800
+012600 P1000-INITIALIZE.                                                CNB11800
+012700     OPEN INPUT  PARM-FILE                                        CNB11800
+012700     IF NOT WS-PARM-OK                                            CNB11800
+012700        MOVE 'P1000-OPEN-PARM' TO WS-ABEND-PARAGRAPH              CNB11800
+012700        MOVE WS-PARM-STATUS TO WS-ABEND-STATUS                    CNB11800
+012700        PERFORM P9999-GOT-PROBLEM                                 CNB11800
+012700     END-IF                                                       CNB11800
+012800     READ PARM-FILE INTO WS-PARM-RECORD                           CNB11800
+012900          AT END                                                  CNB11800
+013000             MOVE SPACES TO WS-PARM-RECORD                        CNB11800
+013100     END-READ                                                     CNB11800
+013200     MOVE PARM-AGE-THRESHOLD-DAYS TO WS-AGE-THRESHOLD-DAYS        CNB11800
+013300     CLOSE PARM-FILE                                              CNB11800
+013400     OPEN INPUT  XR-FILE                                          CNB11800
+013400     IF NOT WS-XR-OK                                              CNB11800
+013400        MOVE 'P1000-OPEN-XR' TO WS-ABEND-PARAGRAPH                CNB11800
+013400        MOVE WS-XR-STATUS TO WS-ABEND-STATUS                      CNB11800
+013400        PERFORM P9999-GOT-PROBLEM                                 CNB11800
+013400     END-IF                                                       CNB11800
+013500     OPEN OUTPUT RPT-FILE                                         CNB11800
+013500     IF NOT WS-RPT-OK                                             CNB11800
+013500        MOVE 'P1000-OPEN-RPT' TO WS-ABEND-PARAGRAPH               CNB11800
+013500        MOVE WS-RPT-STATUS TO WS-ABEND-STATUS                     CNB11800
+013500        PERFORM P9999-GOT-PROBLEM                                 CNB11800
+013500     END-IF                                                       CNB11800
+013600     WRITE RPT-LINE FROM WS-HDR-LINE                              CNB11800
+013700     MOVE WS-AGE-THRESHOLD-DAYS   TO PL-THRESHOLD                 CNB11800
+013800     WRITE RPT-LINE FROM WS-PARM-LINE                             CNB11800
+013900     WRITE RPT-LINE FROM WS-COL-HDR-LINE                          CNB11800
+014000     PERFORM P2010-READ-XR.                                       CNB11800
+014100*                                                                 CNB11800
+014200 P2000-PROCESS-XR.                                                CNB11800
+014300     PERFORM P2100-CHECK-AGE                                      CNB11800
+014400     PERFORM P2200-WRITE-DETAIL                                   CNB11800
+014500     PERFORM P2010-READ-XR.                                       CNB11800
+014600*                                                                 CNB11800
+014700 P2010-READ-XR.                                                   CNB11800
+014800     READ XR-FILE INTO WS-XR-RECORD                               CNB11800
+014900          AT END                                                  CNB11800
+015000             SET WS-EOF-XR TO TRUE                                CNB11800
+015100     END-READ                                                     CNB11800
+015200     IF NOT WS-EOF-XR                                             CNB11800
+015300        ADD 1 TO WS-XR-COUNT                                      CNB11800
+015400     END-IF.                                                      CNB11800
+015500*                                                                 CNB11800
+015600 P2100-CHECK-AGE.                                                 CNB11800
+015700     SET WS-EXCEPTION-SW           TO 'N'                         CNB11800
+015800     IF XR-AGE-DAYS NOT < WS-AGE-THRESHOLD-DAYS                   CNB11800
+015900        SET WS-EXCEPTION-SW        TO 'Y'                         CNB11800
+016000        ADD 1                      TO WS-EXCEPTION-COUNT          CNB11800
+016100     END-IF.                                                      CNB11800
+016200*                                                                 CNB11800
+016300 P2200-WRITE-DETAIL.                                              CNB11800
+016400     MOVE SPACES                   TO WS-DETAIL-LINE              CNB11800
+016500     MOVE XR-EMP-NBR               TO DL-EMP-NBR                  CNB11800
+016600     MOVE XR-DIST                  TO DL-DIST                     CNB11800
+016700     MOVE XR-SDIST                 TO DL-SDIST                    CNB11800
+016800     MOVE XR-ASGN-TYPE             TO DL-ASGN-TYPE                CNB11800
+016900     MOVE XR-ASSIGNMENT            TO DL-ASSIGNMENT               CNB11800
+017000     MOVE XR-AGE-DAYS              TO DL-AGE-DAYS                 CNB11800
+017100     IF WS-EXCEPTION                                              CNB11800
+017200        MOVE 'DURATION EXCEPTION'  TO DL-STATUS                   CNB11800
+017300     ELSE                                                         CNB11800
+017400        MOVE 'OK'                  TO DL-STATUS                   CNB11800
+017500     END-IF                                                       CNB11800
+017600     WRITE RPT-LINE FROM WS-DETAIL-LINE.                          CNB11800
+017700*                                                                 CNB11800
+017800 P9000-TERMINATE.                                                 CNB11800
+017900     MOVE WS-XR-COUNT              TO FTR-XR-COUNT                CNB11800
+018000     MOVE WS-EXCEPTION-COUNT       TO FTR-EXCEPTION-COUNT         CNB11800
+018100     WRITE RPT-LINE FROM WS-FTR-LINE                              CNB11800
+018200     WRITE RPT-LINE FROM WS-FTR-LINE2                             CNB11800
+018300     CLOSE XR-FILE                                                CNB11800
+018400     CLOSE RPT-FILE.                                              CNB11800
+018400*                                                                 CNB11800
+018400 P9999-GOT-PROBLEM.                                               CNB11800
+018400     DISPLAY 'CNB118 ABEND IN ' WS-ABEND-PARAGRAPH                CNB11800
+018400              ' FILE STATUS = ' WS-ABEND-STATUS                   CNB11800
+018400     MOVE 16 TO RETURN-CODE                                       CNB11800
+018400     STOP RUN.                                                    CNB11800
