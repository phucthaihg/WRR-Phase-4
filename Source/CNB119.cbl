@@ -0,0 +1,343 @@
+000100 IDENTIFICATION DIVISION.                                         CNB11900
+000200 PROGRAM-ID. CNB119.                                              CNB11900
+000300*AUTHOR.     JMC.                                                 CNB11900
+000400*DATE-WRITTEN. 08/09/26.                                          CNB11900
+000500*REMARKS.                                                         CNB11900
+000600*    END-OF-SHIFT HANDOFF SUMMARY REPORT.  CONSOLIDATES THE       CNB11900
+000700*    "STATE OF THE BOARD" THE OUTGOING SHIFT WOULD OTHERWISE      CNB11900
+000800*    HAVE TO NARRATE FROM FOUR SEPARATE SCREENS -- EXTRABOARD     CNB11900
+000900*    HEADCOUNT PER CRAFT (CNB06), POOL STATUS (CNP779), PENDING   CNB11900
+001000*    REPOSITIONS (CNP06), AND OPEN VACANCIES/DCANS -- ONTO ONE    CNB11900
+001100*    PRINTED HANDOFF SHEET.                                       CNB11900
+001200*                                                                 CNB11900
+001300*TBD  AS WITH THE OTHER CNB1NN EXTRACT-DRIVEN REPORTS   CNB11900
+001400*IN THIS SUITE, THIS PROGRAM DOES NOT READ THE LIVE CNP06/CNP779/ CNB11900
+001500*CNP12 VSAM FILES DIRECTLY -- IT READS FOUR SEQUENTIAL EXTRACTS,  CNB11900
+001600*ONE PER SOURCE SCREEN'S DATA (XB HEADCOUNT, POOL STATUS,         CNB11900
+001700*PENDING REPOSITIONS, OPEN VACANCY/DCAN), THAT ARE ASSUMED BUILT  CNB11900
+001800*BY AN EARLIER STEP IN THE SHIFT-CHANGE JOB STREAM.  VERIFY THE   CNB11900
+001900*REAL EXTRACT SOURCES BEFORE THIS PROGRAM'S NEXT COMPILE.         CNB11900
+002000*                                                                 CNB11900
+002100 ENVIRONMENT DIVISION.                                            CNB11900
+002200 CONFIGURATION SECTION.                                           CNB11900
+002300 SOURCE-COMPUTER.  IBM-370.                                       CNB11900
+002400 OBJECT-COMPUTER.  IBM-370.                                       CNB11900
+002500 INPUT-OUTPUT SECTION.                                            CNB11900
+002600 FILE-CONTROL.                                                    CNB11900
+002700     SELECT PARM-FILE    ASSIGN TO PARMFILE                       CNB11900
+002800            ORGANIZATION  SEQUENTIAL                              CNB11900
+002900            FILE STATUS   WS-PARM-STATUS.                         CNB11900
+003000     SELECT XB-FILE      ASSIGN TO XBSEQ                          CNB11900
+003100            ORGANIZATION  SEQUENTIAL                              CNB11900
+003200            FILE STATUS   WS-XB-STATUS.                           CNB11900
+003300     SELECT POOL-FILE    ASSIGN TO POOLSEQ                        CNB11900
+003400            ORGANIZATION  SEQUENTIAL                              CNB11900
+003500            FILE STATUS   WS-POOL-STATUS.                         CNB11900
+003600     SELECT REPO-FILE    ASSIGN TO REPOSEQ                        CNB11900
+003700            ORGANIZATION  SEQUENTIAL                              CNB11900
+003800            FILE STATUS   WS-REPO-STATUS.                         CNB11900
+003900     SELECT VAC-FILE     ASSIGN TO VACSEQ                         CNB11900
+004000            ORGANIZATION  SEQUENTIAL                              CNB11900
+004100            FILE STATUS   WS-VAC-STATUS.                          CNB11900
+004200     SELECT RPT-FILE     ASSIGN TO RPTFILE                        CNB11900
+004300            ORGANIZATION  LINE SEQUENTIAL                         CNB11900
+004400            FILE STATUS   WS-RPT-STATUS.                          CNB11900
+004500*                                                                 CNB11900
+004600 DATA DIVISION.                                                   CNB11900
+004700 FILE SECTION.                                                    CNB11900
+004800 FD  PARM-FILE                                                    CNB11900
+004900     RECORD CONTAINS 80 CHARACTERS.                               CNB11900
+005000 01  WS-PARM-RECORD.                                              CNB11900
+005100     05  PARM-DIST                 PIC X(02).                     CNB11900
+005200     05  PARM-SUB-DIST             PIC X(02).                     CNB11900
+005300     05  FILLER                    PIC X(76).                     CNB11900
+005400 FD  XB-FILE                                                      CNB11900
+005500     RECORD CONTAINS 80 CHARACTERS.                               CNB11900
+005600 01  WS-XB-RECORD.                                                CNB11900
+005700     05  XB-DIST                   PIC X(02).                     CNB11900
+005800     05  XB-SDIST                  PIC X(02).                     CNB11900
+005900     05  XB-CRAFT                  PIC X(02).                     CNB11900
+006000     05  XB-HEADCOUNT              PIC 9(05).                     CNB11900
+006100     05  FILLER                    PIC X(69).                     CNB11900
+006200 FD  POOL-FILE                                                    CNB11900
+006300     RECORD CONTAINS 80 CHARACTERS.                               CNB11900
+006400 01  WS-POOL-RECORD.                                              CNB11900
+006500     05  PL-DIST                   PIC X(02).                     CNB11900
+006600     05  PL-SDIST                  PIC X(02).                     CNB11900
+006700     05  PL-POOL-NAME              PIC X(10).                     CNB11900
+006800     05  PL-IN-TOWN-AVAIL          PIC 9(05).                     CNB11900
+006900     05  FILLER                    PIC X(61).                     CNB11900
+007000 FD  REPO-FILE                                                    CNB11900
+007100     RECORD CONTAINS 80 CHARACTERS.                               CNB11900
+007200 01  WS-REPO-RECORD.                                              CNB11900
+007300     05  RP-EMP-NBR                PIC X(09).                     CNB11900
+007400     05  RP-DIST                   PIC X(02).                     CNB11900
+007500     05  RP-SDIST                  PIC X(02).                     CNB11900
+007600     05  RP-EFF-DATE-TIME          PIC X(10).                     CNB11900
+007700     05  FILLER                    PIC X(57).                     CNB11900
+007800 FD  VAC-FILE                                                     CNB11900
+007900     RECORD CONTAINS 80 CHARACTERS.                               CNB11900
+008000 01  WS-VAC-RECORD.                                               CNB11900
+008100     05  VC-TYPE                   PIC X(04).                     CNB11900
+008200     05  VC-DIST                   PIC X(02).                     CNB11900
+008300     05  VC-SDIST                  PIC X(02).                     CNB11900
+008400     05  VC-JOB-OR-EMP             PIC X(12).                     CNB11900
+008500     05  VC-DESCRIPTION            PIC X(20).                     CNB11900
+008600     05  FILLER                    PIC X(42).                     CNB11900
+008700 FD  RPT-FILE                                                     CNB11900
+008800     RECORD CONTAINS 132 CHARACTERS.                              CNB11900
+008900 01  RPT-LINE                      PIC X(132).                    CNB11900
+009000*                                                                 CNB11900
+009100 WORKING-STORAGE SECTION.                                         CNB11900
+009200 01  WS-PARM-STATUS                PIC XX VALUE SPACES.           CNB11900
+009200     88  WS-PARM-OK          VALUE '00'.                          CNB11900
+009300 01  WS-XB-STATUS                  PIC XX VALUE SPACES.           CNB11900
+009300     88  WS-XB-OK            VALUE '00'.                          CNB11900
+009400 01  WS-POOL-STATUS                PIC XX VALUE SPACES.           CNB11900
+009400     88  WS-POOL-OK          VALUE '00'.                          CNB11900
+009500 01  WS-REPO-STATUS                PIC XX VALUE SPACES.           CNB11900
+009500     88  WS-REPO-OK          VALUE '00'.                          CNB11900
+009600 01  WS-VAC-STATUS                 PIC XX VALUE SPACES.           CNB11900
+009600     88  WS-VAC-OK           VALUE '00'.                          CNB11900
+009700 01  WS-RPT-STATUS                 PIC XX VALUE SPACES.           CNB11900
+009700     88  WS-RPT-OK           VALUE '00'.                          CNB11900
+009700 01  WS-ABEND-PARAGRAPH            PIC X(15) VALUE SPACES.        CNB11900
+009700 01  WS-ABEND-STATUS               PIC XX VALUE SPACES.           CNB11900
+009800 01  WS-EOF-SW                     PIC X  VALUE 'N'.              CNB11900
+009900     88  WS-EOF-XB                        VALUE 'Y'.              CNB11900
+010000 01  WS-EOF-SW2                    PIC X  VALUE 'N'.              CNB11900
+010100     88  WS-EOF-POOL                      VALUE 'Y'.              CNB11900
+010200 01  WS-EOF-SW3                    PIC X  VALUE 'N'.              CNB11900
+010300     88  WS-EOF-REPO                      VALUE 'Y'.              CNB11900
+010400 01  WS-EOF-SW4                    PIC X  VALUE 'N'.              CNB11900
+010500     88  WS-EOF-VAC                       VALUE 'Y'.              CNB11900
+010600 01  WS-XB-TOTAL                   PIC 9(07) VALUE ZEROS.         CNB11900
+010700 01  WS-REPO-COUNT                 PIC 9(07) VALUE ZEROS.         CNB11900
+010800 01  WS-VAC-COUNT                  PIC 9(07) VALUE ZEROS.         CNB11900
+010900 01  WS-HDR-LINE.                                                 CNB11900
+011000     05  FILLER                PIC X(28)  VALUE                   CNB11900
+011100         'CNB119 - END-OF-SHIFT HANDOF'.                          CNB11900
+011200     05  FILLER                PIC X(28)  VALUE                   CNB11900
+011300         'F SUMMARY                   '.                          CNB11900
+011400     05  FILLER                PIC X(76)  VALUE SPACES.           CNB11900
+011500 01  WS-SECT1-HDR.                                                CNB11900
+011600     05  FILLER                PIC X(40) VALUE                    CNB11900
+011700         '--- EXTRABOARD HEADCOUNT BY CRAFT ---   '.              CNB11900
+011800 01  WS-XB-LINE.                                                  CNB11900
+011900     05  FILLER                    PIC X(1)   VALUE SPACES.       CNB11900
+012000     05  XL-DIST                   PIC X(2).                      CNB11900
+012100     05  FILLER                    PIC X(1)   VALUE SPACES.       CNB11900
+012200     05  XL-SDIST                  PIC X(2).                      CNB11900
+012300     05  FILLER                    PIC X(1)   VALUE SPACES.       CNB11900
+012400     05  XL-CRAFT                  PIC X(2).                      CNB11900
+012500     05  FILLER                    PIC X(3)   VALUE SPACES.       CNB11900
+012600     05  XL-HEADCOUNT              PIC ZZ,ZZ9.                    CNB11900
+012700 01  WS-SECT2-HDR.                                                CNB11900
+012800     05  FILLER                PIC X(40) VALUE                    CNB11900
+012900         '--- POOL STATUS (IN-TOWN AVAILABLE) --- '.              CNB11900
+013000 01  WS-POOL-LINE.                                                CNB11900
+013100     05  FILLER                    PIC X(1)   VALUE SPACES.       CNB11900
+013200     05  PLL-DIST                  PIC X(2).                      CNB11900
+013300     05  FILLER                    PIC X(1)   VALUE SPACES.       CNB11900
+013400     05  PLL-SDIST                 PIC X(2).                      CNB11900
+013500     05  FILLER                    PIC X(1)   VALUE SPACES.       CNB11900
+013600     05  PLL-POOL-NAME             PIC X(10).                     CNB11900
+013700     05  FILLER                    PIC X(2)   VALUE SPACES.       CNB11900
+013800     05  PLL-AVAIL                 PIC ZZ,ZZ9.                    CNB11900
+013900 01  WS-SECT3-HDR.                                                CNB11900
+014000     05  FILLER                PIC X(40) VALUE                    CNB11900
+014100         '--- PENDING REPOSITIONS --------------- '.              CNB11900
+014200 01  WS-REPO-LINE.                                                CNB11900
+014300     05  FILLER                    PIC X(1)   VALUE SPACES.       CNB11900
+014400     05  RPL-EMP-NBR               PIC X(9).                      CNB11900
+014500     05  FILLER                    PIC X(2)   VALUE SPACES.       CNB11900
+014600     05  RPL-DIST                  PIC X(2).                      CNB11900
+014700     05  FILLER                    PIC X(1)   VALUE SPACES.       CNB11900
+014800     05  RPL-SDIST                 PIC X(2).                      CNB11900
+014900     05  FILLER                    PIC X(2)   VALUE SPACES.       CNB11900
+015000     05  RPL-EFF-DATE-TIME         PIC X(10).                     CNB11900
+015100 01  WS-SECT4-HDR.                                                CNB11900
+015200     05  FILLER                PIC X(40) VALUE                    CNB11900
+015300         '--- OPEN VACANCIES / DCANS ------------ '.              CNB11900
+015400 01  WS-VAC-LINE.                                                 CNB11900
+015500     05  FILLER                    PIC X(1)   VALUE SPACES.       CNB11900
+015600     05  VCL-TYPE                  PIC X(4).                      CNB11900
+015700     05  FILLER                    PIC X(1)   VALUE SPACES.       CNB11900
+015800     05  VCL-DIST                  PIC X(2).                      CNB11900
+015900     05  FILLER                    PIC X(1)   VALUE SPACES.       CNB11900
+016000     05  VCL-SDIST                 PIC X(2).                      CNB11900
+016100     05  FILLER                    PIC X(1)   VALUE SPACES.       CNB11900
+016200     05  VCL-JOB-OR-EMP            PIC X(12).                     CNB11900
+016300     05  FILLER                    PIC X(1)   VALUE SPACES.       CNB11900
+016400     05  VCL-DESCRIPTION           PIC X(20).                     CNB11900
+016500 01  WS-BLANK-LINE                 PIC X(1) VALUE SPACES.         CNB11900
+016600 01  WS-FTR-LINE.                                                 CNB11900
+016700     05  FILLER                PIC X(30) VALUE                    CNB11900
+016800         'TOTAL XB HEADCOUNT..........'.                          CNB11900
+016900     05  FTR-XB-TOTAL              PIC ZZZ,ZZ9.                   CNB11900
+017000 01  WS-FTR-LINE2.                                                CNB11900
+017100     05  FILLER                PIC X(30) VALUE                    CNB11900
+017200         'PENDING REPOSITIONS..........'.                         CNB11900
+017300     05  FTR-REPO-COUNT            PIC ZZZ,ZZ9.                   CNB11900
+017400 01  WS-FTR-LINE3.                                                CNB11900
+017500     05  FILLER                PIC X(30) VALUE                    CNB11900
+017600         'OPEN VACANCIES / DCANS.......'.                         CNB11900
+017700     05  FTR-VAC-COUNT             PIC ZZZ,ZZ9.                   CNB11900
+017800*                                                                 CNB11900
+017900 PROCEDURE DIVISION.                                              CNB11900
+018000 P0000-MAINLINE.                                                  CNB11900
+018100     PERFORM P1000-INITIALIZE                                     CNB11900
+018200     PERFORM P2000-PRINT-XB-SECTION                               CNB11900
+018300     PERFORM P3000-PRINT-POOL-SECTION                             CNB11900
+018400     PERFORM P4000-PRINT-REPO-SECTION                             CNB11900
+018500     PERFORM P5000-PRINT-VAC-SECTION                              CNB11900
+018600     PERFORM P9000-TERMINATE                                      CNB11900
+018700     STOP RUN.                                                    CNB11900
+018800*                                                                 CNB11900
+018900 P1000-INITIALIZE.                                                CNB11900
+019000     OPEN INPUT  PARM-FILE                                        CNB11900
+019000     IF NOT WS-PARM-OK                                            CNB11900
+019000        MOVE 'P1000-OPEN-PARM' TO WS-ABEND-PARAGRAPH              CNB11900
+019000        MOVE WS-PARM-STATUS TO WS-ABEND-STATUS                    CNB11900
+019000        PERFORM P9999-GOT-PROBLEM                                 CNB11900
+019000     END-IF                                                       CNB11900
+019100     READ PARM-FILE INTO WS-PARM-RECORD                           CNB11900
+019200          AT END                                                  CNB11900
+019300             MOVE SPACES TO WS-PARM-RECORD                        CNB11900
+019400     END-READ                                                     CNB11900
+019500     CLOSE PARM-FILE                                              CNB11900
+019600     OPEN INPUT  XB-FILE                                          CNB11900
+019600     IF NOT WS-XB-OK                                              CNB11900
+019600        MOVE 'P1000-OPEN-XB' TO WS-ABEND-PARAGRAPH                CNB11900
+019600        MOVE WS-XB-STATUS TO WS-ABEND-STATUS                      CNB11900
+019600        PERFORM P9999-GOT-PROBLEM                                 CNB11900
+019600     END-IF                                                       CNB11900
+019700     OPEN INPUT  POOL-FILE                                        CNB11900
+019700     IF NOT WS-POOL-OK                                            CNB11900
+019700        MOVE 'P1000-OPEN-POOL' TO WS-ABEND-PARAGRAPH              CNB11900
+019700        MOVE WS-POOL-STATUS TO WS-ABEND-STATUS                    CNB11900
+019700        PERFORM P9999-GOT-PROBLEM                                 CNB11900
+019700     END-IF                                                       CNB11900
+019800     OPEN INPUT  REPO-FILE                                        CNB11900
+019800     IF NOT WS-REPO-OK                                            CNB11900
+019800        MOVE 'P1000-OPEN-REPO' TO WS-ABEND-PARAGRAPH              CNB11900
+019800        MOVE WS-REPO-STATUS TO WS-ABEND-STATUS                    CNB11900
+019800        PERFORM P9999-GOT-PROBLEM                                 CNB11900
+019800     END-IF                                                       CNB11900
+019900     OPEN INPUT  VAC-FILE                                         CNB11900
+019900     IF NOT WS-VAC-OK                                             CNB11900
+019900        MOVE 'P1000-OPEN-VAC' TO WS-ABEND-PARAGRAPH               CNB11900
+019900        MOVE WS-VAC-STATUS TO WS-ABEND-STATUS                     CNB11900
+019900        PERFORM P9999-GOT-PROBLEM                                 CNB11900
+019900     END-IF                                                       CNB11900
+020000     OPEN OUTPUT RPT-FILE                                         CNB11900
+020000     IF NOT WS-RPT-OK                                             CNB11900
+020000        MOVE 'P1000-OPEN-RPT' TO WS-ABEND-PARAGRAPH               CNB11900
+020000        MOVE WS-RPT-STATUS TO WS-ABEND-STATUS                     CNB11900
+020000        PERFORM P9999-GOT-PROBLEM                                 CNB11900
+020000     END-IF                                                       CNB11900
+020100     WRITE RPT-LINE FROM WS-HDR-LINE.                             CNB11900
+020200*                                                                 CNB11900
+020300 P2000-PRINT-XB-SECTION.                                          CNB11900
+020400     WRITE RPT-LINE FROM WS-BLANK-LINE                            CNB11900
+020500     WRITE RPT-LINE FROM WS-SECT1-HDR                             CNB11900
+020600     PERFORM P2010-READ-XB                                        CNB11900
+020700     PERFORM P2100-WRITE-XB-DETAIL UNTIL WS-EOF-XB.               CNB11900
+020800*                                                                 CNB11900
+020900 P2010-READ-XB.                                                   CNB11900
+021000     READ XB-FILE INTO WS-XB-RECORD                               CNB11900
+021100          AT END                                                  CNB11900
+021200             SET WS-EOF-XB TO TRUE                                CNB11900
+021300     END-READ.                                                    CNB11900
+021400*                                                                 CNB11900
+021500 P2100-WRITE-XB-DETAIL.                                           CNB11900
+021600     MOVE XB-DIST                  TO XL-DIST                     CNB11900
+021700     MOVE XB-SDIST                 TO XL-SDIST                    CNB11900
+021800     MOVE XB-CRAFT                 TO XL-CRAFT                    CNB11900
+021900     MOVE XB-HEADCOUNT             TO XL-HEADCOUNT                CNB11900
+022000     ADD XB-HEADCOUNT              TO WS-XB-TOTAL                 CNB11900
+022100     WRITE RPT-LINE FROM WS-XB-LINE                               CNB11900
+022200     PERFORM P2010-READ-XB.                                       CNB11900
+022300*                                                                 CNB11900
+022400 P3000-PRINT-POOL-SECTION.                                        CNB11900
+022500     WRITE RPT-LINE FROM WS-BLANK-LINE                            CNB11900
+022600     WRITE RPT-LINE FROM WS-SECT2-HDR                             CNB11900
+022700     PERFORM P3010-READ-POOL                                      CNB11900
+022800     PERFORM P3100-WRITE-POOL-DETAIL UNTIL WS-EOF-POOL.           CNB11900
+022900*                                                                 CNB11900
+023000 P3010-READ-POOL.                                                 CNB11900
+023100     READ POOL-FILE INTO WS-POOL-RECORD                           CNB11900
+023200          AT END                                                  CNB11900
+023300             SET WS-EOF-POOL TO TRUE                              CNB11900
+023400     END-READ.                                                    CNB11900
+023500*                                                                 CNB11900
+023600 P3100-WRITE-POOL-DETAIL.                                         CNB11900
+023700     MOVE PL-DIST                  TO PLL-DIST                    CNB11900
+023800     MOVE PL-SDIST                 TO PLL-SDIST                   CNB11900
+023900     MOVE PL-POOL-NAME             TO PLL-POOL-NAME               CNB11900
+024000     MOVE PL-IN-TOWN-AVAIL         TO PLL-AVAIL                   CNB11900
+024100     WRITE RPT-LINE FROM WS-POOL-LINE                             CNB11900
+024200     PERFORM P3010-READ-POOL.                                     CNB11900
+024300*                                                                 CNB11900
+024400 P4000-PRINT-REPO-SECTION.                                        CNB11900
+024500     WRITE RPT-LINE FROM WS-BLANK-LINE                            CNB11900
+024600     WRITE RPT-LINE FROM WS-SECT3-HDR                             CNB11900
+024700     PERFORM P4010-READ-REPO                                      CNB11900
+024800     PERFORM P4100-WRITE-REPO-DETAIL UNTIL WS-EOF-REPO.           CNB11900
+024900*                                                                 CNB11900
+025000 P4010-READ-REPO.                                                 CNB11900
+025100     READ REPO-FILE INTO WS-REPO-RECORD                           CNB11900
+025200          AT END                                                  CNB11900
+025300             SET WS-EOF-REPO TO TRUE                              CNB11900
+025400     END-READ.                                                    CNB11900
+025500*                                                                 CNB11900
+025600 P4100-WRITE-REPO-DETAIL.                                         CNB11900
+025700     MOVE RP-EMP-NBR               TO RPL-EMP-NBR                 CNB11900
+025800     MOVE RP-DIST                  TO RPL-DIST                    CNB11900
+025900     MOVE RP-SDIST                 TO RPL-SDIST                   CNB11900
+026000     MOVE RP-EFF-DATE-TIME         TO RPL-EFF-DATE-TIME           CNB11900
+026100     ADD 1                         TO WS-REPO-COUNT               CNB11900
+026200     WRITE RPT-LINE FROM WS-REPO-LINE                             CNB11900
+026300     PERFORM P4010-READ-REPO.                                     CNB11900
+026400*                                                                 CNB11900
+026500 P5000-PRINT-VAC-SECTION.                                         CNB11900
+026600     WRITE RPT-LINE FROM WS-BLANK-LINE                            CNB11900
+026700     WRITE RPT-LINE FROM WS-SECT4-HDR                             CNB11900
+026800     PERFORM P5010-READ-VAC                                       CNB11900
+026900     PERFORM P5100-WRITE-VAC-DETAIL UNTIL WS-EOF-VAC.             CNB11900
+027000*                                                                 CNB11900
+027100 P5010-READ-VAC.                                                  CNB11900
+027200     READ VAC-FILE INTO WS-VAC-RECORD                             CNB11900
+027300          AT END                                                  CNB11900
+027400             SET WS-EOF-VAC TO TRUE                               CNB11900
+027500     END-READ.                                                    CNB11900
+027600*                                                                 CNB11900
+027700 P5100-WRITE-VAC-DETAIL.                                          CNB11900
+027800     MOVE VC-TYPE                  TO VCL-TYPE                    CNB11900
+027900     MOVE VC-DIST                  TO VCL-DIST                    CNB11900
+028000     MOVE VC-SDIST                 TO VCL-SDIST                   CNB11900
+028100     MOVE VC-JOB-OR-EMP            TO VCL-JOB-OR-EMP              CNB11900
+028200     MOVE VC-DESCRIPTION           TO VCL-DESCRIPTION             CNB11900
+028300     ADD 1                         TO WS-VAC-COUNT                CNB11900
+028400     WRITE RPT-LINE FROM WS-VAC-LINE                              CNB11900
+028500     PERFORM P5010-READ-VAC.                                      CNB11900
+028600*                                                                 CNB11900
+028700 P9000-TERMINATE.                                                 CNB11900
+028800     MOVE WS-XB-TOTAL              TO FTR-XB-TOTAL                CNB11900
+028900     MOVE WS-REPO-COUNT            TO FTR-REPO-COUNT              CNB11900
+029000     MOVE WS-VAC-COUNT             TO FTR-VAC-COUNT               CNB11900
+029100     WRITE RPT-LINE FROM WS-BLANK-LINE                            CNB11900
+029200     WRITE RPT-LINE FROM WS-FTR-LINE                              CNB11900
+029300     WRITE RPT-LINE FROM WS-FTR-LINE2                             CNB11900
+029400     WRITE RPT-LINE FROM WS-FTR-LINE3                             CNB11900
+029500     CLOSE XB-FILE                                                CNB11900
+029600     CLOSE POOL-FILE                                              CNB11900
+029700     CLOSE REPO-FILE                                              CNB11900
+029800     CLOSE VAC-FILE                                               CNB11900
+029900     CLOSE RPT-FILE.                                              CNB11900
+029900*                                                                 CNB11900
+029900 P9999-GOT-PROBLEM.                                               CNB11900
+029900     DISPLAY 'CNB119 ABEND IN ' WS-ABEND-PARAGRAPH                CNB11900
+029900              ' FILE STATUS = ' WS-ABEND-STATUS                   CNB11900
+029900     MOVE 16 TO RETURN-CODE                                       CNB11900
+029900     STOP RUN.                                                    CNB11900
