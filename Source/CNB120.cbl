@@ -0,0 +1,219 @@
+000100 IDENTIFICATION DIVISION.                                         CNB12000
+000200 PROGRAM-ID. CNB120.                                              CNB12000
+000300*AUTHOR.     JMC.                                                 CNB12000
+000400*DATE-WRITTEN. 08/09/26.                                          CNB12000
+000500*REMARKS.                                                         CNB12000
+000600*    NIGHTLY BATCH AUDIT OF CNP12'S DELTA-QUEUE ACTIVITY.  READS  CNB12000
+000700*    A SEQUENTIAL EXTRACT OF THE DELTA-QUEUE AUDIT TRAIL (SEE     CNB12000
+000800*    CNP12'S P7650-WRITE-DELTA-AUDIT, WHICH WRITES AN 'OPEN'      CNB12000
+000900*    RECORD WHEN A DELTA IS QUEUED AND A 'CLOSED' RECORD WHEN IT  CNB12000
+001000*    IS DRAINED) AND, FOR EACH TERMINAL, PAIRS EACH OPEN EVENT    CNB12000
+001100*    WITH THE NEXT CLOSE EVENT FOR THAT SAME TERMINAL.  ANY OPEN  CNB12000
+001200*    EVENT LEFT UNPAIRED AT END OF FILE WHOSE AGE (IN MINUTES,    CNB12000
+001300*    AS OF THE EXTRACT RUN) REACHES OR EXCEEDS A CONFIGURABLE     CNB12000
+001400*    THRESHOLD ON A SINGLE PARM CARD IS FLAGGED AS UNDELIVERED.   CNB12000
+001500*                                                                 CNB12000
+001600*TBD  THE EXTRACT IS ASSUMED BUILT FROM THE NEW         CNB12000
+001700*DELTAAUD-VIA-KEY AUDIT FILE CNP12 WRITES (STILL TO BE ADDED TO   CNB12000
+001800*THE FILE-CONTROL/COPY LIBRARY), IN ASCENDING TERMINAL/DATE-TIME  CNB12000
+001900*SEQUENCE, WITH THE AGE-IN-MINUTES FIGURE FOR EACH RECORD         CNB12000
+002000*PRECOMPUTED UPSTREAM THE SAME WAY THE OTHER AGING-STYLE CNB1NN   CNB12000
+002100*REPORTS IN THIS SUITE ALREADY ASSUME.  VERIFY THE REAL EXTRACT   CNB12000
+002200*SOURCE BEFORE THIS PROGRAM'S NEXT COMPILE.                       CNB12000
+002400*                                                                 CNB12000
+002500 ENVIRONMENT DIVISION.                                            CNB12000
+002600 CONFIGURATION SECTION.                                           CNB12000
+002700 SOURCE-COMPUTER.  IBM-370.                                       CNB12000
+002800 OBJECT-COMPUTER.  IBM-370.                                       CNB12000
+002900 INPUT-OUTPUT SECTION.                                            CNB12000
+003000 FILE-CONTROL.                                                    CNB12000
+003100     SELECT PARM-FILE    ASSIGN TO PARMFILE                       CNB12000
+003200            ORGANIZATION  SEQUENTIAL                              CNB12000
+003300            FILE STATUS   WS-PARM-STATUS.                         CNB12000
+003400     SELECT DAUD-FILE    ASSIGN TO DAUDSEQ                        CNB12000
+003500            ORGANIZATION  SEQUENTIAL                              CNB12000
+003600            FILE STATUS   WS-DAUD-STATUS.                         CNB12000
+003700     SELECT RPT-FILE     ASSIGN TO RPTFILE                        CNB12000
+003800            ORGANIZATION  LINE SEQUENTIAL                         CNB12000
+003900            FILE STATUS   WS-RPT-STATUS.                          CNB12000
+004000*                                                                 CNB12000
+004100 DATA DIVISION.                                                   CNB12000
+004200 FILE SECTION.                                                    CNB12000
+004300 FD  PARM-FILE                                                    CNB12000
+004400     RECORD CONTAINS 80 CHARACTERS.                               CNB12000
+004500 01  WS-PARM-RECORD.                                              CNB12000
+004600     05  PARM-AGE-THRESHOLD-MINS   PIC 9(5).                      CNB12000
+004700     05  FILLER                    PIC X(75).                     CNB12000
+004800 FD  DAUD-FILE                                                    CNB12000
+004900     RECORD CONTAINS 80 CHARACTERS.                               CNB12000
+005000 01  WS-DAUD-RECORD.                                              CNB12000
+005100     05  DAUD-TERM-ID              PIC X(04).                     CNB12000
+005200     05  DAUD-DATE-TIME            PIC X(10).                     CNB12000
+005300     05  DAUD-EVENT-TYPE           PIC X(01).                     CNB12000
+005400         88  DAUD-EVENT-OPEN                 VALUE 'O'.           CNB12000
+005500         88  DAUD-EVENT-CLOSED               VALUE 'C'.           CNB12000
+005600     05  DAUD-ASGN-ID              PIC X(06).                     CNB12000
+005700     05  DAUD-FROM-DATE            PIC X(06).                     CNB12000
+005800     05  DAUD-TO-DATE              PIC X(06).                     CNB12000
+005900     05  DAUD-AGE-MINS             PIC 9(05).                     CNB12000
+006000     05  FILLER                    PIC X(34).                     CNB12000
+006100 FD  RPT-FILE                                                     CNB12000
+006200     RECORD CONTAINS 132 CHARACTERS.                              CNB12000
+006300 01  RPT-LINE                      PIC X(132).                    CNB12000
+006400*                                                                 CNB12000
+006500 WORKING-STORAGE SECTION.                                         CNB12000
+006600 01  WS-PARM-STATUS                PIC XX VALUE SPACES.           CNB12000
+006600     88  WS-PARM-OK          VALUE '00'.                          CNB12000
+006700 01  WS-DAUD-STATUS                PIC XX VALUE SPACES.           CNB12000
+006700     88  WS-DAUD-OK          VALUE '00'.                          CNB12000
+006800 01  WS-RPT-STATUS                 PIC XX VALUE SPACES.           CNB12000
+006800     88  WS-RPT-OK           VALUE '00'.                          CNB12000
+006800 01  WS-ABEND-PARAGRAPH            PIC X(15) VALUE SPACES.        CNB12000
+006800 01  WS-ABEND-STATUS               PIC XX VALUE SPACES.           CNB12000
+006900 01  WS-EOF-SW                     PIC X  VALUE 'N'.              CNB12000
+007000     88  WS-EOF-DAUD                       VALUE 'Y'.             CNB12000
+007100 01  WS-AGE-THRESHOLD-MINS         PIC 9(5) VALUE ZEROS.          CNB12000
+007200 01  WS-SAVE-TERM-ID               PIC X(4) VALUE SPACES.         CNB12000
+007300 01  WS-OPEN-COUNT                 PIC 9(7) VALUE ZEROS.          CNB12000
+007400 01  WS-CLOSED-COUNT               PIC 9(7) VALUE ZEROS.          CNB12000
+007500 01  WS-UNDELIVERED-COUNT          PIC 9(7) VALUE ZEROS.          CNB12000
+007600 01  WS-HDR-LINE.                                                 CNB12000
+007700     05  FILLER                PIC X(28)  VALUE                   CNB12000
+007800         'CNB120 - DELTA-QUEUE UNDELIV'.                          CNB12000
+007900     05  FILLER                PIC X(28)  VALUE                   CNB12000
+008000         'ERED-ENTRY AUDIT            '.                          CNB12000
+008100     05  FILLER                PIC X(76)  VALUE SPACES.           CNB12000
+008200 01  WS-PARM-LINE.                                                CNB12000
+008300     05  FILLER                PIC X(28)  VALUE                   CNB12000
+008400         'AGE THRESHOLD (MINUTES).... '.                          CNB12000
+008500     05  PL-THRESHOLD          PIC ZZZZ9.                         CNB12000
+008600     05  FILLER                PIC X(71)  VALUE SPACES.           CNB12000
+008700 01  WS-COL-HDR-LINE.                                             CNB12000
+008800     05  FILLER                PIC X(28)  VALUE                   CNB12000
+008900         'TERM DATE-TIME   ASGN-ID FRO'.                          CNB12000
+009000     05  FILLER                PIC X(28)  VALUE                   CNB12000
+009100         'M-DT TO-DT AGE-MIN STATUS   '.                          CNB12000
+009200     05  FILLER                PIC X(76)  VALUE SPACES.           CNB12000
+009300 01  WS-DETAIL-LINE.                                              CNB12000
+009400     05  FILLER                    PIC X(1)   VALUE SPACES.       CNB12000
+009500     05  DL-TERM-ID                PIC X(4).                      CNB12000
+009600     05  FILLER                    PIC X(1)   VALUE SPACES.       CNB12000
+009700     05  DL-DATE-TIME              PIC X(10).                     CNB12000
+009800     05  FILLER                    PIC X(1)   VALUE SPACES.       CNB12000
+009900     05  DL-ASGN-ID                PIC X(6).                      CNB12000
+010000     05  FILLER                    PIC X(1)   VALUE SPACES.       CNB12000
+010100     05  DL-FROM-DATE              PIC X(6).                      CNB12000
+010200     05  FILLER                    PIC X(1)   VALUE SPACES.       CNB12000
+010300     05  DL-TO-DATE                PIC X(6).                      CNB12000
+010400     05  FILLER                    PIC X(2)   VALUE SPACES.       CNB12000
+010500     05  DL-AGE-MINS               PIC ZZZZ9.                     CNB12000
+010600     05  FILLER                    PIC X(2)   VALUE SPACES.       CNB12000
+010700     05  DL-STATUS                 PIC X(20).                     CNB12000
+010800 01  WS-FTR-LINE.                                                 CNB12000
+010900     05  FILLER                PIC X(30) VALUE                    CNB12000
+011000         'DELTAS OPENED................'.                         CNB12000
+011100     05  FTR-OPEN-COUNT            PIC ZZZ,ZZ9.                   CNB12000
+011200 01  WS-FTR-LINE2.                                                CNB12000
+011300     05  FILLER                PIC X(30) VALUE                    CNB12000
+011400         'DELTAS CLOSED................'.                         CNB12000
+011500     05  FTR-CLOSED-COUNT          PIC ZZZ,ZZ9.                   CNB12000
+011600 01  WS-FTR-LINE3.                                                CNB12000
+011700     05  FILLER                PIC X(30) VALUE                    CNB12000
+011800         'UNDELIVERED EXCEPTIONS.......'.                         CNB12000
+011900     05  FTR-UNDELIVERED-COUNT     PIC ZZZ,ZZ9.                   CNB12000
+012000*                                                                 CNB12000
+012100 PROCEDURE DIVISION.                                              CNB12000
+012200 P0000-MAINLINE.                                                  CNB12000
+012300     PERFORM P1000-INITIALIZE                                     CNB12000
+012400     PERFORM P2000-PROCESS-DAUD UNTIL WS-EOF-DAUD                 CNB12000
+012500     PERFORM P9000-TERMINATE                                      CNB12000
+012600     STOP RUN.                                                    CNB12000
+012700*                                                                 CNB12000
+012800 P1000-INITIALIZE.                                                CNB12000
+012900     OPEN INPUT  PARM-FILE                                        CNB12000
+012900     IF NOT WS-PARM-OK                                            CNB12000
+012900        MOVE 'P1000-OPEN-PARM' TO WS-ABEND-PARAGRAPH              CNB12000
+012900        MOVE WS-PARM-STATUS TO WS-ABEND-STATUS                    CNB12000
+012900        PERFORM P9999-GOT-PROBLEM                                 CNB12000
+012900     END-IF                                                       CNB12000
+013000     READ PARM-FILE INTO WS-PARM-RECORD                           CNB12000
+013100          AT END                                                  CNB12000
+013200             MOVE SPACES TO WS-PARM-RECORD                        CNB12000
+013300     END-READ                                                     CNB12000
+013400     MOVE PARM-AGE-THRESHOLD-MINS TO WS-AGE-THRESHOLD-MINS        CNB12000
+013500     CLOSE PARM-FILE                                              CNB12000
+013600     OPEN INPUT  DAUD-FILE                                        CNB12000
+013600     IF NOT WS-DAUD-OK                                            CNB12000
+013600        MOVE 'P1000-OPEN-DAUD' TO WS-ABEND-PARAGRAPH              CNB12000
+013600        MOVE WS-DAUD-STATUS TO WS-ABEND-STATUS                    CNB12000
+013600        PERFORM P9999-GOT-PROBLEM                                 CNB12000
+013600     END-IF                                                       CNB12000
+013700     OPEN OUTPUT RPT-FILE                                         CNB12000
+013700     IF NOT WS-RPT-OK                                             CNB12000
+013700        MOVE 'P1000-OPEN-RPT' TO WS-ABEND-PARAGRAPH               CNB12000
+013700        MOVE WS-RPT-STATUS TO WS-ABEND-STATUS                     CNB12000
+013700        PERFORM P9999-GOT-PROBLEM                                 CNB12000
+013700     END-IF                                                       CNB12000
+013800     WRITE RPT-LINE FROM WS-HDR-LINE                              CNB12000
+013900     MOVE WS-AGE-THRESHOLD-MINS   TO PL-THRESHOLD                 CNB12000
+014000     WRITE RPT-LINE FROM WS-PARM-LINE                             CNB12000
+014100     WRITE RPT-LINE FROM WS-COL-HDR-LINE                          CNB12000
+014200     PERFORM P2010-READ-DAUD.                                     CNB12000
+014300*                                                                 CNB12000
+014400 P2000-PROCESS-DAUD.                                              CNB12000
+014500     PERFORM P2100-CHECK-EVENT                                    CNB12000
+014600     PERFORM P2200-WRITE-DETAIL                                   CNB12000
+014700     PERFORM P2010-READ-DAUD.                                     CNB12000
+014800*                                                                 CNB12000
+014900 P2010-READ-DAUD.                                                 CNB12000
+015000     READ DAUD-FILE INTO WS-DAUD-RECORD                           CNB12000
+015100          AT END                                                  CNB12000
+015200             SET WS-EOF-DAUD TO TRUE                              CNB12000
+015300     END-READ.                                                    CNB12000
+015400*                                                                 CNB12000
+015500 P2100-CHECK-EVENT.                                                CNB12000
+015600     IF DAUD-EVENT-OPEN                                           CNB12000
+015700        ADD 1                      TO WS-OPEN-COUNT               CNB12000
+015800        MOVE DAUD-TERM-ID          TO WS-SAVE-TERM-ID             CNB12000
+015900     ELSE                                                         CNB12000
+016000        ADD 1                      TO WS-CLOSED-COUNT             CNB12000
+016100     END-IF                                                       CNB12000
+016200     IF DAUD-EVENT-OPEN                                           CNB12000
+016300        AND DAUD-AGE-MINS NOT < WS-AGE-THRESHOLD-MINS             CNB12000
+016400        ADD 1                      TO WS-UNDELIVERED-COUNT        CNB12000
+016500     END-IF.                                                      CNB12000
+016600*                                                                 CNB12000
+016700 P2200-WRITE-DETAIL.                                              CNB12000
+016800     MOVE SPACES                   TO WS-DETAIL-LINE              CNB12000
+016900     MOVE DAUD-TERM-ID             TO DL-TERM-ID                  CNB12000
+017000     MOVE DAUD-DATE-TIME           TO DL-DATE-TIME                CNB12000
+017100     MOVE DAUD-ASGN-ID             TO DL-ASGN-ID                  CNB12000
+017200     MOVE DAUD-FROM-DATE           TO DL-FROM-DATE                CNB12000
+017300     MOVE DAUD-TO-DATE             TO DL-TO-DATE                  CNB12000
+017400     MOVE DAUD-AGE-MINS            TO DL-AGE-MINS                 CNB12000
+017500     IF DAUD-EVENT-CLOSED                                         CNB12000
+017600        MOVE 'DELIVERED'          TO DL-STATUS                    CNB12000
+017700     ELSE                                                         CNB12000
+017800        IF DAUD-AGE-MINS NOT < WS-AGE-THRESHOLD-MINS              CNB12000
+017900           MOVE 'UNDELIVERED'     TO DL-STATUS                    CNB12000
+018000        ELSE                                                      CNB12000
+018100           MOVE 'OPEN'            TO DL-STATUS                    CNB12000
+018200        END-IF                                                    CNB12000
+018300     END-IF                                                       CNB12000
+018400     WRITE RPT-LINE FROM WS-DETAIL-LINE.                          CNB12000
+018500*                                                                 CNB12000
+018600 P9000-TERMINATE.                                                 CNB12000
+018700     MOVE WS-OPEN-COUNT            TO FTR-OPEN-COUNT              CNB12000
+018800     MOVE WS-CLOSED-COUNT          TO FTR-CLOSED-COUNT            CNB12000
+018900     MOVE WS-UNDELIVERED-COUNT     TO FTR-UNDELIVERED-COUNT       CNB12000
+019000     WRITE RPT-LINE FROM WS-FTR-LINE                              CNB12000
+019100     WRITE RPT-LINE FROM WS-FTR-LINE2                             CNB12000
+019200     WRITE RPT-LINE FROM WS-FTR-LINE3                             CNB12000
+019300     CLOSE DAUD-FILE                                              CNB12000
+019400     CLOSE RPT-FILE.                                              CNB12000
+019400*                                                                 CNB12000
+019400 P9999-GOT-PROBLEM.                                               CNB12000
+019400     DISPLAY 'CNB120 ABEND IN ' WS-ABEND-PARAGRAPH                CNB12000
+019400              ' FILE STATUS = ' WS-ABEND-STATUS                   CNB12000
+019400     MOVE 16 TO RETURN-CODE                                       CNB12000
+019400     STOP RUN.                                                    CNB12000
