@@ -0,0 +1,223 @@
+000100 IDENTIFICATION DIVISION.                                         CNB12100
+000200 PROGRAM-ID. CNB121.                                              CNB12100
+000300*AUTHOR.     JMC.                                                 CNB12100
+000400*DATE-WRITTEN. 08/09/26.                                          CNB12100
+000500*REMARKS.                                                         CNB12100
+000600*    PRINTS THE FULL ASSOCIATED-TURN/POOL-CRAFT PAIRING MATRIX    CNB12100
+000700*    FOR A POOL OR SUB-DISTRICT, ONE DETAIL LINE PER TURN/CRAFT/  CNB12100
+000800*    ASSOCIATED-CRAFT COMBINATION, IN THE SAME TERMS CNP02E'S     CNB12100
+000900*    P1400-CHECK-ASSOCIATED-TURNS ALREADY EVALUATES ONLINE ONE    CNB12100
+001000*    TURN AT A TIME (A TURN'S CRAFT IS "ASSOCIATED" WITH ANOTHER  CNB12100
+001100*    CRAFT IN THE SAME POOL WHEN THAT OTHER CRAFT HAS A MATCHING  CNB12100
+001200*    UFPTURN RECORD).  READS A SEQUENTIAL EXTRACT OF THOSE        CNB12100
+001300*    PAIRINGS AND PRINTS A PAGE PER POOL, WITH A PAIRED/UNPAIRED  CNB12100
+001400*    COUNT FOOTER.                                                CNB12100
+001500*                                                                 CNB12100
+001600*TBD  THE EXTRACT IS ASSUMED BUILT BY WALKING EACH      CNB12100
+001700*POOL'S WS-CRAFT-CODE/WS-ASSOC-CRAFT TABLE (POPULATED ONLINE      CNB12100
+001800*FROM A CRAFT-ASSOCIATION CNTL RECORD STILL TO BE ADDED TO THE    CNB12100
+001900*COPY LIBRARY) AND PROBING UFPTURN FOR EACH TURN/ASSOCIATED-      CNB12100
+002000*CRAFT COMBINATION THE SAME WAY P1400 DOES, ONE EXTRACT RECORD    CNB12100
+002100*PER COMBINATION, IN ASCENDING POOL/TURN/CRAFT SEQUENCE.  VERIFY  CNB12100
+002200*THE REAL EXTRACT SOURCE BEFORE THIS PROGRAM'S NEXT COMPILE.      CNB12100
+002300*                                                                 CNB12100
+002400 ENVIRONMENT DIVISION.                                            CNB12100
+002500 CONFIGURATION SECTION.                                           CNB12100
+002600 SOURCE-COMPUTER.  IBM-370.                                       CNB12100
+002700 OBJECT-COMPUTER.  IBM-370.                                       CNB12100
+002800 INPUT-OUTPUT SECTION.                                            CNB12100
+002900 FILE-CONTROL.                                                    CNB12100
+003000     SELECT PARM-FILE    ASSIGN TO PARMFILE                       CNB12100
+003100            ORGANIZATION  SEQUENTIAL                              CNB12100
+003200            FILE STATUS   WS-PARM-STATUS.                         CNB12100
+003300     SELECT XR-FILE      ASSIGN TO XRFILE                         CNB12100
+003400            ORGANIZATION  SEQUENTIAL                              CNB12100
+003500            FILE STATUS   WS-XR-STATUS.                           CNB12100
+003600     SELECT RPT-FILE     ASSIGN TO RPTFILE                        CNB12100
+003700            ORGANIZATION  LINE SEQUENTIAL                         CNB12100
+003800            FILE STATUS   WS-RPT-STATUS.                          CNB12100
+003900*                                                                 CNB12100
+004000 DATA DIVISION.                                                   CNB12100
+004100 FILE SECTION.                                                    CNB12100
+004200 FD  PARM-FILE                                                    CNB12100
+004300     RECORD CONTAINS 80 CHARACTERS.                               CNB12100
+004400 01  WS-PARM-RECORD.                                              CNB12100
+004500     05  PARM-DIST                 PIC X(02).                     CNB12100
+004600     05  PARM-SUB-DIST             PIC X(02).                     CNB12100
+004700     05  FILLER                    PIC X(76).                     CNB12100
+004800 FD  XR-FILE                                                      CNB12100
+004900     RECORD CONTAINS 80 CHARACTERS.                               CNB12100
+005000 01  WS-XR-RECORD.                                                CNB12100
+005100     05  XR-DIST                   PIC X(02).                     CNB12100
+005200     05  XR-SUB-DIST               PIC X(02).                     CNB12100
+005300     05  XR-POOL                   PIC X(04).                     CNB12100
+005400     05  XR-TURN                   PIC X(04).                     CNB12100
+005500     05  XR-CRAFT                  PIC X(02).                     CNB12100
+005600     05  XR-ASSOC-CRAFT            PIC X(02).                     CNB12100
+005700     05  XR-ASSOC-TURN             PIC X(04).                     CNB12100
+005800     05  XR-PAIRED-FLAG            PIC X(01).                     CNB12100
+005900         88  XR-PAIRED                        VALUE 'Y'.          CNB12100
+006000         88  XR-NOT-PAIRED                    VALUE 'N'.          CNB12100
+006100     05  FILLER                    PIC X(59).                     CNB12100
+006200 FD  RPT-FILE                                                     CNB12100
+006300     RECORD CONTAINS 132 CHARACTERS.                              CNB12100
+006400 01  RPT-LINE                      PIC X(132).                    CNB12100
+006500*                                                                 CNB12100
+006600 WORKING-STORAGE SECTION.                                         CNB12100
+006700 01  WS-PARM-STATUS                PIC XX VALUE SPACES.           CNB12100
+006700     88  WS-PARM-OK          VALUE '00'.                          CNB12100
+006800 01  WS-XR-STATUS                  PIC XX VALUE SPACES.           CNB12100
+006800     88  WS-XR-OK            VALUE '00'.                          CNB12100
+006900 01  WS-RPT-STATUS                 PIC XX VALUE SPACES.           CNB12100
+006900     88  WS-RPT-OK           VALUE '00'.                          CNB12100
+006900 01  WS-ABEND-PARAGRAPH            PIC X(15) VALUE SPACES.        CNB12100
+006900 01  WS-ABEND-STATUS               PIC XX VALUE SPACES.           CNB12100
+007000 01  WS-EOF-SW                     PIC X  VALUE 'N'.              CNB12100
+007100     88  WS-EOF-XR                         VALUE 'Y'.             CNB12100
+007200 01  WS-SAVE-POOL                  PIC X(4) VALUE SPACES.         CNB12100
+007300 01  WS-FIRST-POOL-SW              PIC X  VALUE 'Y'.              CNB12100
+007400     88  WS-FIRST-POOL                     VALUE 'Y'.             CNB12100
+007500 01  WS-PAIRED-COUNT               PIC 9(5) VALUE ZEROS.          CNB12100
+007600 01  WS-UNPAIRED-COUNT             PIC 9(5) VALUE ZEROS.          CNB12100
+007700 01  WS-TOTAL-COUNT                PIC 9(5) VALUE ZEROS.          CNB12100
+007800 01  WS-HDR-LINE.                                                 CNB12100
+007900     05  FILLER                PIC X(32)  VALUE                   CNB12100
+008000         'CNB121 - ASSOCIATED-TURN/POOL-C'.                       CNB12100
+008100     05  FILLER                PIC X(32)  VALUE                   CNB12100
+008200         'RAFT PAIRING MATRIX            '.                       CNB12100
+008300     05  FILLER                PIC X(68)  VALUE SPACES.           CNB12100
+008400 01  WS-PARM-LINE.                                                CNB12100
+008500     05  FILLER                PIC X(20)  VALUE                   CNB12100
+008600         'DIST/SUB-DIST...... '.                                  CNB12100
+008700     05  PL-DIST                   PIC X(02).                     CNB12100
+008800     05  FILLER                PIC X(01)  VALUE '/'.              CNB12100
+008900     05  PL-SUB-DIST               PIC X(02).                     CNB12100
+009000     05  FILLER                PIC X(107) VALUE SPACES.           CNB12100
+009100 01  WS-POOL-HDR-LINE.                                            CNB12100
+009200     05  FILLER                PIC X(08)  VALUE                   CNB12100
+009300         'POOL....'.                                              CNB12100
+009400     05  PH-POOL                   PIC X(04).                     CNB12100
+009500     05  FILLER                PIC X(120) VALUE SPACES.           CNB12100
+009600 01  WS-COL-HDR-LINE.                                             CNB12100
+009700     05  FILLER                PIC X(28)  VALUE                   CNB12100
+009800         'TURN CR AC ASSOC-TURN STATUS'.                          CNB12100
+009900     05  FILLER                PIC X(104) VALUE SPACES.           CNB12100
+010000 01  WS-DETAIL-LINE.                                              CNB12100
+010100     05  FILLER                    PIC X(1)  VALUE SPACES.        CNB12100
+010200     05  DL-TURN                   PIC X(4).                      CNB12100
+010300     05  FILLER                    PIC X(1)  VALUE SPACES.        CNB12100
+010400     05  DL-CRAFT                  PIC X(2).                      CNB12100
+010500     05  FILLER                    PIC X(1)  VALUE SPACES.        CNB12100
+010600     05  DL-ASSOC-CRAFT            PIC X(2).                      CNB12100
+010700     05  FILLER                    PIC X(1)  VALUE SPACES.        CNB12100
+010800     05  DL-ASSOC-TURN             PIC X(4).                      CNB12100
+010900     05  FILLER                    PIC X(3)  VALUE SPACES.        CNB12100
+011000     05  DL-STATUS                 PIC X(10).                     CNB12100
+011100     05  FILLER                    PIC X(103) VALUE SPACES.       CNB12100
+011200 01  WS-FTR-LINE.                                                 CNB12100
+011300     05  FILLER                PIC X(20) VALUE                    CNB12100
+011400         'PAIRINGS FOUND..... '.                                  CNB12100
+011500     05  FTR-PAIRED-COUNT          PIC ZZZZ9.                     CNB12100
+011600 01  WS-FTR-LINE2.                                                CNB12100
+011700     05  FILLER                PIC X(20) VALUE                    CNB12100
+011800         'PAIRINGS NOT FOUND. '.                                  CNB12100
+011900     05  FTR-UNPAIRED-COUNT        PIC ZZZZ9.                     CNB12100
+012000 01  WS-FTR-LINE3.                                                CNB12100
+012100     05  FILLER                PIC X(20) VALUE                    CNB12100
+012200         'TOTAL COMBINATIONS. '.                                  CNB12100
+012300     05  FTR-TOTAL-COUNT           PIC ZZZZ9.                     CNB12100
+012400*                                                                 CNB12100
+012500 PROCEDURE DIVISION.                                              CNB12100
+012600 P0000-MAINLINE.                                                  CNB12100
+012700     PERFORM P1000-INITIALIZE                                     CNB12100
+012800     PERFORM P2000-PROCESS-XR UNTIL WS-EOF-XR                     CNB12100
+012900     PERFORM P9000-TERMINATE                                      CNB12100
+013000     STOP RUN.                                                    CNB12100
+013100*                                                                 CNB12100
+013200 P1000-INITIALIZE.                                                CNB12100
+013300     OPEN INPUT  PARM-FILE                                        CNB12100
+013300     IF NOT WS-PARM-OK                                            CNB12100
+013300        MOVE 'P1000-OPEN-PARM' TO WS-ABEND-PARAGRAPH              CNB12100
+013300        MOVE WS-PARM-STATUS TO WS-ABEND-STATUS                    CNB12100
+013300        PERFORM P9999-GOT-PROBLEM                                 CNB12100
+013300     END-IF                                                       CNB12100
+013400     READ PARM-FILE INTO WS-PARM-RECORD                           CNB12100
+013500          AT END                                                  CNB12100
+013600             MOVE SPACES TO WS-PARM-RECORD                        CNB12100
+013700     END-READ                                                     CNB12100
+013800     CLOSE PARM-FILE                                              CNB12100
+013900     OPEN INPUT  XR-FILE                                          CNB12100
+013900     IF NOT WS-XR-OK                                              CNB12100
+013900        MOVE 'P1000-OPEN-XR' TO WS-ABEND-PARAGRAPH                CNB12100
+013900        MOVE WS-XR-STATUS TO WS-ABEND-STATUS                      CNB12100
+013900        PERFORM P9999-GOT-PROBLEM                                 CNB12100
+013900     END-IF                                                       CNB12100
+014000     OPEN OUTPUT RPT-FILE                                         CNB12100
+014000     IF NOT WS-RPT-OK                                             CNB12100
+014000        MOVE 'P1000-OPEN-RPT' TO WS-ABEND-PARAGRAPH               CNB12100
+014000        MOVE WS-RPT-STATUS TO WS-ABEND-STATUS                     CNB12100
+014000        PERFORM P9999-GOT-PROBLEM                                 CNB12100
+014000     END-IF                                                       CNB12100
+014100     WRITE RPT-LINE FROM WS-HDR-LINE                              CNB12100
+014200     MOVE PARM-DIST                TO PL-DIST                     CNB12100
+014300     MOVE PARM-SUB-DIST            TO PL-SUB-DIST                 CNB12100
+014400     WRITE RPT-LINE FROM WS-PARM-LINE                             CNB12100
+014500     PERFORM P2010-READ-XR.                                       CNB12100
+014600*                                                                 CNB12100
+014700 P2000-PROCESS-XR.                                                CNB12100
+014800     IF WS-FIRST-POOL OR XR-POOL NOT = WS-SAVE-POOL               CNB12100
+014900        PERFORM P2100-PRINT-POOL-HEADER                           CNB12100
+015000     END-IF                                                       CNB12100
+015100     PERFORM P2200-CHECK-PAIRING                                  CNB12100
+015200     PERFORM P2300-WRITE-DETAIL                                   CNB12100
+015300     PERFORM P2010-READ-XR.                                       CNB12100
+015400*                                                                 CNB12100
+015500 P2010-READ-XR.                                                   CNB12100
+015600     READ XR-FILE INTO WS-XR-RECORD                               CNB12100
+015700          AT END                                                  CNB12100
+015800             SET WS-EOF-XR TO TRUE                                CNB12100
+015900     END-READ.                                                    CNB12100
+016000*                                                                 CNB12100
+016100 P2100-PRINT-POOL-HEADER.                                         CNB12100
+016200     MOVE 'N'                      TO WS-FIRST-POOL-SW            CNB12100
+016300     MOVE XR-POOL                  TO WS-SAVE-POOL                CNB12100
+016400     MOVE XR-POOL                  TO PH-POOL                     CNB12100
+016500     WRITE RPT-LINE FROM WS-POOL-HDR-LINE                         CNB12100
+016600     WRITE RPT-LINE FROM WS-COL-HDR-LINE.                         CNB12100
+016700*                                                                 CNB12100
+016800 P2200-CHECK-PAIRING.                                             CNB12100
+016900     ADD 1                         TO WS-TOTAL-COUNT              CNB12100
+017000     IF XR-PAIRED                                                 CNB12100
+017100        ADD 1                      TO WS-PAIRED-COUNT             CNB12100
+017200     ELSE                                                         CNB12100
+017300        ADD 1                      TO WS-UNPAIRED-COUNT           CNB12100
+017400     END-IF.                                                      CNB12100
+017500*                                                                 CNB12100
+017600 P2300-WRITE-DETAIL.                                              CNB12100
+017700     MOVE SPACES                   TO WS-DETAIL-LINE              CNB12100
+017800     MOVE XR-TURN                  TO DL-TURN                     CNB12100
+017900     MOVE XR-CRAFT                 TO DL-CRAFT                    CNB12100
+018000     MOVE XR-ASSOC-CRAFT           TO DL-ASSOC-CRAFT              CNB12100
+018100     MOVE XR-ASSOC-TURN            TO DL-ASSOC-TURN               CNB12100
+018200     IF XR-PAIRED                                                 CNB12100
+018300        MOVE 'PAIRED'              TO DL-STATUS                   CNB12100
+018400     ELSE                                                         CNB12100
+018500        MOVE 'NOT PAIRED'          TO DL-STATUS                   CNB12100
+018600     END-IF                                                       CNB12100
+018700     WRITE RPT-LINE FROM WS-DETAIL-LINE.                          CNB12100
+018800*                                                                 CNB12100
+018900 P9000-TERMINATE.                                                 CNB12100
+019000     MOVE WS-PAIRED-COUNT          TO FTR-PAIRED-COUNT            CNB12100
+019100     MOVE WS-UNPAIRED-COUNT        TO FTR-UNPAIRED-COUNT          CNB12100
+019200     MOVE WS-TOTAL-COUNT           TO FTR-TOTAL-COUNT             CNB12100
+019300     WRITE RPT-LINE FROM WS-FTR-LINE                              CNB12100
+019400     WRITE RPT-LINE FROM WS-FTR-LINE2                             CNB12100
+019500     WRITE RPT-LINE FROM WS-FTR-LINE3                             CNB12100
+019600     CLOSE XR-FILE                                                CNB12100
+019700     CLOSE RPT-FILE.                                              CNB12100
+019700*                                                                 CNB12100
+019700 P9999-GOT-PROBLEM.                                               CNB12100
+019700     DISPLAY 'CNB121 ABEND IN ' WS-ABEND-PARAGRAPH                CNB12100
+019700              ' FILE STATUS = ' WS-ABEND-STATUS                   CNB12100
+019700     MOVE 16 TO RETURN-CODE                                       CNB12100
+019700     STOP RUN.                                                    CNB12100
