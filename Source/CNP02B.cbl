@@ -87,6 +87,19 @@
 008500     02  WS-DUEBACK-FOUND-FLAG       PIC X(001) VALUE '0'.        00850008
 008600         88  WS-DUEBACK-FOUND-N                 VALUE '0'.        00860008
 008700         88  WS-DUEBACK-FOUND-Y                 VALUE '1'.        00870008
+008710*TBD-B                                                       00871016
+008720     02  WS-NAME-SEARCH-DONE-CODE   PIC X(001) VALUE 'N'.         00872016
+008730         88  NAME-SEARCH-DONE                   VALUE 'Y'.        00873016
+008740         88  NAME-SEARCH-NOT-DONE               VALUE 'N'.        00874016
+008750*TBD-E                                                       00875016
+      *TBD-B
+      *PSTCA-TZ-TOGGLE NEEDS ADDING TO PSTCOMM (SAME GAP ALREADY NOTED
+      *FOR THE OTHER PSTCA- FIELDS THIS PROGRAM RELIES ON).  PFKEY5
+      *SETS IT TO TOGGLE WHETHER REST/RETURN TIMES ON THIS BOARD ARE
+      *SHOWN CONVERTED TO THE DISPATCHER'S OWN SCREEN TIME ZONE (THE
+      *EXISTING DEFAULT -- SEE P4130-MOVE-EMPLOYEE-INFO) OR LEFT IN THE
+      *EMPLOYEE'S OWN HOME TIME ZONE.  SEE P0100-PROCESS-INPUT.
+      *TBD-E
 008800                                                                  00880000
 008900 01  WS-AJ-EFF-DATE-CENT.                                         00890000
 009000     05 WS-AJ-EFF-CE        PIC X(002).                           00900000
@@ -94,6 +107,17 @@
 009200        10 WS-AJ-EFF-YR     PIC X(002).                           00920000
 009300        10 WS-AJ-EFF-MO     PIC X(002).                           00930000
 009400        10 WS-AJ-EFF-DY     PIC X(002).                           00940000
+009410*TBD-B                                                       00941016
+009420*PARTIAL LAST-NAME EMPLOYEE SEARCH (P0300-NAME-SEARCH) BROWSES     00942016
+009430*MSTR-VIA-EMP-NAME FOR EACH MATCH, FILLING THE TASK PICK-LIST      00943016
+009440*THE SAME WAY P4120-EMPLOYEE-INFO FILLS THE JOB SCREEN.            00944016
+009450 01  WS-NAME-SEARCH.                                              00945016
+009460     05  WS-NAME-MATCH-CNT      PIC S9(4) COMP VALUE +0.           00946016
+009470     05  WS-NAME-SRCH-LEN       PIC S9(4) COMP VALUE +0.           00947016
+009480     05  WS-NS-SET-NUM          PIC S9(4) COMP VALUE +0.           00948016
+009490     05  WS-NS-ROW-NUM          PIC S9(4) COMP VALUE +0.           00949016
+009495     05  WS-NS-EMP-NBR-DISP     PIC X(09) VALUE SPACES.            00949516
+009500*TBD-E                                                       00950016
 009500                                                                  00950000
 009600 01  WS-MISCELLANEOUS.                                            00960000
 009700     05 WS-SHIFT              PIC X(001) VALUE SPACE.             00970000
@@ -269,8 +293,33 @@
 026700        PERFORM P7000-WRITE-TSQUEUE                               02670000
 026800        PERFORM P9500-SETUP-SCR998                                02680000
 026900     END-IF                                                       02690000
+026910*TBD-B                                                       02691016
+026920*A PARTIAL LAST NAME TYPED INTO SCR02B-NAME-SEARCH BYPASSES THE    02692016
+026930*NORMAL JOB-KEY FLOW ENTIRELY AND RETURNS A PICK-LIST OF MATCHES.  02693016
+026940     IF SCR02B-NAME-SEARCH > SPACES                                02694016
+026950        PERFORM P0300-NAME-SEARCH                                 02695016
+026960        PERFORM P9000-SEND-MAP-AND-RETURN                         02696016
+026970     END-IF                                                       02697016
+026980*TBD-E                                                       02698016
 027000                                                                  02700000
 027100     PERFORM P0200-GET-DATES                                      02710000
+      *TBD-B
+      *PFKEY5 TOGGLES BETWEEN SHOWING REST/RETURN TIMES CONVERTED TO
+      *THE DISPATCHER'S OWN SCREEN ZONE (THE DEFAULT) AND SHOWING THEM
+      *IN THE EMPLOYEE'S OWN HOME TIME ZONE.  SEE P4130-MOVE-EMPLOYEE-
+      *INFO FOR WHERE THE TOGGLE IS HONORED.
+       IF PFKEY5
+          IF DISPLAY-EMP-HOME-ZONE
+             SET DISPLAY-SCREEN-ZONE     TO TRUE
+             MOVE 'I052'                 TO MSGLOG-CODE
+          ELSE
+             SET DISPLAY-EMP-HOME-ZONE   TO TRUE
+             MOVE 'I051'                 TO MSGLOG-CODE
+          END-IF
+          PERFORM P4000-BUILD-SCREEN
+          PERFORM P9000-SEND-MAP-AND-RETURN
+       END-IF
+      *TBD-E
 027200                                                                  02720000
 027300     IF PFKEY8 AND FICA-NEXT-JOB NOT > SPACES                     02730000
 027400        SET ENTER-KEY           TO TRUE                           02740000
@@ -283,7 +332,7 @@
 028100           MOVE FICT-JOB-SHIFT  TO FICA-SHIFT                     02810000
 028200        END-IF                                                    02820000
 028300     ELSE                                                         02830000
-028400        IF NOT PFKEY8                                             02840000
+028400        IF NOT PFKEY8 AND NOT PFKEY5                              02840000
 028500*               INVALID-FUNC-MSG                                  02850000
 028600           MOVE 'I006' TO MSGLOG-CODE                             02860000
 028700           PERFORM P9000-SEND-MAP-AND-RETURN                      02870000
@@ -331,7 +380,107 @@
 032900        END-IF                                                    03290000
 033000        MOVE PARM-PRI-DAY-OF-WEEK   TO WS-DAY                     03300000
 033100     END-IF.                                                      03310000
-033200*                                                                 03320000
+033110*TBD-B                                                       03311016
+033120 P0300-NAME-SEARCH.                                               03312016
+033130*                                                                 03313016
+033140*BROWSES MSTR-VIA-EMP-NAME GTEQ ON THE PARTIAL LAST NAME TYPED     03314016
+033150*INTO SCR02B-NAME-SEARCH, FILLING THE SAME SCR02B-EMP-NAME/        03315016
+033160*SCR02B-CRAFT-CODE PICK-LIST ARRAY P4120-EMPLOYEE-INFO USES, UP    03316016
+033170*TO ITS 2-SET-BY-7-ROW CAPACITY (14 MATCHES).                      03317016
+033180     MOVE ZEROS                     TO WS-NAME-MATCH-CNT           03318016
+033190     MOVE 26                        TO WS-NAME-SRCH-LEN            03319016
+033200     PERFORM VARYING WS-NAME-SRCH-LEN FROM 26 BY -1                03320016
+033210             UNTIL WS-NAME-SRCH-LEN < 1                            03321016
+033220             OR SCR02B-NAME-SEARCH(WS-NAME-SRCH-LEN:1) NOT = SPACE 03322016
+033230     END-PERFORM                                                  03323016
+033240     PERFORM VARYING I FROM 1 BY 1                                 03324016
+033250               UNTIL I > 2                                        03325016
+033260       PERFORM VARYING J FROM 1 BY 1                               03326016
+033270               UNTIL J > 7                                        03327016
+033280         MOVE SPACES                TO SCR02B-EMP-NAME(I J)        03328016
+033290                                        SCR02B-CRAFT-CODE(I J)     03329016
+033300     END-PERFORM                                                  03330016
+033310     END-PERFORM                                                  03331016
+033320     IF WS-NAME-SRCH-LEN < 1                                       03332016
+033330        MOVE 'E012' TO MSGLOG-CODE                                 03333016
+033340     ELSE                                                          03334016
+033350        MOVE LOW-VALUES             TO MSTREMPK                    03335016
+033360        MOVE SCR02B-NAME-SEARCH(1:WS-NAME-SRCH-LEN)                03336016
+033370                                     TO MSTREMPK(1:WS-NAME-SRCH-LEN)03337016
+033380        EXEC CICS STARTBR                                         03338016
+033390                  DATASET(MSTR-VIA-EMP-NAME)                       03339016
+033400                  RIDFLD(MSTREMPK)                                 03340016
+033410                  GTEQ                                            03341016
+033420                  RESP(WS-RESPONSE)                                03342016
+033430        END-EXEC                                                  03343016
+033440        MOVE WS-RESPONSE               TO FILE-STATUS              03344016
+033450        IF SUCCESS                                                 03345016
+033460           SET NAME-SEARCH-NOT-DONE    TO TRUE                     03346016
+033470           PERFORM UNTIL NAME-SEARCH-DONE                          03347016
+033480              PERFORM P0310-READNEXT-BY-NAME                       03348016
+033490           END-PERFORM                                             03349016
+033500           EXEC CICS ENDBR                                         03350016
+033510                     DATASET(MSTR-VIA-EMP-NAME)                     03351016
+033520                     RESP(WS-RESPONSE)                              03352016
+033530           END-EXEC                                                03353016
+033540        ELSE                                                       03354016
+033550           IF NOT (NO-RECORD-FND OR END-OF-FILE)                   03355016
+033560              MOVE 'P0300-1'           TO ERR-PARAGRAPH             03356016
+033570              MOVE MSTREMPK            TO ERR-KEY                  03357016
+033580              PERFORM P9999-GOT-PROBLEM                            03358016
+033590           END-IF                                                  03359016
+033600        END-IF                                                     03360016
+033610        IF WS-NAME-MATCH-CNT = ZERO                                03361016
+033620           MOVE 'E012' TO MSGLOG-CODE                              03362016
+033630        END-IF                                                     03363016
+033640     END-IF.                                                       03364016
+033650*                                                                  03365016
+033660 P0310-READNEXT-BY-NAME.                                           03366016
+033670*                                                                  03367016
+033680*READS THE NEXT MASTER RECORD IN EMP-NAME SEQUENCE; IF THE         03368016
+033690*LEADING CHARACTERS OF EMP-NAME NO LONGER MATCH THE SEARCH         03369016
+033700*STRING (OR THE BROWSE RUNS OUT), THE SEARCH IS DONE.  A MATCH     03370016
+033710*IS PLACED INTO THE NEXT SLOT OF THE PICK-LIST ARRAY, SHOWING      03371016
+033720*THE EMPLOYEE NUMBER WHERE THE CRAFT CODE NORMALLY GOES SINCE      03372016
+033730*THIS IS A NAME SEARCH RATHER THAN A SINGLE JOB INQUIRY.           03373016
+033740     EXEC CICS READNEXT                                            03374016
+033750               DATASET(MSTR-VIA-EMP-NAME)                          03375016
+033760               INTO(WS-MSTR)                                      03376016
+033770               LENGTH(MSTRENAM-RLGTH)                              03377016
+033780               RIDFLD(MSTREMPK)                                    03378016
+033790               KEYLENGTH(MSTRENAM-KLGTH)                           03379016
+033800               RESP(WS-RESPONSE)                                   03380016
+033810     END-EXEC                                                      03381016
+033820     MOVE WS-RESPONSE                  TO FILE-STATUS              03382016
+033830     IF SUCCESS                                                    03383016
+033840        IF EMP-NAME(1:WS-NAME-SRCH-LEN) =                          03384016
+033850              SCR02B-NAME-SEARCH(1:WS-NAME-SRCH-LEN)               03385016
+033860           ADD 1 TO WS-NAME-MATCH-CNT                             03386016
+033870           COMPUTE WS-NS-SET-NUM =                                 03387016
+033880              1 + ((WS-NAME-MATCH-CNT - 1) / 7)                   03388016
+033890           COMPUTE WS-NS-ROW-NUM =                                 03389016
+033900              WS-NAME-MATCH-CNT - ((WS-NS-SET-NUM - 1) * 7)       03390016
+033910           MOVE EMP-NAME              TO                           03391016
+033920                 SCR02B-EMP-NAME(WS-NS-SET-NUM WS-NS-ROW-NUM)      03392016
+033930           MOVE EMP-NBR               TO WS-NS-EMP-NBR-DISP        03393016
+033940           MOVE WS-NS-EMP-NBR-DISP    TO                           03394016
+033950                 SCR02B-CRAFT-CODE(WS-NS-SET-NUM WS-NS-ROW-NUM)    03395016
+033960           IF WS-NAME-MATCH-CNT >= 14                              03396016
+033970              SET NAME-SEARCH-DONE    TO TRUE                      03397016
+033980           END-IF                                                  03398016
+033990        ELSE                                                       03399016
+034000           SET NAME-SEARCH-DONE       TO TRUE                      03400016
+034010        END-IF                                                     03401016
+034020     ELSE                                                          03402016
+034030        SET NAME-SEARCH-DONE          TO TRUE                      03403016
+034040        IF NOT (NO-RECORD-FND OR END-OF-FILE)                      03404016
+034050           MOVE 'P0310-1'             TO ERR-PARAGRAPH             03405016
+034060           MOVE MSTREMPK              TO ERR-KEY                   03406016
+034070           PERFORM P9999-GOT-PROBLEM                               03407016
+034080        END-IF                                                     03408016
+034090     END-IF.                                                       03409016
+034100*TBD-E                                                        03410016
+034110*                                                                  03411016
 033300 P4000-BUILD-SCREEN.                                              03330000
 033400*                                                                 03340000
 033500     MOVE FICT-JOB-DIST             TO SCR02B-DIST                03350000
@@ -681,6 +830,14 @@
 067800*                                                                 06780000
 067900     INITIALIZE WS-WORK-DATE-TIME                                 06790000
 068000*                                                                 06800000
+      *TBD-B
+      *FLAG A NON-ENGLISH LANGUAGE PREFERENCE FOR THE DISPATCHER SO
+      *AN INTERPRETER CAN BE LINED UP BEFORE THE CALL IS PLACED.
+      *EMP-LANG-PREF/LANG-ENGLISH ETC. ARE DEFINED ON WSMSTR.
+       IF NOT LANG-ENGLISH IN WS-MSTR
+          MOVE 'I055'                    TO MSGLOG-CODE
+       END-IF
+      *TBD-E
 068100     PERFORM P5200-CHECK-COMPANY-CD                               06810000
 068200     IF EMP-PERS-REST-NUM NUMERIC                                 06820000
 068300        AND EMP-PERS-REST-NUM            > ZEROES                 06830001
@@ -758,6 +915,13 @@
 075500*-------------------------------------------------------*         07550000
 075600     IF WS-WORK-DATE-TIME-C NUMERIC                               07560000
 075700        AND WS-WORK-DATE-TIME > ZERO                              07570000
+      *TBD-B
+      *SKIP THE ZONE CONVERSION ENTIRELY WHEN THE DISPATCHER HAS
+      *TOGGLED TO DISPLAY-EMP-HOME-ZONE (PFKEY5, SEE P0100-PROCESS-
+      *INPUT) -- WS-WORK-DATE-TIME IS LEFT AS COMPUTED ABOVE, WHICH
+      *IS ALREADY IN THE EMPLOYEE'S OWN HOME TIME ZONE.
+         AND NOT DISPLAY-EMP-HOME-ZONE
+      *TBD-E
 075800        MOVE SPACES                 TO WS-CNTL-FILE               07580000
 075900        SET SUB-DIST-TYPE-REC       TO TRUE                       07590000
 076000        MOVE DIST IN WS-MSTR        TO CNTL-DIST                  07600000
@@ -799,6 +963,20 @@
 079600                      SCR02B-REST-TIME(SET-NUM ROW-NUM)           07960000
 079700           MOVE WS-WORK-DATE-TIME(5:2) TO                         07970000
 079800                      SCR02B-REST-DY(SET-NUM ROW-NUM)             07980000
+079810*TBD-B                                                     07981017
+079820*THE 2-HOUR LEAD TIME THAT NORMALLY BUFFERS A YARD/LOCAL          07982017
+079830*EMPLOYEE'S REST-EXPIRE TIME (SEE WS-APPLY-LEAD-TIME-FLAG ABOVE)  07983017
+079840*IS NOT ADDED FOR CANADIAN EMPLOYEES (CNC0454).  FLAG THAT        07984017
+079850*EXCEPTION ON THE SCREEN SO THE DISPATCHER KNOWS THE DISPLAYED    07985017
+079860*REST TIME IS NOT ALREADY PADDED BY THE USUAL 2 HOURS.            07986017
+079870        IF DONT-APPLY-LEAD-TIME                                  07987017
+079880           MOVE 'LT'               TO                            07988017
+079890                   SCR02B-LEAD-EXCEPT(SET-NUM ROW-NUM)           07989017
+079891        ELSE                                                     07989117
+079892           MOVE SPACES             TO                            07989217
+079893                   SCR02B-LEAD-EXCEPT(SET-NUM ROW-NUM)           07989317
+079894        END-IF                                                   07989417
+079895*TBD-E                                                      07989517
 079900        END-IF                                                    07990000
 080000     END-IF                                                       08000000
 080100     MOVE EMP-NAME TO SCR02B-EMP-NAME(SET-NUM ROW-NUM)            08010000
