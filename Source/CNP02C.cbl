@@ -73,7 +73,31 @@
 007100     02  WS-COMPANY-CODE-FLAG        PIC X(001) VALUE ' '.        00710008
 007200         88  WS-CANADIAN-COMPANY                VALUE 'C'.        00720008
 007300         88  WS-US-COMPANY                      VALUE 'U'.        00730008
+007310*TBD-B                                                       00731016
+007320     02  WS-NAME-SEARCH-DONE-CODE   PIC X(001) VALUE 'N'.         00732016
+007330         88  NAME-SEARCH-DONE                   VALUE 'Y'.        00733016
+007340         88  NAME-SEARCH-NOT-DONE               VALUE 'N'.        00734016
+007350*TBD-E                                                       00735016
+      *TBD-B
+      *PSTCA-TZ-TOGGLE NEEDS ADDING TO PSTCOMM (SAME GAP ALREADY NOTED
+      *FOR THE OTHER PSTCA- FIELDS THIS PROGRAM RELIES ON).  PFKEY5
+      *SETS IT TO TOGGLE WHETHER REST/RETURN TIMES ON THIS BOARD ARE
+      *SHOWN CONVERTED TO THE DISPATCHER'S OWN SCREEN TIME ZONE (THE
+      *EXISTING DEFAULT -- SEE P4130-MOVE-EMPLOYEE-INFO) OR LEFT IN THE
+      *EMPLOYEE'S OWN HOME TIME ZONE.  SEE P0100-PROCESS-INPUT.
+      *TBD-E
 007400                                                                  00740006
+007410*TBD-B                                                       00741016
+007420*PARTIAL LAST-NAME EMPLOYEE SEARCH (P0300-NAME-SEARCH) BROWSES     00742016
+007430*MSTR-VIA-EMP-NAME FOR EACH MATCH, FILLING THE TASK PICK-LIST      00743016
+007440*THE SAME WAY THIS PROGRAM'S EMPLOYEE-INFO LOGIC FILLS IT.         00744016
+007450 01  WS-NAME-SEARCH.                                              00745016
+007460     05  WS-NAME-MATCH-CNT      PIC S9(4) COMP VALUE +0.           00746016
+007470     05  WS-NAME-SRCH-LEN       PIC S9(4) COMP VALUE +0.           00747016
+007480     05  WS-NS-SET-NUM          PIC S9(4) COMP VALUE +0.           00748016
+007490     05  WS-NS-ROW-NUM          PIC S9(4) COMP VALUE +0.           00749016
+007495     05  WS-NS-EMP-NBR-DISP     PIC X(09) VALUE SPACES.            00749516
+007500*TBD-E                                                       00750016
 007500 01  WS-MISCELLANEOUS.                                            00750006
 007600*    05 WS-DATE-TIME.                                             00760006
 007700*       10  WS-DATE.                                              00770006
@@ -215,13 +239,38 @@
 021300        PERFORM P7000-WRITE-TSQUEUE                               02130006
 021400        PERFORM P9500-SETUP-SCR998                                02140006
 021500     END-IF                                                       02150006
+021510*TBD-B                                                       02151016
+021520*A PARTIAL LAST NAME TYPED INTO SCR02C-NAME-SEARCH BYPASSES THE    02152016
+021530*NORMAL JOB-KEY FLOW ENTIRELY AND RETURNS A PICK-LIST OF MATCHES.  02153016
+021540     IF SCR02C-NAME-SEARCH > SPACES                                02154016
+021550        PERFORM P0300-NAME-SEARCH                                 02155016
+021560        PERFORM P9000-SEND-MAP-AND-RETURN                         02156016
+021570     END-IF                                                       02157016
+021580*TBD-E                                                       02158016
 021600                                                                  02160006
 021700     PERFORM P0200-GET-DATES                                      02170006
+      *TBD-B
+      *PFKEY5 TOGGLES BETWEEN SHOWING REST/RETURN TIMES CONVERTED TO
+      *THE DISPATCHER'S OWN SCREEN ZONE (THE DEFAULT) AND SHOWING THEM
+      *IN THE EMPLOYEE'S OWN HOME TIME ZONE.  SEE P4130-MOVE-EMPLOYEE-
+      *INFO FOR WHERE THE TOGGLE IS HONORED.
+       IF PFKEY5
+          IF DISPLAY-EMP-HOME-ZONE
+             SET DISPLAY-SCREEN-ZONE     TO TRUE
+             MOVE 'I052'                 TO MSGLOG-CODE
+          ELSE
+             SET DISPLAY-EMP-HOME-ZONE   TO TRUE
+             MOVE 'I051'                 TO MSGLOG-CODE
+          END-IF
+          PERFORM P4000-BUILD-SCREEN
+          PERFORM P9000-SEND-MAP-AND-RETURN
+       END-IF
+      *TBD-E
 021800                                                                  02180006
 021900     IF ENTER-KEY                                                 02190006
 022000        MOVE SPACES        TO FICA-NEXT-JOB                       02200006
 022100     ELSE                                                         02210006
-022200        IF NOT PFKEY8                                             02220006
+022200        IF NOT PFKEY8 AND NOT PFKEY5                              02220006
 022300*               INVALID-FUNC-MSG                                  02230006
 022400           MOVE 'I006' TO MSGLOG-CODE                             02240006
 022500           PERFORM P9000-SEND-MAP-AND-RETURN                      02250006
@@ -272,6 +321,105 @@
 027000     MOVE WS-SYSTEM-DATE            TO DE-YYMMDD                  02700006
 027100     PERFORM P8998-DATEEDIT                                       02710006
 027200     MOVE DE-YYMMDD-CE              TO WS-SYSTEM-CENT.            02720006
+024210*TBD-B                                                       02721016
+024220 P0300-NAME-SEARCH.                                               02722016
+024230*                                                                 02723016
+024240*BROWSES MSTR-VIA-EMP-NAME GTEQ ON THE PARTIAL LAST NAME TYPED    02724016
+024250*INTO SCR02C-NAME-SEARCH, FILLING THE SAME SCR02C-EMP-NAME/       02725016
+024260*SCR02C-CRAFT PICK-LIST ARRAY USED FOR THE RELIEF JOB DISPLAY,    02726016
+024270*UP TO ITS 2-SET-BY-7-ROW CAPACITY (14 MATCHES).                  02727016
+024280     MOVE ZEROS                     TO WS-NAME-MATCH-CNT          02728016
+024290     PERFORM VARYING WS-NAME-SRCH-LEN FROM 26 BY -1               02729016
+024300             UNTIL WS-NAME-SRCH-LEN < 1                           02730016
+024310        OR SCR02C-NAME-SEARCH(WS-NAME-SRCH-LEN:1) NOT = SPACE     02731016
+024320     END-PERFORM                                                 02732016
+024330     PERFORM VARYING I FROM 1 BY 1                                02733016
+024340               UNTIL I > 2                                       02734016
+024350       PERFORM VARYING J FROM 1 BY 1                              02735016
+024360               UNTIL J > 7                                       02736016
+024370         MOVE SPACES                TO SCR02C-EMP-NAME(I J)       02737016
+024380                                        SCR02C-CRAFT(I J)         02738016
+024390       END-PERFORM                                               02739016
+024400     END-PERFORM                                                 02740016
+024410     IF WS-NAME-SRCH-LEN < 1                                      02741016
+024420        MOVE 'E012' TO MSGLOG-CODE                                02742016
+024430     ELSE                                                        02743016
+024440        MOVE LOW-VALUES             TO MSTREMPK                   02744016
+024450        MOVE SCR02C-NAME-SEARCH(1:WS-NAME-SRCH-LEN)               02745016
+024460               TO MSTREMPK(1:WS-NAME-SRCH-LEN)                   02746016
+024470        EXEC CICS STARTBR                                        02747016
+024480                  DATASET(MSTR-VIA-EMP-NAME)                      02748016
+024490                  RIDFLD(MSTREMPK)                                02749016
+024500                  GTEQ                                           02750016
+024510                  RESP(WS-RESPONSE)                               02751016
+024520        END-EXEC                                                 02752016
+024530        MOVE WS-RESPONSE               TO FILE-STATUS             02753016
+024540        IF SUCCESS                                                02754016
+024550           SET NAME-SEARCH-NOT-DONE    TO TRUE                    02755016
+024560           PERFORM UNTIL NAME-SEARCH-DONE                         02756016
+024570              PERFORM P0310-READNEXT-BY-NAME                      02757016
+024580           END-PERFORM                                           02758016
+024590           EXEC CICS ENDBR                                       02759016
+024600                     DATASET(MSTR-VIA-EMP-NAME)                  02760016
+024610                     RESP(WS-RESPONSE)                           02761016
+024620           END-EXEC                                              02762016
+024630        ELSE                                                     02763016
+024640           IF NOT (NO-RECORD-FND OR END-OF-FILE)                 02764016
+024650              MOVE 'P0300-1'           TO ERR-PARAGRAPH           02765016
+024660              MOVE MSTREMPK            TO ERR-KEY                02766016
+024670              PERFORM P9999-GOT-PROBLEM                          02767016
+024680           END-IF                                                02768016
+024690        END-IF                                                   02769016
+024700        IF WS-NAME-MATCH-CNT = ZERO                              02770016
+024710           MOVE 'E012' TO MSGLOG-CODE                            02771016
+024720        END-IF                                                   02772016
+024730     END-IF.                                                     02773016
+024740*                                                                02774016
+024750 P0310-READNEXT-BY-NAME.                                         02775016
+024760*                                                                02776016
+024770*READS THE NEXT MASTER RECORD IN EMP-NAME SEQUENCE; IF THE       02777016
+024780*LEADING CHARACTERS OF EMP-NAME NO LONGER MATCH THE SEARCH       02778016
+024790*STRING (OR THE BROWSE RUNS OUT), THE SEARCH IS DONE.  A MATCH   02779016
+024800*IS PLACED INTO THE NEXT SLOT OF THE PICK-LIST ARRAY, SHOWING    02780016
+024810*THE EMPLOYEE NUMBER WHERE THE CRAFT CODE NORMALLY GOES SINCE    02781016
+024820*THIS IS A NAME SEARCH RATHER THAN A SINGLE JOB INQUIRY.         02782016
+024830     EXEC CICS READNEXT                                          02783016
+024840               DATASET(MSTR-VIA-EMP-NAME)                        02784016
+024850               INTO(WS-MSTR)                                     02785016
+024860               LENGTH(MSTRENAM-RLGTH)                            02786016
+024870               RIDFLD(MSTREMPK)                                  02787016
+024880               KEYLENGTH(MSTRENAM-KLGTH)                         02788016
+024890               RESP(WS-RESPONSE)                                 02789016
+024900     END-EXEC                                                    02790016
+024910     MOVE WS-RESPONSE                  TO FILE-STATUS            02791016
+024920     IF SUCCESS                                                  02792016
+024930        IF EMP-NAME(1:WS-NAME-SRCH-LEN) =                        02793016
+024940              SCR02C-NAME-SEARCH(1:WS-NAME-SRCH-LEN)             02794016
+024950           ADD 1 TO WS-NAME-MATCH-CNT                            02795016
+024960           COMPUTE WS-NS-SET-NUM =                               02796016
+024970              1 + ((WS-NAME-MATCH-CNT - 1) / 7)                  02797016
+024980           COMPUTE WS-NS-ROW-NUM =                               02798016
+024990              WS-NAME-MATCH-CNT - ((WS-NS-SET-NUM - 1) * 7)      02799016
+025000           MOVE EMP-NAME              TO                         02800016
+025010                 SCR02C-EMP-NAME(WS-NS-SET-NUM WS-NS-ROW-NUM)    02800116
+025020           MOVE EMP-NBR               TO WS-NS-EMP-NBR-DISP      02800216
+025030           MOVE WS-NS-EMP-NBR-DISP    TO                         02800316
+025040                 SCR02C-CRAFT(WS-NS-SET-NUM WS-NS-ROW-NUM)       02800416
+025050           IF WS-NAME-MATCH-CNT >= 14                            02800516
+025060              SET NAME-SEARCH-DONE    TO TRUE                    02800616
+025070           END-IF                                                02800716
+025080        ELSE                                                     02800816
+025090           SET NAME-SEARCH-DONE       TO TRUE                    02800916
+025100        END-IF                                                   02801016
+025110     ELSE                                                        02801116
+025120        SET NAME-SEARCH-DONE          TO TRUE                    02801216
+025130        IF NOT (NO-RECORD-FND OR END-OF-FILE)                    02801316
+025140           MOVE 'P0310-1'             TO ERR-PARAGRAPH           02801416
+025150           MOVE MSTREMPK              TO ERR-KEY                 02801516
+025160           PERFORM P9999-GOT-PROBLEM                             02801616
+025170        END-IF                                                   02801716
+025180     END-IF.                                                     02801816
+025190*TBD-E                                                      02801916
 027300*                                                                 02730006
 027400 P4000-BUILD-SCREEN.                                              02740006
 027500*                                                                 02750006
@@ -590,6 +738,14 @@
 058800*                                                                 05880006
 058900     INITIALIZE WS-WORK-DATE-TIME                                 05890006
 059000*                                                                 05900006
+      *TBD-B
+      *FLAG A NON-ENGLISH LANGUAGE PREFERENCE FOR THE DISPATCHER SO
+      *AN INTERPRETER CAN BE LINED UP BEFORE THE CALL IS PLACED.
+      *EMP-LANG-PREF/LANG-ENGLISH ETC. ARE DEFINED ON WSMSTR.
+       IF NOT LANG-ENGLISH IN WS-MSTR
+          MOVE 'I055'                    TO MSGLOG-CODE
+       END-IF
+      *TBD-E
 059100     PERFORM P5200-CHECK-COMPANY-CD                               05910010
 059200     IF EMP-PERS-REST-NUM NUMERIC                                 05920011
 059300        AND EMP-PERS-REST-NUM            > ZEROES                 05930012
@@ -667,6 +823,13 @@
 066500*-------------------------------------------------------*         06650006
 066600     IF WS-WORK-DATE-TIME-C NUMERIC                               06660006
 066700        AND WS-WORK-DATE-TIME > ZERO                              06670006
+      *TBD-B
+      *SKIP THE ZONE CONVERSION ENTIRELY WHEN THE DISPATCHER HAS
+      *TOGGLED TO DISPLAY-EMP-HOME-ZONE (PFKEY5, SEE P0100-PROCESS-
+      *INPUT) -- WS-WORK-DATE-TIME IS LEFT AS COMPUTED ABOVE, WHICH
+      *IS ALREADY IN THE EMPLOYEE'S OWN HOME TIME ZONE.
+         AND NOT DISPLAY-EMP-HOME-ZONE
+      *TBD-E
 066800        MOVE SPACES                 TO WS-CNTL-FILE               06680006
 066900        SET SUB-DIST-TYPE-REC       TO TRUE                       06690006
 067000        MOVE DIST IN WS-MSTR        TO CNTL-DIST                  06700006
