@@ -172,6 +172,31 @@
 016600         04  FILLER              PIC X(1)  VALUE SPACE.           01660015
 016700             88  STEP-RATE-QUAL            VALUE '%'.             01670015
 016800*                                                                 01680015
+      *TBD-B
+      *WS-VL4-QUAL-ENT DISPLAY ARRAY, BUILT BY P1540-SET-QUAL-ARRAY,
+      *IS FLAGGED HERE WHEN QUAL-EXP-DATE (ASSUMED TO BE A 6-DIGIT
+      *GREGORIAN MMDDYY EXPIRATION DATE CARRIED ON WSQUAL, THE SAME
+      *WAY WS-LOCAL-DATE AND HOLD-RES-DATE-GREG ARE CARRIED ABOVE --
+      *WSQUAL ITSELF IS NOT CHECKED OUT TO THIS COPY LIBRARY) FALLS
+      *WITHIN WS-QUAL-EXP-WARN-DAYS OF TODAY.
+       02  WS-QUAL-EXP-WARN-DAYS        PIC 9(03) VALUE 060.
+       02  WS-QUAL-EXP-WARN-DATE        PIC 9(06) VALUE ZEROES.
+       02  WS-QUAL-EXP-SW               PIC X     VALUE 'N'.
+           88  WS-QUAL-EXPIRING                   VALUE 'Y'.
+      *TBD-E
+      *TBD-B
+      *PSTCA-CALL-NOW-FILTER NEEDS ADDING TO PSTCOMM (SAME GAP ALREADY
+      *NOTED FOR THE OTHER PSTCA- FIELDS THIS PROGRAM RELIES ON).
+      *PFKEY5 TOGGLES A QUICK FILTER THAT HIDES THE NAME OF ANY
+      *EXTRABOARD EMPLOYEE WHO IS NOT CURRENTLY AVAILABLE OR WORKING
+      *(TEMPORARY ASSIGNMENT, LAYOFF, OUT OF TOWN, ETC.) SO THE
+      *DISPATCHER CAN SEE AT A GLANCE WHO CAN ACTUALLY BE CALLED RIGHT
+      *NOW.  SEE P0100-PROCESS-INPUT AND P1500-SETUP-NAME-LINE.  THE
+      *FILTER ONLY APPLIES TO THE FAST (NON-SCROLLED) BOARD BUILD --
+      *THE SLOW/SCROLLED BOARD PATHS BUILD WS-VARIABLE-LINE-1 FROM A
+      *PRE-SORTED WORK TABLE RATHER THAN FROM WS-MSTR AND ARE NOT YET
+      *COVERED.
+      *TBD-E
 016900 01  WS-TABLES.                                                   01690000
 017000     02   WS-ASGN-SEN-AREA.                                       01700000
 017100          03 WS-ASGN-SEN-ARRAY OCCURS 20.                         01710000
@@ -376,7 +401,11 @@
 036600     02  FILLER                  PIC X(3).                        03660015
 036700     02  WS-VL4-QUAL-ENT OCCURS 5 TIMES.                          03670015
 036800         04  WS-VL4-QUAL         PIC X(4).                        03680015
-036900         04  FILLER              PIC X.                           03690015
+      *TBD UNUSED FILLER BYTE REPURPOSED TO CARRY THE
+      *QUALIFICATION EXPIRATION-WARNING MARKER SET BY P1540-SET-QUAL-
+      *ARRAY ('*' = EXPIRING WITHIN WS-QUAL-EXP-WARN-DAYS, SPACE =
+      *NOT EXPIRING).  NO LENGTH CHANGE, SO SCR02D MAPPING IS UNAFFECTED.
+036900         04  WS-VL4-QUAL-EXP-FLAG PIC X.                          03690015
 037000     02  FILLER                  PIC X.                           03700015
 037100*    CNC0006 - FLW, 5/8/96, END                                   03710000
 037200                                                                  03720000
@@ -599,6 +628,35 @@
 058900     COPY WSEDDATE.                                               05890000
 059000     COPY WSSYDTTM.                                               05900000
 059100     COPY WSBUFFER.                                               05910000
+      *TBD-B
+      *JOB-OWNERSHIP CHANGE NOTIFICATION HOOK.  PXXXX-JOB-OWNER RUNS
+      *ON EVERY INQUIRY THAT NEEDS TO KNOW WHO OWNS A JOB, SO IT IS
+      *THE ONE PLACE COMMON TO EVERY AWARD/DISPLACEMENT/TEMPORARY-
+      *ASSIGNMENT WRITE SCATTERED ACROSS THIS PROGRAM (AND CNP06,
+      *CNP12 AND CNP917, WHICH CARRY THE IDENTICAL PARAGRAPH) THAT
+      *CAN DETECT AN OWNERSHIP CHANGE WITHOUT INSTRUMENTING EVERY
+      *WRITE SITE INDIVIDUALLY.  PXXXX-NOTIFY-OWNER-CHANGE KEEPS THE
+      *LAST-SEEN OWNER FOR A JOB IN A SMALL TS QUEUE KEYED OFF
+      *ASGNJOB; WHEN THE OWNER JUST READ DIFFERS FROM THAT, IT WRITES
+      *A NOTIFICATION RECORD FOR AN EVENTUAL EMAIL/SMS FEED TO PICK
+      *UP.  OWNCHG-VIA-KEY/WS-OWNERNOT-FILE STILL NEED ADDING TO THE
+      *FILE-CONTROL/COPY LIBRARY.  THE FIRST 4 BYTES OF ASGNJOB ARE
+      *USED TO BUILD THE TS QUEUE ID;
+      *VERIFY THAT PREFIX IS ENOUGH TO KEEP JOBS FROM COLLIDING
+      *AGAINST THE REAL WSASGN KEY LAYOUT.
+       01  WS-OWNQ-ID.
+           02  FILLER                     PIC X(4)  VALUE 'OWN1'.
+           02  WS-OWNQ-JOB-ID             PIC X(4)  VALUE SPACE.
+       01  WS-OWNQ-PLGTH                  PIC S9(4) COMP VALUE +6.
+       01  WS-OWNQ-PREV-OWNER             PIC 9(6)  VALUE ZEROS.
+       01  WS-OWNERNOT-FILE.
+           02  OWNCHG-KEY.
+               04  OWNCHG-JOB-ID          PIC X(4)  VALUE SPACE.
+               04  OWNCHG-DATE-TIME       PIC 9(10) VALUE ZEROS.
+           02  OWNCHG-OLD-OWNER           PIC 9(6)  VALUE ZEROS.
+           02  OWNCHG-NEW-OWNER           PIC 9(6)  VALUE ZEROS.
+           02  FILLER                     PIC X(10) VALUE SPACE.
+      *TBD-E
 059200                                                                  05920000
 059300 LINKAGE SECTION.                                                 05930000
 059400 01  DFHCOMMAREA.                                                 05940000
@@ -692,7 +750,20 @@
 068200        PERFORM P7000-WRITE-TSQUEUE                               06820000
 068300        PERFORM P9500-SETUP-SCR998                                06830000
 068400     END-IF                                                       06840000
-068500     IF NOT ENTER-KEY AND NOT PFKEY8                              06850000
+      *TBD-B
+      *PFKEY5 TOGGLES THE CALLABLE-NOW QUICK FILTER -- SEE
+      *P1500-SETUP-NAME-LINE FOR WHERE THE TOGGLE IS HONORED.
+            IF PFKEY5
+               IF CALLABLE-NOW-FILTER-ON
+                  SET SHOW-ALL-STATUSES      TO TRUE
+                  MOVE 'I054'                TO MSGLOG-CODE
+               ELSE
+                  SET CALLABLE-NOW-FILTER-ON TO TRUE
+                  MOVE 'I053'                TO MSGLOG-CODE
+               END-IF
+            END-IF
+      *TBD-E
+068500     IF NOT ENTER-KEY AND NOT PFKEY8 AND NOT PFKEY5               06850000
 068600*            INVALID-FUNC-MSG                                     06860000
 068700        MOVE 'I006' TO MSGLOG-CODE                                06870000
 068800        PERFORM P9000-SEND-MAP-AND-RETURN                         06880000
@@ -2203,6 +2274,19 @@
 219300                                            SCR02D-NAME(NAME-SUB) 21930000
 219400        END-IF                                                    21940000
 219500     END-IF                                                       21950000
+      *TBD-B
+      *HIDE THIS EMPLOYEE'S NAME WHEN THE CALLABLE-NOW QUICK FILTER
+      *IS ON AND THE EMPLOYEE IS NOT CURRENTLY AVAILABLE OR WORKING
+      *(PFKEY5, SEE P0100-PROCESS-INPUT) -- THE SLOT SHOWS AS NOT
+      *AVAILABLE INSTEAD OF REVEALING A NAME THE DISPATCHER CANNOT
+      *CALL RIGHT NOW.
+            IF GOT-EMPLOYEE
+               AND CALLABLE-NOW-FILTER-ON
+               AND NOT (AVAILABLE OR WORKING)
+               MOVE '   NOT AVAILABLE          ' TO
+                                                SCR02D-NAME(NAME-SUB)
+            END-IF
+      *TBD-E
 219600     MOVE TURN-NBR OF WS-EXTRA-BOARD TO SCR02D-TURN(NAME-SUB)     21960000
 219700     PERFORM P1505-CALL-XB-POS-PARMS                              21970000
 219800                                                                  21980000
@@ -2854,6 +2938,28 @@
 268900     MOVE SPACES             TO WS-QUAL-FILE                      26890015
 269000     MOVE EMP-NBR OF WS-MSTR TO QUAL-EMP-NO                       26900015
 269100     MOVE QUALEMP-KEY        TO QUALEMP                           26910015
+      *TBD-B
+      *COMPUTES THE CUTOFF DATE (TODAY + WS-QUAL-EXP-WARN-DAYS) ONCE,
+      *BEFORE THE BROWSE BELOW, SO EACH QUALIFICATION READ IN THE LOOP
+      *CAN BE COMPARED AGAINST IT WITHOUT RELINKING P903-PGM PER ENTRY.
+       MOVE ZEROS                  TO DATE-CONVERSION-PARMS
+       SET PARM-ADD                TO TRUE
+       MOVE WS-LOCAL-DATE           TO PARM-PRI-DATE-GREG
+       MOVE WS-QUAL-EXP-WARN-DAYS   TO PARM-SEC-DATE-GREG
+       EXEC CICS LINK
+                 PROGRAM(P903-PGM)
+                 COMMAREA(DATE-CONVERSION-PARMS)
+                 LENGTH(P903-LGTH)
+                 RESP(WS-RESPONSE)
+       END-EXEC
+       MOVE WS-RESPONSE             TO FILE-STATUS
+       IF SUCCESS
+          MOVE PARM-RES-DATE-GREG   TO WS-QUAL-EXP-WARN-DATE
+       ELSE
+          MOVE 'P1540-3'            TO ERR-PARAGRAPH
+          PERFORM P9999-GOT-PROBLEM
+       END-IF
+      *TBD-E
 269200     EXEC CICS STARTBR                                            26920015
 269300               DATASET(QUAL-FILE-VIA-QUALEMP)                     26930015
 269400               RIDFLD(QUALEMP)                                    26940015
@@ -2893,6 +2999,21 @@
 272800                    MOVE WS-RESPONSE TO FILE-STATUS               27280015
 272900                    IF SUCCESS AND CNTL-QUAL-DISP-SB-MAINT = 'Y'  27290015
 273000                       MOVE QUALIFICATION TO WS-VL4-QUAL(QUAL-SUB)27300015
+      *TBD-B
+      *QUAL-EXP-DATE IS ASSUMED TO BE THE 6-DIGIT GREGORIAN (MMDDYY)
+      *QUALIFICATION EXPIRATION DATE CARRIED ON WSQUAL, PARALLELING
+      *THE OTHER GREGORIAN DATE FIELDS USED ELSEWHERE IN THIS PROGRAM.
+       SET WS-QUAL-EXP-SW                TO 'N'
+       IF QUAL-EXP-DATE > ZEROES
+          AND QUAL-EXP-DATE NOT > WS-QUAL-EXP-WARN-DATE
+          SET WS-QUAL-EXP-SW             TO 'Y'
+       END-IF
+       IF WS-QUAL-EXPIRING
+          MOVE '*'   TO WS-VL4-QUAL-EXP-FLAG(QUAL-SUB)
+       ELSE
+          MOVE SPACE TO WS-VL4-QUAL-EXP-FLAG(QUAL-SUB)
+       END-IF
+      *TBD-E
 273100                       ADD 1 TO QUAL-SUB                          27310015
 273200                    END-IF                                        27320015
 273300                 END-IF                                           27330015
@@ -3589,8 +3710,63 @@
 337000     MOVE WS-RESPONSE TO FILE-STATUS                              33700000
 337100     IF NOT SUCCESS                                               33710000
 337200        MOVE ZEROS TO ASGN-EMP-NO                                 33720000
-337300     END-IF.                                                      33730000
+337300     END-IF                                                       33730000
+      *TBD-B
+           PERFORM PXXXX-NOTIFY-OWNER-CHANGE.
+      *TBD-E
 337400*                                                                 33740000
+      *TBD-B
+       PXXXX-NOTIFY-OWNER-CHANGE.
+           MOVE ASGNJOB(1:4)          TO WS-OWNQ-JOB-ID
+           EXEC CICS READQ TS
+                     QUEUE(WS-OWNQ-ID)
+                     INTO(WS-OWNQ-PREV-OWNER)
+                     LENGTH(WS-OWNQ-PLGTH)
+                     ITEM(1)
+                     RESP(WS-RESPONSE)
+           END-EXEC
+           MOVE WS-RESPONSE           TO FILE-STATUS
+           IF SUCCESS
+              IF WS-OWNQ-PREV-OWNER NOT = ASGN-EMP-NO
+                 PERFORM PXXXX-WRITE-OWNER-NOTIFY
+              END-IF
+              EXEC CICS WRITEQ TS
+                        QUEUE(WS-OWNQ-ID)
+                        FROM(ASGN-EMP-NO)
+                        LENGTH(WS-OWNQ-PLGTH)
+                        ITEM(1)
+                        REWRITE
+                        RESP(WS-RESPONSE)
+              END-EXEC
+           ELSE
+              EXEC CICS WRITEQ TS
+                        QUEUE(WS-OWNQ-ID)
+                        FROM(ASGN-EMP-NO)
+                        LENGTH(WS-OWNQ-PLGTH)
+                        RESP(WS-RESPONSE)
+              END-EXEC
+           END-IF.
+      *
+       PXXXX-WRITE-OWNER-NOTIFY.
+           MOVE WS-OWNQ-JOB-ID        TO OWNCHG-JOB-ID
+           MOVE WS-SYSTEM-DATE        TO OWNCHG-DATE-TIME(1:6)
+           MOVE WS-SYSTEM-TIME        TO OWNCHG-DATE-TIME(7:4)
+           MOVE WS-OWNQ-PREV-OWNER    TO OWNCHG-OLD-OWNER
+           MOVE ASGN-EMP-NO           TO OWNCHG-NEW-OWNER
+           EXEC CICS WRITE
+                     DATASET(OWNCHG-VIA-KEY)
+                     FROM(WS-OWNERNOT-FILE)
+                     LENGTH(LENGTH OF WS-OWNERNOT-FILE)
+                     RIDFLD(OWNCHG-KEY)
+                     RESP(WS-RESPONSE)
+           END-EXEC
+           MOVE WS-RESPONSE           TO FILE-STATUS
+           IF NOT SUCCESS
+              MOVE 'PXNOTIFY'         TO ERR-PARAGRAPH
+              MOVE OWNCHG-KEY         TO ERR-KEY
+              PERFORM P9999-GOT-PROBLEM
+           END-IF.
+      *TBD-E
 337500 PXXXX-LATEST-TEMP.                                               33750000
 337600*                                                                 33760000
 337700     MOVE SPACES        TO WS-SAVE-ASGN-FILE                      33770000
