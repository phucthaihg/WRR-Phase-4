@@ -167,6 +167,31 @@
 016600             06 WS-CO-CALL-ORDER       PIC X(01) VALUE SPACES.    01650071
 016700             06 WS-CO-POSITION         PIC X(16) VALUE SPACES.    01660071
 016800                                                                  01670071
+016050*TBD-B                                                           
+016051*WORKING STORAGE FOR THE PFKEY9 'WHO'S PROTECTING THIS                    
+016052*TURN' DRILL-DOWN.  WS-ASGN-SEN-AREA MIRRORS THE LAYOUT                   
+016053*CNP06/CNP02D ALREADY USE TO RECEIVE P942-ASGN-SEN-AREA                   
+016054*FROM THE P942 ASGN-SEN-FUNCTION LINK.  SEE                               
+016055*P1075-DISPLAY-PROTECTION-LIST.                                           
+016056 01  WS-PROT-SUB                      PIC 99 VALUE ZERO.                  
+016057 01  WS-PROT-MAX                      PIC 99 VALUE 3.                     
+016058 01  SEN-SUB                          PIC 99 VALUE ZERO.                  
+016059 01  SEN-MAX                          PIC 99 VALUE 20.                    
+016060 01  WS-ASGN-SEN-AREA.                                                    
+016061     02  WS-ASGN-SEN-ARRAY OCCURS 20.                                     
+016062         05  WS-ASGN-SEN-RSTR         PIC X(004).                         
+016063         05  WS-ASGN-SEN-CC           PIC X(002).                         
+016064         05  FILLER                   PIC X(004).                         
+016065*TBD-E                                                           
+      *TBD-B
+      *WORKING STORAGE FOR THE PFKEY6 "SIMULATE NEXT DECLINE" FEATURE
+      *ON THE CALL-ORDER BOARD.  SCR02E-SIM-NAME/SCR02E-SIM-TURN ARE
+      *KEYED BY CRAFT-ARRAY-SUB, ONE PAIR PER CRAFT CURRENTLY ON
+      *DISPLAY, THE SAME WAY SCR02E-PROT-NAME ABOVE IS KEYED BY
+      *WS-PROT-SUB.  THOSE TWO FIELDS STILL NEED ADDING TO PSTCB02E
+      *(SAME GAP NOTED FOR SCR02E-PROT-NAME ABOVE).
+      *SEE P1007-SIMULATE-CALL-ORDER.
+      *TBD-E
 016900 01  WS-FLAGS.                                                    01680071
 017000     05  DO-INCREMENT-FLAG             PIC X   VALUE '0'.         01690071
 017100         88  DO-INCREMENT                      VALUE '1'.         01700071
@@ -199,6 +224,10 @@
 019800         88  CONVERT-TURN-TO-MADE-UP           VALUE '1'.         01970071
 019900     05  ASGN-DONE-CODE                PIC X   VALUE '0'.         01980071
 020000         88 ASGN-DONE                          VALUE '1'.         01990071
+016020*TBD-B                                                           
+016021 05  WS-PROT-DONE-CODE            PIC X   VALUE '0'.                      
+016022     88 WS-PROT-DONE                      VALUE '1'.                      
+016023*TBD-E                                                           
 020100     05  WS-TASK-DONE-CONDE            PIC X   VALUE 'N'.         02000071
 020200         88 TASK-NOT-DONE                      VALUE 'N'.         02010071
 020300         88 TASK-DONE                          VALUE 'Y'.         02020071
@@ -300,6 +329,26 @@
 029600         04  FILLER                    PIC X(11) VALUE SPACE.     02840071
 029700     02  FILLER                        PIC X(84) VALUE SPACE.     02850071
 029800                                                                  02860071
+300010*TBD-B                                                           
+300011*UFP CRAFT-ELIGIBILITY OVERRIDE AUDIT TRAIL.  WRITTEN BY                  
+300012*P1098-WRITE-OVERRIDE-AUDIT WHENEVER SCR02E-OVERRIDE-REASON               
+300013*LETS P1096-VALIDATE-TURN/P1097-CHECK-FOR-OVERLAY DISPLAY A               
+300014*TURN THAT WOULD OTHERWISE HAVE BEEN SUPPRESSED.  NEW MAP                 
+300015*FIELD SCR02E-OVERRIDE-REASON STILL NEEDS ADDING TO PSTCB02E.
+300017 01  WS-UFPOVRD-FILE.                                                     
+300018     02  OVRD-KEY.                                                        
+300019         04  OVRD-DIST                PIC XX    VALUE SPACE.              
+300020         04  OVRD-SUB-DIST            PIC XX    VALUE SPACE.              
+300021         04  OVRD-TURN                PIC X(4)  VALUE SPACE.              
+300022         04  OVRD-USERID              PIC X(8)  VALUE SPACE.              
+300023         04  OVRD-DATE-TIME           PIC 9(10) VALUE ZEROS.              
+300024     02  OVRD-BOARD                   PIC X(2)  VALUE SPACE.              
+300025     02  OVRD-CC                      PIC X(2)  VALUE SPACE.              
+300026     02  WS-OVRD-CHECK-CODE           PIC X(5)  VALUE SPACE.              
+300027     02  OVRD-REASON                  PIC X(20) VALUE SPACE.              
+300028     02  OVRD-TERM-ID                 PIC X(4)  VALUE SPACE.              
+300029     02  FILLER                       PIC X(20) VALUE SPACE.              
+300030*TBD-E                                                           
 029900 01  WS-HOLD-SCHED                     PIC X(158) VALUE SPACES.   02870071
 030000 01  SAVE-SCHED-KEY2.                                             02880071
 030100     02  FILLER                        PIC X(06) VALUE SPACES.    02890071
@@ -709,6 +758,14 @@
 071000     COPY P910COMM.                                               06730071
 071100     COPY P915COMM.                                               06740071
 071200     COPY P956COMM.                                               06750071
+071250*TBD-B                                                           
+071251*P942COMM IS ALREADY USED THE SAME WAY BY CNP06'S                         
+071252*P1200-BUILD-SENIORITY-BOARD (ASGN-SEN-FUNCTION) TO TURN A                
+071253*CRAFT/DIST/SUB-DIST INTO A SENIORITY ROSTER CODE.  REUSED                
+071254*HERE FOR THE PFKEY9 PROTECTION DRILL-DOWN.  SEE                          
+071255*P1075-DISPLAY-PROTECTION-LIST.                                           
+071256     COPY P942COMM.                                                       
+071257*TBD-E                                                           
 071300*CNC0600-B                                                        06750199
 071400     COPY PS08COMM.                                               06751099
 071500*CNC0600-E                                                        06752099
@@ -723,6 +780,13 @@
 072400     COPY WSCNTL.                                                 06810071
 072500     COPY WSFICT.                                                 06820071
 072600     COPY WSUFP.                                                  06830071
+072650*TBD-B                                                           
+072651*WSSEN (SENIORITY ROSTER FILE, SENFILE-VIA-DIST) IS ALREADY               
+072652*USED THE SAME WAY BY CNP06/CNP02D'S SENIORITY BOARD                      
+072653*PARAGRAPHS.  REUSED HERE FOR THE PFKEY9 PROTECTION                       
+072654*DRILL-DOWN.  SEE P1075-DISPLAY-PROTECTION-LIST.                          
+072655     COPY WSSEN.                                                          
+072656*TBD-E                                                           
 072700     COPY WSTASK.                                                 06840071
 072800     COPY WSSCHED.                                                06850071
 072900***************************************************************** 06860071
@@ -894,7 +958,11 @@
 089500*CNC0564A - BEG                                                   08520071
 089600                                WS-3A-BIDPK-TIEBRK-FL             08530071
 089700*CNC0564A - END                                                   08540071
-089800     IF NOT ENTER-KEY AND NOT PFKEY8                              08550071
+089800     IF NOT ENTER-KEY AND NOT PFKEY8                                      
+089801        AND NOT PFKEY9                                                    
+      *TBD-B
+             AND NOT PFKEY6
+      *TBD-E
 089900*            INVALID-FUNC-MSG                                     08560071
 090000        MOVE 'I006'          TO MSGLOG-CODE                       08570071
 090100        PERFORM P9000-SEND-MAP-AND-RETURN                         08580071
@@ -1629,6 +1697,16 @@
 162900           END-IF                                                 15600071
 163000        END-IF                                                    15610071
 163100     END-PERFORM.                                                 15620071
+      *TBD-B
+      *PFKEY6 "SIMULATE NEXT DECLINE" FOR THE CALL-ORDER BOARD.  FOR
+      *EACH CRAFT CURRENTLY ON DISPLAY, SHOWS WHO WOULD BE CALLED
+      *NEXT IF THE TURN AT THE TOP OF THAT CRAFT'S CALL ORDER
+      *DECLINED THIS CALL, WITHOUT ALTERING THE CALL ORDER OR
+      *WRITING ANY HISTORY.  SEE P1007-SIMULATE-CALL-ORDER.
+       IF PFKEY6
+          PERFORM P1007-SIMULATE-CALL-ORDER
+       END-IF
+      *TBD-E
 163200*                                                                 15630071
 163300 P1010-INITIALIZE-CRAFT-ARRAY.                                    15640071
 163400*                                                                 15650071
@@ -1706,6 +1784,11 @@
 170600              END-IF                                              16370071
 170700           END-IF                                                 16380071
 170800        END-IF                                                    16390071
+016395*TBD-B                                                           
+016396 IF PFKEY9                                                                
+016397    PERFORM P1075-DISPLAY-PROTECTION-LIST                                 
+016398 END-IF                                                                   
+016399*TBD-E                                                           
 170900     END-IF.                                                      16400071
 171000*                                                                 16410071
 171100 P1030-BUILD-TURN-POSITION.                                       16420071
@@ -2637,7 +2720,14 @@
 263700              OR (DIST OF WS-UFP     NOT = DIST2                  25680071
 263800              OR SUB-DIST OF WS-UFP  NOT = SUB-DIST2              25690071
 263900              OR POOL-NAME OF WS-UFP NOT = POOL-NAME2)            25700071
-264000              SET DONT-DISPLAY-TURN TO TRUE                       25710071
+264010*TBD-B                                                           
+264011              IF SCR02E-OVERRIDE-REASON = SPACES                          
+264012                 SET DONT-DISPLAY-TURN TO TRUE                            
+264013              ELSE                                                        
+264014                 MOVE 'HMTRM' TO WS-OVRD-CHECK-CODE                       
+264015                 PERFORM P1100-WRITE-OVERRIDE-AUDIT                       
+264016              END-IF                                                      
+264017*TBD-E                                                           
 264100           END-IF                                                 25720071
 264200        END-IF                                                    25730071
 264300     END-IF                                                       25740071
@@ -2653,7 +2743,14 @@
 265300        SET FROM-CURRENT-CYCLE     TO TRUE                        25840071
 265400        PERFORM P1097-CHECK-FOR-OVERLAY                           25850071
 265500        IF NOT-FROM-CURRENT-CYCLE                                 25860071
-265600           SET DONT-DISPLAY-TURN   TO TRUE                        25870071
+264010*TBD-B                                                           
+264011           IF SCR02E-OVERRIDE-REASON = SPACES                             
+264012              SET DONT-DISPLAY-TURN   TO TRUE                             
+264013           ELSE                                                           
+264014              MOVE 'OVRLY' TO WS-OVRD-CHECK-CODE                          
+264015              PERFORM P1100-WRITE-OVERRIDE-AUDIT                          
+264016           END-IF                                                         
+264017*TBD-E                                                           
 265700        END-IF                                                    25880071
 265800     END-IF.                                                      25890071
 265900*                                                                 25900071
@@ -2886,6 +2983,36 @@
 288600        END-IF                                                    28170071
 288700     END-IF.                                                      28180071
 288800*                                                                 28190071
+288810*TBD-B                                                           
+288811*SEE ALSO THE TBD BLOCKS IN P1096-VALIDATE-TURN AND                  
+288812*P1097-CHECK-FOR-OVERLAY.  WRITES ONE AUDIT RECORD EACH                   
+288813*TIME SCR02E-OVERRIDE-REASON LETS A TURN DISPLAY THAT                     
+288814*WOULD OTHERWISE HAVE BEEN SUPPRESSED.                                    
+288815 P1100-WRITE-OVERRIDE-AUDIT.                                              
+288816*                                                                         
+288817     MOVE SCHED1-DIST          TO OVRD-DIST                               
+288818     MOVE SCHED1-SUB-DIST      TO OVRD-SUB-DIST                           
+288819     MOVE SCHED1-TURN-ID       TO OVRD-TURN                               
+288820     MOVE SCHED1-BOARD-ID      TO OVRD-BOARD                              
+288821     MOVE SCHED1-CC            TO OVRD-CC                                 
+288822     MOVE EIBUSERID            TO OVRD-USERID                             
+288823     MOVE EIBTRMID             TO OVRD-TERM-ID                            
+288824     MOVE WS-LOCAL-DATE-TIME   TO OVRD-DATE-TIME                          
+288825     MOVE SCR02E-OVERRIDE-REASON TO OVRD-REASON                           
+288826     EXEC CICS WRITE                                                      
+288827           DATASET(UFPOVRD-VIA-KEY)                                       
+288828           FROM(WS-UFPOVRD-FILE)                                          
+288829           LENGTH(LENGTH OF WS-UFPOVRD-FILE)                              
+288830               RIDFLD(OVRD-KEY)                                           
+288831               RESP(WS-RESPONSE)                                          
+288832     END-EXEC                                                             
+288833     MOVE WS-RESPONSE           TO FILE-STATUS                            
+288834     IF NOT SUCCESS                                                       
+288835        MOVE 'P1100-1'          TO ERR-PARAGRAPH                          
+288836        MOVE OVRD-KEY            TO ERR-KEY                               
+288837        PERFORM P9999-GOT-PROBLEM                                         
+288838     END-IF.                                                              
+288839*TBD-E                                                           
 288900 P1110-READ-NEXT-POS.                                             28200071
 289000*                                                                 28210071
 289100     EXEC CICS READ                                               28220071
@@ -4169,6 +4296,162 @@
 401300     END-EXEC                                                     38780071
 401400     MOVE WS-RESPONSE            TO FILE-STATUS.                  38790071
 401500***************************************************************** 38800071
+      *TBD-B
+      *PFKEY6 "SIMULATE NEXT DECLINE" FOR THE CALL-ORDER BOARD.  BY
+      *THE TIME THIS IS REACHED, P1095-INQUIRE-BY-CALL-ORDER (CALLED
+      *FROM P1005-CALL-ORDER-INQ) HAS ALREADY LOADED EACH CRAFT'S
+      *TURNS ONTO THE SCREEN ARRAY IN CALL-ORDER SEQUENCE, SO THE
+      *ROW IMMEDIATELY AFTER A CRAFT'S FIRST ROW IS ALREADY THE
+      *EMPLOYEE WHO WOULD BE CALLED NEXT IF THE TOP TURN DECLINED
+      *THIS CALL.  NOTHING IS WRITTEN OR RESEQUENCED -- THIS MERELY
+      *COPIES THAT ALREADY-DISPLAYED NAME/TURN INTO THE SIMULATION
+      *FIELDS AND FLAGS MSGLOG-CODE SO THE USER SEES A "SIMULATED"
+      *NOTICE WHEN THE MAP IS SENT.
+ P1007-SIMULATE-CALL-ORDER.
+       PERFORM VARYING CRAFT-ARRAY-SUB FROM 1 BY 1
+               UNTIL CRAFT-ARRAY-SUB > CRAFT-ARRAY-MAX
+          MOVE SPACES        TO SCR02E-SIM-NAME(CRAFT-ARRAY-SUB)
+                                 SCR02E-SIM-TURN(CRAFT-ARRAY-SUB)
+          IF WS-CRAFT-CODE(CRAFT-ARRAY-SUB) > SPACES
+             MOVE WS-CRAFT-SUB(CRAFT-ARRAY-SUB) TO ARRAY-SUB
+             ADD 1               TO ARRAY-SUB
+             IF ARRAY-SUB NOT > WS-CRAFT-MAX(CRAFT-ARRAY-SUB)
+                AND SCR02E-NAME(ARRAY-SUB) > SPACES
+                MOVE SCR02E-NAME(ARRAY-SUB)
+                                 TO SCR02E-SIM-NAME(CRAFT-ARRAY-SUB)
+                MOVE SCR02E-TURN(ARRAY-SUB)
+                                 TO SCR02E-SIM-TURN(CRAFT-ARRAY-SUB)
+             END-IF
+          END-IF
+       END-PERFORM
+       MOVE 'I050'            TO MSGLOG-CODE.
+      *TBD-E
+*                                                                       
+388100*TBD-B                                                           
+388101*PFKEY9 "WHO'S PROTECTING THIS TURN" DRILL-DOWN FROM THE                  
+388102*POSITION DISPLAY.  USES A P1010-INITIALIZE-CRAFT-ARRAY-                  
+388103*STYLE SCAN OF THE CRAFT ARRAY TO FIND THE FIRST CRAFT                    
+388104*CURRENTLY ON DISPLAY, LINKS TO P942 (ASGN-SEN-FUNCTION) TO               
+388105*TURN THAT CRAFT/DIST/SUB-DIST INTO ITS SENIORITY ROSTER                  
+388106*CODE(S) THE SAME WAY CNP06'S P1200-BUILD-SENIORITY-BOARD                 
+388107*DOES, THEN LISTS THE NEXT WS-PROT-MAX (3) ELIGIBLE                       
+388108*EMPLOYEES BY SENIORITY INTO SCR02E-PROT-NAME(1-3)/                       
+388109*SCR02E-PROT-SEN-DATE(1-3).  THOSE TWO FIELDS STILL NEED
+388110*ADDING TO PSTCB02E (SAME GAP NOTED FOR SCR02E-OVERRIDE-REASON
+388111*AT THE TBD BLOCK ABOVE).
+388112 P1075-DISPLAY-PROTECTION-LIST.                                           
+388113     MOVE SPACES              TO SCR02E-PROT-NAME(1)                      
+388114                                 SCR02E-PROT-NAME(2)                      
+388115                                 SCR02E-PROT-NAME(3)                      
+388116     MOVE ZEROS               TO WS-PROT-SUB                              
+388117     PERFORM VARYING CRAFT-ARRAY-SUB FROM 1 BY 1                          
+388118             UNTIL CRAFT-ARRAY-SUB > CRAFT-ARRAY-MAX                      
+388119                   OR WS-PROT-SUB > ZERO                                  
+388120        IF WS-CRAFT-CODE(CRAFT-ARRAY-SUB) > SPACES                        
+388121           MOVE SPACES              TO P942-COMMAREA-PARMS                
+388122           SET P942-ASGN-SEN-FUNCTION TO TRUE                             
+388123           SET P942-ASGN-XB         TO TRUE                               
+388124           MOVE SCR02E-DIST         TO P942-ASGN-DIST                     
+388125           MOVE SCR02E-SUB-DIST     TO P942-ASGN-SUB-DIST                 
+388126           MOVE WS-CRAFT-CODE(CRAFT-ARRAY-SUB)                            
+388127                                    TO P942-ASGN-CC                       
+388128           MOVE '******'            TO P942-ASGN-ASGN                     
+388129           PERFORM P8080-LINK-942                                         
+388130           MOVE P942-ASGN-SEN-AREA  TO WS-ASGN-SEN-AREA                   
+388131           IF WS-ASGN-SEN-AREA > SPACES                                   
+388132              MOVE 1                TO SEN-SUB                            
+388133              MOVE '0'              TO WS-PROT-DONE-CODE                  
+388134              PERFORM UNTIL WS-PROT-DONE                                  
+388135                 IF WS-ASGN-SEN-RSTR(SEN-SUB) > SPACES                    
+388136                    PERFORM P1076-READ-PROTECTION-ROSTER                  
+388137                 ELSE                                                     
+388138                    SET WS-PROT-DONE TO TRUE                              
+388139                 END-IF                                                   
+388140                 ADD 1              TO SEN-SUB                            
+388141                 IF SEN-SUB > SEN-MAX                                     
+388142                    OR WS-PROT-SUB NOT < WS-PROT-MAX                      
+388143                    SET WS-PROT-DONE TO TRUE                              
+388144                 END-IF                                                   
+388145              END-PERFORM                                                 
+388146           END-IF                                                         
+388147        END-IF                                                            
+388148     END-PERFORM.                                                         
+388149*                                                                         
+388150 P1076-READ-PROTECTION-ROSTER.                                            
+388151     MOVE SPACES              TO SF-SENKEY1                               
+388152     MOVE WS-ASGN-SEN-RSTR(SEN-SUB) TO SF-ROSTER                          
+388153     MOVE WS-ASGN-SEN-CC(SEN-SUB)   TO SF-CRAFT                           
+388154     MOVE SF-SENKEY1          TO SENKEY1                                  
+388155     EXEC CICS STARTBR                                                    
+388156               DATASET(SENFILE-VIA-DIST)                                  
+388157               RIDFLD(SENKEY1)                                            
+388158               GTEQ                                                       
+388159               RESP(WS-RESPONSE)                                          
+388160     END-EXEC                                                             
+388161     MOVE WS-RESPONSE         TO FILE-STATUS                              
+388162     IF SUCCESS                                                           
+388163        MOVE '0'              TO DONE-CODE                                
+388164        PERFORM UNTIL DONE                                                
+388165           EXEC CICS READNEXT                                             
+388166                     DATASET(SENFILE-VIA-DIST)                            
+388167                     INTO (WS-SENIORITY)                                  
+388168                     LENGTH(SENDIST-RLGTH)                                
+388169                     RIDFLD(SENKEY1)                                      
+388170                     KEYLENGTH(SENDIST-KLGTH)                             
+388171                     RESP(WS-RESPONSE)                                    
+388172           END-EXEC                                                       
+388173           MOVE WS-RESPONSE   TO FILE-STATUS                              
+388174           IF SUCCESS                                                     
+388175              IF SF-ROSTER = WS-ASGN-SEN-RSTR(SEN-SUB)                    
+388176                 AND SF-CRAFT = WS-ASGN-SEN-CC(SEN-SUB)                   
+388177                 ADD 1          TO WS-PROT-SUB                            
+388178                 MOVE SF-EMP-NO TO MSTRNBRK                               
+388179                 PERFORM P8500-READ-MASTER                                
+388180                 MOVE EMP-NAME OF WS-MSTR                                 
+388181                              TO SCR02E-PROT-NAME(WS-PROT-SUB)            
+388182                 MOVE SF-SENIORITY-DATE                                   
+388183                              TO SCR02E-PROT-SEN-DATE(WS-PROT-SUB)        
+388184                 IF WS-PROT-SUB NOT < WS-PROT-MAX                         
+388185                    SET DONE  TO TRUE                                     
+388186                 END-IF                                                   
+388187              ELSE                                                        
+388188                 SET DONE      TO TRUE                                    
+388189              END-IF                                                      
+388190           ELSE                                                           
+388191              SET DONE          TO TRUE                                   
+388192              IF NOT (NO-RECORD-FND OR END-OF-FILE)                       
+388193                 MOVE 'P1076-1' TO ERR-PARAGRAPH                          
+388194                 MOVE SENKEY1   TO ERR-KEY                                
+388195                 PERFORM P9999-GOT-PROBLEM                                
+388196              END-IF                                                      
+388197           END-IF                                                         
+388198        END-PERFORM                                                       
+388199        EXEC CICS ENDBR                                                   
+388200                  DATASET(SENFILE-VIA-DIST)                               
+388201                  RESP(WS-RESPONSE)                                       
+388202        END-EXEC                                                          
+388203     ELSE                                                                 
+388204        IF NOT (NO-RECORD-FND OR END-OF-FILE)                             
+388205           MOVE 'P1076-2'      TO ERR-PARAGRAPH                           
+388206           MOVE SENKEY1        TO ERR-KEY                                 
+388207           PERFORM P9999-GOT-PROBLEM                                      
+388208        END-IF                                                            
+388209     END-IF.                                                              
+388210*                                                                         
+388211 P8080-LINK-942.                                                          
+388212     EXEC CICS LINK                                                       
+388213               PROGRAM(P942-PGM)                                          
+388214               COMMAREA(P942-COMMAREA-PARMS)                              
+388215               LENGTH(P942-LGTH)                                          
+388216               RESP(WS-RESPONSE)                                          
+388217     END-EXEC                                                             
+388218     MOVE WS-RESPONSE         TO FILE-STATUS                              
+388219     IF NOT SUCCESS                                                       
+388220        MOVE 'P8080-1'        TO ERR-PARAGRAPH                            
+388221        MOVE 'P942LINK'       TO ERR-KEY                                  
+388222        PERFORM P9999-GOT-PROBLEM                                         
+388223     END-IF.                                                              
+388224*TBD-E                                                           
 401600 P8300-START-TASK-FILE.                                           38810071
 401700***************************************************************** 38820071
 401800     MOVE TASK-EMPLOYEE-KEY TO TASKEMPK                           38830071
