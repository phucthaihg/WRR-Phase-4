@@ -130,6 +130,18 @@
 010600     05  FILLER                      PIC X(01) VALUE ':'.
 010700     05  WS-FORMATTED-TOT-MNS        PIC X(02) VALUE SPACES.
 010800
+      *TBD-B
+      *THE TARGET DATE/TIME FOR THE NEXT REQUIRED RESET BREAK, CAPTURED
+      *WHENEVER P4310-GET-7D-END-PERIOD RESOLVES ONE, SO P4320-GET-7D-
+      *COUNTDOWN CAN DIFF IT AGAINST THE CURRENT LOCAL TIME.
+       01  WS-7DAY-RESET-DATE-TIME.
+           05  WS-7DAY-RESET-DATE          PIC X(06) VALUE SPACES.
+           05  WS-7DAY-RESET-TIME          PIC X(04) VALUE SPACES.
+       01  WS-7DAY-RESET-KNOWN-FLAG        PIC X(001) VALUE 'N'.
+           88  WS-7DAY-RESET-KNOWN                     VALUE 'Y'.
+           88  WS-7DAY-RESET-UNKNOWN                   VALUE 'N'.
+      *TBD-E
+
 010900 01  CONV-START-DATE-TIME.
 011000     05  CONV-START-DATE-CENT.
 011100         07  CONV-START-CE           PIC X(02) VALUE SPACES.
@@ -763,9 +775,17 @@
 065500**CNC0600-E
               MOVE SPACES           TO SCR05Y-28DAY-TTOD
                                        SCR05Y-7DAY-RESET
+                                     *TBD-B
+                                      SCR05Y-8DAY-TTOD
+                                      SCR05Y-7DAY-CNTDN
+                                     *TBD-E
 065600        IF WS-CAN-WRR-NEW
 065400           PERFORM P4400-GET-28D-TTOD
 065400           PERFORM P4310-GET-7D-END-PERIOD
+           *TBD-B
+            PERFORM P4410-GET-8D-TTOD
+            PERFORM P4320-GET-7D-COUNTDOWN
+           *TBD-E
 065600        END-IF
 065500*CNLD-249-E 9/14/23 RJA
 065600     END-IF
@@ -1037,9 +1057,17 @@
 090700**CNC0600-E
               MOVE SPACES           TO SCR05Y-28DAY-TTOD
                                        SCR05Y-7DAY-RESET
+                                     *TBD-B
+                                      SCR05Y-8DAY-TTOD
+                                      SCR05Y-7DAY-CNTDN
+                                     *TBD-E
 065600        IF WS-CAN-WRR-NEW
 065400           PERFORM P4400-GET-28D-TTOD
 065400           PERFORM P4310-GET-7D-END-PERIOD
+           *TBD-B
+            PERFORM P4410-GET-8D-TTOD
+            PERFORM P4320-GET-7D-COUNTDOWN
+           *TBD-E
 065600        END-IF
 065500*CNLD-249-E 9/14/23 RJA
 090800     END-IF
@@ -2046,6 +2074,12 @@
 157000*CNLD-249-B 9/14/23 RJA
 048500*    IF EMPLOYEE IS ON-DUTY, DISPLAY '7DY RESET' FROM MSC03 AS IT
 048500*    WOULD HAVE UPDATED 7DAY END DURING CALL PROCESS (OR IVR INIT)
+      *TBD-B
+      *RESET THE 7-DAY RESET-BREAK COUNTDOWN CAPTURE FOR THIS INQUIRY;
+      *SET TO KNOWN BELOW ONCE A 7DY RESET DATE/TIME IS ACTUALLY RESOLVED.
+       MOVE SPACES                         TO WS-7DAY-RESET-DATE-TIME
+       SET WS-7DAY-RESET-UNKNOWN           TO TRUE
+      *TBD-E
            IF WORKING OF WS-MSTR
               MOVE SCR05Y-EMP-NBR TO MSTR3NBRK
 434300        EXEC CICS READ
@@ -2066,6 +2100,11 @@
                  STRING MSTR3-7DAY-END-DATE ' '
                         MSTR3-7DAY-END-TIME
                  DELIMITED BY SIZE INTO SCR05Y-7DAY-RESET
+      *TBD-B
+       MOVE MSTR3-7DAY-END-DATE            TO WS-7DAY-RESET-DATE
+       MOVE MSTR3-7DAY-END-TIME            TO WS-7DAY-RESET-TIME
+       SET WS-7DAY-RESET-KNOWN             TO TRUE
+      *TBD-E
 048500        END-IF
 048500     ELSE
 157000*CNLD-249-E 9/14/23 RJA
@@ -2127,12 +2166,22 @@
                        STRING MSTR3-SYSTEM-RESET-DATE  ' '
                               MSTR3-SYSTEM-RESET-TIME
                        DELIMITED BY SIZE INTO SCR05Y-7DAY-RESET
+           *TBD-B
+            MOVE MSTR3-SYSTEM-RESET-DATE        TO WS-7DAY-RESET-DATE
+            MOVE MSTR3-SYSTEM-RESET-TIME        TO WS-7DAY-RESET-TIME
+            SET WS-7DAY-RESET-KNOWN             TO TRUE
+           *TBD-E
 048500              END-IF
 048500           END-IF
               ELSE
                  STRING PS08-7DAY-END-DATE-YYMMDD ' '
                         PS08-7DAY-END-TIME
                  DELIMITED BY SIZE INTO SCR05Y-7DAY-RESET
+         *TBD-B
+          MOVE PS08-7DAY-END-DATE-YYMMDD      TO WS-7DAY-RESET-DATE
+          MOVE PS08-7DAY-END-TIME             TO WS-7DAY-RESET-TIME
+          SET WS-7DAY-RESET-KNOWN             TO TRUE
+         *TBD-E
               END-IF
 157000*CNLD-249-RJA-E
 157000*CNLD-249-B 9/14/23 RJA
@@ -2142,6 +2191,33 @@
 502700     .
 157000*CNLD-249-E
 157000*
+      *TBD-B
+      ******************************************************************
+       P4320-GET-7D-COUNTDOWN.
+      ******************************************************************
+      *TIME REMAINING BEFORE THE NEXT REQUIRED RESET BREAK, COMPUTED
+      *FROM THE 7DY RESET DATE/TIME CAPTURED ABOVE BY P4310-GET-7D-END-
+      *PERIOD.  IF THAT DATE/TIME IS NOT YET KNOWN (<TBD>), SHOW <TBD>.
+           IF WS-7DAY-RESET-UNKNOWN
+              MOVE '<TBD>'                    TO SCR05Y-7DAY-CNTDN
+           ELSE
+              INITIALIZE DATE-CONVERSION-PARMS
+              SET  PARM-DIFF                  TO TRUE
+              MOVE WS-7DAY-RESET-DATE         TO PARM-PRI-DATE-GREG
+              MOVE WS-7DAY-RESET-TIME         TO PARM-PRI-HRMN
+              MOVE WS-LOCAL-DATE              TO PARM-SEC-DATE-GREG
+              MOVE WS-LOCAL-TIME              TO PARM-SEC-HRMN
+              PERFORM P9300-LINK-P903
+              IF PARM-RES-TOT-DAYS > 0 OR PARM-RES-HRMN NOT NUMERIC
+                 MOVE '<TBD>'                 TO SCR05Y-7DAY-CNTDN
+              ELSE
+                 STRING PARM-RES-HRMN(1:2) 'H' PARM-RES-HRMN(3:2) 'M'
+                        DELIMITED BY SIZE INTO SCR05Y-7DAY-CNTDN
+              END-IF
+           END-IF
+           .
+      *TBD-E
+
 157000*CNC0600-B
 157100******************************************************************
 157200 P4400-GET-28D-TTOD.
@@ -2181,6 +2257,47 @@
 160800     MOVE WS-FORMATTED-TOTAL-TIME       TO SCR05Y-28DAY-TTOD
 160900     .
 161000*CNC0600-E
+      *TBD-B
+      ******************************************************************
+       P4410-GET-8D-TTOD.
+      ******************************************************************
+      *EIGHT-DAY ROLLING TOTAL TIME ON DUTY, MIRRORING P4400-GET-28D-TTOD
+      *BUT OVER AN 8-DAY WINDOW, FOR THE EXTENDED HOS LOOKBACK DISPLAY.
+           INITIALIZE PS08-COMMAREA-PARMS
+           SET  PS08-INQUIRY-FUN              TO TRUE
+           MOVE SCR05Y-EMP-NBR                TO PS08-EMP-NBR
+           MOVE 08                            TO PS08-CALC-NBR-DAYS
+           MOVE CONV-END-DATE-TIME            TO PS08-CALC-DATE-TIME
+           IF SCR05Y-INCL-VIRTUAL = 'Y'
+              SET PS08-INCLUDE-VIRTUALS       TO TRUE
+           END-IF
+
+           EXEC CICS LINK
+                     PROGRAM(PS08-PGM)
+                     COMMAREA(PS08-COMMAREA-PARMS)
+                     LENGTH(PS08-LGTH)
+                     RESP(WS-RESPONSE)
+           END-EXEC
+           MOVE WS-RESPONSE                   TO FILE-STATUS
+           IF NOT SUCCESS
+              MOVE 'P4410-1'                  TO ERR-PARAGRAPH
+              MOVE 'PS08LINK'                 TO ERR-KEY
+              PERFORM P9999-GOT-PROBLEM
+           END-IF
+           IF NOT PS08-NO-ERRORS
+              MOVE 'P4410-2'                  TO ERR-PARAGRAPH
+              MOVE PS08-RETURN-ERRORS         TO ERR-KEY
+              MOVE 'CHECK S08 INPUT PARAMETERS'
+                                              TO ERR-SENTENCE
+              PERFORM P9999-GOT-PROBLEM
+           END-IF
+           INITIALIZE WS-FORMATTED-TOTAL-TIME
+           MOVE PS08-TOTAL-TIME-ON-DUTY       TO WS-TOTAL-TIME-ON-DUTY
+           MOVE WS-TOTAL-HRS-ON-DUTY          TO WS-FORMATTED-TOT-HRS
+           MOVE WS-TOTAL-MNS-ON-DUTY          TO WS-FORMATTED-TOT-MNS
+           MOVE WS-FORMATTED-TOTAL-TIME       TO SCR05Y-8DAY-TTOD
+           .
+      *TBD-E
       *
 031100*CNLD-216-B
       ******************************************************************
