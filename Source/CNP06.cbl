@@ -129,7 +129,11 @@
 011600         88  ALL-POSITIONS                 VALUE 'A'.             01160000
 011700         88  SENIORITY-BOARD               VALUE 'S'.             01170000
 011800         88  QUAL-BOARD                    VALUE 'Q'.             01180000
-011900         88  BOARD-OK                VALUES 'S' 'P' 'T' 'A' 'Q'.  01190000
+012550*TBD-B                                                           
+012551         88  PENDING-REPOSITION-BOARD      VALUE 'N'.                     
+012552*TBD-E                                                           
+011900         88  BOARD-OK                VALUES 'S' 'P' 'T' 'A' 'Q'   01190000
+012553-                                       'N'.                      01255300
 012000     02  WS-ASGN-DONE-CODE       PIC X.                           01200000
 012100         88  ASGN-DONE                     VALUE 'Y'.             01210000
 012200     02  WS-TEMPS-DONE-CODE      PIC X.                           01220000
@@ -160,7 +164,11 @@
 014700         88  MOVE-REQ                           VALUE 'M'.        01470000
 014800         88  TAG-REQ                            VALUE 'T'.        01480000
 014900         88  SCHEDULE-REQ                       VALUE 'S'.        01490000
-015000         88  FUNCTION-OK VALUES 'I' 'A' 'D' 'R' 'C' 'M' 'S' 'T'.  01500000
+014910*TBD-B                                                           
+014911         88  SWAP-REQ                           VALUE 'W'.                
+014912*TBD-E                                                           
+015000         88  FUNCTION-OK VALUES 'I' 'A' 'D' 'R' 'C' 'M' 'S' 'T'   01500000
+014920                     'W'.                                         01492000
 015100     02  WS-DISPLAY-EMP-FLAG              PIC X VALUE 'N'.        01510000
 015200         88  DONT-DISPLAY-EMP                   VALUE 'N'.        01520000
 015300         88  DISPLAY-EMP                        VALUE 'Y'.        01530000
@@ -185,6 +193,20 @@
 017200     02  WS-POS-CENT-DATE-TIME-TZ     PIC X(12) VALUE SPACES.     01720000
 017300     02  WS-XB-TYPE                   PIC X(01) VALUE SPACES.     01730000
 017400         88  WS-FASTSLOW-XB                     VALUE '7'.        01740000
+017410*TBD-B                                                           
+017411     02  WS-SWAP-SUB-1                PIC 9(3)  VALUE ZERO.               
+017412     02  WS-SWAP-SUB-2                PIC 9(3)  VALUE ZERO.               
+017413     02  WS-SWAP-EBTURN-1              PIC X(22) VALUE SPACES.            
+017414     02  WS-SWAP-EBTURN-2              PIC X(22) VALUE SPACES.            
+017415     02  WS-SWAP-POS-DATE-TIME-1       PIC X(10) VALUE SPACES.            
+017416     02  WS-SWAP-POS-TIE-1             PIC X(04) VALUE SPACES.            
+017417     02  WS-SWAP-POS-DATE-TIME-2       PIC X(10) VALUE SPACES.            
+017418     02  WS-SWAP-POS-TIE-2             PIC X(04) VALUE SPACES.            
+017419     02  WS-SWAP-SLOW-DATE-TIME-1      PIC X(10) VALUE SPACES.            
+017420     02  WS-SWAP-SLOW-TIE-1            PIC X(04) VALUE SPACES.            
+017421     02  WS-SWAP-SLOW-DATE-TIME-2      PIC X(10) VALUE SPACES.            
+017422     02  WS-SWAP-SLOW-TIE-2            PIC X(04) VALUE SPACES.            
+017423*TBD-E                                                           
 017420     02  WS-NUM                       PIC 9(01) VALUE ZEROES.     01742003
 017430     02  HOLD-RES-DATE-GREG           PIC 9(6).                   01743003
 017500                                                                  01750000
@@ -396,6 +418,12 @@
 038200         04  FILLER              PIC X.                           03820000
 038300     02  FILLER                  PIC X.                           03830000
 038400                                                                  03840000
+038410*TBD-B                                                           
+038411 01  WS-XB-QUAL-CHECK.                                                    
+038412     05  WS-XB-QUAL-SUB          PIC 9      VALUE ZERO.                   
+038413     05  WS-XB-QUAL-MATCH-X      PIC X      VALUE SPACE.                  
+038414         88  WS-XB-QUAL-MATCH            VALUE 'Y'.                       
+038415*TBD-E                                                           
 038500 01  WORK-HIST-TIME              PIC 9(14).                       03850000
 038600 01  WS-VL3-LOCAL-DATE-TIME      PIC X(10) VALUE SPACE.           03860000
 038700 01  DAY1                        PIC 99   VALUE ZERO.             03870000
@@ -604,6 +632,35 @@
 058700     COPY WSZONE.                                                 05870000
 058800     COPY WSBUFFER.                                               05880000
 058900     COPY WSZAP.                                                  05890000
+      *TBD-B
+      *JOB-OWNERSHIP CHANGE NOTIFICATION HOOK.  PXXXX-JOB-OWNER RUNS
+      *ON EVERY INQUIRY THAT NEEDS TO KNOW WHO OWNS A JOB, SO IT IS
+      *THE ONE PLACE COMMON TO EVERY AWARD/DISPLACEMENT/TEMPORARY-
+      *ASSIGNMENT WRITE SCATTERED ACROSS THIS PROGRAM (AND CNP02D,
+      *CNP12 AND CNP917, WHICH CARRY THE IDENTICAL PARAGRAPH) THAT
+      *CAN DETECT AN OWNERSHIP CHANGE WITHOUT INSTRUMENTING EVERY
+      *WRITE SITE INDIVIDUALLY.  PXXXX-NOTIFY-OWNER-CHANGE KEEPS THE
+      *LAST-SEEN OWNER FOR A JOB IN A SMALL TS QUEUE KEYED OFF
+      *ASGNJOB; WHEN THE OWNER JUST READ DIFFERS FROM THAT, IT WRITES
+      *A NOTIFICATION RECORD FOR AN EVENTUAL EMAIL/SMS FEED TO PICK
+      *UP.  OWNCHG-VIA-KEY/WS-OWNERNOT-FILE STILL NEED ADDING TO THE
+      *FILE-CONTROL/COPY LIBRARY.  THE FIRST 4 BYTES OF ASGNJOB ARE
+      *USED TO BUILD THE TS QUEUE ID;
+      *VERIFY THAT PREFIX IS ENOUGH TO KEEP JOBS FROM COLLIDING
+      *AGAINST THE REAL WSASGN KEY LAYOUT.
+       01  WS-OWNQ-ID.
+           02  FILLER                     PIC X(4)  VALUE 'OWN1'.
+           02  WS-OWNQ-JOB-ID             PIC X(4)  VALUE SPACE.
+       01  WS-OWNQ-PLGTH                  PIC S9(4) COMP VALUE +6.
+       01  WS-OWNQ-PREV-OWNER             PIC 9(6)  VALUE ZEROS.
+       01  WS-OWNERNOT-FILE.
+           02  OWNCHG-KEY.
+               04  OWNCHG-JOB-ID          PIC X(4)  VALUE SPACE.
+               04  OWNCHG-DATE-TIME       PIC 9(10) VALUE ZEROS.
+           02  OWNCHG-OLD-OWNER           PIC 9(6)  VALUE ZEROS.
+           02  OWNCHG-NEW-OWNER           PIC 9(6)  VALUE ZEROS.
+           02  FILLER                     PIC X(10) VALUE SPACE.
+      *TBD-E
 059000                                                                  05900000
 059100 LINKAGE SECTION.                                                 05910000
 059200 01  DFHCOMMAREA.                                                 05920000
@@ -712,7 +769,37 @@
 068500     IF PFKEY10                                                   06850000
 068600        PERFORM P9600-SETUP-SCR997                                06860000
 068700     END-IF                                                       06870000
-068800     IF NOT ENTER-KEY AND NOT PFKEY8 AND NOT PFKEY10              06880000
+      *TBD-B
+      *PSTCA-CALL-NOW-FILTER NEEDS ADDING TO PSTCOMM (SAME GAP ALREADY
+      *NOTED FOR THE OTHER PSTCA- FIELDS THIS PROGRAM RELIES ON).
+      *PFKEY5 TOGGLES A QUICK FILTER THAT HIDES THE NAME OF ANY
+      *EXTRABOARD EMPLOYEE WHO IS NOT CURRENTLY AVAILABLE OR WORKING
+      *SO THE DISPATCHER CAN SEE AT A GLANCE WHO CAN ACTUALLY BE
+      *CALLED RIGHT NOW.  SEE P1500-SETUP-NAME-LINE.
+            IF PFKEY5
+               IF CALLABLE-NOW-FILTER-ON
+                  SET SHOW-ALL-STATUSES      TO TRUE
+                  MOVE 'I054'                TO MSGLOG-CODE
+               ELSE
+                  SET CALLABLE-NOW-FILTER-ON TO TRUE
+                  MOVE 'I053'                TO MSGLOG-CODE
+               END-IF
+            END-IF
+      *TBD-E
+      *TBD-B
+      *CNTL-MIN-STAFF-COUNT (RECORD TYPE '10') STILL NEEDS ADDING TO
+      *WSCNTL.  SCR06-MIN-STAFF NEEDS
+      *ADDING TO PSTCB06 (SAME GAP CLASS AS THE OTHER SCR06- FIELDS
+      *THIS PROGRAM ALREADY RELIES ON).  PFKEY6 MAINTAINS THE MINIMUM
+      *STAFFING THRESHOLD FOR THE CURRENTLY DISPLAYED DIST/SUB-DIST/
+      *CRAFT SO THE SHORTFALL AND AGING REPORTS ELSEWHERE IN THIS
+      *SYSTEM HAVE ONE AUTHORITATIVE PLACE TO READ IT FROM.
+            IF PFKEY6
+               PERFORM P1580-MAINTAIN-MIN-STAFF
+            END-IF
+      *TBD-E
+068800     IF NOT ENTER-KEY AND NOT PFKEY8 AND NOT PFKEY10                06880000
+068810        AND NOT PFKEY5 AND NOT PFKEY6                               06881000
 068900*            INVALID-FUNC-MSG                                     06890000
 069000        MOVE 'I006' TO MSGLOG-CODE                                06900000
 069100        MOVE -1 TO SCR06-FUNCTION-CURSOR                          06910000
@@ -897,6 +984,16 @@
 087000*                   INVALID-CODE-MSG                              08700000
 087100               MOVE 'I041' TO MSGLOG-CODE                         08710000
 087200            END-IF                                                08720000
+008705*TBD-B                                                           
+008706         WHEN SWAP-REQ                                                    
+008707            IF POSITION-BOARD                                             
+008708               PERFORM P6500-SWAP-POSITIONS                               
+008709            ELSE                                                          
+008710               MOVE -1 TO SCR06-FUNCTION-CURSOR                           
+008711               MOVE REV-VIDEO TO SCR06-FUNCTION-HI                        
+008712               MOVE 'M022' TO MSGLOG-CODE                                 
+008713            END-IF                                                        
+008714*TBD-E                                                           
 087300         WHEN TAG-REQ                                             08730000
 087400            IF TAG-XB                                             08740000
 087500               PERFORM P7000-SET-TAG                              08750000
@@ -1129,6 +1226,11 @@
 109080                 PERFORM P1400-BUILD-QUAL-BOARD                   10908000
 109090              END-IF                                              10909000
 109100           ELSE                                                   10910000
+109105*TBD-B                                                           
+109106              IF PENDING-REPOSITION-BOARD                                 
+109107                 PERFORM P1570-BUILD-REPOSITION-QUEUE                     
+109108              ELSE                                                        
+109109*TBD-E                                                           
 109200*        USE SLOW SIDE OF THE BOARD IF 'R' IS REQUESTED ON        10920000
 109300*        A SLOW BOARD.  OTHERWISE USE NORMAL POSITION.     **PLS  10930000
 109400              IF WS-FASTSLOW-XB                                   10940000
@@ -1137,6 +1239,9 @@
 109700              ELSE                                                10970000
 109800                 PERFORM P1300-BUILD-POSITION-BOARD               10980000
 109900              END-IF                                              10990000
+109950*TBD-B                                                           
+109960              END-IF                                                      
+109970*TBD-E                                                           
 110000           END-IF                                                 11000000
 110100        END-IF                                                    11010000
 110200     END-IF                                                       11020000
@@ -1396,6 +1501,36 @@
 135600        END-IF                                                    13560000
 135700     END-IF.                                                      13570000
 135800*                                                                 13580000
+135910 P1225-RESOLVE-EBTURN.                                                    
+135911*TBD-B                                                           
+135912*    RESOLVES THE EBTURN KEY FOR THE MASTER RECORD ALREADY                
+135913*    READ INTO WS-MSTR, AGAINST SCR06-DIST/SUB-DIST/CC,                   
+135914*    THE SAME WAY P1230-CHECK-EMPLOYEE-SETUP ALWAYS HAS.                  
+135915*    EXTRACTED HERE SO P6510-VALIDATE-SWAP-EMPLOYEE CAN                   
+135916*    SHARE IT RATHER THAN DUPLICATING THE LOGIC.                          
+135917     MOVE SPACES TO EBTURN                                                
+135918     IF (TEMPORARY-ASGNMT > SPACES                                        
+135919        AND TEMP-ASGN-XB                                                  
+135920        AND TA-DIST = SCR06-DIST                                          
+135921        AND TA-SUB-DIST = SCR06-SUB-DIST                                  
+135922        AND TA-CC = SCR06-CC)                                             
+135923        MOVE TA-DIST TO DIST OF EBTURN                                    
+135924        MOVE TA-SUB-DIST TO SUBDIST OF EBTURN                             
+135925        MOVE TA-CC TO CRAFT-CODE OF EBTURN                                
+135926        MOVE TA-XB-TURN TO EB-TURN-NBR OF EBTURN                          
+135927     ELSE                                                                 
+135928        IF (NORMAL-ASGNMT > SPACE                                         
+135929           AND NORM-ASGN-XB                                               
+135930           AND NA-DIST = SCR06-DIST                                       
+135931           AND NA-SUB-DIST = SCR06-SUB-DIST                               
+135932           AND NA-CC = SCR06-CC)                                          
+135933           MOVE NA-DIST TO DIST OF EBTURN                                 
+135934           MOVE NA-SUB-DIST TO SUBDIST OF EBTURN                          
+135935           MOVE NA-CC TO CRAFT-CODE OF EBTURN                             
+135936           MOVE NA-XB-TURN TO EB-TURN-NBR OF EBTURN                       
+135937        END-IF                                                            
+135938     END-IF.                                                              
+135939*TBD-E                                                           
 135900 P1230-CHECK-EMPLOYEE-SETUP.                                      13590000
 136000*                                                                 13600000
 136100     MOVE SF-EMP-NO TO MSTRNBRK                                   13610000
@@ -1403,27 +1538,12 @@
 136300     MOVE ZERO TO GOT-EMPLOYEE-FLAG                               13630000
 136400     MOVE SPACES TO EBTURN                                        13640000
 136500                                                                  13650000
-136600     IF (TEMPORARY-ASGNMT > SPACES                                13660000
-136700        AND TEMP-ASGN-XB                                          13670000
-136800        AND TA-DIST = SCR06-DIST                                  13680000
-136900        AND TA-SUB-DIST = SCR06-SUB-DIST                          13690000
-137000        AND TA-CC = SCR06-CC)                                     13700000
-137100        MOVE TA-DIST TO DIST OF EBTURN                            13710000
-137200        MOVE TA-SUB-DIST TO SUBDIST OF EBTURN                     13720000
-137300        MOVE TA-CC TO CRAFT-CODE OF EBTURN                        13730000
-137400        MOVE TA-XB-TURN TO EB-TURN-NBR OF EBTURN                  13740000
-137500     ELSE                                                         13750000
-137600        IF (NORMAL-ASGNMT > SPACE                                 13760000
-137700           AND NORM-ASGN-XB                                       13770000
-137800           AND NA-DIST = SCR06-DIST                               13780000
-137900           AND NA-SUB-DIST = SCR06-SUB-DIST                       13790000
-138000           AND NA-CC = SCR06-CC)                                  13800000
-138100           MOVE NA-DIST TO DIST OF EBTURN                         13810000
-138200           MOVE NA-SUB-DIST TO SUBDIST OF EBTURN                  13820000
-138300           MOVE NA-CC TO CRAFT-CODE OF EBTURN                     13830000
-138400           MOVE NA-XB-TURN TO EB-TURN-NBR OF EBTURN               13840000
-138500        END-IF                                                    13850000
-138600     END-IF                                                       13860000
+136550*TBD-B                                                           
+136551*EBTURN RESOLUTION EXTRACTED TO P1225 SO IT CAN BE                        
+136552*SHARED WITH THE SWAP-POSITIONS TRANSACTION (SEE                          
+136553*P6510-VALIDATE-SWAP-EMPLOYEE).                                           
+136554      PERFORM P1225-RESOLVE-EBTURN                                        
+136555*TBD-E                                                           
 138700                                                                  13870000
 138800     IF EBTURN > SPACES                                           13880000
 138900        EXEC CICS READ                                            13890000
@@ -2248,6 +2368,18 @@
 218100        END-IF                                                    21810000
 218200        MOVE '000000000'              TO P06CA-EMP-NO(NAME-SUB)   21820000
 218300     END-IF                                                       21830000
+      *TBD-B
+      *HIDE THIS EMPLOYEE'S NAME WHEN THE CALLABLE-NOW QUICK FILTER
+      *IS ON AND THE EMPLOYEE IS NOT CURRENTLY AVAILABLE OR WORKING
+      *(PFKEY5, SEE P0100-PROCESS-INPUT) -- THE SLOT SHOWS AS NOT
+      *AVAILABLE INSTEAD OF REVEALING A NAME THE DISPATCHER CANNOT
+      *CALL RIGHT NOW.
+            IF GOT-EMPLOYEE
+               AND CALLABLE-NOW-FILTER-ON
+               AND NOT (AVAILABLE OR WORKING)
+               MOVE '   NOT AVAILABLE      ' TO SCR06-NAME(NAME-SUB)
+            END-IF
+      *TBD-E
 218400     MOVE TURN-NBR OF WS-EXTRA-BOARD TO SCR06-TURN(NAME-SUB)      21840000
 218500     MOVE EBTURN-AREA TO P06CA-TURN-KEY(NAME-SUB)                 21850000
 218600     PERFORM P1505-CALL-XB-POS-PARMS                              21860000
@@ -2791,6 +2923,205 @@
 268227                                  TO WS-VL2-REST-DAY(WS-REST-SUB) 26822702
 268228     .                                                            26822802
 268230*                                                                 26823002
+268240 P1570-BUILD-REPOSITION-QUEUE.                                            
+268241*TBD-B                                                           
+268242*    LISTS EXTRABOARD POSITIONS WHOSE EFFECTIVE REPOSITION                
+268243*    DATE/TIME (SET BY P4200-PROCESS-REPOSITION) IS STILL                 
+268244*    IN THE FUTURE, SO THE BOARD CLERK CAN SEE THE DAY'S                  
+268245*    QUEUED REPOSITIONS IN ONE PLACE.  MODELED ON                         
+268246*    P1300-BUILD-POSITION-BOARD WITH THE DATE FILTER                      
+268247*    INVERTED -- THIS SHOWS WHAT THAT BOARD EXCLUDES.                     
+268248     IF PFKEY8                                                            
+268249        AND P06CA-SCROLL-KEY > SPACES                                     
+268250        MOVE P06CA-SCROLL-KEY TO EBPOS                                    
+268251     ELSE                                                                 
+268252        SET ENTER-KEY TO TRUE                                             
+268253        MOVE ZEROS TO P06CA-HOLD-POS                                      
+268254        MOVE SPACES TO EBPOS-AREA                                         
+268255        MOVE SCR06-DIST TO DIST OF WS-EXTRA-BOARD                         
+268256        MOVE SCR06-SUB-DIST TO SUB-DIST OF WS-EXTRA-BOARD                 
+268257        MOVE SCR06-CC TO CRAFT-CODE OF WS-EXTRA-BOARD                     
+268258        MOVE ZEROS TO EB-POSITION                                         
+268259        IF DUAL-XB                                                        
+268260           IF SCR06-YARD-ROAD = 'Y'                                       
+268261              MOVE '1' TO EB-POS-BOARD                                    
+268262           ELSE                                                           
+268263              IF SCR06-YARD-ROAD = 'R'                                    
+268264                 MOVE '2' TO EB-POS-BOARD                                 
+268265              END-IF                                                      
+268266           END-IF                                                         
+268267        END-IF                                                            
+268268        MOVE EBPOS-AREA TO EBPOS                                          
+268269     END-IF                                                               
+268270     MOVE SPACES TO P06CA-SCROLL-KEY                                      
+268271     EXEC CICS STARTBR                                                    
+268272               DATASET(EB-VIA-CRAFT-POSITION)                             
+268273               RIDFLD(EBPOS)                                              
+268274               GTEQ                                                       
+268275               RESP(WS-RESPONSE)                                          
+268276     END-EXEC                                                             
+268277     MOVE WS-RESPONSE TO FILE-STATUS                                      
+268278     IF SUCCESS                                                           
+268279        IF PFKEY8                                                         
+268280           EXEC CICS READNEXT                                             
+268281                     DATASET(EB-VIA-CRAFT-POSITION)                       
+268282                     INTO(WS-EXTRA-BOARD)                                 
+268283                     LENGTH(EBCRPOS-RLGTH)                                
+268284                     RIDFLD(EBPOS)                                        
+268285                     KEYLENGTH(EBCRPOS-KLGTH)                             
+268286                     RESP(WS-RESPONSE)                                    
+268287           END-EXEC                                                       
+268288           MOVE WS-RESPONSE TO FILE-STATUS                                
+268289        END-IF                                                            
+268290     END-IF                                                               
+268291     IF SUCCESS                                                           
+268292        MOVE '0' TO DONE-CODE                                             
+268293        PERFORM UNTIL DONE                                                
+268294           EXEC CICS READNEXT                                             
+268295                     DATASET(EB-VIA-CRAFT-POSITION)                       
+268296                     INTO(WS-EXTRA-BOARD)                                 
+268297                     LENGTH(EBCRPOS-RLGTH)                                
+268298                     RIDFLD(EBPOS)                                        
+268299                     KEYLENGTH(EBCRPOS-KLGTH)                             
+268300                     RESP(WS-RESPONSE)                                    
+268301           END-EXEC                                                       
+268302           MOVE WS-RESPONSE TO FILE-STATUS                                
+268303           IF SUCCESS                                                     
+268304              IF DIST OF WS-EXTRA-BOARD = SCR06-DIST                      
+268305                 AND SUB-DIST OF WS-EXTRA-BOARD = SCR06-SUB-DIST          
+268306                 AND CRAFT-CODE OF WS-EXTRA-BOARD = SCR06-CC              
+268307                 AND ((SCR06-YARD-ROAD = 'Y' AND EB-YARD-BOARD)           
+268308                 OR (SCR06-YARD-ROAD = 'R' AND EB-ROAD-BOARD)             
+268309                 OR (SCR06-YARD-ROAD > SPACE AND WS-FASTSLOW-XB)          
+268310                 OR SCR06-YARD-ROAD NOT > SPACE)                          
+268311                 MOVE SPACES       TO TZ-PARAMETERS                       
+268312                 SET TZ-IN-SYSTEM-ZONE TO TRUE                            
+268313                 MOVE EB-POS-DATE-TIME TO TZ-IN-DATE-TIME                 
+268314                 MOVE PSTCA-TIME-ZONE TO TZ-OUT-ZONE                      
+268315                 PERFORM P8996-TIMEZONE                                   
+268316                 MOVE TZ-OUT-DATE-TIME-CENT TO                            
+268317                      WS-POS-CENT-DATE-TIME-TZ                            
+268318                 IF WS-POS-CENT-DATE-TIME-TZ >                            
+268319                    WS-VIEW-DATE-TIME-CENT                                
+268320                    AND WS-SYSTEM-DATE NOT = '991231' AND '000101'        
+268321                    AND ((NOT WS-FASTSLOW-XB AND EB-ON-BOARD) OR          
+268322                         (WS-FASTSLOW-XB AND EB-ON-BOARD AND              
+268323                                     EB-SLOW-ON-BOARD))                   
+268324                    ADD 1 TO TURN-SUB                                     
+268325                    IF TURN-SUB NOT > ARRAY-MAX                           
+268326                      IF TURN-SUB = ARRAY-MAX                             
+268327                          MOVE EBPOS-AREA TO P06CA-SCROLL-KEY             
+268328                      END-IF                                              
+268329                      MOVE ZERO     TO ASGN-EMP-NO                        
+268330                                       GOT-EMPLOYEE-FLAG                  
+268331                      MOVE SPACES   TO WS-MSTR                            
+268332                      MOVE TURN-NBR TO WK-ASGN-XB-TURN                    
+268333                      PERFORM PXXXX-LATEST-TEMP                           
+268334                      IF ASGN-EMP-NO NOT > ZERO                           
+268335                         PERFORM PXXXX-JOB-OWNER                          
+268336                      END-IF                                              
+268337                      IF ASGN-EMP-NO > ZERO                               
+268338                         MOVE ASGN-EMP-NO TO MSTRNBRK                     
+268339                         PERFORM P8500-READ-MASTER                        
+268340                         SET GOT-EMPLOYEE TO TRUE                         
+268341                      END-IF                                              
+268342                      IF GOT-EMPLOYEE                                     
+268343                         PERFORM P1505-CALL-XB-POS-PARMS                  
+268344                         SET DISPLAY-EMP TO TRUE                          
+268345                         MOVE TURN-SUB TO NAME-SUB                        
+268346                         PERFORM P1500-SETUP-NAME-LINE                    
+268347                      ELSE                                                
+268348                         SUBTRACT 1 FROM TURN-SUB                         
+268349                      END-IF                                              
+268350                    ELSE                                                  
+268351                       SET DONE TO TRUE                                   
+268352                    END-IF                                                
+268353                 END-IF                                                   
+268354              END-IF                                                      
+268355           ELSE                                                           
+268356              SET DONE TO TRUE                                            
+268357              IF NOT (NO-RECORD-FND OR END-OF-FILE)                       
+268358                 MOVE 'P1570-1' TO ERR-PARAGRAPH                          
+268359                 MOVE EBPOS     TO ERR-KEY                                
+268360                 PERFORM P9999-GOT-PROBLEM                                
+268361              END-IF                                                      
+268362           END-IF                                                         
+268363        END-PERFORM                                                       
+268364        EXEC CICS ENDBR                                                   
+268365                  DATASET(EB-VIA-CRAFT-POSITION)                          
+268366                  RESP(WS-RESPONSE)                                       
+268367        END-EXEC                                                          
+268368     ELSE                                                                 
+268369        IF NOT (NO-RECORD-FND OR END-OF-FILE)                             
+268370           MOVE 'P1570-2' TO ERR-PARAGRAPH                                
+268371           MOVE EBTURN    TO ERR-KEY                                      
+268372           PERFORM P9999-GOT-PROBLEM                                      
+268373        END-IF                                                            
+268374     END-IF.                                                              
+268375*TBD-E
+      *TBD-B
+       P1580-MAINTAIN-MIN-STAFF.
+      *MINIMUM STAFFING THRESHOLD MAINTENANCE.  READS AND, WHEN THE
+      *CLERK KEYS A NEW COUNT INTO SCR06-MIN-STAFF, REWRITES THE
+      *MINIMUM-STAFFING CNTL RECORD (TYPE '10') FOR THE DIST/SUB-DIST/
+      *CRAFT CURRENTLY DISPLAYED, USING THE SAME WORK-CNTLKEY/
+      *CNTL-FILE-VIA-CNTLKEY MACHINERY ALREADY USED FOR THE OTHER
+      *CNTL RECORD TYPES THIS PROGRAM READS.
+           MOVE SCR06-DIST         TO WK-CNTL-DIST
+           MOVE SCR06-SUB-DIST     TO WK-CNTL-SUB-DIST
+           MOVE SCR06-CC           TO WK-CNTL-XB
+           MOVE '10'               TO WK-CNTL-REC-TYPE
+           MOVE WORK-CNTLKEY       TO CNTLKEY
+           EXEC CICS READ
+                     DATASET(CNTL-FILE-VIA-CNTLKEY)
+                     INTO(WS-CNTL-FILE)
+                     LENGTH(CNTLFILE-RLGTH)
+                     RIDFLD(CNTLKEY)
+                     KEYLENGTH(CNTLFILE-KLGTH)
+                     RESP(WS-RESPONSE)
+           END-EXEC
+           MOVE WS-RESPONSE        TO FILE-STATUS
+           IF SUCCESS OR NO-RECORD-FND OR END-OF-FILE
+              IF SCR06-MIN-STAFF NOT NUMERIC OR SCR06-MIN-STAFF = ZERO
+                 IF SUCCESS
+                    MOVE CNTL-MIN-STAFF-COUNT TO SCR06-MIN-STAFF
+                 ELSE
+                    MOVE ZERO             TO SCR06-MIN-STAFF
+                 END-IF
+                 MOVE 'I055'              TO MSGLOG-CODE
+              ELSE
+                 MOVE SCR06-MIN-STAFF     TO CNTL-MIN-STAFF-COUNT
+                 IF SUCCESS
+                    EXEC CICS REWRITE
+                              DATASET(CNTL-FILE-VIA-CNTLKEY)
+                              FROM(WS-CNTL-FILE)
+                              LENGTH(CNTLFILE-RLGTH)
+                              RESP(WS-RESPONSE)
+                    END-EXEC
+                 ELSE
+                    EXEC CICS WRITE
+                              DATASET(CNTL-FILE-VIA-CNTLKEY)
+                              FROM(WS-CNTL-FILE)
+                              LENGTH(CNTLFILE-RLGTH)
+                              RIDFLD(CNTLKEY)
+                              RESP(WS-RESPONSE)
+                    END-EXEC
+                 END-IF
+                 MOVE WS-RESPONSE         TO FILE-STATUS
+                 IF SUCCESS
+                    MOVE 'U003'           TO MSGLOG-CODE
+                 ELSE
+                    MOVE 'P1580-2'        TO ERR-PARAGRAPH
+                    MOVE CNTLKEY          TO ERR-KEY
+                    PERFORM P9999-GOT-PROBLEM
+                 END-IF
+              END-IF
+           ELSE
+              MOVE 'P1580-1'           TO ERR-PARAGRAPH
+              MOVE CNTLKEY             TO ERR-KEY
+              PERFORM P9999-GOT-PROBLEM
+           END-IF.
+      *TBD-E
 268300 P3000-ADD-XB.                                                    26830000
 268400*                                                                 26840000
 268500     PERFORM VARYING FUNC-SUB FROM 1 BY 1                         26850000
@@ -3136,8 +3467,46 @@
 302500*               'EMPLOYEE NOT QUALIFIED - HAS RESTRICTION'        30250000
 302600           MOVE 'E186'        TO MSGLOG-CODE                      30260000
 302700        END-IF                                                    30270000
-302800     END-IF.                                                      30280000
+302800     END-IF                                                       30280000
 302900                                                                  30290000
+302910*TBD-B                                                           
+302911*REJECT THE ADD UNLESS THE EMPLOYEE'S QUALIFICATION ARRAY                 
+302912*(SAME BUILD USED FOR THE QUAL BOARD DISPLAY) SHOWS A                     
+302913*QUALIFICATION MATCHING THIS BOARD'S CRAFT, UNLESS THE                    
+302914*CLERK SUPPLIES AN OVERRIDE REASON CODE.                                  
+302915 IF NOT ERRORS-FOUND                                                      
+302916    PERFORM P3035-CHECK-QUAL-BOARD                                        
+302917 END-IF.                                                                  
+302918*TBD-E                                                           
+302919*                                                                         
+302920*TBD-B                                                           
+302921 P3035-CHECK-QUAL-BOARD.                                                  
+302922*   BUILD THE SAME QUALIFICATION ARRAY USED FOR THE QUAL                  
+302923*   BOARD DISPLAY (P1400-BUILD-QUAL-BOARD) AND CONFIRM THE                
+302924*   EMPLOYEE HOLDS A QUALIFICATION MATCHING SCR06-CC BEFORE               
+302925*   ALLOWING THE ADD TO PROCEED.                                          
+302926*                                                                         
+302927 MOVE SPACE               TO WS-XB-QUAL-MATCH-X                           
+302928 PERFORM P1540-SET-QUAL-ARRAY                                             
+302929 PERFORM VARYING WS-XB-QUAL-SUB FROM 1 BY 1                               
+302930    UNTIL WS-XB-QUAL-SUB > 5 OR WS-XB-QUAL-MATCH                          
+302931    IF WS-XB-QUAL-SUB > 0                                                 
+302932    AND WS-VL4-QUAL(WS-XB-QUAL-SUB) = SCR06-CC                            
+302933       SET WS-XB-QUAL-MATCH TO TRUE                                       
+302934    END-IF                                                                
+302935 END-PERFORM                                                              
+302936*                                                                         
+302937 IF NOT WS-XB-QUAL-MATCH                                                  
+302938 AND SCR06-XB-QUAL-OVERRIDE(NAME-SUB) = SPACES                            
+302939    SET ERRORS-FOUND TO TRUE                                              
+302940    MOVE -1          TO SCR06-FUNC-CODE-CURSOR(NAME-SUB)                  
+302941    MOVE REV-VIDEO   TO SCR06-NAME-HI(NAME-SUB)                           
+302942*       'EMPLOYEE NOT QUALIFIED FOR THIS BOARD CRAFT -'                   
+302943*       ' ENTER AN OVERRIDE REASON CODE TO ADD ANYWAY'                    
+302944    MOVE 'E028'     TO MSGLOG-CODE                                        
+302945 END-IF.                                                                  
+302946*TBD-E                                                           
+302947*                                                                         
 303000 P3040-PROCESS-ADD.                                               30300000
 303100*                                                                 30310000
 303200     MOVE SPACES TO P914-COMMAREA-PARMS                           30320000
@@ -3913,6 +4282,192 @@
 372600        PERFORM P1000-LIST-XB                                     37260000
 372700     END-IF.                                                      37270000
 372800*                                                                 37280000
+372500 P6500-SWAP-POSITIONS.                                                    
+372501*TBD-B                                                           
+372502*    SWAPS TURN-ORDER POSITIONS BETWEEN THE TWO EXTRABOARD                
+372503*    EMPLOYEES MARKED 'X' ON THE POSITION BOARD.  MODELED ON              
+372504*    P6000-MOVE-YARD-ROAD'S FUNC-CODE SCAN / REWRITE /                    
+372505*    HISTORY-WRITE PATTERN.  BOTH MARKED TURNS ARE VALIDATED              
+372506*    (P6510-VALIDATE-SWAP-EMPLOYEE, REUSING P1230-CHECK-                  
+372507*    EMPLOYEE-SETUP'S EBTURN-RESOLUTION LOGIC VIA P1225-                  
+372508*    RESOLVE-EBTURN) BEFORE EITHER RECORD IS REWRITTEN, SO                
+372509*    A FAILED VALIDATION LEAVES BOTH POSITIONS UNCHANGED.                 
+372510     MOVE ZERO TO WS-SWAP-SUB-1                                           
+372511                  WS-SWAP-SUB-2                                           
+372512     PERFORM VARYING FUNC-SUB FROM 1 BY 1                                 
+372513        UNTIL FUNC-SUB > ARRAY-MAX                                        
+372514        IF SCR06-FUNC-CODE(FUNC-SUB) = 'X'                                
+372515           IF WS-SWAP-SUB-1 = ZERO                                        
+372516              MOVE FUNC-SUB TO WS-SWAP-SUB-1                              
+372517           ELSE                                                           
+372518              IF WS-SWAP-SUB-2 = ZERO                                     
+372519                 MOVE FUNC-SUB TO WS-SWAP-SUB-2                           
+372520              END-IF                                                      
+372521           END-IF                                                         
+372522        END-IF                                                            
+372523     END-PERFORM                                                          
+372524     IF WS-SWAP-SUB-1 > ZERO                                              
+372525        AND WS-SWAP-SUB-2 > ZERO                                          
+372526        SET FUNCTION-FOUND TO TRUE                                        
+372527        MOVE SCR06-TURN(WS-SWAP-SUB-1) TO XB-WORK-KEY2-TURN               
+372528        MOVE XB-WORK-KEY2 TO WS-SWAP-EBTURN-1                             
+372529        MOVE SCR06-TURN(WS-SWAP-SUB-2) TO XB-WORK-KEY2-TURN               
+372530        MOVE XB-WORK-KEY2 TO WS-SWAP-EBTURN-2                             
+372531        PERFORM P6510-VALIDATE-SWAP-EMPLOYEE                              
+372532        IF NOT ERRORS-FOUND                                               
+372533           MOVE WS-SWAP-EBTURN-1 TO EBTURN                                
+372534           EXEC CICS READ                                                 
+372535                     UPDATE                                               
+372536                     DATASET(EB-VIA-TURN-NBR)                             
+372537                     INTO(WS-EXTRA-BOARD)                                 
+372538                     LENGTH(EBTURNNO-RLGTH)                               
+372539                     RIDFLD(EBTURN)                                       
+372540                     KEYLENGTH(EBTURNNO-KLGTH)                            
+372541                     RESP(WS-RESPONSE)                                    
+372542           END-EXEC                                                       
+372543           MOVE WS-RESPONSE TO FILE-STATUS                                
+372544           IF SUCCESS                                                     
+372545              MOVE EB-POS-DATE-TIME TO WS-SWAP-POS-DATE-TIME-1            
+372546              MOVE EB-POS-TIE-BREAKER TO WS-SWAP-POS-TIE-1                
+372547              MOVE EB-SLOW-POS-DATE-TIME TO                               
+372548                   WS-SWAP-SLOW-DATE-TIME-1                               
+372549              MOVE EB-SLOW-POS-TIE-BREAKER TO                             
+372550                   WS-SWAP-SLOW-TIE-1                                     
+372551              MOVE WS-SWAP-EBTURN-2 TO EBTURN                             
+372552              EXEC CICS READ                                              
+372553                        UPDATE                                            
+372554                        DATASET(EB-VIA-TURN-NBR)                          
+372555                        INTO(WS-EXTRA-BOARD)                              
+372556                        LENGTH(EBTURNNO-RLGTH)                            
+372557                        RIDFLD(EBTURN)                                    
+372558                        KEYLENGTH(EBTURNNO-KLGTH)                         
+372559                        RESP(WS-RESPONSE)                                 
+372560              END-EXEC                                                    
+372561              MOVE WS-RESPONSE TO FILE-STATUS                             
+372562              IF SUCCESS                                                  
+372563                 MOVE EB-POS-DATE-TIME TO WS-SWAP-POS-DATE-TIME-2         
+372564                 MOVE EB-POS-TIE-BREAKER TO WS-SWAP-POS-TIE-2             
+372565                 MOVE EB-SLOW-POS-DATE-TIME TO                            
+372566                      WS-SWAP-SLOW-DATE-TIME-2                            
+372567                 MOVE EB-SLOW-POS-TIE-BREAKER TO                          
+372568                      WS-SWAP-SLOW-TIE-2                                  
+372569                 MOVE WS-SWAP-POS-DATE-TIME-1 TO EB-POS-DATE-TIME         
+372570                 MOVE WS-SWAP-POS-TIE-1 TO EB-POS-TIE-BREAKER             
+372571                 MOVE WS-SWAP-SLOW-DATE-TIME-1 TO                         
+372572                      EB-SLOW-POS-DATE-TIME                               
+372573                 MOVE WS-SWAP-SLOW-TIE-1 TO                               
+372574                      EB-SLOW-POS-TIE-BREAKER                             
+372575                 PERFORM P8200-REWRITE-EB                                 
+372576                 IF NOT SUCCESS                                           
+372577                    MOVE 'P6500-1' TO ERR-PARAGRAPH                       
+372578                    MOVE EBTURN TO ERR-KEY                                
+372579                    PERFORM P9999-GOT-PROBLEM                             
+372580                 END-IF                                                   
+372581                 MOVE WS-SWAP-EBTURN-1 TO EBTURN                          
+372582                 EXEC CICS READ                                           
+372583                           UPDATE                                         
+372584                           DATASET(EB-VIA-TURN-NBR)                       
+372585                           INTO(WS-EXTRA-BOARD)                           
+372586                           LENGTH(EBTURNNO-RLGTH)                         
+372587                           RIDFLD(EBTURN)                                 
+372588                           KEYLENGTH(EBTURNNO-KLGTH)                      
+372589                           RESP(WS-RESPONSE)                              
+372590                 END-EXEC                                                 
+372591                 MOVE WS-RESPONSE TO FILE-STATUS                          
+372592                 IF SUCCESS                                               
+372593                    MOVE WS-SWAP-POS-DATE-TIME-2 TO                       
+372594                         EB-POS-DATE-TIME                                 
+372595                    MOVE WS-SWAP-POS-TIE-2 TO EB-POS-TIE-BREAKER          
+372596                    MOVE WS-SWAP-SLOW-DATE-TIME-2 TO                      
+372597                         EB-SLOW-POS-DATE-TIME                            
+372598                    MOVE WS-SWAP-SLOW-TIE-2 TO                            
+372599                         EB-SLOW-POS-TIE-BREAKER                          
+372600                    PERFORM P8200-REWRITE-EB                              
+372601                    IF NOT SUCCESS                                        
+372602                       MOVE 'P6500-2' TO ERR-PARAGRAPH                    
+372603                       MOVE EBTURN TO ERR-KEY                             
+372604                       PERFORM P9999-GOT-PROBLEM                          
+372605                    END-IF                                                
+372606*>>> SINGLE HISTORY WRITE FOR THE SWAP <<<*                               
+372607                    MOVE SPACES TO P943-COMMAREA-PARMS                    
+372608                    SET P943-SWAP-FUN TO TRUE                             
+372609                    MOVE SCR06-DIST TO P943-DIST                          
+372610                                        P943-NA-DIST                      
+372611                    MOVE SCR06-SUB-DIST TO P943-SDIST                     
+372612                                            P943-NA-SUB-DIST              
+372613                    MOVE SCR06-CC TO P943-CRAFT                           
+372614                    IF P06CA-EMP-NO(WS-SWAP-SUB-1) > ZEROES               
+372615                       MOVE P06CA-EMP-NO(WS-SWAP-SUB-1)                   
+372616                                             TO P943-EMP-NBR              
+372617                    ELSE                                                  
+372618                       MOVE '999999998' TO P943-EMP-NBR                   
+372619                    END-IF                                                
+372620*TBD P943-SWAP-PARTNER-EMP-NBR IS A NEW FIELD,
+372621*NOT YET IN P943COMM -- ADD IT
+372622*THERE SO THE SECOND EMPLOYEE ON A SWAP IS RECORDED ON THE                
+372623*SAME HISTORY ROW AS THE FIRST.                                           
+372624                    IF P06CA-EMP-NO(WS-SWAP-SUB-2) > ZEROES               
+372625                       MOVE P06CA-EMP-NO(WS-SWAP-SUB-2) TO                
+372626                            P943-SWAP-PARTNER-EMP-NBR                     
+372627                    END-IF                                                
+372628                    MOVE WS-PRESENT-TIME TO P943-EFF-DATE-TIME            
+372629                    PERFORM P8900-WRITE-HISTORY                           
+372630                 ELSE                                                     
+372631                    SET ERRORS-FOUND TO TRUE                              
+372632                    MOVE 'P6500-3' TO ERR-PARAGRAPH                       
+372633                    MOVE EBTURN TO ERR-KEY                                
+372634                    PERFORM P9999-GOT-PROBLEM                             
+372635                 END-IF                                                   
+372636              ELSE                                                        
+372637                 SET ERRORS-FOUND TO TRUE                                 
+372638                 MOVE -1 TO SCR06-FUNC-CODE-CURSOR(WS-SWAP-SUB-2)         
+372639                 MOVE REV-VIDEO TO SCR06-FUNC-CODE-HI(WS-SWAP-SUB-        
+372640                 MOVE 'N010' TO MSGLOG-CODE                               
+372641              END-IF                                                      
+372642           ELSE                                                           
+372643              SET ERRORS-FOUND TO TRUE                                    
+372644              MOVE -1 TO SCR06-FUNC-CODE-CURSOR(WS-SWAP-SUB-1)            
+372645              MOVE REV-VIDEO TO SCR06-FUNC-CODE-HI(WS-SWAP-SUB-1)         
+372646              MOVE 'N010' TO MSGLOG-CODE                                  
+372647           END-IF                                                         
+372648        END-IF                                                            
+372649     ELSE                                                                 
+372650        SET ERRORS-FOUND TO TRUE                                          
+372651        MOVE -1 TO SCR06-FUNC-CODE-CURSOR(1)                              
+372652*          'MARK EXACTLY TWO TURNS WITH X TO SWAP'                        
+372653        MOVE 'P024' TO MSGLOG-CODE                                        
+372654     END-IF                                                               
+372655     IF NOT ERRORS-FOUND                                                  
+372656        PERFORM P1000-LIST-XB                                             
+372657     END-IF.                                                              
+372658*                                                                         
+372659 P6510-VALIDATE-SWAP-EMPLOYEE.                                            
+372660*    MIRRORS P1230-CHECK-EMPLOYEE-SETUP'S EBTURN-RESOLUTION               
+372661*    LOGIC (VIA THE SHARED P1225-RESOLVE-EBTURN) FOR EACH OF              
+372662*    THE TWO MARKED EMPLOYEES, WITHOUT P1230'S SENIORITY-                 
+372663*    BOARD-BUILD SIDE EFFECTS (TURN-SUB/DUP-SUB TABLE/                    
+372664*    P1500-SETUP-NAME-LINE), WHICH DON'T APPLY HERE -- A SWAP             
+372665*    VALIDATES AGAINST THE TWO ALREADY-DISPLAYED POSITION-                
+372666*    BOARD ROWS, NOT A FRESH SENIORITY-ROSTER WALK.                       
+372667     MOVE P06CA-EMP-NO(WS-SWAP-SUB-1) TO MSTRNBRK                         
+372668     PERFORM P8500-READ-MASTER                                            
+372669     PERFORM P1225-RESOLVE-EBTURN                                         
+372670     IF EBTURN NOT = WS-SWAP-EBTURN-1                                     
+372671        SET ERRORS-FOUND TO TRUE                                          
+372672        MOVE -1 TO SCR06-FUNC-CODE-CURSOR(WS-SWAP-SUB-1)                  
+372673        MOVE REV-VIDEO TO SCR06-FUNC-CODE-HI(WS-SWAP-SUB-1)               
+372674        MOVE 'T008' TO MSGLOG-CODE                                        
+372675     END-IF                                                               
+372676     MOVE P06CA-EMP-NO(WS-SWAP-SUB-2) TO MSTRNBRK                         
+372677     PERFORM P8500-READ-MASTER                                            
+372678     PERFORM P1225-RESOLVE-EBTURN                                         
+372679     IF EBTURN NOT = WS-SWAP-EBTURN-2                                     
+372680        SET ERRORS-FOUND TO TRUE                                          
+372681        MOVE -1 TO SCR06-FUNC-CODE-CURSOR(WS-SWAP-SUB-2)                  
+372682        MOVE REV-VIDEO TO SCR06-FUNC-CODE-HI(WS-SWAP-SUB-2)               
+372683        MOVE 'T008' TO MSGLOG-CODE                                        
+372684     END-IF.                                                              
+372685*TBD-E                                                           
 372900 P7000-SET-TAG.                                                   37290000
 373000*                                                                 37300000
 373100     PERFORM VARYING FUNC-SUB FROM 1 BY 1                         37310000
@@ -4434,8 +4989,63 @@
 422100     MOVE WS-RESPONSE TO FILE-STATUS                              42210000
 422200     IF NOT SUCCESS                                               42220000
 422300        MOVE ZEROS TO ASGN-EMP-NO                                 42230000
-422400     END-IF.                                                      42240000
+422400     END-IF                                                       42240000
+      *TBD-B
+           PERFORM PXXXX-NOTIFY-OWNER-CHANGE.
+      *TBD-E
 422500*                                                                 42250000
+      *TBD-B
+       PXXXX-NOTIFY-OWNER-CHANGE.
+           MOVE ASGNJOB(1:4)          TO WS-OWNQ-JOB-ID
+           EXEC CICS READQ TS
+                     QUEUE(WS-OWNQ-ID)
+                     INTO(WS-OWNQ-PREV-OWNER)
+                     LENGTH(WS-OWNQ-PLGTH)
+                     ITEM(1)
+                     RESP(WS-RESPONSE)
+           END-EXEC
+           MOVE WS-RESPONSE           TO FILE-STATUS
+           IF SUCCESS
+              IF WS-OWNQ-PREV-OWNER NOT = ASGN-EMP-NO
+                 PERFORM PXXXX-WRITE-OWNER-NOTIFY
+              END-IF
+              EXEC CICS WRITEQ TS
+                        QUEUE(WS-OWNQ-ID)
+                        FROM(ASGN-EMP-NO)
+                        LENGTH(WS-OWNQ-PLGTH)
+                        ITEM(1)
+                        REWRITE
+                        RESP(WS-RESPONSE)
+              END-EXEC
+           ELSE
+              EXEC CICS WRITEQ TS
+                        QUEUE(WS-OWNQ-ID)
+                        FROM(ASGN-EMP-NO)
+                        LENGTH(WS-OWNQ-PLGTH)
+                        RESP(WS-RESPONSE)
+              END-EXEC
+           END-IF.
+      *
+       PXXXX-WRITE-OWNER-NOTIFY.
+           MOVE WS-OWNQ-JOB-ID        TO OWNCHG-JOB-ID
+           MOVE WS-SYSTEM-DATE        TO OWNCHG-DATE-TIME(1:6)
+           MOVE WS-SYSTEM-TIME        TO OWNCHG-DATE-TIME(7:4)
+           MOVE WS-OWNQ-PREV-OWNER    TO OWNCHG-OLD-OWNER
+           MOVE ASGN-EMP-NO           TO OWNCHG-NEW-OWNER
+           EXEC CICS WRITE
+                     DATASET(OWNCHG-VIA-KEY)
+                     FROM(WS-OWNERNOT-FILE)
+                     LENGTH(LENGTH OF WS-OWNERNOT-FILE)
+                     RIDFLD(OWNCHG-KEY)
+                     RESP(WS-RESPONSE)
+           END-EXEC
+           MOVE WS-RESPONSE           TO FILE-STATUS
+           IF NOT SUCCESS
+              MOVE 'PXNOTIFY'         TO ERR-PARAGRAPH
+              MOVE OWNCHG-KEY         TO ERR-KEY
+              PERFORM P9999-GOT-PROBLEM
+           END-IF.
+      *TBD-E
 422600 PXXXX-LATEST-TEMP.                                               42260000
 422700*                                                                 42270000
 422800     MOVE SPACES        TO WS-SAVE-ASGN-FILE                      42280000
