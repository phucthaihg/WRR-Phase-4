@@ -37,6 +37,12 @@
 003600                                                                  00280003
 003700 01  P12ACA-LGTH                     PIC S9(04) COMP VALUE +320.  00290003
 003800                                                                  00300003
+003350*TBD-B                                                           
+003351*DAYS-IN-STATUS COUNTER FOR THE HOLD-FOR-VCNY AGING DISPLAY               
+003352*IN P1020-DISPLAY-JOB-DATA.  SEE ALSO THE TBD BLOCK                  
+003353*THERE.                                                                   
+003354 01  WS-VCNY-HOLD-DAYS               PIC 9(3) VALUE ZERO.                 
+003355*TBD-E                                                           
 003900 01  WS-SUBSCRIPTS.                                               00310003
 004000     02  ARRAY-MAX                   PIC S99   COMP  VALUE +7.    00320003
 004100     02  SUB1                        PIC 9(02) VALUE ZERO.        00330003
@@ -175,6 +181,59 @@
 017400     05  P12TSQ-DELTA-FROM-DATE PIC X(6)   VALUE SPACES.          01660003
 017500     05  P12TSQ-DELTA-TO-DATE   PIC X(6)   VALUE SPACES.          01670003
 017600*C1190 END                                                        01680003
+      *TBD-B
+      *DELTA-QUEUE AUDIT TRAIL.  THE 12D TS QUEUE ABOVE IS PER-TERMINAL
+      *AND TRANSIENT -- IT CARRIES NO HISTORY AND NO AGE, SO THERE IS
+      *NO WAY TO TELL HOW LONG AN ENTRY HAS BEEN SITTING UNDRAINED.
+      *P7650-WRITE-DELTA-AUDIT WRITES A DURABLE 'O'PEN RECORD WHENEVER
+      *P7600-WRITE-DELTA-QUEUE PUTS AN ENTRY ON THE QUEUE, AND A
+      *'C'LOSED RECORD WHENEVER P7400-DELETE-DELTA-QUEUE DRAINS IT, SO
+      *A NIGHTLY BATCH AUDIT CAN PAIR THEM UP AND FLAG ANY OPEN EVENT
+      *STILL WITHOUT A MATCHING CLOSE.  DELTAAUD-VIA-KEY/WS-DELTAAUD-
+      *FILE STILL NEED ADDING TO THE FILE-CONTROL/COPY LIBRARY --
+      *MODELED ON CNP02E'S UFPOVRD-VIA-KEY OVERRIDE-AUDIT FILE.
+       01  WS-DELTAAUD-FILE.
+           02  DAUD-KEY.
+               04  DAUD-TERM-ID           PIC X(4)  VALUE SPACE.
+               04  DAUD-DATE-TIME         PIC 9(10) VALUE ZEROS.
+           02  DAUD-EVENT-TYPE            PIC X(1)  VALUE SPACE.
+               88  DAUD-EVENT-OPEN                  VALUE 'O'.
+               88  DAUD-EVENT-CLOSED                VALUE 'C'.
+           02  DAUD-ASGN-ID               PIC X(6)  VALUE SPACE.
+           02  DAUD-FROM-DATE             PIC X(6)  VALUE SPACE.
+           02  DAUD-TO-DATE               PIC X(6)  VALUE SPACE.
+           02  FILLER                     PIC X(15) VALUE SPACE.
+      *TBD-E
+      *TBD-B
+      *JOB-OWNERSHIP CHANGE NOTIFICATION HOOK.  PXXXX-JOB-OWNER RUNS
+      *ON EVERY INQUIRY THAT NEEDS TO KNOW WHO OWNS A JOB, SO IT IS
+      *THE ONE PLACE COMMON TO EVERY AWARD/DISPLACEMENT/TEMPORARY-
+      *ASSIGNMENT WRITE SCATTERED ACROSS THIS PROGRAM (AND CNP02D,
+      *CNP06 AND CNP917, WHICH CARRY THE IDENTICAL PARAGRAPH) THAT
+      *CAN DETECT AN OWNERSHIP CHANGE WITHOUT INSTRUMENTING EVERY
+      *WRITE SITE INDIVIDUALLY.  PXXXX-NOTIFY-OWNER-CHANGE KEEPS THE
+      *LAST-SEEN OWNER FOR A JOB IN A SMALL TS QUEUE KEYED OFF
+      *ASGNJOB; WHEN THE OWNER JUST READ DIFFERS FROM THAT, IT WRITES
+      *A NOTIFICATION RECORD (MODELED ON THE DELTA-QUEUE AUDIT FILE
+      *ABOVE) FOR AN EVENTUAL EMAIL/SMS FEED TO PICK UP.  OWNCHG-VIA-
+      *KEY/WS-OWNERNOT-FILE STILL NEED ADDING TO THE FILE-CONTROL/
+      *COPY LIBRARY -- SAME GAP CLASS AS THE DELTA-QUEUE AUDIT FILE.
+      *THE FIRST 4 BYTES OF ASGNJOB ARE
+      *USED TO BUILD THE TS QUEUE ID; VERIFY THAT PREFIX IS ENOUGH TO
+      *KEEP JOBS FROM COLLIDING AGAINST THE REAL WSASGN KEY LAYOUT.
+       01  WS-OWNQ-ID.
+           02  FILLER                     PIC X(4)  VALUE 'OWN1'.
+           02  WS-OWNQ-JOB-ID             PIC X(4)  VALUE SPACE.
+       01  WS-OWNQ-PLGTH                  PIC S9(4) COMP VALUE +6.
+       01  WS-OWNQ-PREV-OWNER             PIC 9(6)  VALUE ZEROS.
+       01  WS-OWNERNOT-FILE.
+           02  OWNCHG-KEY.
+               04  OWNCHG-JOB-ID          PIC X(4)  VALUE SPACE.
+               04  OWNCHG-DATE-TIME       PIC 9(10) VALUE ZEROS.
+           02  OWNCHG-OLD-OWNER           PIC 9(6)  VALUE ZEROS.
+           02  OWNCHG-NEW-OWNER           PIC 9(6)  VALUE ZEROS.
+           02  FILLER                     PIC X(10) VALUE SPACE.
+      *TBD-E
 017700***************************************************************** 01690003
 017800***                 I/O STATUS CHECK FIELDS                       01700003
 017900***************************************************************** 01710003
@@ -758,6 +817,24 @@
 075500        IF LAYOFF-EM-CODE > SPACES                                07490003
 075600           MOVE LAYOFF-EM-CODE      TO SCR12-EMP-EC(SUB1)         07500003
 075700        END-IF                                                    07510003
+075450*TBD-B                                                           
+075451 IF HOLD-FOR-VCNY IN WS-MSTR                                              
+075452    SET DE-YYMMDD-FORMAT    TO TRUE                                       
+075453    MOVE LAYOFF-DATE IN WS-MSTR TO DE-YYMMDD                              
+075454    PERFORM P8998-DATEEDIT                                                
+075455    MOVE DE-CCYYMMDD        TO DE-COMPARE1-DATE                           
+075456    COMPUTE WS-VCNY-HOLD-DAYS =                                           
+075457       FUNCTION INTEGER-OF-DATE(WS-LOCAL-DATE-CENT) -                     
+075458       FUNCTION INTEGER-OF-DATE(DE-COMPARE1-DATE)                         
+075459    IF WS-VCNY-HOLD-DAYS NOT NUMERIC                                      
+075460       OR WS-VCNY-HOLD-DAYS < ZEROS                                       
+075461       MOVE ZEROS             TO WS-VCNY-HOLD-DAYS                        
+075462    END-IF                                                                
+075463    STRING 'HFV=' WS-VCNY-HOLD-DAYS 'D'                                   
+075464           DELIMITED BY SIZE                                              
+075465           INTO SCR12-EMP-MSG(SUB1)                                       
+075466 END-IF                                                                   
+075467*TBD-E                                                           
 075800        IF WORKING IN WS-MSTR                                     07520003
 075900           IF ON-DUTY-ASGNMT NOT = AJJOBKEY-AREA                  07530003
 076000              STRING LAYOFF-CODE IN WS-MSTR                       07540003
@@ -1266,6 +1343,10 @@
 126300               QUEUE(P12TSQ-DELTA-ID)                             12570003
 126400               RESP(WS-RESPONSE)                                  12580003
 126500     END-EXEC.                                                    12590003
+      *TBD-B
+           SET DAUD-EVENT-CLOSED TO TRUE
+           PERFORM P7650-WRITE-DELTA-AUDIT.
+      *TBD-E
 126600*                                                                 12600003
 126700 P7500-READ-DELTA-QUEUE.                                          12610003
 126800*                                                                 12620003
@@ -1307,8 +1388,35 @@
 130400     IF NOT SUCCESS                                               12980003
 130500        MOVE 'P7600-1'             TO ERR-PARAGRAPH               12990003
 130600        PERFORM P9999-GOT-PROBLEM                                 13000003
+      *TBD-B
+           ELSE
+              SET DAUD-EVENT-OPEN TO TRUE
+              PERFORM P7650-WRITE-DELTA-AUDIT
+      *TBD-E
 130700     END-IF.                                                      13010003
 130800*                                                                 13020003
+       P7650-WRITE-DELTA-AUDIT.
+      *TBD-B
+           MOVE EIBTRMID              TO DAUD-TERM-ID
+           MOVE WS-SYSTEM-DATE        TO DAUD-DATE-TIME(1:6)
+           MOVE WS-SYSTEM-TIME        TO DAUD-DATE-TIME(7:4)
+           MOVE P12TSQ-DELTA-ASGN-ID  TO DAUD-ASGN-ID
+           MOVE P12TSQ-DELTA-FROM-DATE TO DAUD-FROM-DATE
+           MOVE P12TSQ-DELTA-TO-DATE  TO DAUD-TO-DATE
+           EXEC CICS WRITE
+                     DATASET(DELTAAUD-VIA-KEY)
+                     FROM(WS-DELTAAUD-FILE)
+                     LENGTH(LENGTH OF WS-DELTAAUD-FILE)
+                     RIDFLD(DAUD-KEY)
+                     RESP(WS-RESPONSE)
+           END-EXEC
+           MOVE WS-RESPONSE           TO FILE-STATUS
+           IF NOT SUCCESS
+              MOVE 'P7650-1'          TO ERR-PARAGRAPH
+              MOVE DAUD-KEY           TO ERR-KEY
+              PERFORM P9999-GOT-PROBLEM
+           END-IF.
+      *TBD-E
 130900 P7700-PROCESS-ERROR.                                             13030003
 131000*                                                                 13040003
 131100*            UPDATE DATA MESSAGE                                  13050003
@@ -1493,8 +1601,63 @@
 149000     MOVE WS-RESPONSE               TO FILE-STATUS                14840003
 149100     IF NOT SUCCESS                                               14850003
 149200        MOVE ZEROS                  TO ASGN-EMP-NO                14860003
-149300     END-IF.                                                      14870003
+149300     END-IF                                                       14870003
+      *TBD-B
+           PERFORM PXXXX-NOTIFY-OWNER-CHANGE.
+      *TBD-E
 149400*                                                                 14880003
+      *TBD-B
+       PXXXX-NOTIFY-OWNER-CHANGE.
+           MOVE ASGNJOB(1:4)          TO WS-OWNQ-JOB-ID
+           EXEC CICS READQ TS
+                     QUEUE(WS-OWNQ-ID)
+                     INTO(WS-OWNQ-PREV-OWNER)
+                     LENGTH(WS-OWNQ-PLGTH)
+                     ITEM(1)
+                     RESP(WS-RESPONSE)
+           END-EXEC
+           MOVE WS-RESPONSE           TO FILE-STATUS
+           IF SUCCESS
+              IF WS-OWNQ-PREV-OWNER NOT = ASGN-EMP-NO
+                 PERFORM PXXXX-WRITE-OWNER-NOTIFY
+              END-IF
+              EXEC CICS WRITEQ TS
+                        QUEUE(WS-OWNQ-ID)
+                        FROM(ASGN-EMP-NO)
+                        LENGTH(WS-OWNQ-PLGTH)
+                        ITEM(1)
+                        REWRITE
+                        RESP(WS-RESPONSE)
+              END-EXEC
+           ELSE
+              EXEC CICS WRITEQ TS
+                        QUEUE(WS-OWNQ-ID)
+                        FROM(ASGN-EMP-NO)
+                        LENGTH(WS-OWNQ-PLGTH)
+                        RESP(WS-RESPONSE)
+              END-EXEC
+           END-IF.
+      *
+       PXXXX-WRITE-OWNER-NOTIFY.
+           MOVE WS-OWNQ-JOB-ID        TO OWNCHG-JOB-ID
+           MOVE WS-SYSTEM-DATE        TO OWNCHG-DATE-TIME(1:6)
+           MOVE WS-SYSTEM-TIME        TO OWNCHG-DATE-TIME(7:4)
+           MOVE WS-OWNQ-PREV-OWNER    TO OWNCHG-OLD-OWNER
+           MOVE ASGN-EMP-NO           TO OWNCHG-NEW-OWNER
+           EXEC CICS WRITE
+                     DATASET(OWNCHG-VIA-KEY)
+                     FROM(WS-OWNERNOT-FILE)
+                     LENGTH(LENGTH OF WS-OWNERNOT-FILE)
+                     RIDFLD(OWNCHG-KEY)
+                     RESP(WS-RESPONSE)
+           END-EXEC
+           MOVE WS-RESPONSE           TO FILE-STATUS
+           IF NOT SUCCESS
+              MOVE 'PXNOTIFY'         TO ERR-PARAGRAPH
+              MOVE OWNCHG-KEY         TO ERR-KEY
+              PERFORM P9999-GOT-PROBLEM
+           END-IF.
+      *TBD-E
 149500 PXXXX-LATEST-TEMP.                                               14890003
 149600*                                                                 14900003
 149700     MOVE SPACES                    TO WS-SAVE-ASGN-FILE          14910003
