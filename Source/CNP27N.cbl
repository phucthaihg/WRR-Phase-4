@@ -54,6 +54,11 @@
 004700                                                                  00540040
 004800 01  SUBCRIPTS.                                                   00550040
 004900     05  RPT-MAX                     PIC 9(002) VALUE 98.         00560040
+100000*TBD-B                                                           
+100001 05  WS-NEXT-CALL-MAX            PIC 9(002) VALUE 5.                      
+100002 05  WS-NEXT-CALL-CNT            PIC 9(002) VALUE ZEROS.                  
+100003 05  WS-NC-SUB                   PIC 9(002) VALUE ZEROS.                  
+100004*TBD-E                                                           
 005000     05  I                           PIC 9(003) VALUE ZEROS.      00570040
 005100     05  J                           PIC 9(003) VALUE ZEROS.      00580040
 005200     05  X2                          PIC 9(003) VALUE ZEROS.      00590040
@@ -250,6 +255,15 @@
 021500        10 WS-TOT-TM-HH              PIC 9(003) VALUE ZEROES.     02500040
 021600        10 WS-TOT-TM-MM              PIC 9(002) VALUE ZEROES.     02510040
 021700 01  WS-CONSEC-STARTS                PIC X(002) VALUE SPACES.     02520040
+      *TBD-B
+      *RESET-BREAK-APPROACHING FLAG (SEE P4000-GET-HOS).  ONCE AN
+      *EMPLOYEE'S CONSECUTIVE-STARTS COUNT REACHES WS-RESET-BREAK-WARN,
+      *THE HOS DISPLAY ON THIS REPORT MARKS THEM WITH WS-RESET-BREAK-
+      *FLAG-CHAR SO THE DISPATCHER CAN SEE A MANDATORY REST/RESET BREAK
+      *IS COMING UP BEFORE THE NEXT CALL IS MADE.
+       01  WS-RESET-BREAK-WARN-STARTS      PIC X(002) VALUE '12'.
+       01  WS-RESET-BREAK-FLAG-CHAR        PIC X(001) VALUE SPACE.
+      *TBD-E
 021800                                                                  02530040
 021900 01  WS-SWASSGN-ASGN.                                             02540040
 022000     05  WS-SW-EXTRA                 PIC X(002) VALUE 'EX'.       02550040
@@ -451,6 +465,9 @@
 041600             20 SAVE-CREW-HOS-LIMBO-HR PIC X(002).                04510040
 041700             20 SAVE-CREW-HOS-LIMBO-MM PIC X(002).                04520040
 041800         10  SAVE-CREW-HOS-ST        PIC X(002).                  04530040
+      *TBD-B
+              10  SAVE-CREW-HOS-FLAG      PIC X(001).
+      *TBD-E
 041900                                                                  04540040
 042000 01  SAVE-CREW-INFORMATION-HOS                  VALUE SPACES.     04550040
 042100     05  SAVE-CREW-INFO-HOS OCCURS 33 TIMES.                      04560074
@@ -471,6 +488,9 @@
 043600             20 SAVE-TEMP-CREW-LIMBO-HR PIC X(002).               04710040
 043700             20 SAVE-TEMP-CREW-LIMBO-MM PIC X(002).               04720040
 043800         10  SAVE-TEMP-CREW-ST       PIC X(002).                  04730040
+      *TBD-B
+              10  SAVE-TEMP-CREW-HOS-FLAG  PIC X(001).
+      *TBD-E
 043900                                                                  04740040
 044000 01  SAVE-TEMP-CREW-INFORMATION-HOS             VALUE SPACES.     04750040
 044100     05  SAVE-TEMP-CREW-INFO-HOS OCCURS 33 TIMES.                 04760074
@@ -604,6 +624,22 @@
 056900         03  FILLER              PIC X(02)  VALUE SPACES.         06040040
 057000         03  LOCALS-IT-HOS-AREA  PIC X(27)  VALUE SPACES.         06050040
 057100*                                                                 06060040
+100100*TBD-B                                                           
+100101 01  CREWS-NEXT-CALL-AREA.                                                
+100102     02  CREWS-NEXT-CALL-TITLE.                                           
+100103         03  FILLER              PIC X(20)      VALUE                     
+100104             'NEXT 5 TURN-OUTS  '.                                        
+100105         03  FILLER              PIC X(59)      VALUE SPACES.             
+100106     02  CREWS-NEXT-CALL-1 OCCURS 5 TIMES.                                
+100107         03  FILLER              PIC X(02)      VALUE SPACES.             
+100108         03  NC-CRAFT            PIC X(02)      VALUE SPACES.             
+100109         03  FILLER              PIC X(01)      VALUE SPACES.             
+100110         03  NC-TURN             PIC X(04)      VALUE SPACES.             
+100111         03  FILLER              PIC X(01)      VALUE SPACES.             
+100112         03  NC-NAME             PIC X(25)      VALUE SPACES.             
+100113         03  FILLER              PIC X(01)      VALUE SPACES.             
+100114         03  NC-RESTED           PIC X(14)      VALUE SPACES.             
+100115*TBD-E                                                           
 057200 01  CREWS-OUT-TOWN-AREA.                                         06070040
 057300     02  CREWS-OUT-TOWN-TITLE.                                    06080040
 057400         03  FILLER              PIC X      VALUE SPACES.         06090040
@@ -1312,6 +1348,9 @@
 127800                MOVE WS-TOT-TM           TO SAVE-CREW-HOS-TOTAL(J)13120040
 127900                MOVE WS-LIMBO-TM         TO SAVE-CREW-HOS-LIMBO(J)13130040
 128000                MOVE WS-CONSEC-STARTS    TO SAVE-CREW-HOS-ST(J)   13140040
+      *TBD-B
+                       MOVE WS-RESET-BREAK-FLAG-CHAR TO SAVE-CREW-HOS-FLAG(J)
+      *TBD-E
 128100             ELSE                                                 13150040
 128200                SET SAVE-CREW-DONT-DISPLAY(J) TO TRUE             13160040
 128300             END-IF                                               13170040
@@ -1356,6 +1395,9 @@
 132200                       SAVE-CREW-HOS-LIMBO-MM(J)                  13560040
 132300                         ' ST:'                                   13570040
 132400                       SAVE-CREW-HOS-ST(J)                        13580040
+      *TBD-B
+                             SAVE-CREW-HOS-FLAG(J)
+      *TBD-E
 132500                       DELIMITED BY SIZE INTO TRAIN-HOS-AREA      13590040
 132600                  END-IF                                          13600040
 132700               END-IF                                             13610040
@@ -1526,6 +1568,9 @@
 149200                MOVE WS-TOT-TM           TO SAVE-CREW-HOS-TOTAL(J)15260040
 149300                MOVE WS-LIMBO-TM         TO SAVE-CREW-HOS-LIMBO(J)15270040
 149400                MOVE WS-CONSEC-STARTS    TO SAVE-CREW-HOS-ST(J)   15280040
+      *TBD-B
+                       MOVE WS-RESET-BREAK-FLAG-CHAR TO SAVE-CREW-HOS-FLAG(J)
+      *TBD-E
 149500             ELSE                                                 15290040
 149600                SET SAVE-CREW-DONT-DISPLAY(J) TO TRUE             15300040
 149700             END-IF                                               15310040
@@ -1649,6 +1694,9 @@
 161500          SET DONE                TO TRUE                         16490040
 161600       ELSE                                                       16500040
 161700          MOVE ZEROS              TO CREW-COUNT                   16510040
+100200*TBD-B                                                           
+100201             MOVE ZEROES           TO WS-NEXT-CALL-CNT                    
+100202*TBD-E                                                           
 161800          MOVE SPACES             TO WS-CNTL-FILE                 16520040
 161900          MOVE SPACE              TO WORK-CNTLKEY                 16530040
 162000                                     UNDISTURBED-REST-FLAG        16540040
@@ -1725,6 +1773,9 @@
 169100             MOVE ZEROES           TO POS-TERMINAL                17250040
 169200                                      POS-TIME                    17260040
 169300             MOVE ZEROES           TO CREW-COUNT                  17270040
+100300*TBD-B                                                           
+100301                 MOVE ZEROES       TO WS-NEXT-CALL-CNT                    
+100302*TBD-E                                                           
 169400                                      SAVE-TERM                   17280040
 169500             PERFORM P2150-CHECK-POOL-STATUS                      17290040
 169600             IF SCR-SUB > SCR-MAX                                 17300040
@@ -1745,6 +1796,9 @@
 171100                   ADD 1              TO SCR-SUB                  17450040
 171200                END-IF                                            17460040
 171300             END-IF                                               17470040
+100500*TBD-B                                                           
+100501                 PERFORM P2160-WRITE-NEXT-N-CALLS                         
+100502*TBD-E                                                           
 171400          END-IF                                                  17480040
 171500       END-IF                                                     17490040
 171600     END-PERFORM.                                                 17500040
@@ -1995,6 +2049,20 @@
 196100                         ADD 1                   TO CREW-COUNT    19950040
 196200                         PERFORM P2200-GET-TURN-DETAIL            19960040
 196300                         PERFORM P2250-WRITE-POOL-DETAIL          19970040
+100400*TBD-B                                                           
+100401                          IF WS-NEXT-CALL-CNT < WS-NEXT-CALL-MAX          
+100402                             ADD 1 TO WS-NEXT-CALL-CNT                    
+100403                             MOVE WS-NEXT-CALL-CNT TO WS-NC-SUB           
+100404                             MOVE CREWS-IT-CRAFT TO                       
+100405                                  NC-CRAFT(WS-NC-SUB)                     
+100406                             MOVE CREWS-IT-TURN  TO                       
+100407                                  NC-TURN(WS-NC-SUB)                      
+100408                             MOVE CREWS-IT-NAME  TO                       
+100409                                  NC-NAME(WS-NC-SUB)                      
+100410                             MOVE CREWS-IT-RESTED TO                      
+100411                                  NC-RESTED(WS-NC-SUB)                    
+100412                          END-IF                                          
+100413*TBD-E                                                           
 196400                     END-IF                                       19980040
 196500                   END-IF                                         19990040
 196600                 ELSE                                             20000040
@@ -2014,6 +2082,34 @@
 198000        END-IF                                                    20140040
 198100     END-PERFORM.                                                 20150040
 198200                                                                  20160040
+100600*TBD-B                                                           
+100601*NEXT N CALLS LOOKAHEAD.  APPENDS THE FIRST WS-NEXT-CALL-CNT              
+100602*POSITIONS CAPTURED BY P2150-CHECK-POOL-STATUS (UP TO                     
+100603*WS-NEXT-CALL-MAX) WITH THEIR REST/STATUS TEXT ONTO THE SAME              
+100604*SCROLLABLE PAGE-LINE ARRAY AS THE LIVE BOARD, SO PLANNERS                
+100605*CAN SEE WHO IS LIKELY TO BE CALLED NEXT WITHOUT PAGING                   
+100606*THROUGH THE FULL LIVE BOARD.                                             
+100607 P2160-WRITE-NEXT-N-CALLS.                                                
+100608                                                                          
+100609     IF WS-NEXT-CALL-CNT > ZEROES                                         
+100610        IF SCR-SUB > SCR-MAX                                              
+100611           PERFORM P2300-POOL-TITLE                                       
+100612        END-IF                                                            
+100613        MOVE SPACES              TO PAGE-LINE(SCR-SUB)                    
+100614        MOVE CREWS-NEXT-CALL-TITLE TO PAGE-LINE(SCR-SUB)                  
+100615        ADD 1                    TO SCR-SUB                               
+100616        PERFORM VARYING WS-NC-SUB FROM 1 BY 1                             
+100617           UNTIL WS-NC-SUB > WS-NEXT-CALL-CNT                             
+100618           IF SCR-SUB > SCR-MAX                                           
+100619              PERFORM P2300-POOL-TITLE                                    
+100620           END-IF                                                         
+100621           MOVE SPACES           TO PAGE-LINE(SCR-SUB)                    
+100622           MOVE CREWS-NEXT-CALL-1(WS-NC-SUB) TO                           
+100623                                 PAGE-LINE(SCR-SUB)                       
+100624           ADD 1                 TO SCR-SUB                               
+100625        END-PERFORM                                                       
+100626     END-IF.                                                              
+100627*TBD-E                                                           
 198300 P2200-GET-TURN-DETAIL.                                           20170040
 198400                                                                  20180040
 198500     MOVE POOL-CRAFT-CODE2     TO WS-CRAFT-CODE-CHECK             20190040
@@ -2119,6 +2215,9 @@
 208500              WS-LIMBO-TM-MM                                      21190040
 208600                ' ST:'                                            21200040
 208700              WS-CONSEC-STARTS                                    21210040
+      *TBD-B
+                    WS-RESET-BREAK-FLAG-CHAR
+      *TBD-E
 208800              DELIMITED BY SIZE INTO CREWS-IT-HOS-AREA            21220040
 208900         END-IF                                                   21230040
 209000       END-IF                                                     21240040
@@ -2144,6 +2243,9 @@
 211000              WS-LIMBO-TM-MM                                      21440040
 211100                ' ST:'                                            21450040
 211200              WS-CONSEC-STARTS                                    21460040
+      *TBD-B
+                    WS-RESET-BREAK-FLAG-CHAR
+      *TBD-E
 211300              DELIMITED BY SIZE INTO CREWS-IT-HOS-AREA            21470040
 211400         END-IF                                                   21480040
 211500       ELSE                                                       21490040
@@ -2168,6 +2270,9 @@
 213400                WS-LIMBO-TM-MM                                    21680040
 213500                  ' ST:'                                          21690040
 213600                WS-CONSEC-STARTS                                  21700040
+      *TBD-B
+                      WS-RESET-BREAK-FLAG-CHAR
+      *TBD-E
 213700                DELIMITED BY SIZE INTO CREWS-IT-HOS-AREA          21710040
 213800           END-IF                                                 21720040
 213900         ELSE                                                     21730040
@@ -2204,6 +2309,9 @@
 217000                   WS-LIMBO-TM-MM                                 22040040
 217100                     ' ST:'                                       22050040
 217200                   WS-CONSEC-STARTS                               22060040
+      *TBD-B
+                         WS-RESET-BREAK-FLAG-CHAR
+      *TBD-E
 217300                   DELIMITED BY SIZE INTO CREWS-IT-HOS-AREA       22070040
 217400              END-IF                                              22080040
 217500            END-IF                                                22090040
@@ -2892,6 +3000,10 @@
 273300                 MOVE WS-TOT-TM        TO SAVE-TEMP-CREW-TOTAL(J) 28920040
 273400                 MOVE WS-LIMBO-TM      TO SAVE-TEMP-CREW-LIMBO(J) 28930040
 273500                 MOVE WS-CONSEC-STARTS TO SAVE-TEMP-CREW-ST(J)    28940040
+      *TBD-B
+                        MOVE WS-RESET-BREAK-FLAG-CHAR
+                                             TO SAVE-TEMP-CREW-HOS-FLAG(J)
+      *TBD-E
 273600              ELSE                                                28950040
 273700                 SET SAVE-TEMP-CREW-DONT-DISPLAY(J) TO TRUE       28960040
 273800              END-IF                                              28970040
@@ -2918,6 +3030,10 @@
 275900                 MOVE WS-TOT-TM          TO SAVE-CREW-HOS-TOTAL(J)29180040
 276000                 MOVE WS-LIMBO-TM        TO SAVE-CREW-HOS-LIMBO(J)29190040
 276100                 MOVE WS-CONSEC-STARTS   TO SAVE-CREW-HOS-ST(J)   29200040
+      *TBD-B
+                        MOVE WS-RESET-BREAK-FLAG-CHAR
+                                             TO SAVE-CREW-HOS-FLAG(J)
+      *TBD-E
 276200              ELSE                                                29210040
 276300                 SET SAVE-CREW-DONT-DISPLAY(J) TO TRUE            29220040
 276400              END-IF                                              29230040
@@ -3186,6 +3302,9 @@
 290300                    SAVE-CREW-HOS-LIMBO-MM(J)                     31860040
 290400                      ' ST:'                                      31870040
 290500                    SAVE-CREW-HOS-ST(J)                           31880040
+      *TBD-B
+                          SAVE-CREW-HOS-FLAG(J)
+      *TBD-E
 290600                    DELIMITED BY SIZE INTO LOCALS-IT-HOS-AREA     31890040
 290700               END-IF                                             31900040
 290800               IF LOCALS-IT-NAME  = '<< OPEN TURN >> '            31910040
@@ -3214,6 +3333,9 @@
 293100                       SAVE-TEMP-CREW-LIMBO-MM(J)                 32140040
 293200                         ' ST:'                                   32150040
 293300                       SAVE-TEMP-CREW-ST(J)                       32160040
+      *TBD-B
+                             SAVE-TEMP-CREW-HOS-FLAG(J)
+      *TBD-E
 293400                       DELIMITED BY SIZE INTO LOCALS-IT-HOS-AREA  32170040
 293500                  END-IF                                          32180040
 293600                  MOVE SAVE-TEMP-CREW-RESTED(J)                   32190040
@@ -3496,6 +3618,9 @@
 321200                    WS-LIMBO-TM-MM                                34950040
 321300                      ' ST:'                                      34960040
 321400                    WS-CONSEC-STARTS                              34970040
+      *TBD-B
+                          WS-RESET-BREAK-FLAG-CHAR
+      *TBD-E
 321500                    DELIMITED BY SIZE INTO EXTRABOARD-HOS-AREA    34980040
 321600               END-IF                                             34990040
 321700           END-IF                                                 35000040
@@ -4282,6 +4407,12 @@
 386600     MOVE PS94-MTD-TOTAL-TM        TO WS-TOT-TIME                 42810040
 386700     MOVE PS94-MTD-LIMBO-TM        TO WS-LIMBO-TIME               42820040
 386800     MOVE PS94-CONSECUTIVE-STARTS  TO WS-CONSEC-STARTS            42830040
+      *TBD-B
+       MOVE SPACE                      TO WS-RESET-BREAK-FLAG-CHAR
+       IF WS-CONSEC-STARTS NOT < WS-RESET-BREAK-WARN-STARTS
+          MOVE '*'                     TO WS-RESET-BREAK-FLAG-CHAR
+       END-IF
+      *TBD-E
 386900     .                                                            42840040
 387000*                                                                 42850040
 387100 P5000-OFF-BOARDS.                                                42860040
@@ -4395,6 +4526,9 @@
 397900          WS-LIMBO-TM-MM                                          43940040
 398000            ' ST:'                                                43950040
 398100          WS-CONSEC-STARTS                                        43960040
+      *TBD-B
+                WS-RESET-BREAK-FLAG-CHAR
+      *TBD-E
 398200          DELIMITED BY SIZE INTO LAYOFF-HOS-AREA                  43970040
 398300     END-IF                                                       43980040
 398400*    PERFORM VARYING I FROM 1 BY 1 UNTIL I > LO-ARRAY-MAX         43990040
