@@ -94,6 +94,27 @@
 008700     ORGANIZATION IS SEQUENTIAL                                   00940002
 008800     ACCESS IS SEQUENTIAL                                         00950002
 008900     FILE STATUS IS FILE-STATUS.                                  00960002
+008910*TBD-B                                                           
+008911*RESTART/CHECKPOINT SUPPORT - KEYED BY TERMINAL (DIST/                    
+008912*SUB-DIST) SO A RESTART RUN CAN SKIP PAST WORK ALREADY                    
+008913*REPORTED FOR THAT TERMINAL.  SEE P9510-INIT-CHECKPOINT.                  
+008914     SELECT CHKPT-FILE                                                    
+008915     ASSIGN TO CALLCKPT                                                   
+008916     ORGANIZATION IS INDEXED                                              
+008917     ACCESS MODE IS DYNAMIC                                               
+008918     RECORD KEY IS CHKPT-KEY                                              
+008919     FILE STATUS IS FILE-STATUS.                                          
+008920*TBD-E                                                           
+      *TBD-B
+      *MACHINE-READABLE EXTRACT OF THE CALL BOARD REPORT, WRITTEN IN
+      *PARALLEL WITH PL-R FOR EACH POOL/TRAIN/LOCAL DETAIL LINE.  SEE
+      *P2900-WRITE-EXTRACT-RECORD.
+       SELECT EXTR-FILE
+       ASSIGN TO CALLEXTR
+       ORGANIZATION IS LINE SEQUENTIAL
+       ACCESS IS SEQUENTIAL
+       FILE STATUS IS FILE-STATUS.
+      *TBD-E
 009000                                                                  00970002
 009100 DATA DIVISION.                                                   00980002
 009200                                                                  00990002
@@ -118,11 +139,47 @@
 011100     LABEL RECORDS ARE OMITTED                                    01180021
 011200     RECORDING MODE  F.                                           01190021
 011300 01  PL-R                            PIC X(132).                  01200002
+011310*TBD-B                                                           
+011311 FD  CHKPT-FILE                                                           
+011312     RECORD CONTAINS 10 CHARACTERS.                                       
+011313 01  CHKPT-RECORD.                                                        
+011314     05  CHKPT-KEY.                                                       
+011315         10  CHKPT-DIST              PIC XX.                              
+011316         10  CHKPT-SUB-DIST          PIC XX.                              
+011317     05  CHKPT-SECTION               PIC XX.                              
+011318     05  CHKPT-CRAFT-POS             PIC X(3).                            
+011319     05  FILLER                      PIC X(1).                            
+011320*TBD-E
+      *TBD-B
+      *DELIMITED EXTRACT RECORD -- ONE PER POOL/TRAIN/LOCAL DETAIL LINE,
+      *WRITTEN ALONGSIDE THE PRINT LINE SO CREW-CALLING STAFF CAN PULL
+      *THE SAME DATA INTO A SPREADSHEET FOR SHIFT-CHANGE HANDOFF NOTES.
+       FD  EXTR-FILE
+       RECORD CONTAINS 100 CHARACTERS.
+       01  EXTR-RECORD.
+       05  EXTR-TYPE               PIC X(06).
+       88  EXTR-POOL                 VALUE 'POOL  '.
+       88  EXTR-TRAIN                VALUE 'TRAIN '.
+       88  EXTR-LOCAL                 VALUE 'LOCAL '.
+       05  FILLER                   PIC X VALUE ','.
+       05  EXTR-KEY                PIC X(14).
+       05  FILLER                   PIC X VALUE ','.
+       05  EXTR-CRAFT-TURN          PIC X(14).
+       05  FILLER                   PIC X VALUE ','.
+       05  EXTR-NAME                PIC X(25).
+       05  FILLER                   PIC X VALUE ','.
+       05  EXTR-STATUS              PIC X(21).
+      *TBD-E
 011400                                                                  01210002
 011500 WORKING-STORAGE SECTION.                                         01220002
 011600                                                                  01230002
 011700 01  SUBCRIPTS.                                                   01240002
 011800     05  RPT-MAX                     PIC 9(002) VALUE 98.         01250002
+001170*TBD-B                                                           
+001171 05  WS-NEXT-CALL-MAX            PIC 9(002) VALUE 5.                      
+001172 05  WS-NEXT-CALL-CNT            PIC 9(002) VALUE ZEROS.                  
+001173 05  WS-NC-SUB                   PIC 9(002) VALUE ZEROS.                  
+001174*TBD-E                                                           
 011900     05  I                           PIC 9(003) VALUE ZEROS.      01260002
 012000     05  J                           PIC 9(003) VALUE ZEROS.      01270002
 012100     05  X2                          PIC 9(003) VALUE ZEROS.      01280002
@@ -222,6 +279,27 @@
 021212         88  WS-MASK-FLD-SCR-YES                VALUE 'Y'.        02220066
 021230*CNC0573 - END                                                    02230066
 021300                                                                  02240002
+021310*TBD-B                                                           
+021311*RESTART/CHECKPOINT SUPPORT.  WS-CKPT-SECTION-CODE TRACKS                 
+021312*WHICH MAJOR SECTION OF THE REPORT (TRAINS/POOLS/SPARE-                   
+021313*BOARDS/OFF-BOARDS) IS CURRENT AND IS THE GRANULARITY A                   
+021314*RESTART RUN SKIPS BY.  WS-CKPT-CRAFT-POS IS CARRIED IN                   
+021315*THE CHECKPOINT RECORD BUT NOT YET CONSULTED ON RESTART;                  
+021316*IT IS RESERVED FOR A FUTURE FINER-GRAINED (PER-POOL/                     
+021317*SPAREBOARD-ENTRY) RESTART SHOULD SECTION-LEVEL PROVE TOO                 
+021318*COARSE FOR A GIVEN TERMINAL.                                             
+021317 01  WS-CHECKPOINT-INFO.                                                  
+021318     05  WS-RESTART-MODE-FLAG       PIC X     VALUE 'N'.                  
+021319         88  WS-RESTART-MODE                  VALUE 'Y'.                  
+021320     05  WS-CKPT-SECTION-CODE       PIC XX    VALUE '01'.                 
+021321         88  WS-CKPT-SEC-TRAINS               VALUE '01'.                 
+021322         88  WS-CKPT-SEC-POOLS                VALUE '02'.                 
+021323         88  WS-CKPT-SEC-SPAREBOARDS          VALUE '03'.                 
+021324         88  WS-CKPT-SEC-OFFBOARDS            VALUE '04'.                 
+021325     05  WS-CKPT-CRAFT-POS.                                               
+021326         10  WS-CKPT-POOL-TERM      PIC 9     VALUE ZERO.                 
+021327         10  WS-CKPT-POOL-CODE      PIC X(2)  VALUE SPACES.               
+021328*TBD-E                                                           
 021400 01  MARRIED-CRAFT-FLAGS.                                         02250002
 021500     05  EN-FI-MARRIED-FLAG          PIC X(001) VALUE SPACES.     02260002
 021600         88  EN-FI-MARRIED                      VALUE 'Y', '1'.   02270002
@@ -452,6 +530,27 @@
 044100 01  TRAIN-COUNT                     PIC 9(003) VALUE ZEROS.      04520002
 044200 01  LOCAL-COUNT                     PIC 9(003) VALUE ZEROS.      04530002
 044300 01  CREW-COUNT                      PIC 9(003) VALUE ZEROS.      04540002
+      *TBD-B
+      *MINIMUM NUMBER OF ON-DUTY CREWS A POOL SHOULD HAVE IN TOWN
+      *BEFORE P2100-POOLS-IN-TOWN FLAGS IT AS A STAFFING SHORTFALL
+      *(SEE P2150-CHECK-POOL-STATUS).  NO CNTL-FILE FIELD CARRIES A
+      *PER-POOL MINIMUM YET, SO A SHOP-WIDE DEFAULT IS USED HERE.
+       01  WS-POOL-MIN-STAFF               PIC 9(002) VALUE 2.
+      *TBD-E
+      *TBD-B
+      *GO TRAIN (COMMUTER ASSIGNMENT) CREW COORDINATION SECTION.
+      *EVERY LOCAL/YARD ASSIGNMENT FLAGGED JOB-DEF-COMMUTER-ASGN BY
+      *P2400-LOCALS-IN-TOWN IS ALSO LOGGED HERE SO ALL OF A GO TRAIN'S
+      *SPLIT-SHIFT CREWS CAN BE SEEN TOGETHER ON ONE PART OF THE BOARD
+      *(SEE P2408-CHECK-GOTRAIN-COMMUTER/P2460-WRITE-GOTRAIN-COORD).
+       01  WS-GOTRAIN-COORD-CNT            PIC 9(002) VALUE ZEROS.
+       01  WS-GOTRAIN-COORD-MAX            PIC 9(002) VALUE 20.
+       01  WS-GOTRAIN-COORD-TABLE.
+           05  WS-GOTRAIN-COORD-ENTRY OCCURS 20 TIMES
+                                       INDEXED BY GT-IDX.
+               10  GT-ASGN-ID              PIC X(006).
+               10  GT-ASGN-DESC            PIC X(007).
+      *TBD-E
 044400 01  AJ-COUNT                        PIC 9(003) VALUE ZEROS.      04550002
 044500 01  POS-COUNT                       PIC 9(002) VALUE ZEROS.      04560002
 044600 01  SAVE-TERM                       PIC 9(001) VALUE ZEROS.      04570002
@@ -582,6 +681,22 @@
 057100         03  LOCALS-IT-HOS-AREA  PIC X(21)      VALUE SPACES.     05820027
 057200*        03  FILLER              PIC X(01)      VALUE SPACES.     05830027
 057300*                                                                 05840002
+058450*TBD-B                                                           
+058451 01  CREWS-NEXT-CALL-AREA.                                                
+058452     02  CREWS-NEXT-CALL-TITLE.                                           
+058453         03  FILLER              PIC X(20)      VALUE                     
+058454             'NEXT 5 TURN-OUTS  '.                                        
+058455         03  FILLER              PIC X(59)      VALUE SPACES.             
+058456     02  CREWS-NEXT-CALL-1 OCCURS 5 TIMES.                                
+058457         03  FILLER              PIC X(02)      VALUE SPACES.             
+058458         03  NC-CRAFT            PIC X(10)      VALUE SPACES.             
+058459         03  FILLER              PIC X(01)      VALUE SPACES.             
+058460         03  NC-TURN             PIC X(04)      VALUE SPACES.             
+058461         03  FILLER              PIC X(01)      VALUE SPACES.             
+058462         03  NC-NAME             PIC X(25)      VALUE SPACES.             
+058463         03  FILLER              PIC X(01)      VALUE SPACES.             
+058464         03  NC-RESTED           PIC X(14)      VALUE SPACES.             
+058465*TBD-E                                                           
 057400 01  CREWS-OUT-TOWN-AREA.                                         05850002
 057500     02  CREWS-OUT-TOWN-TITLE.                                    05860002
 057600*        03  FILLER              PIC X          VALUE SPACES.     05870027
@@ -893,6 +1008,13 @@
 085400     02  LINK-USERID                  PIC X(8).                   08930002
 085410*CNC0573 - BEG                                                    08940066
 085411     02  LINK-MASK-FLD-SCR-FL         PIC X.                      08950066
+085412*TBD-B                                                           
+085413*RESTART/CHECKPOINT SUPPORT - SET TO 'Y' BY THE CALLER TO                 
+085414*RESUME FROM A SAVED CHECKPOINT INSTEAD OF RUNNING THIS                   
+085415*TERMINAL'S REPORT FROM THE TOP.                                          
+085416     02  LINK-RESTART-FL             PIC X.                               
+085417         88  LINK-IS-RESTART              VALUE 'Y'.                      
+085418*TBD-E                                                           
 085420*CNC0573 - END                                                    08960066
 085500                                                                  08970002
 085600                                                                  08980002
@@ -904,6 +1026,9 @@
 086200     MOVE P779-PGM     TO ERR-PROG                                09040002
 086300                                                                  09050002
 086400     PERFORM P9500-OPEN-FILES                                     09060002
+009065*TBD-B                                                           
+009066     PERFORM P9510-INIT-CHECKPOINT                                        
+009067*TBD-E                                                           
 086500     COPY Y2KDATE.                                                09070002
 086600*-----------------------------------------------------------------09080002
 086700*    SEE IF ANY APPLICATION DATE/TIME OVERRIDE                    09090002
@@ -987,6 +1112,9 @@
 094200     END-IF                                                       09870025
 094300     MOVE SPACES                 TO DIST-SDIST-POOL-FLAG          09880026
 094400                                                                  09890002
+094449*TBD-B                                                           
+094450     IF WS-CKPT-SECTION-CODE NOT > '01'                                   
+094451*TBD-E                                                           
 094500     PERFORM P1000-TRAINS-ENROUTE                                 09900002
 094600                                                                  09910002
 094700     IF LINK-DIST = WS-DIST-LM AND                                09920002
@@ -997,8 +1125,23 @@
 095200        MOVE WS-SUB-DIST-JX  TO LINK-SUB-DIST                     09970002
 095300        MOVE SPACES          TO DIST-SDIST-POOL-FLAG              09980002
 095400     END-IF                                                       09990002
+094451*TBD-B                                                           
+094452     MOVE '02'                 TO WS-CKPT-SECTION-CODE                    
+094453     MOVE SPACES               TO WS-CKPT-CRAFT-POS                       
+094454     PERFORM P9520-SAVE-CHECKPOINT                                        
+094455     END-IF                                                               
+094456*TBD-E                                                           
 095500                                                                  10000002
+095549*TBD-B                                                           
+095550     IF WS-CKPT-SECTION-CODE NOT > '02'                                   
+095551*TBD-E                                                           
 095600     PERFORM P2000-POOLS                                          10010002
+095651*TBD-B                                                           
+095652     MOVE '03'                 TO WS-CKPT-SECTION-CODE                    
+095653     MOVE SPACES               TO WS-CKPT-CRAFT-POS                       
+095654     PERFORM P9520-SAVE-CHECKPOINT                                        
+095655     END-IF                                                               
+095656*TBD-E                                                           
 095700                                                                  10020002
 095800     IF LINK-DIST = WS-DIST-LM AND                                10030002
 095900        LINK-SUB-DIST = WS-SUB-DIST-MC AND                        10040002
@@ -1007,9 +1150,25 @@
 096200        MOVE SPACES          TO DIST-SDIST-POOL-FLAG              10070002
 096300     END-IF                                                       10080002
 096400                                                                  10090002
+096449*TBD-B                                                           
+096450     IF WS-CKPT-SECTION-CODE NOT > '03'                                   
+096451*TBD-E                                                           
 096500     PERFORM P3000-SPAREBOARDS                                    10100002
+096551*TBD-B                                                           
+096552     MOVE '04'                 TO WS-CKPT-SECTION-CODE                    
+096553     MOVE SPACES               TO WS-CKPT-CRAFT-POS                       
+096554     PERFORM P9520-SAVE-CHECKPOINT                                        
+096555     END-IF                                                               
+096556*TBD-E                                                           
 096600                                                                  10110002
+096449*TBD-B                                                           
+096450     IF WS-CKPT-SECTION-CODE NOT > '04'                                   
+096451*TBD-E                                                           
 096700     PERFORM P5000-OFF-BOARDS                                     10120002
+096751*TBD-B                                                           
+096752     PERFORM P9530-CLEAR-CHECKPOINT                                       
+096753     END-IF                                                               
+096754*TBD-E                                                           
 096800                                                                  10130002
 096900     IF LINE-COUNT > 55                                           10140046
 097000        PERFORM P9000-TITLE                                       10150002
@@ -1233,6 +1392,14 @@
 118800             TRAIN-FIL1 TRAIN-FIL2 TRAIN-FIL3                     12330002
 118900     END-IF                                                       12340002
 119000     WRITE PL-R FROM TRAINS-ENROUTE-1 AFTER ADVANCING 2 LINE      12350002
+      *TBD-B
+       MOVE 'TRAIN ' TO EXTR-TYPE
+       MOVE TRAIN-ENROUTE      TO EXTR-KEY
+       MOVE TRAIN-DUTY         TO EXTR-CRAFT-TURN
+       MOVE SPACES             TO EXTR-NAME
+       MOVE TRAIN-ENROUTE-FROM TO EXTR-STATUS
+       PERFORM P2900-WRITE-EXTRACT-RECORD
+      *TBD-E
 119100     ADD 2 TO LINE-COUNT.                                         12360002
 119200                                                                  12370002
 119300 P1200-GET-TRAIN-DETAIL-INFO.                                     12380002
@@ -1416,6 +1583,14 @@
 137100             LOCAL-FIL1 LOCAL-FIL2 LOCAL-FIL3                     14160002
 137200     END-IF                                                       14170002
 137300     WRITE PL-R FROM LOCALS-ENROUTE-1 AFTER ADVANCING 2 LINE      14180002
+      *TBD-B
+       MOVE 'LOCAL ' TO EXTR-TYPE
+       MOVE LOCAL-ENROUTE      TO EXTR-KEY
+       MOVE LOCAL-DUTY         TO EXTR-CRAFT-TURN
+       MOVE LOCAL-ENROUTE-NAME TO EXTR-NAME
+       MOVE LOCAL-ENROUTE-FROM TO EXTR-STATUS
+       PERFORM P2900-WRITE-EXTRACT-RECORD
+      *TBD-E
 137400     ADD 2 TO LINE-COUNT.                                         14190002
 137500                                                                  14200002
 137600 P1700-GET-LOCAL-DETAIL-INFO.                                     14210002
@@ -1525,6 +1700,9 @@
 148000     END-IF                                                       15250002
 148100                                                                  15260002
 148200     PERFORM P2400-LOCALS-IN-TOWN                                 15270002
+      *TBD-B
+            PERFORM P2460-WRITE-GOTRAIN-COORD
+      *TBD-E
 148300     MOVE 1              TO WS-TERM                               15280002
 148400     IF LINE-COUNT > 55                                           15290046
 148500       PERFORM P2300-POOL-TITLE                                   15300002
@@ -1621,6 +1799,9 @@
 157600             MOVE ZEROES           TO POS-TERMINAL                16210002
 157700                                      POS-TIME                    16220002
 157800             MOVE ZEROES           TO CREW-COUNT                  16230002
+157850*TBD-B                                                           
+157851             MOVE ZEROES           TO WS-NEXT-CALL-CNT                    
+157852*TBD-E                                                           
 157900                                      SAVE-TERM                   16240002
 158000             PERFORM P2150-CHECK-POOL-STATUS                      16250002
 158100             IF CREW-COUNT NOT > ZEROES                           16260002
@@ -1638,6 +1819,23 @@
 159300                   ADD 1              TO LINE-COUNT               16380002
 159400                END-IF                                            16390002
 159500             END-IF                                               16400002
+      *TBD-B
+      *STAFFING SHORTFALL ALERT.  THE POOL HAS CREWS IN TOWN BUT
+      *FEWER THAN WS-POOL-MIN-STAFF OF THEM, SO DISPATCH STILL NEEDS
+      *TO FLAG IT EVEN THOUGH THE "NO CREWS" CASE ABOVE DOESN'T APPLY.
+              IF WS-TERM = ZEROES AND CREW-COUNT > ZEROES
+                 AND CREW-COUNT < WS-POOL-MIN-STAFF
+                 STRING '** SHORTFALL: ' CREW-COUNT ' OF '
+                        WS-POOL-MIN-STAFF ' **'
+                        DELIMITED BY SIZE INTO CREW-MESSAGE
+                 WRITE PL-R FROM CREWS-MESS-LINE AFTER
+                                  ADVANCING 1 LINES
+                 ADD 1           TO LINE-COUNT
+              END-IF
+      *TBD-E
+159450*TBD-B
+159451              PERFORM P2160-WRITE-NEXT-N-CALLS
+159452*TBD-E
 159600          END-IF                                                  16410002
 159700       END-IF                                                     16420002
 159800     END-PERFORM.                                                 16430002
@@ -1866,6 +2064,20 @@
 182100                            ADD 1                TO CREW-COUNT    18660002
 182200                            PERFORM P2200-GET-TURN-DETAIL         18670002
 182300                            PERFORM P2250-WRITE-POOL-DETAIL       18680002
+182150*TBD-B                                                           
+182151                            IF WS-NEXT-CALL-CNT < WS-NEXT-CALL-MAX        
+182152                               ADD 1 TO WS-NEXT-CALL-CNT                  
+182153                               MOVE WS-NEXT-CALL-CNT TO WS-NC-SUB         
+182154                               MOVE CREWS-IT-CRAFT TO                     
+182155                                    NC-CRAFT(WS-NC-SUB)                   
+182156                               MOVE CREWS-IT-TURN  TO                     
+182157                                    NC-TURN(WS-NC-SUB)                    
+182158                               MOVE CREWS-IT-NAME  TO                     
+182159                                    NC-NAME(WS-NC-SUB)                    
+182160                               MOVE CREWS-IT-RESTED TO                    
+182161                                    NC-RESTED(WS-NC-SUB)                  
+182162                            END-IF                                        
+182163*TBD-E                                                           
 182400                        END-IF                                    18690002
 182500                      END-IF                                      18700002
 182600                    ELSE                                          18710002
@@ -1884,6 +2096,29 @@
 183900        END-IF                                                    18840002
 184000     END-PERFORM.                                                 18850002
 184100                                                                  18860002
+184150*TBD-B                                                           
+184151*NEXT N CALLS LOOKAHEAD.  PRINTS THE FIRST WS-NEXT-CALL-CNT               
+184152*POSITIONS CAPTURED BY P2150-CHECK-POOL-STATUS (UP TO                     
+184153*WS-NEXT-CALL-MAX) WITH THEIR REST/STATUS TEXT, SO PLANNERS               
+184154*CAN SEE WHO IS LIKELY TO BE CALLED NEXT WITHOUT PAGING                   
+184155*THROUGH THE FULL LIVE BOARD.                                             
+184156 P2160-WRITE-NEXT-N-CALLS.                                                
+184157                                                                          
+184158     IF WS-NEXT-CALL-CNT > ZEROES                                         
+184159        IF LINE-COUNT > 55                                                
+184160           PERFORM P2300-POOL-TITLE                                       
+184161        END-IF                                                            
+184162        WRITE PL-R FROM CREWS-NEXT-CALL-TITLE AFTER                       
+184163                          ADVANCING 1 LINES                               
+184164        ADD 1              TO LINE-COUNT                                  
+184165        PERFORM VARYING WS-NC-SUB FROM 1 BY 1                             
+184166           UNTIL WS-NC-SUB > WS-NEXT-CALL-CNT                             
+184167           WRITE PL-R FROM CREWS-NEXT-CALL-1(WS-NC-SUB) AFTER             
+184168                             ADVANCING 1 LINES                            
+184169           ADD 1           TO LINE-COUNT                                  
+184170        END-PERFORM                                                       
+184171     END-IF.                                                              
+184172*TBD-E                                                           
 184200 P2200-GET-TURN-DETAIL.                                           18870002
 184300                                                                  18880002
 184400     MOVE POOL-CRAFT-CODE2     TO WS-CRAFT-CODE-CHECK             18890002
@@ -2385,6 +2620,17 @@
 222200     WRITE  PL-R FROM CREWS-IN-TOWN-2 AFTER                       23850002
 222300           ADVANCING 1 LINES                                      23860002
 222400     ADD 1 TO LINE-COUNT.                                         23870002
+      *TBD-B
+       MOVE 'POOL  ' TO EXTR-TYPE
+       MOVE CREWS-IN-TOWN-POOL TO EXTR-KEY
+       STRING CREWS-IT-CRAFT DELIMITED BY SIZE
+       CREWS-IT-TURN  DELIMITED BY SIZE
+       INTO EXTR-CRAFT-TURN
+       END-STRING
+       MOVE CREWS-IT-NAME      TO EXTR-NAME
+       MOVE CREWS-IT-RESTED    TO EXTR-STATUS
+       PERFORM P2900-WRITE-EXTRACT-RECORD
+      *TBD-E
 222500                                                                  23880002
 222600                                                                  23890002
 222700 P2300-POOL-TITLE.                                                23900002
@@ -2398,6 +2644,21 @@
 223500               AFTER ADVANCING 2 LINES                            23980002
 223600     ADD 3 TO LINE-COUNT.                                         23990002
 223700                                                                  24000002
+      *TBD-B
+       P2900-WRITE-EXTRACT-RECORD.
+      *WRITES ONE DELIMITED LINE TO THE EXTRACT FILE FOR EACH POOL/
+      *TRAIN/LOCAL DETAIL LINE WRITTEN TO THE PRINT FILE.  CALLER
+      *MOVES EXTR-TYPE/EXTR-KEY/EXTR-CRAFT-TURN/EXTR-NAME/EXTR-STATUS
+      *BEFORE PERFORMING THIS PARAGRAPH.
+       WRITE EXTR-RECORD
+       IF NOT SUCCESS
+       MOVE SPACES                  TO ERR-KEY
+       MOVE FILE-STATUS             TO ERR-FSTAT
+       MOVE 'EXTR-FILE'             TO ERR-FNAME
+       MOVE 'CANNOT WRITE EXTRACT RECORD' TO ERR-DESC
+       GO TO P9999-GOT-PROBLEM
+       END-IF.
+      *TBD-E
 223800 P2400-LOCALS-IN-TOWN.                                            24010002
 223900                                                                  24020002
 224000*                                                                 24030002
@@ -2438,6 +2699,9 @@
 227500                      ELSE                                        24380002
 227600                         MOVE 'YARD :' TO LIT-ASGN-DESC           24390002
 227700                      END-IF                                      24400002
+      *TBD-B
+                             PERFORM P2408-CHECK-GOTRAIN-COMMUTER
+      *TBD-E
 227800                      ADD 1 TO LOCAL-COUNT                        24410002
 227900                      PERFORM P2410-SET-LOCAL-INFO THRU           24420002
 228000                              P2410-SET-LOCAL-INFO-EXIT           24430002
@@ -2527,6 +2791,49 @@
 236400        END-IF                                                    25270002
 236500     END-IF.                                                      25280002
 236600                                                                  25290002
+      *TBD-B
+       P2408-CHECK-GOTRAIN-COMMUTER.
+      *
+      *LOGS THIS LOCAL/YARD ASSIGNMENT INTO THE GO TRAIN COORDINATION
+      *TABLE WHEN IT IS A COMMUTER (GO TRAIN) ASSIGNMENT, SO ALL OF
+      *THAT TRAIN'S CREWS CAN BE PRINTED TOGETHER LATER BY
+      *P2460-WRITE-GOTRAIN-COORD.
+      *
+           IF JOB-DEF-COMMUTER-ASGN
+              AND WS-GOTRAIN-COORD-CNT < WS-GOTRAIN-COORD-MAX
+              ADD 1 TO WS-GOTRAIN-COORD-CNT
+              SET GT-IDX TO WS-GOTRAIN-COORD-CNT
+              MOVE AJ-JOB-ASGN-ID TO GT-ASGN-ID(GT-IDX)
+              MOVE LIT-ASGN-DESC  TO GT-ASGN-DESC(GT-IDX)
+           END-IF.
+      *
+       P2460-WRITE-GOTRAIN-COORD.
+      *
+      *PRINTS THE GO TRAIN CREW COORDINATION SECTION BUILT BY
+      *P2408-CHECK-GOTRAIN-COMMUTER.  SKIPPED ENTIRELY WHEN NO
+      *COMMUTER ASSIGNMENTS WERE FOUND ON THIS BOARD.
+      *
+           IF WS-GOTRAIN-COORD-CNT > ZEROES
+              MOVE 'GO TRAIN CREW COORDINATION' TO CREW-MESSAGE
+              WRITE PL-R FROM CREWS-MESS-LINE AFTER
+                               ADVANCING 2 LINES
+              ADD 2           TO LINE-COUNT
+              PERFORM VARYING GT-IDX FROM 1 BY 1
+                 UNTIL GT-IDX > WS-GOTRAIN-COORD-CNT
+                 MOVE SPACES            TO LOCALS-IN-TOWN-1
+                 MOVE GT-ASGN-DESC(GT-IDX) TO LIT-ASGN-DESC
+                 MOVE GT-ASGN-ID(GT-IDX)   TO LOCAL-IN-TOWN
+                 MOVE 'GO TRAIN SPLIT-SHIFT ASSIGNMENT'
+                                         TO LOCAL-IN-TOWN-DESC
+                 IF LINE-COUNT > 55
+                    PERFORM P2300-POOL-TITLE
+                 END-IF
+                 WRITE PL-R FROM LOCALS-IN-TOWN-1 AFTER
+                                  ADVANCING 1 LINES
+                 ADD 1           TO LINE-COUNT
+              END-PERFORM
+           END-IF.
+      *TBD-E
 236700 P2410-SET-LOCAL-INFO.                                            25300002
 236800                                                                  25310002
 236900     IF LOCALS-DONE                                               25320002
@@ -4611,6 +4918,16 @@
 418800        MOVE 'CANNOT OPEN PRINTER' TO ERR-DESC                    46110002
 418900        GO TO P9999-GOT-PROBLEM                                   46120002
 419000     END-IF                                                       46130002
+      *TBD-B
+       OPEN OUTPUT EXTR-FILE
+       IF NOT SUCCESS
+       MOVE SPACES                TO ERR-KEY
+       MOVE FILE-STATUS           TO ERR-FSTAT
+       MOVE 'EXTR-FILE'           TO ERR-FNAME
+       MOVE 'CANNOT OPEN EXTRACT FILE' TO ERR-DESC
+       GO TO P9999-GOT-PROBLEM
+       END-IF
+      *TBD-E
 419100                                                                  46140002
 419200     OPEN INPUT AJ-FILE                                           46150002
 419300     IF NOT SUCCESS                                               46160002
@@ -4718,11 +5035,24 @@
 429500        GO TO P9999-GOT-PROBLEM                                   47180056
 429600     END-IF.                                                      47190056
 429700*CNC0516-END                                                      47200042
+042975*TBD-B                                                           
+042976     OPEN I-O CHKPT-FILE                                                  
+042977     IF NOT SUCCESS                                                       
+042978        MOVE SPACES                TO ERR-KEY                             
+042979        MOVE FILE-STATUS           TO ERR-FSTAT                           
+042980        MOVE 'CALLCKPT'            TO ERR-FNAME                           
+042981        MOVE 'CANNOT OPEN CHECKPOINT FILE' TO ERR-DESC                    
+042982        GO TO P9999-GOT-PROBLEM                                           
+042983     END-IF                                                               
+042984*TBD-E                                                           
 429800                                                                  47210042
 429900 P9501-CLOSE-FILES.                                               47220002
 430000                                                                  47230002
 430100     MOVE 'P9501-01' TO ERR-PARAGRAPH                             47240002
 430200     CLOSE PL                                                     47250002
+      *TBD-B
+       CLOSE EXTR-FILE
+      *TBD-E
 430300     CLOSE AJ-FILE                                                47260002
 430400     CLOSE JS-FILE                                                47270002
 430500     CLOSE ASGN-FILE                                              47280002
@@ -4736,9 +5066,65 @@
 431300*CNC0516-BEG                                                      47360042
 431400     CLOSE TASK-FILE.                                             47370042
 431500     CLOSE MASTER-FILE2.                                          47380056
+043155*TBD-B                                                           
+043156     CLOSE CHKPT-FILE.                                                    
+043157*TBD-E                                                           
 431600*CNC0516-END                                                      47390042
 431700                                                                  47400002
 431800*                                                                 47410002
+047410*TBD-B                                                           
+047411*RESTART/CHECKPOINT SUPPORT -- SEE ALSO THE TBD BLOCKS               
+047412*IN P0001-BEGIN-PROGRAM AND P0050-GET-REPORTS.                            
+047413 P9510-INIT-CHECKPOINT.                                                   
+047414                                                                          
+047415     MOVE 'P9510'               TO ERR-PARAGRAPH                          
+047416     MOVE SPACES                TO CHKPT-RECORD                           
+047417     MOVE LINK-DIST              TO CHKPT-DIST                            
+047418     MOVE LINK-SUB-DIST          TO CHKPT-SUB-DIST                        
+047419     MOVE '01'                   TO WS-CKPT-SECTION-CODE                  
+047420     MOVE SPACES                 TO WS-CKPT-CRAFT-POS                     
+047421     READ CHKPT-FILE RECORD                                               
+047422          KEY IS CHKPT-KEY                                                
+047423          INVALID KEY CONTINUE                                            
+047424     END-READ                                                             
+047425     IF SUCCESS AND LINK-IS-RESTART                                       
+047426        SET WS-RESTART-MODE      TO TRUE                                  
+047427        MOVE CHKPT-SECTION       TO WS-CKPT-SECTION-CODE                  
+047428        MOVE CHKPT-CRAFT-POS     TO WS-CKPT-CRAFT-POS                     
+047429     ELSE                                                                 
+047430        IF SUCCESS                                                        
+047431           DELETE CHKPT-FILE RECORD                                       
+047432              INVALID KEY CONTINUE                                        
+047433           END-DELETE                                                     
+047434        END-IF                                                            
+047435        MOVE LINK-DIST           TO CHKPT-DIST                            
+047436        MOVE LINK-SUB-DIST       TO CHKPT-SUB-DIST                        
+047437        MOVE '01'                TO CHKPT-SECTION                         
+047438        MOVE SPACES              TO CHKPT-CRAFT-POS                       
+047439        WRITE CHKPT-RECORD                                                
+047440           INVALID KEY CONTINUE                                           
+047441        END-WRITE                                                         
+047442     END-IF.                                                              
+047443                                                                          
+047444 P9520-SAVE-CHECKPOINT.                                                   
+047445                                                                          
+047446     MOVE 'P9520'               TO ERR-PARAGRAPH                          
+047447     MOVE LINK-DIST              TO CHKPT-DIST                            
+047448     MOVE LINK-SUB-DIST          TO CHKPT-SUB-DIST                        
+047449     MOVE WS-CKPT-SECTION-CODE   TO CHKPT-SECTION                         
+047450     MOVE WS-CKPT-CRAFT-POS      TO CHKPT-CRAFT-POS                       
+047451     REWRITE CHKPT-RECORD                                                 
+047452        INVALID KEY CONTINUE                                              
+047453     END-REWRITE.                                                         
+047454                                                                          
+047455 P9530-CLEAR-CHECKPOINT.                                                  
+047456                                                                          
+047457     MOVE 'P9530'               TO ERR-PARAGRAPH                          
+047458     DELETE CHKPT-FILE RECORD                                             
+047459        INVALID KEY CONTINUE                                              
+047460     END-DELETE.                                                          
+047461                                                                          
+047462*TBD-E                                                           
 431900 P9820-GET-CURRENT-TIME.                                          47420002
 432000*                                                                 47430002
 432100     ACCEPT WS-SYSTEM-DATE      FROM DATE                         47440002
