@@ -267,6 +267,14 @@
 011175             15  WS-VAC-END-YR        PIC  X(002).                01117503
 011176             15  WS-VAC-END-MO        PIC  X(002).                01117603
 011177             15  WS-VAC-END-DY        PIC  X(002).                01117703
+111771*TBD-B                                                            11177103
+111772 05  WS-VAC-EFF-DATE-NUM          PIC 9(006) VALUE ZEROS.         11177203
+111773 05  WS-VAC-END-DATE-NUM          PIC 9(006) VALUE ZEROS.         11177303
+111774 05  WS-VAC-CHK-PERS-DATE-NUM     PIC 9(006) VALUE ZEROS.         11177403
+111775 05  WS-VAC-CHK-BKOFF-DATE-NUM    PIC 9(006) VALUE ZEROS.         11177503
+111776 05  WS-VAC-CONFLICT-FOUND-X      PIC X      VALUE SPACE.         11177603
+111777     88  WS-VAC-CONFLICT-FOUND           VALUE 'Y'.               11177703
+111778*TBD-E                                                            11177803
 011178     05  WS-BEFORE-STATUS-ECC                    VALUE SPACES.    01117803
 011179         10  WS-BEFORE-STATUS        PIC  X(001).                 01117903
 011180         10  WS-BEFORE-ECC           PIC  X(002).                 01118003
@@ -667,6 +675,35 @@
 046000     EXEC SQL INCLUDE WSTRKRSN END-EXEC.                          04600003
 046100*                                                                 04610003
 046200     EXEC SQL INCLUDE SQLCA END-EXEC.                             04620003
+      *TBD-B
+      *JOB-OWNERSHIP CHANGE NOTIFICATION HOOK.  PXXXX-JOB-OWNER RUNS
+      *ON EVERY INQUIRY THAT NEEDS TO KNOW WHO OWNS A JOB, SO IT IS
+      *THE ONE PLACE COMMON TO EVERY AWARD/DISPLACEMENT/TEMPORARY-
+      *ASSIGNMENT WRITE SCATTERED ACROSS THIS PROGRAM (AND CNP02D,
+      *CNP06 AND CNP12, WHICH CARRY THE IDENTICAL PARAGRAPH) THAT
+      *CAN DETECT AN OWNERSHIP CHANGE WITHOUT INSTRUMENTING EVERY
+      *WRITE SITE INDIVIDUALLY.  PXXXX-NOTIFY-OWNER-CHANGE KEEPS THE
+      *LAST-SEEN OWNER FOR A JOB IN A SMALL TS QUEUE KEYED OFF
+      *ASGNJOB; WHEN THE OWNER JUST READ DIFFERS FROM THAT, IT WRITES
+      *A NOTIFICATION RECORD FOR AN EVENTUAL EMAIL/SMS FEED TO PICK
+      *UP.  OWNCHG-VIA-KEY/WS-OWNERNOT-FILE STILL NEED ADDING TO THE
+      *FILE-CONTROL/COPY LIBRARY.  THE FIRST 4 BYTES OF ASGNJOB ARE
+      *USED TO BUILD THE TS QUEUE ID;
+      *VERIFY THAT PREFIX IS ENOUGH TO KEEP JOBS FROM COLLIDING
+      *AGAINST THE REAL WSASGN KEY LAYOUT.
+       01  WS-OWNQ-ID.
+           02  FILLER                     PIC X(4)  VALUE 'OWN1'.
+           02  WS-OWNQ-JOB-ID             PIC X(4)  VALUE SPACE.
+       01  WS-OWNQ-PLGTH                  PIC S9(4) COMP VALUE +6.
+       01  WS-OWNQ-PREV-OWNER             PIC 9(6)  VALUE ZEROS.
+       01  WS-OWNERNOT-FILE.
+           02  OWNCHG-KEY.
+               04  OWNCHG-JOB-ID          PIC X(4)  VALUE SPACE.
+               04  OWNCHG-DATE-TIME       PIC 9(10) VALUE ZEROS.
+           02  OWNCHG-OLD-OWNER           PIC 9(6)  VALUE ZEROS.
+           02  OWNCHG-NEW-OWNER           PIC 9(6)  VALUE ZEROS.
+           02  FILLER                     PIC X(10) VALUE SPACE.
+      *TBD-E
 046300                                                                  04630003
 046400 LINKAGE SECTION.                                                 04640003
 046500 01  DFHCOMMAREA.                                                 04650003
@@ -718,9 +755,40 @@
 051100     MOVE WS-SYSTEM-DATE-TIME TO WORK-HIST-TIME                   05110003
 051200     MOVE ZEROS               TO WORK-HIST-TIME-TIE               05120003
 051300     MOVE DFHCOMMAREA TO P917-COMMAREA-PARMS                      05130003
+051310*TBD-B                                                            05131003
+051311*MISSED-CALL APPEAL/REINSTATEMENT IS A SELF-CONTAINED             05131103
+051312*FUNCTION THAT REVERSES A PRIOR MISSED CALL RATHER THAN           05131203
+051313*APPLYING A NEW STATUS CHANGE, SO IT BYPASSES THE NORMAL          05131303
+051314*STATUS-CHANGE EDIT/UPDATE FLOW BELOW ENTIRELY.                   05131403
+051315 IF P917-REINSTATE-MC-FUNC                                        05131503
+051316    PERFORM P2025-REINSTATE-MISSED-CALL                           05131603
+051317    PERFORM P9000-RETURN                                          05131703
+051318 END-IF                                                           05131803
+051319*TBD-E                                                            05131903
+051320*TBD-B                                                            05132003
+051321 IF P917-REQUALIFY-FUNC                                           05132103
+051322    PERFORM P2027-REQUALIFY-PROTECTION-LOST                       05132203
+051323    PERFORM P9000-RETURN                                          05132303
+051324 END-IF                                                           05132403
+051325*TBD-E                                                            05132503
+      *TBD-B
+      *DRY-RUN/WHAT-IF PREVIEW MODE.  P1700-CHECK-EDITS-ONLY ALREADY
+      *RUNS EVERY EDIT THIS TRANSACTION WOULD RUN AND LEAVES THE
+      *RESULT (NEW STATUS, REST TIME, BOARD POSITION) IN THE P917-
+      *OUTPUT FIELDS WITHOUT EVER PERFORMING P2000-UPDATE -- THAT WAS
+      *ONLY REACHABLE FROM THE VRU (P917-VRU-CHECK-LM-EDITS).
+      *P917-DRY-RUN-FUNC LETS ANY CALLER OF THIS SAME TRANSACTION ASK
+      *FOR THE SAME PREVIEW-ONLY BEHAVIOR.  P917-DRY-RUN-FUNC STILL
+      *NEEDS ADDING TO THE P917 COMMAREA COPYBOOK -- SAME GAP CLASS
+      *AS THE OTHER P917- FLAGS THIS PARAGRAPH ALREADY TESTS.
 051400     IF P917-VRU-FUNCTION NOT > SPACES                            05140003
-051500        PERFORM P1000-CHECK-FOR-ERRORS                            05150003
-051600     ELSE                                                         05160003
+           IF P917-DRY-RUN-FUNC
+              PERFORM P1700-CHECK-EDITS-ONLY
+           ELSE
+              PERFORM P1000-CHECK-FOR-ERRORS                         05150003
+           END-IF
+      *TBD-E
+052000     ELSE                                                         05160003
 051700        IF NOT P917-VRU-CHECK-LM-EDITS                            05170003
 051800           PERFORM P1000-CHECK-FOR-ERRORS                         05180003
 051900           PERFORM P1550-CHECK-VRU-ERRORS                         05190003
@@ -730,6 +798,9 @@
 052300     END-IF                                                       05230003
 052400     IF NOT P917-ERROR-FOUND                                      05240003
 052500        AND NOT P917-VRU-CHECK-LM-EDITS                           05250003
+      *TBD-B
+           AND NOT P917-DRY-RUN-FUNC
+      *TBD-E
 052600        IF P917-PAY-IN-LIEU OR P917-ADVANCE-PAY                   05260003
 052700*         'UPDATE WAS SUCCESSFUL'                                 05270003
 052800          MOVE 'U001'        TO MSGLOG-CODE                       05280003
@@ -1730,12 +1801,64 @@
 143570        PERFORM P9000-RETURN                                      14357003
 143580     END-IF                                                       14358003
 143590*                                                                 14359003
+143551*TBD-B                                                            14355103
+143552 PERFORM P1055-CHECK-VAC-CONFLICTS                                14355203
+143553 IF P917-ERROR-FOUND                                              14355303
+143554    PERFORM P9000-RETURN                                          14355403
+143555 END-IF                                                           14355503
+143556*TBD-E                                                            14355603
 143600     IF P917-ADVANCE-PAY OR P917-PAY-IN-LIEU                      14360003
 143700        PERFORM P1070-UPDATE-VACEMP                               14370003
 143800     ELSE                                                         14380003
 143900        PERFORM P1080-SET-VAC-FLAGS                               14390003
 144000     END-IF.                                                      14400003
 144100*                                                                 14410003
+144101*TBD-B                                                            14410103
+144102 P1055-CHECK-VAC-CONFLICTS.                                       14410203
+144103*   CROSS-CHECK THIS VACATION WINDOW (WS-VAC-EFF-DATE THRU        14410303
+144104*   WS-VAC-END-DATE) AGAINST AN ALREADY-SCHEDULED PERSONAL        14410403
+144105*   LEAVE DAY (LAYOFF-CODE-1 = PERSONAL-LEAVE-DAY, DATED BY       14410503
+144106*   LAYOFF-TIME ON THE MASTER THAT OWNS PERS-LEAVE-AREA) AND      14410603
+144107*   AGAINST MSTR-FUTURE-BKOFF-MSG-DATE, SO WE DO NOT STACK TWO    14410703
+144108*   CONFLICTING ABSENCE RECORDS ON THE MASTER.  A CONFLICT        14410803
+144109*   RETURNS A CONFIRMABLE WARNING RATHER THAN AN OUTRIGHT         14410903
+144110*   REJECTION -- THE CLERK RE-KEYS WITH THE NEW                   14411003
+144111*   P917-VAC-CONFLICT-OVERRIDE SET TO 'Y' (A NEW FIELD TO BE      14411103
+144112*   ADDED TO P917COMM) ONCE THE EMPLOYEE CONFIRMS THE             14411203
+144113*   VACATION SHOULD STILL PROCEED.                                14411303
+144114*                                                                 14411403
+144115 MOVE SPACE                      TO WS-VAC-CONFLICT-FOUND-X       14411503
+144116 MOVE WS-VAC-EFF-DATE            TO WS-VAC-EFF-DATE-NUM           14411603
+144117 MOVE WS-VAC-END-DATE            TO WS-VAC-END-DATE-NUM           14411703
+144118*                                                                 14411803
+144119 IF PERSONAL-LEAVE-DAY                                            14411903
+144120 AND LAYOFF-DATE NUMERIC                                          14412003
+144121    MOVE LAYOFF-DATE             TO WS-VAC-CHK-PERS-DATE-NUM      14412103
+144122    IF WS-VAC-CHK-PERS-DATE-NUM NOT < WS-VAC-EFF-DATE-NUM         14412203
+144123    AND WS-VAC-CHK-PERS-DATE-NUM NOT > WS-VAC-END-DATE-NUM        14412303
+144124       SET WS-VAC-CONFLICT-FOUND TO TRUE                          14412403
+144125       MOVE 'V008'               TO MSGLOG-CODE                   14412503
+144126    END-IF                                                        14412603
+144127 END-IF                                                           14412703
+144128*                                                                 14412803
+144129 IF NOT WS-VAC-CONFLICT-FOUND                                     14412903
+144130 AND MSTR-FUTURE-BKOFF-MSG-DATE NUMERIC                           14413003
+144131 AND MSTR-FUTURE-BKOFF-MSG-DATE NOT = ZEROS                       14413103
+144132    MOVE MSTR-FUTURE-BKOFF-MSG-DATE                               14413203
+144133                                  TO WS-VAC-CHK-BKOFF-DATE-NUM    14413303
+144134    IF WS-VAC-CHK-BKOFF-DATE-NUM NOT < WS-VAC-EFF-DATE-NUM        14413403
+144135    AND WS-VAC-CHK-BKOFF-DATE-NUM NOT > WS-VAC-END-DATE-NUM       14413503
+144136       SET WS-VAC-CONFLICT-FOUND TO TRUE                          14413603
+144137       MOVE 'V009'               TO MSGLOG-CODE                   14413703
+144138    END-IF                                                        14413803
+144139 END-IF                                                           14413903
+144140*                                                                 14414003
+144141 IF WS-VAC-CONFLICT-FOUND                                         14414103
+144142 AND P917-VAC-CONFLICT-OVERRIDE NOT = 'Y'                         14414203
+144143    SET P917-STATUS-CODE-ERROR  TO TRUE                           14414303
+144144 END-IF.                                                          14414403
+144145*TBD-E                                                            14414503
+144146*                                                                 14414603
 144200 P1060-READ-VAC-CONTROL.                                          14420003
 144300*                                                                 14430003
 144400     MOVE VAC-KEY-1                    TO VACKEY1                 14440003
@@ -3237,6 +3360,14 @@
 293100        MOVE MSTRNBRK  TO ERR-KEY                                 29310003
 293200        PERFORM P9999-GOT-PROBLEM                                 29320003
 293300     END-IF                                                       29330003
+      *TBD-B
+      *FLAG A NON-ENGLISH LANGUAGE PREFERENCE FOR THE DISPATCHER SO
+      *AN INTERPRETER CAN BE LINED UP BEFORE THE CALL IS PLACED.
+      *EMP-LANG-PREF/LANG-ENGLISH ETC. ARE DEFINED ON WSMSTR.
+       IF NOT LANG-ENGLISH IN WS-MSTR
+          MOVE 'I055'                    TO MSGLOG-CODE
+       END-IF
+      *TBD-E
 293400     MOVE P917-STATUS-CODE1         TO WS-LAYOFF-CODE-CHECK       29340003
 293500     IF LOC-MISSED-CALL                                           29350003
 293600        IF MSTR-CONS-MISSED-CALLS  NOT NUMERIC                    29360003
@@ -4312,6 +4443,51 @@
 388000        SET MC-LAYOFF                  TO TRUE                    38800003
 388100     END-IF.                                                      38810003
 388200*                                                                 38820003
+      *TBD-B
+      *A MISSED CALL HAS ONLY EVER BEEN TRIED AGAINST THE EMPLOYEE'S
+      *REGULAR CALL NUMBER.  WHEN A PAGER NUMBER IS ALSO ON FILE, LOG
+      *A SUPPLEMENTARY PHONE LOG ENTRY AGAINST IT SO THE NEXT CALL
+      *ATTEMPT HAS A FALLBACK CONTACT METHOD ALREADY ON RECORD.
+       IF PAGER-NO OF WS-MSTR > SPACES
+          PERFORM P2015-LOG-PAGER-FALLBACK
+       END-IF
+      *TBD-E
+      *
+      *TBD-B
+       P2015-LOG-PAGER-FALLBACK.
+      *
+      *    WRITES A PHONE LOG ENTRY AGAINST THE EMPLOYEE'S PAGER-NO
+      *    (WSMSTR) AS A FALLBACK CONTACT METHOD FOLLOWING A MISSED
+      *    CALL.  PLOG-TYPE 'PG' DISTINGUISHES THIS FROM A REGULAR
+      *    CALL ATTEMPT FOR WHOEVER REVIEWS THE LOG.
+      *
+           MOVE SPACES                     TO P943-COMMAREA-PARMS
+           SET P943-EMP-PHONELOG-FUNCTION  TO TRUE
+           MOVE P917-EMP-NO                TO P943-PLOG-EMP-NBR
+           MOVE PAGER-NO OF WS-MSTR        TO P943-PLOG-PHONE-NUMBER
+           MOVE P917-MISSED-CALL-FUNC      TO P943-PLOG-FUNCTION
+           MOVE 'PG'                       TO P943-PLOG-TYPE
+           EXEC CICS LINK
+                     PROGRAM(P943-PGM)
+                     COMMAREA(P943-COMMAREA-PARMS)
+                     LENGTH(P943-LGTH)
+                     RESP(WS-RESPONSE)
+           END-EXEC
+           MOVE WS-RESPONSE                TO FILE-STATUS
+           IF NOT SUCCESS
+              MOVE 'P2015-1'               TO ERR-PARAGRAPH
+              MOVE 'P943'                  TO ERR-KEY
+              PERFORM P9999-GOT-PROBLEM
+           END-IF
+           IF P943-RETURN-STATUS > ZEROES
+              MOVE 'P2015-2'               TO ERR-PARAGRAPH
+              MOVE P943-RETURN-STATUS      TO FILE-STATUS
+              MOVE 'P943-RETURN'           TO ERR-KEY
+              PERFORM P9999-GOT-PROBLEM
+           END-IF
+           MOVE 'I056'                     TO MSGLOG-CODE.
+      *TBD-E
+      *
 388300 P2020-PROCESS-MISSED-CALLS.                                      38830003
 388400*                                                                 38840003
 388500     IF MC-TRACK                                                  38850003
@@ -4483,6 +4659,129 @@
 405100        END-IF                                                    40510003
 405200     END-IF.                                                      40520003
 405300*                                                                 40530003
+405310*TBD-B                                                            40531003
+405311 P2025-REINSTATE-MISSED-CALL.                                     40531103
+405312*MISSED-CALL APPEAL/REINSTATEMENT.  REVERSES THE PENALTY          40531203
+405313*APPLIED BY P2010-SETUP-MISSED-CALL: DECREMENTS THE               40531303
+405314*CONSECUTIVE MISSED-CALL COUNT, RESTORES THE EMPLOYEE'S           40531403
+405315*PRIOR LAYOFF CODE, AND WRITES A REVERSAL RECORD TO JOB           40531503
+405316*HISTORY SO THE APPEAL OUTCOME IS TRACEABLE.  TRIGGERED BY        40531603
+405317*THE NEW P917-REINSTATE-MC-FUNC COMMAREA FLAG (NEEDS TO BE        40531703
+405318*ADDED TO P917COMM, NOT PRESENT IN THIS COPY LIBRARY).            40531803
+405319 MOVE P917-EMP-NO              TO MSTRNBRK                        40531903
+405320 PERFORM P8200-READ-MSTR-UPDATE                                   40532003
+405321 IF NOT SUCCESS                                                   40532103
+405322    MOVE 'P2025-1'           TO ERR-PARAGRAPH                     40532203
+405323    MOVE MSTRNBRK            TO ERR-KEY                           40532303
+405324    PERFORM P9999-GOT-PROBLEM                                     40532403
+405325 END-IF                                                           40532503
+405326 IF NOT MISSED-CALL OF LAYOFF-CODE-1                              40532603
+405327    SET P917-STATUS-CODE-ERROR TO TRUE                            40532703
+405328*'EMPLOYEE IS NOT CURRENTLY IN A MISSED CALL STATUS'              40532803
+405329    MOVE 'V010'              TO MSGLOG-CODE                       40532903
+405330 ELSE                                                             40533003
+405331    IF MSTR-CONS-MISSED-CALLS NOT NUMERIC                         40533103
+405332       MOVE ZEROS            TO MSTR-CONS-MISSED-CALLS            40533203
+405333    END-IF                                                        40533303
+405334    IF MSTR-CONS-MISSED-CALLS-NUM > ZERO                          40533403
+405335       SUBTRACT 1            FROM MSTR-CONS-MISSED-CALLS-NUM      40533503
+405336    END-IF                                                        40533603
+405337    IF MSTR-LAST-LAYOFF-CODE > SPACES                             40533703
+405338       MOVE MSTR-LAST-LAYOFF-CODE(1:1) TO LAYOFF-CODE-1           40533803
+405339       MOVE MSTR-LAST-LAYOFF-CODE(2:1) TO LAYOFF-CODE-2           40533903
+405340    ELSE                                                          40534003
+405341       SET AVAILABLE         TO TRUE                              40534103
+405342       SET NORMAL            TO TRUE                              40534203
+405343    END-IF                                                        40534303
+405344    PERFORM P8210-REWRITE-MSTR                                    40534403
+405345    IF NOT SUCCESS                                                40534503
+405346       MOVE 'P2025-2'        TO ERR-PARAGRAPH                     40534603
+405347       MOVE MSTRNBRK         TO ERR-KEY                           40534703
+405348       PERFORM P9999-GOT-PROBLEM                                  40534803
+405349    END-IF                                                        40534903
+405350    MOVE SPACE               TO WORK-CNTLKEY                      40535003
+405351    MOVE '02'                TO WK-CNTL-REC-TYPE                  40535103
+405352    MOVE DIST     OF WS-MSTR TO WK-CNTL-DIST                      40535203
+405353    MOVE SUB-DIST OF WS-MSTR TO WK-CNTL-SUB-DIST                  40535303
+405354    MOVE WORK-CNTLKEY        TO CNTLKEY                           40535403
+405355    EXEC CICS READ                                                40535503
+405356              DATASET(CNTL-FILE-VIA-CNTLKEY)                      40535603
+405357              INTO(WS-CNTL-FILE)                                  40535703
+405358              LENGTH(CNTLFILE-RLGTH)                              40535803
+405359              RIDFLD(CNTLKEY)                                     40535903
+405360              KEYLENGTH(CNTLFILE-KLGTH)                           40536003
+405361              RESP(WS-RESPONSE)                                   40536103
+405362    END-EXEC                                                      40536203
+405363    MOVE WS-RESPONSE         TO FILE-STATUS                       40536303
+405364    IF SUCCESS                                                    40536403
+405365       MOVE CNTL-TIME-ZONE   TO WS-TIME-ZONE                      40536503
+405366    END-IF                                                        40536603
+405367    MOVE WS-SYSTEM-DATE-TIME TO WS-EFF-DATE-TIME                  40536703
+405368    MOVE WS-SYSTEM-CENT      TO WS-EFF-CE                         40536803
+405369    PERFORM P2005-WRITE-EMPLOYEE-HISTORY                          40536903
+405370*'MISSED CALL REINSTATEMENT COMPLETE'                             40537003
+405371    MOVE 'U002'              TO MSGLOG-CODE                       40537103
+405372 END-IF.                                                          40537203
+405373*TBD-E                                                            40537303
+405374*TBD-B                                                            40537403
+405375 P2027-REQUALIFY-PROTECTION-LOST.                                 40537503
+405376*PROTECTION-LOST RE-QUALIFICATION.  A GUIDED REPLACEMENT FOR THE  40537603
+405377*OLD PRACTICE OF CLEARING PROTECTION-LOST-FLAG DIRECTLY ON THE    40537703
+405378*MASTER.  RECORDS THE RE-QUALIFICATION EVENT (DATE, AUTHORIZING   40537803
+405379*SUPERVISOR, CRAFT) TO EMPLOYEE HISTORY AND ONLY THEN CLEARS THE  40537903
+405380*FLAG, SO THE RESTORATION IS AUDITABLE.  TRIGGERED BY THE NEW     40538003
+405381*P917-REQUALIFY-FUNC COMMAREA FLAG (NEEDS TO BE ADDED TO P917COMM,40538103
+405382*NOT PRESENT IN THIS COPY LIBRARY), WHICH CARRIES THE AUTHORIZING 40538203
+405383*SUPERVISOR'S INITIALS IN P917-SUPV-INIT.                         40538303
+405384 MOVE P917-EMP-NO              TO MSTRNBRK                        40538403
+405385 PERFORM P8200-READ-MSTR-UPDATE                                   40538503
+405386 IF NOT SUCCESS                                                   40538603
+405387    MOVE 'P2027-1'            TO ERR-PARAGRAPH                    40538703
+405388    MOVE MSTRNBRK             TO ERR-KEY                          40538803
+405389    PERFORM P9999-GOT-PROBLEM                                     40538903
+405390 END-IF                                                           40539003
+405391 IF NOT EMP-HAS-LOST-PROTECTION                                   40539103
+405392    SET P917-STATUS-CODE-ERROR TO TRUE                            40539203
+405393*'EMPLOYEE HAS NOT LOST SENIORITY PROTECTION'                     40539303
+405394    MOVE 'V010'               TO MSGLOG-CODE                      40539403
+405395 ELSE                                                             40539503
+405396    IF P917-SUPV-INIT NOT > SPACE                                 40539603
+405397       SET P917-SUPV-INIT-ERROR TO TRUE                           40539703
+405398*'SUPERVISOR AUTHORIZATION REQUIRED TO RESTORE PROTECTION'        40539803
+405399       MOVE 'C133'            TO MSGLOG-CODE                      40539903
+405400    ELSE                                                          40540003
+405401       MOVE SPACE             TO PROTECTION-LOST-FLAG             40540103
+405402       PERFORM P8210-REWRITE-MSTR                                 40540203
+405403       IF NOT SUCCESS                                             40540303
+405404          MOVE 'P2027-2'      TO ERR-PARAGRAPH                    40540403
+405405          MOVE MSTRNBRK       TO ERR-KEY                          40540503
+405406          PERFORM P9999-GOT-PROBLEM                               40540603
+405407       END-IF                                                     40540703
+405408       MOVE SPACE             TO WORK-CNTLKEY                     40540803
+405409       MOVE '02'              TO WK-CNTL-REC-TYPE                 40540903
+405410       MOVE DIST     OF WS-MSTR TO WK-CNTL-DIST                   40541003
+405411       MOVE SUB-DIST OF WS-MSTR TO WK-CNTL-SUB-DIST               40541103
+405412       MOVE WORK-CNTLKEY      TO CNTLKEY                          40541203
+405413       EXEC CICS READ                                             40541303
+405414                 DATASET(CNTL-FILE-VIA-CNTLKEY)                   40541403
+405415                 INTO(WS-CNTL-FILE)                               40541503
+405416                 LENGTH(CNTLFILE-RLGTH)                           40541603
+405417                 RIDFLD(CNTLKEY)                                  40541703
+405418                 KEYLENGTH(CNTLFILE-KLGTH)                        40541803
+405419                 RESP(WS-RESPONSE)                                40541903
+405420       END-EXEC                                                   40542003
+405421       MOVE WS-RESPONSE       TO FILE-STATUS                      40542103
+405422       IF SUCCESS                                                 40542203
+405423          MOVE CNTL-TIME-ZONE TO WS-TIME-ZONE                     40542303
+405424       END-IF                                                     40542403
+405425       MOVE WS-SYSTEM-DATE-TIME TO WS-EFF-DATE-TIME               40542503
+405426       MOVE WS-SYSTEM-CENT    TO WS-EFF-CE                        40542603
+405427       PERFORM P2005-WRITE-EMPLOYEE-HISTORY                       40542703
+405428*'PROTECTION RESTORED - RE-QUALIFICATION RECORDED'                40542803
+405429       MOVE 'U002'            TO MSGLOG-CODE                      40542903
+405430    END-IF                                                        40543003
+405431 END-IF.                                                          40543103
+405432*TBD-E                                                            40543203
 405400 P2030-READ-MC-CONTROL.                                           40540003
 405500*                                                                 40550003
 405600     MOVE WORK-CNTLKEY              TO CNTLKEY                    40560003
@@ -6814,8 +7113,63 @@
 588910           MOVE ASGNJOB    TO ERR-KEY                             58890703
 588920           PERFORM P9999-GOT-PROBLEM                              58890803
 588930        END-IF                                                    58890903
-588940     END-IF.                                                      58891003
+588940     END-IF                                                       58891003
+      *TBD-B
+           PERFORM PXXXX-NOTIFY-OWNER-CHANGE.
+      *TBD-E
 588950*                                                                 58892003
+      *TBD-B
+       PXXXX-NOTIFY-OWNER-CHANGE.
+           MOVE ASGNJOB(1:4)          TO WS-OWNQ-JOB-ID
+           EXEC CICS READQ TS
+                     QUEUE(WS-OWNQ-ID)
+                     INTO(WS-OWNQ-PREV-OWNER)
+                     LENGTH(WS-OWNQ-PLGTH)
+                     ITEM(1)
+                     RESP(WS-RESPONSE)
+           END-EXEC
+           MOVE WS-RESPONSE           TO FILE-STATUS
+           IF SUCCESS
+              IF WS-OWNQ-PREV-OWNER NOT = ASGN-EMP-NO
+                 PERFORM PXXXX-WRITE-OWNER-NOTIFY
+              END-IF
+              EXEC CICS WRITEQ TS
+                        QUEUE(WS-OWNQ-ID)
+                        FROM(ASGN-EMP-NO)
+                        LENGTH(WS-OWNQ-PLGTH)
+                        ITEM(1)
+                        REWRITE
+                        RESP(WS-RESPONSE)
+              END-EXEC
+           ELSE
+              EXEC CICS WRITEQ TS
+                        QUEUE(WS-OWNQ-ID)
+                        FROM(ASGN-EMP-NO)
+                        LENGTH(WS-OWNQ-PLGTH)
+                        RESP(WS-RESPONSE)
+              END-EXEC
+           END-IF.
+      *
+       PXXXX-WRITE-OWNER-NOTIFY.
+           MOVE WS-OWNQ-JOB-ID        TO OWNCHG-JOB-ID
+           MOVE WS-SYSTEM-DATE        TO OWNCHG-DATE-TIME(1:6)
+           MOVE WS-SYSTEM-TIME        TO OWNCHG-DATE-TIME(7:4)
+           MOVE WS-OWNQ-PREV-OWNER    TO OWNCHG-OLD-OWNER
+           MOVE ASGN-EMP-NO           TO OWNCHG-NEW-OWNER
+           EXEC CICS WRITE
+                     DATASET(OWNCHG-VIA-KEY)
+                     FROM(WS-OWNERNOT-FILE)
+                     LENGTH(LENGTH OF WS-OWNERNOT-FILE)
+                     RIDFLD(OWNCHG-KEY)
+                     RESP(WS-RESPONSE)
+           END-EXEC
+           MOVE WS-RESPONSE           TO FILE-STATUS
+           IF NOT SUCCESS
+              MOVE 'PXNOTIFY'         TO ERR-PARAGRAPH
+              MOVE OWNCHG-KEY         TO ERR-KEY
+              PERFORM P9999-GOT-PROBLEM
+           END-IF.
+      *TBD-E
 588960 PXXXX-LATEST-TEMP.                                               58893003
 588970*                                                                 58894003
 588980     MOVE SPACES       TO SAVE-ASGN-AREA                          58895003
