@@ -1428,6 +1428,18 @@
            MOVE WS-CALL-FROM-LO-CODE     TO P943-CALL-FROM-LO-CODE
            MOVE WS-CALL-FROM-ECC-CODE    TO P943-CALL-FROM-ECC-CODE
            MOVE P919-EMP-REST-STATUS     TO P943-FUN01-REST-STATUS
+143000*TBD-B                                                           
+143001*FASTSLOW SPAREBOARD UTILIZATION: RECORD WHICH SIDE OF A                  
+143002*FASTSLOW BOARD THIS CALL CAME FROM SO CNB103 CAN REPORT                  
+143003*CALLS-PER-SIDE PER BOARD PER PERIOD FROM JOB HISTORY.                    
+143004 IF P919-FROM-FAST-BOARD                                                  
+143005    SET P943-FUN01-FAST-SIDE  TO TRUE                                     
+143006 ELSE                                                                     
+143007    IF P919-FROM-SLOW-BOARD                                               
+143008       SET P943-FUN01-SLOW-SIDE  TO TRUE                                  
+143009    END-IF                                                                
+143010 END-IF                                                                   
+143011*TBD-E                                                           
       *
       *    THIS IS FOR THE NORFOLK SOUTHERN
       *
@@ -1438,6 +1450,19 @@
       *    END-IF
       *
            PERFORM P8900-WRITE-HISTORY
+144050*TBD-B                                                           
+144051*DCAN PENALTY: WHEN THE CARRIED-TURN CHECK ABOVE FOUND A                  
+144052*PENALTY-BEARING REPOSITION, WRITE A SECOND, DISTINCT JOB                 
+144053*HISTORY RECORD TAGGED WITH THE DCAN PENALTY FUNCTION SO                  
+144054*THE PENALTY IS NO LONGER BURIED IN THE ORDINARY CALL                     
+144055*HISTORY STREAM.  REUSES THE COMMAREA FIELDS ALREADY SET                  
+144056*UP FOR THE CALL RECORD ABOVE.                                            
+144057 IF P925-CALC-PENALTY                                                     
+144058    SET P943-DCAN-PENALTY-FUN  TO TRUE                                    
+144059    MOVE P925-PENALTY          TO P943-FUN54-PENALTY-AMT                  
+144060    PERFORM P8900-WRITE-HISTORY                                           
+144061 END-IF                                                                   
+144062*TBD-E                                                           
 
            IF (TEMP-ASGN-XB
               OR (NORM-ASGN-XB AND TEMPORARY-ASGNMT NOT > SPACE))
