@@ -91,6 +91,18 @@
 008700                                                                  00870000
 008800 01  WS-SUBSCRIPTS.                                               00880000
 008900     02  WS-WRITE-MAX              PIC 9(2)  VALUE 25.            00890000
+      *TBD-B
+      *DUPLICATE-CALL CHECK FOR THE PHONE LOG WRITER (P5010-CHECK-DUP-
+      *PHONELOG).  A PRIOR ENTRY FOUND WITHIN WS-DUP-CALL-WINDOW-MINS
+      *OF THE NEW CALL SETS P943-PLOG-DUP-ALERT SO CNP919 CAN WARN THE
+      *USER BEFORE THE NEW ENTRY IS WRITTEN.
+       01  WS-DUP-CALL-CHECK.
+           02  WS-DUP-CALL-WINDOW-MINS   PIC 9(03) VALUE 030.
+           02  WS-DUP-CALL-ELAPSED-MINS  PIC 9(03) VALUE ZEROS.
+           02  WS-DUP-CALL-SW            PIC X(01) VALUE 'N'.
+               88  DUP-PHONELOG-FOUND               VALUE 'Y'.
+               88  DUP-PHONELOG-NOT-FOUND            VALUE 'N'.
+      *TBD-E
 009000                                                                  00900000
 009100 01  WS-APPLID                     PIC X(8)  VALUE SPACES.        00910000
 009200                                                                  00920000
@@ -175,6 +187,24 @@
 017100     COPY WSEMPTRK.                                               01710000
 017200     COPY WSMSTR.                                                 01720000
 017300     COPY WSPHONLG.                                               01730000
+      *TBD-B
+      *EXCEPTION RECORD WRITTEN BY P5015-LOG-PHONELOG-EXCEPTION EACH
+      *TIME THE PHONE LOG RETRY LOOP IN P5000-EMP-PHONELOG-FUNCTION
+      *BACKS OFF A DUPLICATE KEY OR GIVES UP AFTER WS-WRITE-MAX TRIES,
+      *SO THE BACKOFF LEAVES A PERMANENT TRAIL EVEN WHEN THE EVENTUAL
+      *WRITE SUCCEEDS.
+       01  PHEXC-FILE                    PIC X(08)  VALUE 'PHONEXCP'.
+       01  WS-PHONELOG-EXCEPTION.
+           05  PHEXC-KEY.
+               10  PHEXC-EMP-NBR         PIC X(09).
+               10  PHEXC-TIMESTAMP.
+                   15  PHEXC-DATE        PIC X(08).
+                   15  PHEXC-TIME        PIC X(06).
+           05  PHEXC-PHONE-NUMBER        PIC X(10).
+           05  PHEXC-RETRY-COUNT         PIC 9(02).
+           05  PHEXC-OUTCOME             PIC X(08).
+       01  PHEXC-RLGTH                   PIC S9(4) COMP VALUE +43.
+      *TBD-E
 017400     COPY WSPOINTR.                                               01740000
 017500     COPY WSAHMISC.                                               01750000
 017600***************************************************************** 01760000
@@ -514,6 +544,27 @@
 049200             IF JHIST-EMP-NBR-AFFECTED NOT > SPACES               04920000
 049300                MOVE P943-EMP-NBR       TO JHIST-EMP-NBR-AFFECTED 04930000
 049400             END-IF                                               04940000
+048650*TBD-B                                                           
+048651    EVALUATE TRUE                                                         
+048652       WHEN P943-FUN01-FAST-SIDE                                          
+048653          MOVE 'F'              TO JHIST-FUN01-FS-SIDE                    
+048654       WHEN P943-FUN01-SLOW-SIDE                                          
+048655          MOVE 'S'              TO JHIST-FUN01-FS-SIDE                    
+048656       WHEN OTHER                                                         
+048657          MOVE SPACE            TO JHIST-FUN01-FS-SIDE                    
+048658    END-EVALUATE                                                          
+048659*TBD-E                                                           
+048660*TBD-B                                                           
+048661*CAPTURE CALL CRAFT FOR THE CROSS-CRAFT SPAREBOARD BORROW                 
+048662*REPORT (CNB105).  JHIST-JOB-CRAFT IS LEFT SPACES FOR A                   
+048663*CALL-FUN RECORD BY THE (NOT P943-CALL-FUN) GUARD ABOVE,                  
+048664*SINCE A CALL DOESN'T CARRY AN ASSIGNMENT NUMBER -- BUT                   
+048665*EVERY CALLER OF THIS PROGRAM ALREADY MOVES CRAFT OF                      
+048666*WS-MSTR TO P943-CRAFT BEFORE LINKING (SEE CNP919), SO                    
+048667*IT'S AVAILABLE HERE THE SAME WAY IT IS FOR CARRTURN-FUN.                 
+048668 MOVE P943-CRAFT              TO JHIST-JOB-CRAFT                          
+048669                                 JHIST-JOB-CRAFT2                         
+048670*TBD-E                                                           
 049500        WHEN P943-TIE-UP-FUN                                      04950000
 049600             MOVE P943-FUN02-XREF-KEY   TO JHIST-FUN02-XREF-KEY   04960000
 049700             MOVE ZEROS                 TO DATE-CONVERSION-PARMS  04970000
@@ -584,6 +635,18 @@
 056200**AJK             TO JHIST-FUN22-TEMP-ASGN-FLAG                   05620000
 056300        WHEN P943-REJECT-TURN-FUN                                 05630000
 056400             CONTINUE                                             05640000
+056410*TBD-B
+056420*P943-FUN16-TYPE/-CALL-DATE-TIME/-RULE-NO ARE ALREADY SET BY
+056430*CNP917 FOR THIS FUNCTION (SEE P2005-WRITE-EMPLOYEE-HISTORY).
+056440*ADDS THE MATCHING WHEN BRANCH HERE SO THE VALUES CNP917 SETS
+056450*ACTUALLY GET MOVED TO JHIST-FUN16-* INSTEAD OF FALLING THROUGH
+056460*TO WHEN OTHER.
+056470        WHEN P943-REJECT-EMPLOYEE-FUN
+056480             MOVE P943-FUN16-TYPE            TO JHIST-FUN16-TYPE          
+056490             MOVE P943-FUN16-CALL-DATE-TIME   TO                          
+056491                                    JHIST-FUN16-CALL-DATE-TIME            
+056492             MOVE P943-FUN16-RULE-NO         TO JHIST-FUN16-RULE-NO       
+056493*TBD-E                                                           
 056500        WHEN P943-CARRTURN-FUN                                    05650000
 056600             MOVE P943-CARRIED-TURN                               05660000
 056700                                   TO JHIST-FUN53-CARRIED-TURN    05670000
@@ -591,6 +654,11 @@
 056900                                   TO JHIST-FUN53-CARRIED-TURN-BY 05690000
 057000*????   WHEN P943-CALLED-WITHIN-SPREAD-FUN                        05700000
 057100*                                                                 05710000
+057150*TBD-B                                                           
+057151    WHEN P943-DCAN-PENALTY-FUN                                            
+057152         MOVE P943-FUN54-PENALTY-AMT                                      
+057153                               TO JHIST-FUN54-PENALTY-AMT                 
+057154*TBD-E                                                           
 057200        WHEN OTHER                                                05720000
 057300           SET DONT-WRITE-JHIST TO TRUE                           05730000
 057400     END-EVALUATE                                                 05740000
@@ -1131,6 +1199,13 @@
 100900               YYYYMMDD(WS-SYSTEM-DATE-CENT)                      10090000
 101000               TIME(WS-SYSTEM-TIME-AREA)                          10100000
 101100     END-EXEC                                                     10110000
+      *TBD-B
+      *CHECK FOR A DUPLICATE CALL BEFORE WS-PHONE-LOG IS BUILT FOR THE
+      *NEW ENTRY -- P5010 USES WS-PHONE-LOG AS ITS OWN BROWSE AREA, SO
+      *IT MUST RUN WHILE WS-PHONE-LOG IS STILL CLEAR/UNUSED.
+           PERFORM P5010-CHECK-DUP-PHONELOG
+           MOVE SPACES                  TO WS-PHONE-LOG
+      *TBD-E
 101200     MOVE WS-SYSTEM-DATE-TIME      TO PLOG-CLOCK-TIME             10120000
 101300     MOVE ZEROS                    TO PLOG-C-ML                   10130000
 101400     MOVE P943-PLOG-EMP-NBR        TO PLOG-EMP-NBR                10140000
@@ -1157,6 +1232,9 @@
 103500              MOVE PLOGNBR         TO ERR-KEY                     10350000
 103600              PERFORM P9999-GOT-PROBLEM                           10360000
 103700           END-IF                                                 10370000
+      *TBD-B
+              PERFORM P5015-LOG-PHONELOG-EXCEPTION
+      *TBD-E
 103800        END-IF                                                    10380000
 103900     END-PERFORM                                                  10390000
 104000     IF PLOG-C-ML > WS-WRITE-MAX                                  10400000
@@ -1165,6 +1243,102 @@
 104300        PERFORM P9999-GOT-PROBLEM                                 10430000
 104400     END-IF.                                                      10440000
 104500*                                                                 10450000
+      *TBD-B
+       P5015-LOG-PHONELOG-EXCEPTION.
+      *
+      *WRITES ONE EXCEPTION RECORD EACH TIME THE PHONE LOG RETRY LOOP
+      *ABOVE BACKS OFF A DUPLICATE KEY OR GIVES UP AFTER WS-WRITE-MAX
+      *TRIES, SO CALL-CENTER SUPPORT CAN SEE HOW OFTEN AND HOW BADLY
+      *THE PHONE LOG KEY IS COLLIDING WITHOUT WAITING FOR P9999-GOT-
+      *PROBLEM TO ABEND THE TRANSACTION.
+      *
+           MOVE P943-PLOG-EMP-NBR        TO PHEXC-EMP-NBR
+           MOVE P943-PLOG-PHONE-NUMBER   TO PHEXC-PHONE-NUMBER
+           MOVE WS-SYSTEM-DATE-CENT      TO PHEXC-DATE
+           MOVE WS-SYSTEM-TIME-AREA      TO PHEXC-TIME
+           MOVE PLOG-C-ML                TO PHEXC-RETRY-COUNT
+           IF PLOG-C-ML > WS-WRITE-MAX
+              MOVE 'EXHAUSTED'           TO PHEXC-OUTCOME
+           ELSE
+              MOVE 'RETRY'               TO PHEXC-OUTCOME
+           END-IF
+           EXEC CICS WRITE
+                     DATASET(PHEXC-FILE)
+                     FROM(WS-PHONELOG-EXCEPTION)
+                     LENGTH(PHEXC-RLGTH)
+                     RIDFLD(PHEXC-KEY)
+                     RESP(WS-RESPONSE)
+           END-EXEC
+           MOVE WS-RESPONSE              TO FILE-STATUS.
+      *TBD-E
+      *
+      *TBD-B
+       P5010-CHECK-DUP-PHONELOG.
+      *
+      *BROWSE PLOG-VIA-EMP-NBR PAST THIS EMPLOYEE'S ENTRIES (HIGH-VALUES ON
+      *THE TIME PORTION OF THE KEY FORCES THE STARTBR POSITION BEYOND THE
+      *LAST ONE ON FILE) AND READ BACKWARDS ONE RECORD TO GET THE MOST
+      *RECENT PRIOR ENTRY, IF ANY.  WS-PHONE-LOG IS STILL CLEAR/UNUSED AT
+      *THIS POINT IN P5000, SO IT DOUBLES AS THE BROWSE RECEIVING AREA.
+           SET  DUP-PHONELOG-NOT-FOUND        TO TRUE
+           MOVE ZEROS                        TO WS-DUP-CALL-ELAPSED-MINS
+           MOVE P943-PLOG-EMP-NBR             TO PLOG-EMP-NBR
+           MOVE HIGH-VALUES                  TO PLOG-CLOCK-TIME
+           MOVE PLOG-NBR-KEY                  TO PLOGNBR
+           EXEC CICS STARTBR
+                DATASET(PLOG-VIA-EMP-NBR)
+                RIDFLD(PLOGNBR)
+                GTEQ
+                RESP(WS-RESPONSE)
+           END-EXEC
+           MOVE WS-RESPONSE                   TO FILE-STATUS
+           IF SUCCESS
+              EXEC CICS READPREV
+                   DATASET(PLOG-VIA-EMP-NBR)
+                   INTO(WS-PHONE-LOG)
+                   LENGTH(PLOGNBR-RLGTH)
+                   RIDFLD(PLOGNBR)
+                   RESP(WS-RESPONSE)
+              END-EXEC
+              MOVE WS-RESPONSE                TO FILE-STATUS
+              IF SUCCESS
+                 AND PLOG-EMP-NBR             = P943-PLOG-EMP-NBR
+                 MOVE ZEROS                   TO DATE-CONVERSION-PARMS
+                 SET  PARM-DIFF               TO TRUE
+                 MOVE PLOG-CLOCK-TIME(1:6)    TO PARM-PRI-DATE-GREG
+                 MOVE PLOG-CLOCK-TIME(7:4)    TO PARM-PRI-HRMN
+                 MOVE WS-SYSTEM-DATE          TO PARM-SEC-DATE-GREG
+                 MOVE WS-SYSTEM-TIME          TO PARM-SEC-HRMN
+                 PERFORM P2075-COMPUTE-TIME-WORKED
+                 IF PARM-RES-TOT-DAYS = ZEROS
+                    AND LENGTH-OF-DUTY-HR = ZEROS
+                    MOVE LENGTH-OF-DUTY-MN    TO WS-DUP-CALL-ELAPSED-MINS
+                    IF LENGTH-OF-DUTY-MN NOT > WS-DUP-CALL-WINDOW-MINS
+                       AND PLOG-PHONE-NUMBER  = P943-PLOG-PHONE-NUMBER
+                       SET DUP-PHONELOG-FOUND TO TRUE
+                    END-IF
+                 END-IF
+              END-IF
+           EXEC CICS ENDBR
+                DATASET(PLOG-VIA-EMP-NBR)
+           END-EXEC
+           ELSE
+              IF NOT (NO-RECORD-FND OR END-OF-FILE)
+                 MOVE 'P5010-1'               TO ERR-PARAGRAPH
+                 MOVE PLOGNBR                 TO ERR-KEY
+                 PERFORM P9999-GOT-PROBLEM
+              END-IF
+           END-IF
+           IF DUP-PHONELOG-FOUND
+              MOVE 'Y'                        TO P943-PLOG-DUP-ALERT
+              MOVE WS-DUP-CALL-ELAPSED-MINS   TO P943-PLOG-DUP-MINUTES
+           ELSE
+              MOVE 'N'                        TO P943-PLOG-DUP-ALERT
+              MOVE ZEROS                      TO P943-PLOG-DUP-MINUTES
+           END-IF
+           .
+      *
+      *TBD-E
 104600 P7000-READ-AH-KEY-3.                                             10460000
 104700*                                                                 10470000
 104800     MOVE AH-KEY-3                  TO AH3KEY                     10480000
