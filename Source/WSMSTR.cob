@@ -244,6 +244,15 @@
 023400             05  EMP-PERS-REST-DATE    PIC X(6).                  02260001
 023500             05  EMP-PERS-REST-TIME    PIC X(4).                  02270001
 023600     02  EMP-LANG-PREF                 PIC X.                     02280001
+      *TBD-B
+      *EMP-LANG-PREF WAS CARRIED ON THE MASTER BUT NEVER GIVEN A
+      *CONDITION NAME OR READ ANYWHERE -- ADDING THE CONDITION NAMES
+      *BELOW SO THE INQUIRY AND CALL-HANDLING PROGRAMS CAN FLAG A
+      *NON-ENGLISH PREFERENCE WITHOUT EACH ONE INVENTING ITS OWN CODES.
+               88  LANG-ENGLISH                  VALUE SPACE 'E'.
+               88  LANG-FRENCH                   VALUE 'F'.
+               88  LANG-OTHER                    VALUE 'O'.
+      *TBD-E
 023700     02  EMP-TITLE                     PIC X.                     02290001
 023800     02  DOS-STARTED-TIME.                                        02300001
 023900         04  DOS-STARTED-DATE.                                    02310001
